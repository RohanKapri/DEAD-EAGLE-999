@@ -1,37 +1,211 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. nucleotide-count.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DNA PIC X(128).
-       01 ITER PIC 9(3).
-       01 A    PIC X.
-       01 WS-A PIC 9(4).
-       01 WS-C PIC 9(4).
-       01 WS-G PIC 9(4).
-       01 WS-T PIC 9(4).
-       01 WS-ERROR PIC X(36).
-       PROCEDURE DIVISION.
-       NUCLEOTIDE-COUNT.
-         MOVE 0 TO WS-A.
-         MOVE 0 TO WS-C.
-         MOVE 0 TO WS-G.
-         MOVE 0 TO WS-T.
-         PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 128
-            MOVE WS-DNA(ITER:1) TO A
-            EVALUATE A
-               WHEN "A"
-                  ADD 1 TO WS-A
-               WHEN "C"
-                  ADD 1 TO WS-C
-               WHEN "G"
-                  ADD 1 TO WS-G
-               WHEN "T"
-                  ADD 1 TO WS-T
-               WHEN OTHER
-                  MOVE "ERROR: Invalid nucleotide in strand" TO WS-ERROR
-                  GOBACK
-            END-EVALUATE
-         END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUCLEOTIDE-COUNT.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. LAB SEQUENCING SUPPORT.
+000500 DATE-WRITTEN. 2021-11-20.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-11-20 SDR  ORIGINAL SINGLE-STRAND A/C/G/T TALLY.
+001100* 2026-08-09 RLM  DRIVE THE TALLY OFF A BATCH FILE OF
+001200*                 STRANDS, COMPUTE A GC-CONTENT PERCENTAGE
+001300*                 ALONGSIDE THE RAW COUNTS, AND WRITE ONE SUMMARY
+001400*                 RECORD PER STRAND TO A REPORT FILE FOR THE
+001500*                 DAILY LAB QC REPORT INSTEAD OF BUILDING IT BY
+001600*                 HAND FROM CONSOLE OUTPUT.
+001650* 2026-08-09 RLM  LOG AN INVALID-NUCLEOTIDE ERROR TO THE
+001660*                 SHOP'S SHARED ERROR-LOG FILE IN THE COMMON
+001670*                 ERRMSG RECORD LAYOUT INSTEAD OF JUST CARRYING
+001680*                 WS-ERROR THROUGH TO THE REPORT LINE.
+001700*--------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 REPOSITORY. FUNCTION ALL INTRINSIC.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT STRAND-IN-FILE ASSIGN TO "NUCIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-NUCIN-STATUS.
+002600     SELECT NUCLEOTIDE-RPT-FILE ASSIGN TO "NUCRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-NUCRPT-STATUS.
+002850     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS WS-ERRLOG-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  STRAND-IN-FILE.
+003200 01  NUCIN-RECORD.
+003300     05 SI-DNA                 PIC X(128).
+003400 FD  NUCLEOTIDE-RPT-FILE.
+003500 01  NUCLEOTIDE-RPT-RECORD     PIC X(80).
+003550 FD  ERROR-LOG-FILE.
+003560 01  ERROR-LOG-FILE-RECORD     PIC X(93).
+003600 WORKING-STORAGE SECTION.
+003700*--------------------------------------------------------------
+003800* ORIGINAL TALLY WORKING STORAGE
+003900*--------------------------------------------------------------
+004000 01  WS-DNA PIC X(128).
+004100 01  ITER PIC 9(3).
+004200 01  A    PIC X.
+004300 01  WS-A PIC 9(4).
+004400 01  WS-C PIC 9(4).
+004500 01  WS-G PIC 9(4).
+004600 01  WS-T PIC 9(4).
+004650 01  WS-STRAND-LEN PIC 9(3) VALUE ZERO.
+004700 01  WS-ERROR PIC X(36).
+004800*--------------------------------------------------------------
+004900* BATCH AND GC-CONTENT CONTROLS
+005000*--------------------------------------------------------------
+005100 77  WS-NUCIN-STATUS           PIC XX.
+005200 77  WS-NUCRPT-STATUS          PIC XX.
+005300 77  WS-EOF-SWITCH             PIC X VALUE "N".
+005400     88 END-OF-NUCIN                      VALUE "Y".
+005500 77  WS-TOTAL-BASES            PIC 9(4).
+005600 77  WS-GC-PERCENT             PIC 999V99.
+005650*--------------------------------------------------------------
+005660* SHARED ERROR-LOG CONTROLS
+005670*--------------------------------------------------------------
+005680 77  WS-ERRLOG-STATUS          PIC XX.
+005690 COPY ERRMSG.
+005700 01  NUCLEOTIDE-DETAIL-LINE.
+005800     05 ND-A                   PIC ZZZ9.
+005900     05 FILLER                 PIC X(02) VALUE SPACES.
+006000     05 ND-C                   PIC ZZZ9.
+006100     05 FILLER                 PIC X(02) VALUE SPACES.
+006200     05 ND-G                   PIC ZZZ9.
+006300     05 FILLER                 PIC X(02) VALUE SPACES.
+006400     05 ND-T                   PIC ZZZ9.
+006500     05 FILLER                 PIC X(02) VALUE SPACES.
+006600     05 ND-GC-PERCENT          PIC ZZ9.99.
+006700     05 FILLER                 PIC X(02) VALUE SPACES.
+006800     05 ND-ERROR               PIC X(36).
+006900 PROCEDURE DIVISION.
+007000*--------------------------------------------------------------
+007100* 0000-MAINLINE
+007200*--------------------------------------------------------------
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007500     PERFORM 2000-PROCESS-STRANDS
+007600        THRU 2000-PROCESS-STRANDS-EXIT
+007700        UNTIL END-OF-NUCIN
+007800     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+007900     STOP RUN.
+008000*--------------------------------------------------------------
+008100* 1000-INITIALIZE
+008200*--------------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     OPEN INPUT STRAND-IN-FILE
+008500     OPEN OUTPUT NUCLEOTIDE-RPT-FILE
+008600     MOVE "A    C    G    T    GC-PCT  ERROR"
+008700        TO NUCLEOTIDE-RPT-RECORD
+008800     WRITE NUCLEOTIDE-RPT-RECORD
+008900     PERFORM 2100-READ-STRAND THRU 2100-READ-STRAND-EXIT.
+009000 1000-INITIALIZE-EXIT.
+009100     EXIT.
+009200*--------------------------------------------------------------
+009300* 2000-PROCESS-STRANDS - TALLY ONE STRAND, COMPUTE ITS GC-CONTENT
+009400*          AND WRITE ITS SUMMARY LINE
+009500*--------------------------------------------------------------
+009600 2000-PROCESS-STRANDS.
+009700     MOVE SI-DNA TO WS-DNA
+009800     MOVE SPACES TO WS-ERROR
+009900     PERFORM 3000-NUCLEOTIDE-COUNT THRU 3000-NUCLEOTIDE-COUNT-EXIT
+009950     IF WS-ERROR NOT = SPACES
+009960        PERFORM 1200-LOG-ERROR THRU 1200-LOG-ERROR-EXIT
+009970     END-IF
+010000     PERFORM 4000-COMPUTE-GC THRU 4000-COMPUTE-GC-EXIT
+010100     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+010200     PERFORM 2100-READ-STRAND THRU 2100-READ-STRAND-EXIT.
+010300 2000-PROCESS-STRANDS-EXIT.
+010400     EXIT.
+010500 2100-READ-STRAND.
+010600     READ STRAND-IN-FILE
+010700        AT END MOVE "Y" TO WS-EOF-SWITCH
+010800     END-READ.
+010900 2100-READ-STRAND-EXIT.
+011000     EXIT.
+011010*--------------------------------------------------------------
+011020* 1200-LOG-ERROR - APPEND AN INVALID-NUCLEOTIDE ERROR TO THE
+011030*          SHARED ERROR-LOG FILE IN THE COMMON ERRMSG LAYOUT,
+011040*          CREATING THE LOG ON FIRST USE
+011050*--------------------------------------------------------------
+011060 1200-LOG-ERROR.
+011070     OPEN EXTEND ERROR-LOG-FILE
+011080     IF WS-ERRLOG-STATUS = "35"
+011090        OPEN OUTPUT ERROR-LOG-FILE
+011091        CLOSE ERROR-LOG-FILE
+011092        OPEN EXTEND ERROR-LOG-FILE
+011093     END-IF
+011094     MOVE "NUCCOUNT" TO EM-PROGRAM-ID
+011095     MOVE "E001 " TO EM-ERROR-CODE
+011096     MOVE WS-ERROR TO EM-ERROR-TEXT
+011097     MOVE FUNCTION CURRENT-DATE(1:14) TO EM-TIMESTAMP
+011098     WRITE ERROR-LOG-FILE-RECORD FROM ERROR-LOG-RECORD
+011099     CLOSE ERROR-LOG-FILE.
+011101 1200-LOG-ERROR-EXIT.
+011102     EXIT.
+011202 2200-WRITE-RESULT.
+011302     MOVE WS-A TO ND-A
+011402     MOVE WS-C TO ND-C
+011502     MOVE WS-G TO ND-G
+011602     MOVE WS-T TO ND-T
+011702     MOVE WS-GC-PERCENT TO ND-GC-PERCENT
+011802     MOVE WS-ERROR TO ND-ERROR
+011902     WRITE NUCLEOTIDE-RPT-RECORD FROM NUCLEOTIDE-DETAIL-LINE.
+012002 2200-WRITE-RESULT-EXIT.
+012102     EXIT.
+012202*--------------------------------------------------------------
+012302* 9000-FINISH
+012402*--------------------------------------------------------------
+012502 9000-FINISH.
+012602     CLOSE STRAND-IN-FILE
+012702     CLOSE NUCLEOTIDE-RPT-FILE.
+012802 9000-FINISH-EXIT.
+012902     EXIT.
+013002*--------------------------------------------------------------
+013102* 3000-NUCLEOTIDE-COUNT - ORIGINAL TALLY CALCULATION (WAS
+013202*          NUCLEOTIDE-COUNT), UNCHANGED EXCEPT GOBACK REPLACED BY
+013302*          A GO TO THE EXIT LINE SINCE THIS IS NO LONGER THE
+013402*          OUTERMOST PARAGRAPH
+013502*--------------------------------------------------------------
+013602 3000-NUCLEOTIDE-COUNT.
+013702     MOVE 0 TO WS-A.
+013802     MOVE 0 TO WS-C.
+013902     MOVE 0 TO WS-G.
+014002     MOVE 0 TO WS-T.
+014050     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA))
+014060            TO WS-STRAND-LEN
+014102     PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > WS-STRAND-LEN
+014202        MOVE WS-DNA(ITER:1) TO A
+014302        EVALUATE A
+014402           WHEN "A"
+014502              ADD 1 TO WS-A
+014602           WHEN "C"
+014702              ADD 1 TO WS-C
+014802           WHEN "G"
+014902              ADD 1 TO WS-G
+015002           WHEN "T"
+015102              ADD 1 TO WS-T
+015202           WHEN OTHER
+015302              MOVE "ERROR: Invalid nucleotide in strand"
+015402                 TO WS-ERROR
+015502              GO TO 3000-NUCLEOTIDE-COUNT-EXIT
+015602        END-EVALUATE
+015702     END-PERFORM.
+015802 3000-NUCLEOTIDE-COUNT-EXIT.
+015902     EXIT.
+016002*--------------------------------------------------------------
+016102* 4000-COMPUTE-GC - COMPUTE THE GC-CONTENT PERCENTAGE OF THE
+016202*          STRAND JUST TALLIED
+016302*--------------------------------------------------------------
+016402 4000-COMPUTE-GC.
+016502     MOVE 0 TO WS-GC-PERCENT
+016602     COMPUTE WS-TOTAL-BASES = WS-A + WS-C + WS-G + WS-T
+016702     IF WS-TOTAL-BASES > 0
+016802        COMPUTE WS-GC-PERCENT ROUNDED =
+016902           (WS-G + WS-C) * 100 / WS-TOTAL-BASES
+017002     END-IF.
+017102 4000-COMPUTE-GC-EXIT.
+017202     EXIT.
