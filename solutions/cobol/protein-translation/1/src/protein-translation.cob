@@ -1,95 +1,273 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROTEIN-TRANSLATION.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-INPUT                  PIC X(60).
-       01 WS-PROTEIN                PIC X(120).
-       01 WS-ERROR                  PIC X(60).
-
-       77 WS-INPUT-INDEX            PIC 99.
-       77 WS-SEARCH-STRING          PIC X(3).
-       77 WS-STOP-CONDITION         PIC X.
-          88 WS-STOP-PROCESSING     VALUE 'Y'.
-       01 WS-TABLE. 
-          05 WS-CODON-TABLE OCCURS 17 TIMES INDEXED BY WS-CODON-IDX.
-            10 WS-CODON-VALUE       PIC X(3).
-            10 WS-PROTEIN-VALUE     PIC X(13).
-       PROCEDURE DIVISION.
-      
-       TRANSLATE-CODON.
-      * Check if the entered sequence is a multiple of 3   
-           MOVE 'N' TO WS-ERROR.
-           IF FUNCTION MOD 
-            (FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) 3) > 0 THEN
-              MOVE "Invalid codon" TO WS-ERROR
-           END-IF. 
-           IF WS-ERROR = 'N' THEN
-               CONTINUE
-           ELSE 
-               EXIT 
-           END-IF.
-           PERFORM LOAD-LOOKUP-TABLE.
-           PERFORM TRANSLATE.
-           EXIT.
-       TRANSLATE-RNA.
-           MOVE 'N' TO WS-ERROR.
-           PERFORM LOAD-LOOKUP-TABLE.
-           PERFORM TRANSLATE.
-           EXIT.  
-       TRANSLATE.            
-           MOVE SPACES TO WS-PROTEIN.
-           MOVE 1 TO WS-INPUT-INDEX.
-           MOVE 'N' TO WS-STOP-CONDITION.
-           PERFORM VARYING WS-INPUT-INDEX FROM 1 BY 3 UNTIL    
-               WS-INPUT-INDEX > LENGTH OF FUNCTION TRIM(WS-INPUT) OR
-               WS-STOP-PROCESSING
-               SET WS-CODON-IDX TO 1
-               MOVE WS-INPUT(WS-INPUT-INDEX:3) TO WS-SEARCH-STRING 
-               SEARCH WS-CODON-TABLE VARYING WS-CODON-IDX 
-               AT END 
-                   MOVE "Invalid codon" to WS-ERROR    
-               WHEN WS-CODON-VALUE(WS-CODON-IDX) = WS-SEARCH-STRING
-                   IF FUNCTION 
-                       TRIM(WS-PROTEIN-VALUE(WS-CODON-IDX)) = 
-                       "Stp" THEN
-                       MOVE 'Y' TO WS-STOP-CONDITION
-                       EXIT
-                   ELSE                                       
-                      STRING FUNCTION TRIM(WS-PROTEIN) DELIMITED BY
-                      SIZE "," DELIMITED BY SIZE
-                      WS-PROTEIN-VALUE(WS-CODON-IDX) DELIMITED BY SIZE
-                      INTO WS-PROTEIN
-                   END-IF
-               END-SEARCH      
-           END-PERFORM.   
-           IF WS-PROTEIN NOT EQUAL TO SPACES THEN
-              INSPECT WS-PROTEIN REPLACING FIRST ',' BY ' '
-              MOVE FUNCTION TRIM(WS-PROTEIN) TO WS-PROTEIN
-           END-IF
-           EXIT.
-       LOAD-LOOKUP-TABLE.        
-      * Load lookup table with CODON sequences with
-      *    corresponding PROTEIN names     
-           STRING 
-           "AUGMethionine   "  DELIMITED BY SIZE 
-           "UUUPhenylalanine"  DELIMITED BY SIZE 
-           "UUCPhenylalanine"  DELIMITED BY SIZE 
-           "UUALeucine      "  DELIMITED BY SIZE 
-           "UUGLeucine      "  DELIMITED BY SIZE 
-           "UCUSerine       "  DELIMITED BY SIZE 
-           "UCCSerine       "  DELIMITED BY SIZE 
-           "UCASerine       "  DELIMITED BY SIZE 
-           "UCGSerine       "  DELIMITED BY SIZE 
-           "UAUTyrosine     "  DELIMITED BY SIZE 
-           "UACTyrosine     "  DELIMITED BY SIZE 
-           "UGUCysteine     "  DELIMITED BY SIZE 
-           "UGCCysteine     "  DELIMITED BY SIZE 
-           "UGGTryptophan   "  DELIMITED BY SIZE 
-           "UAAStp          "  DELIMITED BY SIZE 
-           "UAGStp          "  DELIMITED BY SIZE 
-           "UGAStp          "  DELIMITED BY SIZE 
-           INTO WS-TABLE.    
-           EXIT.
-      
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROTEIN-TRANSLATION.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. SEQUENCING LAB SUPPORT.
+000500 DATE-WRITTEN. 2021-04-06.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-04-06 SDR  ORIGINAL SINGLE-STRAND TRANSLATE-CODON/
+001100*                 TRANSLATE-RNA ENTRY POINTS AGAINST WS-INPUT.
+001200* 2026-08-09 RLM  ADD A FILE-DRIVEN MODE THAT RUNS
+001300*                 TRANSLATE OVER EVERY STRAND RECORD IN A BATCH
+001400*                 FILE AND WRITES ONE WS-PROTEIN OR WS-ERROR
+001500*                 RESULT PER INPUT LINE, INSTEAD OF BEING
+001600*                 CALLED STRAND-BY-STRAND.
+001700* 2026-08-09 RLM  ADD A DNA-TO-RNA TRANSCRIPTION
+001800*                 PARAGRAPH SO A RAW DNA STRAND OFF THE
+001900*                 SEQUENCER CAN BE FED DIRECTLY WITHOUT HAND
+002000*                 TRANSCRIBING T TO U FIRST.
+002050* 2026-08-09 RLM  LOG AN INVALID-CODON ERROR TO THE
+002060*                 SHOP'S SHARED ERROR-LOG FILE IN THE COMMON
+002070*                 ERRMSG RECORD LAYOUT INSTEAD OF JUST CARRYING
+002080*                 WS-ERROR THROUGH TO THE REPORT LINE.
+002100*--------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STRAND-IN-FILE ASSIGN TO "STRANDIN"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-STRANDIN-STATUS.
+002900     SELECT PROTEIN-RPT-FILE ASSIGN TO "PROTRPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-PROTRPT-STATUS.
+003150     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003160         ORGANIZATION IS LINE SEQUENTIAL
+003170         FILE STATUS IS WS-ERRLOG-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  STRAND-IN-FILE.
+003500 01  STRANDIN-RECORD.
+003600     05 SI-STRAND-TYPE         PIC X.
+003700     05 FILLER                 PIC X.
+003800     05 SI-STRAND              PIC X(60).
+003900 FD  PROTEIN-RPT-FILE.
+004000 01  PROTEIN-RPT-RECORD        PIC X(260).
+004050 FD  ERROR-LOG-FILE.
+004060 01  ERROR-LOG-FILE-RECORD     PIC X(93).
+004100 WORKING-STORAGE SECTION.
+004200*--------------------------------------------------------------
+004300* FILE AND CONTROL SWITCHES
+004400*--------------------------------------------------------------
+004500 77  WS-STRANDIN-STATUS        PIC XX.
+004600 77  WS-PROTRPT-STATUS         PIC XX.
+004700 77  WS-EOF-SWITCH             PIC X VALUE "N".
+004800     88 END-OF-STRANDIN                  VALUE "Y".
+004900*--------------------------------------------------------------
+005000* ORIGINAL TRANSLATION FIELDS
+005100*--------------------------------------------------------------
+005200 01  WS-INPUT                  PIC X(60).
+005300 01  WS-PROTEIN                PIC X(120).
+005400 01  WS-ERROR                  PIC X(60).
+005500
+005600 77  WS-INPUT-INDEX            PIC 99.
+005700 77  WS-SEARCH-STRING          PIC X(3).
+005800 77  WS-STOP-CONDITION         PIC X.
+005900     88 WS-STOP-PROCESSING     VALUE 'Y'.
+006000 01  WS-TABLE.
+006100     05 WS-CODON-TABLE OCCURS 17 TIMES INDEXED BY WS-CODON-IDX.
+006200        10 WS-CODON-VALUE      PIC X(3).
+006300        10 WS-PROTEIN-VALUE    PIC X(13).
+006400*--------------------------------------------------------------
+006500* BATCH REPORT DETAIL LINE
+006600*--------------------------------------------------------------
+006650*--------------------------------------------------------------
+006660* SHARED ERROR-LOG CONTROLS
+006670*--------------------------------------------------------------
+006680 77  WS-ERRLOG-STATUS          PIC XX.
+006690 COPY ERRMSG.
+006700 01  PROTEIN-DETAIL-LINE.
+006800     05 PD-STRAND-TYPE         PIC X.
+006900     05 FILLER                 PIC X(02) VALUE SPACES.
+007000     05 PD-STRAND              PIC X(60).
+007100     05 FILLER                 PIC X(02) VALUE SPACES.
+007200     05 PD-PROTEIN             PIC X(120).
+007300     05 FILLER                 PIC X(02) VALUE SPACES.
+007400     05 PD-ERROR               PIC X(60).
+007500 PROCEDURE DIVISION.
+007600*--------------------------------------------------------------
+007700* 0000-MAINLINE
+007800*--------------------------------------------------------------
+007900 0000-MAINLINE.
+008000     PERFORM 0100-INITIALIZE THRU 0100-INITIALIZE-EXIT
+008100     PERFORM 2000-PROCESS-STRANDS THRU 2000-PROCESS-STRANDS-EXIT
+008200        UNTIL END-OF-STRANDIN
+008300     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008400     STOP RUN.
+008500*--------------------------------------------------------------
+008600* 0100-INITIALIZE
+008700*--------------------------------------------------------------
+008800 0100-INITIALIZE.
+008900     OPEN INPUT STRAND-IN-FILE
+009000     OPEN OUTPUT PROTEIN-RPT-FILE
+009100     MOVE "T  STRAND   PROTEIN/ERROR" TO PROTEIN-RPT-RECORD
+009200     WRITE PROTEIN-RPT-RECORD
+009300     PERFORM 2100-READ-STRAND THRU 2100-READ-STRAND-EXIT.
+009400 0100-INITIALIZE-EXIT.
+009500     EXIT.
+009510*--------------------------------------------------------------
+009520* 1200-LOG-ERROR - APPEND AN INVALID-CODON ERROR TO THE SHARED
+009530*          ERROR-LOG FILE IN THE COMMON ERRMSG LAYOUT, CREATING
+009540*          THE LOG ON FIRST USE
+009550*--------------------------------------------------------------
+009560 1200-LOG-ERROR.
+009570     OPEN EXTEND ERROR-LOG-FILE
+009580     IF WS-ERRLOG-STATUS = "35"
+009581        OPEN OUTPUT ERROR-LOG-FILE
+009582        CLOSE ERROR-LOG-FILE
+009583        OPEN EXTEND ERROR-LOG-FILE
+009584     END-IF
+009585     MOVE "PROTXLAT" TO EM-PROGRAM-ID
+009586     MOVE "E001 " TO EM-ERROR-CODE
+009587     MOVE WS-ERROR TO EM-ERROR-TEXT
+009588     MOVE FUNCTION CURRENT-DATE(1:14) TO EM-TIMESTAMP
+009589     WRITE ERROR-LOG-FILE-RECORD FROM ERROR-LOG-RECORD
+009590     CLOSE ERROR-LOG-FILE.
+009595 1200-LOG-ERROR-EXIT.
+009596     EXIT.
+009600*--------------------------------------------------------------
+009700* 2000-PROCESS-STRANDS - FOR EACH STRAND RECORD, TRANSCRIBE DNA
+009800*          TO RNA WHEN NEEDED, TRANSLATE IT, AND
+009900*          WRITE THE RESULT
+010000*--------------------------------------------------------------
+010100 2000-PROCESS-STRANDS.
+010200     MOVE SI-STRAND TO WS-INPUT
+010300     IF SI-STRAND-TYPE = "D"
+010400        PERFORM 4000-TRANSCRIBE-DNA THRU 4000-TRANSCRIBE-DNA-EXIT
+010500     END-IF
+010600     PERFORM 1000-TRANSLATE-CODON THRU 1000-TRANSLATE-CODON-EXIT
+010650     IF WS-ERROR NOT = 'N'
+010660        PERFORM 1200-LOG-ERROR THRU 1200-LOG-ERROR-EXIT
+010670     END-IF
+010700     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+010800     PERFORM 2100-READ-STRAND THRU 2100-READ-STRAND-EXIT.
+010900 2000-PROCESS-STRANDS-EXIT.
+011000     EXIT.
+011100 2100-READ-STRAND.
+011200     READ STRAND-IN-FILE
+011300        AT END MOVE "Y" TO WS-EOF-SWITCH
+011400     END-READ.
+011500 2100-READ-STRAND-EXIT.
+011600     EXIT.
+011700 2200-WRITE-RESULT.
+011800     MOVE SI-STRAND-TYPE TO PD-STRAND-TYPE
+011900     MOVE SI-STRAND TO PD-STRAND
+012000     MOVE WS-PROTEIN TO PD-PROTEIN
+012100     MOVE WS-ERROR TO PD-ERROR
+012200     WRITE PROTEIN-RPT-RECORD FROM PROTEIN-DETAIL-LINE.
+012300 2200-WRITE-RESULT-EXIT.
+012400     EXIT.
+012500*--------------------------------------------------------------
+012600* 9000-FINISH
+012700*--------------------------------------------------------------
+012800 9000-FINISH.
+012900     CLOSE STRAND-IN-FILE
+013000     CLOSE PROTEIN-RPT-FILE.
+013100 9000-FINISH-EXIT.
+013200     EXIT.
+013300*--------------------------------------------------------------
+013400* 1000-TRANSLATE-CODON - ORIGINAL ENTRY POINT (WAS
+013500*          TRANSLATE-CODON): VALIDATES THE STRAND LENGTH IS A
+013600*          MULTIPLE OF 3 BEFORE TRANSLATING
+013700*--------------------------------------------------------------
+013800 1000-TRANSLATE-CODON.
+013900*    CHECK IF THE ENTERED SEQUENCE IS A MULTIPLE OF 3
+014000     MOVE 'N' TO WS-ERROR.
+014100     IF FUNCTION MOD
+014200      (FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) 3) > 0 THEN
+014300        MOVE "Invalid codon" TO WS-ERROR
+014400     END-IF.
+014500     IF WS-ERROR = 'N' THEN
+014600         CONTINUE
+014700     ELSE
+014800         GO TO 1000-TRANSLATE-CODON-EXIT
+014900     END-IF.
+014950     PERFORM 1300-LOAD-LOOKUP-TABLE
+015000         THRU 1300-LOAD-LOOKUP-TABLE-EXIT
+015100     PERFORM 1200-TRANSLATE THRU 1200-TRANSLATE-EXIT.
+015200 1000-TRANSLATE-CODON-EXIT.
+015300     EXIT.
+015400*--------------------------------------------------------------
+015500* 1100-TRANSLATE-RNA - ORIGINAL ENTRY POINT (WAS TRANSLATE-RNA)
+015600*--------------------------------------------------------------
+015700 1100-TRANSLATE-RNA.
+015800     MOVE 'N' TO WS-ERROR
+015850     PERFORM 1300-LOAD-LOOKUP-TABLE
+015900         THRU 1300-LOAD-LOOKUP-TABLE-EXIT
+016000     PERFORM 1200-TRANSLATE THRU 1200-TRANSLATE-EXIT.
+016100 1100-TRANSLATE-RNA-EXIT.
+016200     EXIT.
+016300*--------------------------------------------------------------
+016400* 1200-TRANSLATE - ORIGINAL TRANSLATION LOOP (WAS TRANSLATE),
+016500*          PRESERVING THE ORIGINAL INLINE PERFORM VARYING/SEARCH
+016600*--------------------------------------------------------------
+016700 1200-TRANSLATE.
+016800     MOVE SPACES TO WS-PROTEIN.
+016900     MOVE 1 TO WS-INPUT-INDEX.
+017000     MOVE 'N' TO WS-STOP-CONDITION.
+017100     PERFORM VARYING WS-INPUT-INDEX FROM 1 BY 3 UNTIL
+017200         WS-INPUT-INDEX > LENGTH OF FUNCTION TRIM(WS-INPUT) OR
+017300         WS-STOP-PROCESSING
+017400         SET WS-CODON-IDX TO 1
+017500         MOVE WS-INPUT(WS-INPUT-INDEX:3) TO WS-SEARCH-STRING
+017600         SEARCH WS-CODON-TABLE VARYING WS-CODON-IDX
+017700         AT END
+017800             MOVE "Invalid codon" to WS-ERROR
+017900         WHEN WS-CODON-VALUE(WS-CODON-IDX) = WS-SEARCH-STRING
+018000             IF FUNCTION
+018100                 TRIM(WS-PROTEIN-VALUE(WS-CODON-IDX)) =
+018200                 "Stp" THEN
+018300                 MOVE 'Y' TO WS-STOP-CONDITION
+018400                 EXIT
+018500             ELSE
+018600                STRING FUNCTION TRIM(WS-PROTEIN) DELIMITED BY
+018700                SIZE "," DELIMITED BY SIZE
+018800                WS-PROTEIN-VALUE(WS-CODON-IDX) DELIMITED BY SIZE
+018900                INTO WS-PROTEIN
+019000             END-IF
+019100         END-SEARCH
+019200     END-PERFORM.
+019300     IF WS-PROTEIN NOT EQUAL TO SPACES THEN
+019400        INSPECT WS-PROTEIN REPLACING FIRST ',' BY ' '
+019500        MOVE FUNCTION TRIM(WS-PROTEIN) TO WS-PROTEIN
+019600     END-IF.
+019700 1200-TRANSLATE-EXIT.
+019800     EXIT.
+019900*--------------------------------------------------------------
+020000* 1300-LOAD-LOOKUP-TABLE - ORIGINAL CODON TABLE LOAD (WAS
+020100*          LOAD-LOOKUP-TABLE)
+020200*--------------------------------------------------------------
+020300 1300-LOAD-LOOKUP-TABLE.
+020400*    LOAD LOOKUP TABLE WITH CODON SEQUENCES WITH
+020500*    CORRESPONDING PROTEIN NAMES
+020600     STRING
+020700     "AUGMethionine   "  DELIMITED BY SIZE
+020800     "UUUPhenylalanine"  DELIMITED BY SIZE
+020900     "UUCPhenylalanine"  DELIMITED BY SIZE
+021000     "UUALeucine      "  DELIMITED BY SIZE
+021100     "UUGLeucine      "  DELIMITED BY SIZE
+021200     "UCUSerine       "  DELIMITED BY SIZE
+021300     "UCCSerine       "  DELIMITED BY SIZE
+021400     "UCASerine       "  DELIMITED BY SIZE
+021500     "UCGSerine       "  DELIMITED BY SIZE
+021600     "UAUTyrosine     "  DELIMITED BY SIZE
+021700     "UACTyrosine     "  DELIMITED BY SIZE
+021800     "UGUCysteine     "  DELIMITED BY SIZE
+021900     "UGCCysteine     "  DELIMITED BY SIZE
+022000     "UGGTryptophan   "  DELIMITED BY SIZE
+022100     "UAAStp          "  DELIMITED BY SIZE
+022200     "UAGStp          "  DELIMITED BY SIZE
+022300     "UGAStp          "  DELIMITED BY SIZE
+022400     INTO WS-TABLE.
+022500 1300-LOAD-LOOKUP-TABLE-EXIT.
+022600     EXIT.
+022700*--------------------------------------------------------------
+022800* 4000-TRANSCRIBE-DNA - CONVERT A RAW DNA STRAND TO RNA IN
+022900*          PLACE (T TO U) BEFORE HANDING OFF TO TRANSLATE
+023100*--------------------------------------------------------------
+023200 4000-TRANSCRIBE-DNA.
+023300     INSPECT WS-INPUT REPLACING ALL "T" BY "U".
+023400 4000-TRANSCRIBE-DNA-EXIT.
+023500     EXIT.
