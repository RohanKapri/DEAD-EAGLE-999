@@ -1,130 +1,579 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YACHT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-RESULT      PIC 99 VALUE 0.
-           01 WS-CATEGORY    PIC X(15).
-           01 WS-DICE        PIC 9(5).
-           01 NUMS           PIC 9(6).
-           01 ITER           PIC 9(3).
-           01 A              PIC 9.
-           01 TO-BE-CHECKED  PIC 9.
-
-       PROCEDURE DIVISION.
-       YACHT.
-           MOVE ZERO TO WS-RESULT.
-           MOVE ZEROES TO NUMS.
-           PERFORM COUNT-NUMS.
-           EVALUATE WS-CATEGORY
-              WHEN 'yacht'
-                 PERFORM CHECK-YACHT
-              WHEN 'ones'
-                 PERFORM CHECK-ONES
-              WHEN 'twos'
-                 PERFORM CHECK-TWOS
-              WHEN 'threes'
-                 PERFORM CHECK-THREES
-              WHEN 'fours'
-                 PERFORM CHECK-FOURS
-              WHEN 'fives'
-                 PERFORM CHECK-FIVES
-              WHEN 'sixes'
-                 PERFORM CHECK-SIXES
-              WHEN 'full house'
-                 PERFORM CHECK-FULL-HOUSE
-              WHEN 'four of a kind'
-                 PERFORM CHECK-4OFKIND
-              WHEN 'little straight'
-                 PERFORM CHECK-LITTLE-STRAIGHT
-              WHEN 'big straight'
-                 PERFORM CHECK-BIG-STRAIGHT
-              WHEN 'choice'
-                 PERFORM CHOICE 
-           END-EVALUATE.
-
-           COUNT-NUMS.
-              PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 5
-                 MOVE WS-DICE(ITER:1) TO TO-BE-CHECKED
-                 MOVE NUMS(TO-BE-CHECKED:1) TO A
-                 ADD 1 TO A
-                 MOVE A TO NUMS(TO-BE-CHECKED:1)
-              END-PERFORM.
-
-           CHECK-ONES.
-              MOVE NUMS(1:1) TO WS-RESULT.
-              GOBACK.
-
-           CHECK-TWOS.
-              MOVE NUMS(2:1) TO A.
-              COMPUTE WS-RESULT = A * 2.
-              GOBACK.
-
-           CHECK-THREES.
-              MOVE NUMS(3:1) TO A.
-              COMPUTE WS-RESULT = A * 3.
-              GOBACK.
-
-           CHECK-FOURS.
-              MOVE NUMS(4:1) TO A.
-              COMPUTE WS-RESULT = A * 4.
-              GOBACK.           
-
-           CHECK-FIVES.
-              MOVE NUMS(5:1) TO A.
-              COMPUTE WS-RESULT = A * 5.
-              GOBACK.           
-
-           CHECK-SIXES.
-              MOVE NUMS(6:1) TO A.
-              COMPUTE WS-RESULT = A * 6.
-              GOBACK.           
-
-           CHECK-FULL-HOUSE.
-              IF NUMS(1:1)=3 OR NUMS(2:1)=3 OR NUMS(3:1)=3 OR 
-                 NUMS(4:1)=3 OR NUMS(5:1)=3 OR NUMS(6:1)=3
-                 IF NUMS(1:1)=2 OR NUMS(2:1)=2 OR NUMS(3:1)=2 OR 
-                    NUMS(4:1)=2 OR NUMS(5:1)=2 OR NUMS(6:1)=2 
-                    PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER=5
-                       MOVE WS-DICE(ITER:1) TO A
-                       ADD A TO WS-RESULT
-                    END-PERFORM
-                 END-IF
-              END-IF.
-
-           CHECK-4OFKIND.
-              PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 6
-                 IF NUMS(ITER:1) = 4
-                    MOVE ITER TO A
-                    COMPUTE WS-RESULT = 4 * ITER
-                    GOBACK
-                 END-IF
-              END-PERFORM.
-
-           CHECK-LITTLE-STRAIGHT.
-              IF NUMS(1:1) = 1 AND NUMS(2:1) = 1 AND NUMS(3:1) = 1 AND  
-                 NUMS(4:1) = 1 AND NUMS(5:1) = 1 AND NUMS(6:1) = 0
-                 MOVE 30 TO WS-RESULT
-                 GOBACK
-              END-IF.
-
-           CHECK-BIG-STRAIGHT.
-              IF NUMS(1:1) = 0 AND NUMS(2:1) = 1 AND NUMS(3:1) = 1 AND  
-                 NUMS(4:1) = 1 AND NUMS(5:1) = 1 AND NUMS(6:1) = 1
-                 MOVE 30 TO WS-RESULT
-                 GOBACK
-              END-IF.
-
-           CHOICE.
-           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER = 5
-              MOVE WS-DICE(ITER:1) TO A
-              ADD A TO WS-RESULT
-              GOBACK
-           END-PERFORM.
-
-           CHECK-YACHT.
-              IF NUMS(1:1) = 5 OR NUMS(2:1) = 5 OR NUMS(3:1) = 5 OR  
-                 NUMS(4:1) = 5 OR NUMS(5:1) = 5 OR NUMS(6:1) = 5
-                 MOVE 50 TO WS-RESULT
-                 GOBACK
-              END-IF.
-             *> Dedicated to Shree DR.MDD
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHT.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. GAME SERVICES BATCH.
+000500 DATE-WRITTEN. 2021-07-19.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-07-19 SDR  ORIGINAL SINGLE-CALL CATEGORY SCORER AGAINST
+001100*                 WS-DICE/WS-CATEGORY (DEDICATED TO SHREE
+001200*                 DR.MDD).
+001300* 2026-08-09 RLM  DRIVE THE SCORER OFF A BATCH FILE OF
+001400*                 ROLLS (PLAYER, ROUND, CATEGORY, DICE) AND
+001500*                 PERSIST EVERY CATEGORY SCORE TO A KEYED
+001600*                 SCORECARD FILE, SO A FULL MULTI-ROUND,
+001700*                 MULTI-PLAYER GAME CAN BE RECONSTRUCTED INSTEAD
+001800*                 OF LOSING EACH ROLL'S RESULT THE MOMENT THE
+001900*                 NEXT CALL RUNS.
+002000* 2026-08-09 RLM  ADD AN END-OF-GAME STANDINGS REPORT
+002100*                 THAT RE-SCANS THE SCORECARD FILE IN PLAYER
+002200*                 ORDER AND PRINTS A GRAND TOTAL WITH A
+002300*                 CATEGORY-BY-CATEGORY BREAKDOWN PER PLAYER.
+002400* 2026-08-09 RLM  APPEND A ROW TO THE SHOP-WIDE
+002500*                 JOB-ACCOUNTING LOG (START/END TIMESTAMP, RETURN
+002600*                 STATUS, ROLLS-PROCESSED COUNT) ON COMPLETION.
+002700* 2026-08-09 RLM  ADD A REROLL-ASSIST HINT: WHEN THE
+002800*                 DICE ON A ROLL ARE EXACTLY ONE DIE AWAY FROM A
+002900*                 LITTLE OR BIG STRAIGHT, REPORT WHICH FACE VALUE
+003000*                 THE TOURNAMENT DESK SHOULD REROLL FOR TO
+003100*                 COMPLETE IT.
+003200*--------------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ROLL-IN-FILE ASSIGN TO "YACHTIN"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-ROLLIN-STATUS.
+004000     SELECT SCORECARD-FILE ASSIGN TO "YACHTSCR"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS SC-KEY
+004400         FILE STATUS IS WS-SCORECARD-STATUS.
+004500     SELECT STANDINGS-FILE ASSIGN TO "YACHTSTD"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-STANDINGS-STATUS.
+004800     SELECT JOB-ACCT-FILE ASSIGN TO "JOBACCT"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-JOBACCT-STATUS.
+005100     SELECT HINT-RPT-FILE ASSIGN TO "YACHTHNT"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-HINTRPT-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ROLL-IN-FILE.
+005700 01  ROLLIN-RECORD.
+005800     05 RI-PLAYER-ID           PIC X(10).
+005900     05 FILLER                 PIC X.
+006000     05 RI-ROUND-NO            PIC 99.
+006100     05 FILLER                 PIC X.
+006200     05 RI-CATEGORY            PIC X(15).
+006300     05 FILLER                 PIC X.
+006400     05 RI-DICE                PIC 9(5).
+006500 FD  SCORECARD-FILE.
+006600 01  SCORECARD-RECORD.
+006700     05 SC-KEY.
+006800        10 SC-PLAYER-ID        PIC X(10).
+006900        10 SC-ROUND-NO         PIC 99.
+007000        10 SC-CATEGORY         PIC X(15).
+007100     05 SC-SCORE               PIC 999.
+007200 FD  STANDINGS-FILE.
+007300 01  STANDINGS-OUT-RECORD      PIC X(132).
+007400 FD  JOB-ACCT-FILE.
+007500 01  JOB-ACCT-FILE-RECORD      PIC X(60).
+007600 FD  HINT-RPT-FILE.
+007700 01  HINT-RPT-RECORD           PIC X(80).
+007800 WORKING-STORAGE SECTION.
+007900*--------------------------------------------------------------
+008000* ORIGINAL CATEGORY-SCORING WORKING STORAGE
+008100*--------------------------------------------------------------
+008200 01  WS-RESULT         PIC 99 VALUE 0.
+008300 01  WS-CATEGORY       PIC X(15).
+008400 01  WS-DICE           PIC 9(5).
+008500 01  NUMS              PIC 9(6).
+008600 01  ITER              PIC 9(3).
+008700 01  A                 PIC 9.
+008800 01  TO-BE-CHECKED     PIC 9.
+008900*--------------------------------------------------------------
+009000* BATCH AND PERSISTENCE CONTROLS
+009100*--------------------------------------------------------------
+009200 77  WS-ROLLIN-STATUS          PIC XX.
+009300 77  WS-SCORECARD-STATUS       PIC XX.
+009400 77  WS-EOF-SWITCH             PIC X VALUE "N".
+009500     88 END-OF-ROLLIN                    VALUE "Y".
+009600*--------------------------------------------------------------
+009700* END-OF-GAME STANDINGS REPORT CONTROLS
+009800*--------------------------------------------------------------
+009900 77  WS-STANDINGS-STATUS       PIC XX.
+010000*--------------------------------------------------------------
+010100* SHOP-WIDE JOB-ACCOUNTING LOG CONTROLS
+010200*--------------------------------------------------------------
+010300 77  WS-JOBACCT-STATUS         PIC XX.
+010400 77  WS-JA-START-TIMESTAMP     PIC X(14).
+010500 77  WS-ROLLS-READ             PIC 9(07) VALUE ZERO.
+010600 COPY JOBACCT.
+010700*--------------------------------------------------------------
+010800* REROLL-ASSIST HINT CONTROLS
+010900*--------------------------------------------------------------
+011000 77  WS-HINTRPT-STATUS         PIC XX.
+011100 77  WS-LITTLE-TARGET          PIC 9(6) VALUE 111110.
+011200 77  WS-BIG-TARGET             PIC 9(6) VALUE 011111.
+011300 77  WS-LITTLE-EXCESS          PIC 9 VALUE 0.
+011400 77  WS-BIG-EXCESS             PIC 9 VALUE 0.
+011500 77  WS-HINT-IDX               PIC 9 VALUE 0.
+011600 77  WS-HINT-FACE-COUNT        PIC 9 VALUE 0.
+011700 77  WS-HINT-LITTLE-TGT        PIC 9 VALUE 0.
+011800 77  WS-HINT-BIG-TGT           PIC 9 VALUE 0.
+011900 77  WS-HINT-DIE               PIC 9 VALUE 0.
+012000 77  WS-HINT-CATEGORY          PIC X(15) VALUE SPACES.
+012100 01  HINT-DETAIL-LINE.
+012200     05 HD-PLAYER-ID           PIC X(10).
+012300     05 FILLER                 PIC X(02) VALUE SPACES.
+012400     05 HD-ROUND-NO            PIC Z9.
+012500     05 FILLER                 PIC X(02) VALUE SPACES.
+012600     05 HD-HINT-DIE            PIC 9.
+012700     05 FILLER                 PIC X(02) VALUE SPACES.
+012800     05 HD-HINT-CATEGORY       PIC X(15).
+012900 77  WS-CURRENT-PLAYER         PIC X(10) VALUE SPACES.
+013000 77  WS-GRAND-TOTAL            PIC 9(05) VALUE ZERO.
+013100 77  WS-ANY-PLAYER-SEEN-SW     PIC X VALUE "N".
+013200     88 ANY-PLAYER-SEEN                  VALUE "Y".
+013300 77  WS-CAT-IDX                PIC 99.
+013400 01  WS-CAT-TOTALS.
+013500     05 WS-CAT-ENTRY OCCURS 12 TIMES INDEXED BY WS-CAT-X.
+013600        10 WS-CAT-NAME         PIC X(15).
+013700        10 WS-CAT-TOTAL        PIC 9(05).
+013800 01  WS-CAT-DEFAULTS PIC X(180) VALUE
+013900     "yacht          " & "ones           " &
+014000     "twos           " & "threes         " &
+014100     "fours          " & "fives          " &
+014200     "sixes          " & "full house     " &
+014300     "four of a kind " & "little straight" &
+014400     "big straight   " & "choice         ".
+014500 01  FILLER REDEFINES WS-CAT-DEFAULTS.
+014600     05 WS-CAT-DFLT-NAME OCCURS 12 TIMES PIC X(15).
+014700 01  STANDINGS-DETAIL-LINE.
+014800     05 SD-PLAYER-ID           PIC X(10).
+014900     05 FILLER                 PIC X(02) VALUE SPACES.
+015000     05 SD-GRAND-TOTAL         PIC ZZZZ9.
+015100     05 FILLER                 PIC X(02) VALUE SPACES.
+015200     05 SD-BREAKDOWN           PIC X(108).
+015300 PROCEDURE DIVISION.
+015400*--------------------------------------------------------------
+015500* 0000-MAINLINE
+015600*--------------------------------------------------------------
+015700 0000-MAINLINE.
+015800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+015900     PERFORM 2000-PROCESS-ROLLS THRU 2000-PROCESS-ROLLS-EXIT
+016000        UNTIL END-OF-ROLLIN
+016100     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+016200     PERFORM 5000-BUILD-STANDINGS THRU 5000-BUILD-STANDINGS-EXIT
+016300     PERFORM 6000-LOG-JOB-ACCT THRU 6000-LOG-JOB-ACCT-EXIT
+016400     STOP RUN.
+016500*--------------------------------------------------------------
+016600* 1000-INITIALIZE
+016700*--------------------------------------------------------------
+016800 1000-INITIALIZE.
+016900     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-JA-START-TIMESTAMP
+017000     OPEN INPUT ROLL-IN-FILE
+017100     OPEN I-O SCORECARD-FILE
+017200     IF WS-SCORECARD-STATUS = "35"
+017300        OPEN OUTPUT SCORECARD-FILE
+017400        CLOSE SCORECARD-FILE
+017500        OPEN I-O SCORECARD-FILE
+017600     END-IF
+017700     OPEN OUTPUT HINT-RPT-FILE
+017800     PERFORM 2100-READ-ROLL THRU 2100-READ-ROLL-EXIT.
+017900 1000-INITIALIZE-EXIT.
+018000     EXIT.
+018100*--------------------------------------------------------------
+018200* 2000-PROCESS-ROLLS - SCORE ONE ROLL AND POST ITS CATEGORY
+018300*          SCORE TO THE SCORECARD FILE
+018400*--------------------------------------------------------------
+018500 2000-PROCESS-ROLLS.
+018600     ADD 1 TO WS-ROLLS-READ
+018700     MOVE RI-CATEGORY TO WS-CATEGORY
+018800     MOVE RI-DICE TO WS-DICE
+018900     PERFORM 3000-SCORE-CATEGORY THRU 3000-SCORE-CATEGORY-EXIT
+019000     PERFORM 3400-BUILD-REROLL-HINT
+019100        THRU 3400-BUILD-REROLL-HINT-EXIT
+019200     MOVE RI-PLAYER-ID TO SC-PLAYER-ID
+019300     MOVE RI-ROUND-NO TO SC-ROUND-NO
+019400     MOVE RI-CATEGORY TO SC-CATEGORY
+019500     MOVE WS-RESULT TO SC-SCORE
+019600     WRITE SCORECARD-RECORD
+019700        INVALID KEY REWRITE SCORECARD-RECORD
+019800     END-WRITE
+019900     PERFORM 2100-READ-ROLL THRU 2100-READ-ROLL-EXIT.
+020000 2000-PROCESS-ROLLS-EXIT.
+020100     EXIT.
+020200 2100-READ-ROLL.
+020300     READ ROLL-IN-FILE
+020400        AT END MOVE "Y" TO WS-EOF-SWITCH
+020500     END-READ.
+020600 2100-READ-ROLL-EXIT.
+020700     EXIT.
+020800*--------------------------------------------------------------
+020900* 9000-FINISH
+021000*--------------------------------------------------------------
+021100 9000-FINISH.
+021200     CLOSE ROLL-IN-FILE
+021300     CLOSE HINT-RPT-FILE
+021400     CLOSE SCORECARD-FILE.
+021500 9000-FINISH-EXIT.
+021600     EXIT.
+021700*--------------------------------------------------------------
+021800* 3000-SCORE-CATEGORY - ORIGINAL MAIN PARAGRAPH (WAS YACHT),
+021900*          NOW DRIVEN PER ROLL RECORD INSTEAD OF ONE SHOT
+022000*--------------------------------------------------------------
+022100 3000-SCORE-CATEGORY.
+022200     MOVE ZERO TO WS-RESULT
+022300     MOVE ZEROES TO NUMS
+022400     PERFORM 3100-COUNT-NUMS THRU 3100-COUNT-NUMS-EXIT
+022500     EVALUATE WS-CATEGORY
+022600        WHEN 'yacht'
+022700           PERFORM 3210-CHECK-YACHT THRU 3210-CHECK-YACHT-EXIT
+022800        WHEN 'ones'
+022900           PERFORM 3220-CHECK-ONES THRU 3220-CHECK-ONES-EXIT
+023000        WHEN 'twos'
+023100           PERFORM 3230-CHECK-TWOS THRU 3230-CHECK-TWOS-EXIT
+023200        WHEN 'threes'
+023300           PERFORM 3240-CHECK-THREES THRU 3240-CHECK-THREES-EXIT
+023400        WHEN 'fours'
+023500           PERFORM 3250-CHECK-FOURS THRU 3250-CHECK-FOURS-EXIT
+023600        WHEN 'fives'
+023700           PERFORM 3260-CHECK-FIVES THRU 3260-CHECK-FIVES-EXIT
+023800        WHEN 'sixes'
+023900           PERFORM 3270-CHECK-SIXES THRU 3270-CHECK-SIXES-EXIT
+024000        WHEN 'full house'
+024100           PERFORM 3280-CHECK-FULL-HOUSE
+024200              THRU 3280-CHECK-FULL-HOUSE-EXIT
+024300        WHEN 'four of a kind'
+024400           PERFORM 3290-CHECK-4OFKIND THRU 3290-CHECK-4OFKIND-EXIT
+024500        WHEN 'little straight'
+024600           PERFORM 3300-CHECK-LITTLE-STRAIGHT
+024700              THRU 3300-CHECK-LITTLE-STRAIGHT-EXIT
+024800        WHEN 'big straight'
+024900           PERFORM 3310-CHECK-BIG-STRAIGHT
+025000              THRU 3310-CHECK-BIG-STRAIGHT-EXIT
+025100        WHEN 'choice'
+025200           PERFORM 3320-CHECK-CHOICE THRU 3320-CHECK-CHOICE-EXIT
+025300     END-EVALUATE.
+025400 3000-SCORE-CATEGORY-EXIT.
+025500     EXIT.
+025600*--------------------------------------------------------------
+025700* 3100-COUNT-NUMS - ORIGINAL DIE-FACE TALLY (WAS COUNT-NUMS),
+025800*          UNCHANGED
+025900*--------------------------------------------------------------
+026000 3100-COUNT-NUMS.
+026100     PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 5
+026200        MOVE WS-DICE(ITER:1) TO TO-BE-CHECKED
+026300        MOVE NUMS(TO-BE-CHECKED:1) TO A
+026400        ADD 1 TO A
+026500        MOVE A TO NUMS(TO-BE-CHECKED:1)
+026600     END-PERFORM.
+026700 3100-COUNT-NUMS-EXIT.
+026800     EXIT.
+026900*--------------------------------------------------------------
+027000* CATEGORY SCORING PARAGRAPHS - ORIGINAL BODIES, RENAMED, AND
+027100*          WITH GOBACK (WHICH WOULD HAVE ENDED THE WHOLE RUN)
+027200*          REPLACED BY A FALL-THROUGH OR A GO TO THE EXIT LINE
+027300*          NOW THAT THESE ARE PERFORMED PER ROLL
+027400*--------------------------------------------------------------
+027500 3210-CHECK-YACHT.
+027600     IF NUMS(1:1) = 5 OR NUMS(2:1) = 5 OR NUMS(3:1) = 5 OR
+027700        NUMS(4:1) = 5 OR NUMS(5:1) = 5 OR NUMS(6:1) = 5
+027800        MOVE 50 TO WS-RESULT
+027900     END-IF.
+028000 3210-CHECK-YACHT-EXIT.
+028100     EXIT.
+028200 3220-CHECK-ONES.
+028300     MOVE NUMS(1:1) TO WS-RESULT.
+028400 3220-CHECK-ONES-EXIT.
+028500     EXIT.
+028600 3230-CHECK-TWOS.
+028700     MOVE NUMS(2:1) TO A.
+028800     COMPUTE WS-RESULT = A * 2.
+028900 3230-CHECK-TWOS-EXIT.
+029000     EXIT.
+029100 3240-CHECK-THREES.
+029200     MOVE NUMS(3:1) TO A.
+029300     COMPUTE WS-RESULT = A * 3.
+029400 3240-CHECK-THREES-EXIT.
+029500     EXIT.
+029600 3250-CHECK-FOURS.
+029700     MOVE NUMS(4:1) TO A.
+029800     COMPUTE WS-RESULT = A * 4.
+029900 3250-CHECK-FOURS-EXIT.
+030000     EXIT.
+030100 3260-CHECK-FIVES.
+030200     MOVE NUMS(5:1) TO A.
+030300     COMPUTE WS-RESULT = A * 5.
+030400 3260-CHECK-FIVES-EXIT.
+030500     EXIT.
+030600 3270-CHECK-SIXES.
+030700     MOVE NUMS(6:1) TO A.
+030800     COMPUTE WS-RESULT = A * 6.
+030900 3270-CHECK-SIXES-EXIT.
+031000     EXIT.
+031100 3280-CHECK-FULL-HOUSE.
+031200     IF NUMS(1:1)=3 OR NUMS(2:1)=3 OR NUMS(3:1)=3 OR
+031300        NUMS(4:1)=3 OR NUMS(5:1)=3 OR NUMS(6:1)=3
+031400        IF NUMS(1:1)=2 OR NUMS(2:1)=2 OR NUMS(3:1)=2 OR
+031500           NUMS(4:1)=2 OR NUMS(5:1)=2 OR NUMS(6:1)=2
+031600           PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 5
+031700              MOVE WS-DICE(ITER:1) TO A
+031800              ADD A TO WS-RESULT
+031900           END-PERFORM
+032000        END-IF
+032100     END-IF.
+032200 3280-CHECK-FULL-HOUSE-EXIT.
+032300     EXIT.
+032400 3290-CHECK-4OFKIND.
+032500     PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 6
+032600        IF NUMS(ITER:1) = 4
+032700           MOVE ITER TO A
+032800           COMPUTE WS-RESULT = 4 * ITER
+032900           GO TO 3290-CHECK-4OFKIND-EXIT
+033000        END-IF
+033100     END-PERFORM.
+033200 3290-CHECK-4OFKIND-EXIT.
+033300     EXIT.
+033400 3300-CHECK-LITTLE-STRAIGHT.
+033500     IF NUMS(1:1) = 1 AND NUMS(2:1) = 1 AND NUMS(3:1) = 1 AND
+033600        NUMS(4:1) = 1 AND NUMS(5:1) = 1 AND NUMS(6:1) = 0
+033700        MOVE 30 TO WS-RESULT
+033800     END-IF.
+033900 3300-CHECK-LITTLE-STRAIGHT-EXIT.
+034000     EXIT.
+034100 3310-CHECK-BIG-STRAIGHT.
+034200     IF NUMS(1:1) = 0 AND NUMS(2:1) = 1 AND NUMS(3:1) = 1 AND
+034300        NUMS(4:1) = 1 AND NUMS(5:1) = 1 AND NUMS(6:1) = 1
+034400        MOVE 30 TO WS-RESULT
+034500     END-IF.
+034600 3310-CHECK-BIG-STRAIGHT-EXIT.
+034700     EXIT.
+034800 3320-CHECK-CHOICE.
+034900     PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 5
+035000        MOVE WS-DICE(ITER:1) TO A
+035100        ADD A TO WS-RESULT
+035200     END-PERFORM.
+035300 3320-CHECK-CHOICE-EXIT.
+035400     EXIT.
+035500*--------------------------------------------------------------
+035600* 3400-BUILD-REROLL-HINT - IF THIS ROLL'S DICE ARE
+035700*          EXACTLY ONE DIE AWAY FROM A LITTLE OR BIG STRAIGHT,
+035800*          WORK OUT WHICH FACE VALUE COMPLETES IT AND APPEND A
+035900*          HINT LINE; OTHERWISE NO LINE IS WRITTEN FOR THIS ROLL.
+036000*--------------------------------------------------------------
+036100 3400-BUILD-REROLL-HINT.
+036200     MOVE 0 TO WS-LITTLE-EXCESS
+036300     MOVE 0 TO WS-BIG-EXCESS
+036400     MOVE 0 TO WS-HINT-DIE
+036500     MOVE SPACES TO WS-HINT-CATEGORY
+036600     PERFORM 3410-ACCUM-EXCESS THRU 3410-ACCUM-EXCESS-EXIT
+036700        VARYING WS-HINT-IDX FROM 1 BY 1 UNTIL WS-HINT-IDX > 6
+036800     EVALUATE TRUE
+036900        WHEN WS-LITTLE-EXCESS = 1
+037000           PERFORM 3420-FIND-LITTLE-HINT
+037100              THRU 3420-FIND-LITTLE-HINT-EXIT
+037200           MOVE "LITTLE STRAIGHT" TO WS-HINT-CATEGORY
+037300        WHEN WS-BIG-EXCESS = 1
+037400           PERFORM 3430-FIND-BIG-HINT THRU 3430-FIND-BIG-HINT-EXIT
+037500           MOVE "BIG STRAIGHT   " TO WS-HINT-CATEGORY
+037600     END-EVALUATE
+037700     IF WS-HINT-DIE > 0
+037800        PERFORM 3440-WRITE-HINT THRU 3440-WRITE-HINT-EXIT
+037900     END-IF.
+038000 3400-BUILD-REROLL-HINT-EXIT.
+038100     EXIT.
+038200*--------------------------------------------------------------
+038300* 3410-ACCUM-EXCESS - COUNT HOW MANY DICE SIT ABOVE
+038400*          EACH STRAIGHT'S TARGET FACE COUNT; A TOTAL OF 1 MEANS
+038500*          EXACTLY ONE DIE IS WRONG FOR THAT STRAIGHT
+038600*--------------------------------------------------------------
+038700 3410-ACCUM-EXCESS.
+038800     MOVE NUMS(WS-HINT-IDX:1) TO WS-HINT-FACE-COUNT
+038900     MOVE WS-LITTLE-TARGET(WS-HINT-IDX:1) TO WS-HINT-LITTLE-TGT
+039000     MOVE WS-BIG-TARGET(WS-HINT-IDX:1) TO WS-HINT-BIG-TGT
+039100     IF WS-HINT-FACE-COUNT > WS-HINT-LITTLE-TGT
+039200        ADD WS-HINT-FACE-COUNT TO WS-LITTLE-EXCESS
+039300        SUBTRACT WS-HINT-LITTLE-TGT FROM WS-LITTLE-EXCESS
+039400     END-IF
+039500     IF WS-HINT-FACE-COUNT > WS-HINT-BIG-TGT
+039600        ADD WS-HINT-FACE-COUNT TO WS-BIG-EXCESS
+039700        SUBTRACT WS-HINT-BIG-TGT FROM WS-BIG-EXCESS
+039800     END-IF.
+039900 3410-ACCUM-EXCESS-EXIT.
+040000     EXIT.
+040100*--------------------------------------------------------------
+040200* 3420-FIND-LITTLE-HINT - FIND THE FACE VALUE MISSING
+040300*          FROM THE LITTLE-STRAIGHT TARGET (1 THROUGH 5, NO 6)
+040400*--------------------------------------------------------------
+040500 3420-FIND-LITTLE-HINT.
+040600     MOVE 0 TO WS-HINT-DIE
+040700     PERFORM 3421-CHECK-LITTLE-FACE
+040800        THRU 3421-CHECK-LITTLE-FACE-EXIT
+040900        VARYING WS-HINT-IDX FROM 1 BY 1
+041000        UNTIL WS-HINT-IDX > 6 OR WS-HINT-DIE > 0.
+041100 3420-FIND-LITTLE-HINT-EXIT.
+041200     EXIT.
+041300 3421-CHECK-LITTLE-FACE.
+041400     IF NUMS(WS-HINT-IDX:1) < WS-LITTLE-TARGET(WS-HINT-IDX:1)
+041500        MOVE WS-HINT-IDX TO WS-HINT-DIE
+041600     END-IF.
+041700 3421-CHECK-LITTLE-FACE-EXIT.
+041800     EXIT.
+041900*--------------------------------------------------------------
+042000* 3430-FIND-BIG-HINT - FIND THE FACE VALUE MISSING
+042100*          FROM THE BIG-STRAIGHT TARGET (2 THROUGH 6, NO 1)
+042200*--------------------------------------------------------------
+042300 3430-FIND-BIG-HINT.
+042400     MOVE 0 TO WS-HINT-DIE
+042500     PERFORM 3431-CHECK-BIG-FACE THRU 3431-CHECK-BIG-FACE-EXIT
+042600        VARYING WS-HINT-IDX FROM 1 BY 1
+042700        UNTIL WS-HINT-IDX > 6 OR WS-HINT-DIE > 0.
+042800 3430-FIND-BIG-HINT-EXIT.
+042900     EXIT.
+043000 3431-CHECK-BIG-FACE.
+043100     IF NUMS(WS-HINT-IDX:1) < WS-BIG-TARGET(WS-HINT-IDX:1)
+043200        MOVE WS-HINT-IDX TO WS-HINT-DIE
+043300     END-IF.
+043400 3431-CHECK-BIG-FACE-EXIT.
+043500     EXIT.
+043600*--------------------------------------------------------------
+043700* 3440-WRITE-HINT - APPEND THIS ROLL'S REROLL HINT TO
+043800*          THE HINT REPORT FILE
+043900*--------------------------------------------------------------
+044000 3440-WRITE-HINT.
+044100     MOVE RI-PLAYER-ID TO HD-PLAYER-ID
+044200     MOVE RI-ROUND-NO TO HD-ROUND-NO
+044300     MOVE WS-HINT-DIE TO HD-HINT-DIE
+044400     MOVE WS-HINT-CATEGORY TO HD-HINT-CATEGORY
+044500     WRITE HINT-RPT-RECORD FROM HINT-DETAIL-LINE.
+044600 3440-WRITE-HINT-EXIT.
+044700     EXIT.
+044800*--------------------------------------------------------------
+044900* 5000-BUILD-STANDINGS - RE-SCAN THE SCORECARD FILE IN
+045000*          PLAYER/ROUND/CATEGORY KEY ORDER AND WRITE ONE
+045100*          STANDINGS LINE PER PLAYER WITH A GRAND TOTAL AND A
+045200*          CATEGORY-BY-CATEGORY BREAKDOWN
+045300*--------------------------------------------------------------
+045400 5000-BUILD-STANDINGS.
+045500     OPEN OUTPUT STANDINGS-FILE
+045600     MOVE "PLAYER     TOTAL  CATEGORY BREAKDOWN"
+045700        TO STANDINGS-OUT-RECORD
+045800     WRITE STANDINGS-OUT-RECORD
+045900     OPEN INPUT SCORECARD-FILE
+046000     MOVE SPACES TO WS-CURRENT-PLAYER
+046100     MOVE "N" TO WS-ANY-PLAYER-SEEN-SW
+046200     MOVE LOW-VALUES TO SC-KEY
+046300     START SCORECARD-FILE KEY IS NOT LESS THAN SC-KEY
+046400        INVALID KEY MOVE "10" TO WS-SCORECARD-STATUS
+046500     END-START
+046600     PERFORM 5100-READ-SCORECARD THRU 5100-READ-SCORECARD-EXIT
+046700     PERFORM 5200-PROCESS-SCORECARD-ROW
+046800        THRU 5200-PROCESS-SCORECARD-ROW-EXIT
+046900        UNTIL WS-SCORECARD-STATUS NOT = "00"
+047000     IF ANY-PLAYER-SEEN
+047100        PERFORM 5300-FLUSH-PLAYER THRU 5300-FLUSH-PLAYER-EXIT
+047200     END-IF
+047300     CLOSE SCORECARD-FILE
+047400     CLOSE STANDINGS-FILE.
+047500 5000-BUILD-STANDINGS-EXIT.
+047600     EXIT.
+047700*--------------------------------------------------------------
+047800* 5100-READ-SCORECARD
+047900*--------------------------------------------------------------
+048000 5100-READ-SCORECARD.
+048100     READ SCORECARD-FILE NEXT RECORD
+048200        AT END MOVE "10" TO WS-SCORECARD-STATUS
+048300     END-READ.
+048400 5100-READ-SCORECARD-EXIT.
+048500     EXIT.
+048600*--------------------------------------------------------------
+048700* 5200-PROCESS-SCORECARD-ROW - START A NEW PLAYER WHEN THE KEY'S
+048800*          PLAYER PORTION CHANGES, THEN FOLD THIS ROW'S SCORE
+048900*          INTO THE RUNNING TOTALS
+049000*--------------------------------------------------------------
+049100 5200-PROCESS-SCORECARD-ROW.
+049200     IF SC-PLAYER-ID NOT = WS-CURRENT-PLAYER
+049300        IF ANY-PLAYER-SEEN
+049400           PERFORM 5300-FLUSH-PLAYER THRU 5300-FLUSH-PLAYER-EXIT
+049500        END-IF
+049600        PERFORM 5310-RESET-TOTALS THRU 5310-RESET-TOTALS-EXIT
+049700        MOVE SC-PLAYER-ID TO WS-CURRENT-PLAYER
+049800        MOVE "Y" TO WS-ANY-PLAYER-SEEN-SW
+049900     END-IF
+050000     PERFORM 5320-ACCUMULATE-CATEGORY
+050100        THRU 5320-ACCUMULATE-CATEGORY-EXIT
+050200     PERFORM 5100-READ-SCORECARD THRU 5100-READ-SCORECARD-EXIT.
+050300 5200-PROCESS-SCORECARD-ROW-EXIT.
+050400     EXIT.
+050500*--------------------------------------------------------------
+050600* 5300-FLUSH-PLAYER - WRITE THE CURRENT PLAYER'S STANDINGS LINE
+050700*         
+050800*--------------------------------------------------------------
+050900 5300-FLUSH-PLAYER.
+051000     MOVE WS-CURRENT-PLAYER TO SD-PLAYER-ID
+051100     MOVE WS-GRAND-TOTAL TO SD-GRAND-TOTAL
+051200     MOVE SPACES TO SD-BREAKDOWN
+051300     MOVE 1 TO WS-CAT-IDX
+051400     SET WS-CAT-X TO 1
+051500     PERFORM 5330-APPEND-CATEGORY THRU 5330-APPEND-CATEGORY-EXIT
+051600        VARYING WS-CAT-X FROM 1 BY 1 UNTIL WS-CAT-X > 12
+051700     WRITE STANDINGS-OUT-RECORD FROM STANDINGS-DETAIL-LINE.
+051800 5300-FLUSH-PLAYER-EXIT.
+051900     EXIT.
+052000*--------------------------------------------------------------
+052100* 5310-RESET-TOTALS - LOAD THE CATEGORY NAMES AND ZERO ALL
+052200*          ACCUMULATORS FOR A NEW PLAYER
+052300*--------------------------------------------------------------
+052400 5310-RESET-TOTALS.
+052500     MOVE ZERO TO WS-GRAND-TOTAL
+052600     PERFORM VARYING WS-CAT-X FROM 1 BY 1 UNTIL WS-CAT-X > 12
+052700        MOVE WS-CAT-DFLT-NAME(WS-CAT-X) TO WS-CAT-NAME(WS-CAT-X)
+052800        MOVE ZERO TO WS-CAT-TOTAL(WS-CAT-X)
+052900     END-PERFORM.
+053000 5310-RESET-TOTALS-EXIT.
+053100     EXIT.
+053200*--------------------------------------------------------------
+053300* 5320-ACCUMULATE-CATEGORY - ADD THIS ROW'S SCORE INTO THE
+053400*          GRAND TOTAL AND ITS MATCHING CATEGORY SLOT
+053500*--------------------------------------------------------------
+053600 5320-ACCUMULATE-CATEGORY.
+053700     ADD SC-SCORE TO WS-GRAND-TOTAL
+053800     SET WS-CAT-X TO 1
+053900     SEARCH WS-CAT-ENTRY
+054000        AT END CONTINUE
+054100        WHEN WS-CAT-NAME(WS-CAT-X) = SC-CATEGORY
+054200           ADD SC-SCORE TO WS-CAT-TOTAL(WS-CAT-X)
+054300     END-SEARCH.
+054400 5320-ACCUMULATE-CATEGORY-EXIT.
+054500     EXIT.
+054600*--------------------------------------------------------------
+054700* 5330-APPEND-CATEGORY - APPEND ONE "NAME=TOTAL" PAIR TO THE
+054800*          BREAKDOWN FIELD
+054900*--------------------------------------------------------------
+055000 5330-APPEND-CATEGORY.
+055100     STRING FUNCTION TRIM(WS-CAT-NAME(WS-CAT-X)) DELIMITED BY SIZE
+055200        "=" DELIMITED BY SIZE
+055300        WS-CAT-TOTAL(WS-CAT-X) DELIMITED BY SIZE
+055400        " " DELIMITED BY SIZE
+055500        INTO SD-BREAKDOWN
+055600        WITH POINTER WS-CAT-IDX
+055700     END-STRING.
+055800 5330-APPEND-CATEGORY-EXIT.
+055900     EXIT.
+056000*--------------------------------------------------------------
+056100* 6000-LOG-JOB-ACCT - APPEND ONE ROW TO THE SHOP-WIDE
+056200*          JOB-ACCOUNTING LOG, CREATING IT ON FIRST USE
+056300*--------------------------------------------------------------
+056400 6000-LOG-JOB-ACCT.
+056500     OPEN EXTEND JOB-ACCT-FILE
+056600     IF WS-JOBACCT-STATUS = "35"
+056700        OPEN OUTPUT JOB-ACCT-FILE
+056800        CLOSE JOB-ACCT-FILE
+056900        OPEN EXTEND JOB-ACCT-FILE
+057000     END-IF
+057100     MOVE "YACHT   " TO JA-PROGRAM-NAME
+057200     MOVE WS-JA-START-TIMESTAMP TO JA-START-TIMESTAMP
+057300     MOVE FUNCTION CURRENT-DATE(1:14) TO JA-END-TIMESTAMP
+057400     MOVE "COMPLETED" TO JA-RETURN-STATUS
+057500     MOVE WS-ROLLS-READ TO JA-RECORD-COUNT
+057600     WRITE JOB-ACCT-FILE-RECORD FROM JOB-ACCT-RECORD
+057700     CLOSE JOB-ACCT-FILE.
+057800 6000-LOG-JOB-ACCT-EXIT.
+057900     EXIT.
