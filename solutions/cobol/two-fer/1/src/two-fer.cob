@@ -1,19 +1,146 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. two-fer.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(16).
-       01 TRIMMED PIC X(16).
-       01 WS-RESULT PIC X(64).
-       01 WS-S1 PIC X(8) VALUE "One for ".
-       01 WS-S2 PIC X(13) VALUE ", one for me.".
-       
-       PROCEDURE DIVISION.
-       TWO-FER.
-         MOVE FUNCTION TRIM(WS-NAME) TO TRIMMED.
-         IF TRIMMED > SPACES
-           MOVE FUNCTION CONCATENATE(WS-S1 FUNCTION TRIM(TRIMMED) WS-S2)
-               TO WS-RESULT      
-         ELSE
-            MOVE "One for you, one for me." TO WS-RESULT
-         END-IF.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TWO-FER.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. EVENT OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 2022-02-14.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-02-14 SDR  ORIGINAL SINGLE-GUEST COUPON TEXT BUILDER.
+001100* 2026-08-09 RLM  DRIVE THE COUPON TEXT OFF A GUEST-LIST
+001200*                 FILE AND WRITE ONE NUMBERED COUPON RECORD PER
+001300*                 GUEST INSTEAD OF RUNNING THE PROGRAM ONCE PER
+001400*                 ATTENDEE BY HAND AT THE DOOR.
+001450* 2026-08-09 RLM  ADD AN ALTERNATE ENTRY POINT SO
+001460*                 TWOFERCICS CAN CALL STRAIGHT INTO THE ORIGINAL
+001470*                 SINGLE-GUEST TEXT BUILDER FOR THE EVENT-DESK
+001480*                 ONLINE SESSION, LEAVING THE GUEST-LIST BATCH
+001490*                 ENTRY POINT UNTOUCHED.
+001500*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT GUEST-IN-FILE ASSIGN TO "GUESTIN"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-GUESTIN-STATUS.
+002300     SELECT COUPON-RPT-FILE ASSIGN TO "COUPRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-COUPRPT-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  GUEST-IN-FILE.
+002900 01  GUESTIN-RECORD.
+003000     05 GI-NAME                PIC X(16).
+003100 FD  COUPON-RPT-FILE.
+003200 01  COUPON-RPT-RECORD         PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400*--------------------------------------------------------------
+003500* ORIGINAL TWO-FER WORKING STORAGE
+003600*--------------------------------------------------------------
+003700 01  WS-NAME PIC X(16).
+003800 01  TRIMMED PIC X(16).
+003900 01  WS-RESULT PIC X(64).
+004000 01  WS-S1 PIC X(8) VALUE "One for ".
+004100 01  WS-S2 PIC X(13) VALUE ", one for me.".
+004200*--------------------------------------------------------------
+004300* BATCH COUPON CONTROLS
+004400*--------------------------------------------------------------
+004500 77  WS-GUESTIN-STATUS         PIC XX.
+004600 77  WS-COUPRPT-STATUS         PIC XX.
+004700 77  WS-EOF-SWITCH             PIC X VALUE "N".
+004800     88 END-OF-GUESTIN                     VALUE "Y".
+004900 77  WS-COUPON-NO              PIC 9(5) VALUE 0.
+005000 01  COUPON-DETAIL-LINE.
+005100     05 CD-COUPON-NO           PIC Z(4)9.
+005200     05 FILLER                 PIC X(02) VALUE SPACES.
+005300     05 CD-RESULT              PIC X(64).
+005350*--------------------------------------------------------------
+005360* ONLINE-ENTRY LINKAGE - TWOFERCICS PASSES ONE GUEST
+005370*          NAME IN AND RECEIVES ONE COUPON LINE BACK PER CALL.
+005380*--------------------------------------------------------------
+005390 LINKAGE SECTION.
+005400 01  TWO-FER-LINKAGE-RECORD.
+005410     05 TL-NAME                PIC X(16).
+005420     05 TL-RESULT              PIC X(64).
+005430 PROCEDURE DIVISION.
+005500*--------------------------------------------------------------
+005600* 0000-MAINLINE
+005700*--------------------------------------------------------------
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006000     PERFORM 2000-PROCESS-GUESTS THRU 2000-PROCESS-GUESTS-EXIT
+006100        UNTIL END-OF-GUESTIN
+006200     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+006300     STOP RUN.
+006400*--------------------------------------------------------------
+006500* 1000-INITIALIZE
+006600*--------------------------------------------------------------
+006700 1000-INITIALIZE.
+006800     OPEN INPUT GUEST-IN-FILE
+006900     OPEN OUTPUT COUPON-RPT-FILE
+007000     PERFORM 2100-READ-GUEST THRU 2100-READ-GUEST-EXIT.
+007100 1000-INITIALIZE-EXIT.
+007200     EXIT.
+007300*--------------------------------------------------------------
+007400* 2000-PROCESS-GUESTS - BUILD AND WRITE ONE NUMBERED COUPON FOR
+007500*          ONE GUEST
+007600*--------------------------------------------------------------
+007700 2000-PROCESS-GUESTS.
+007800     ADD 1 TO WS-COUPON-NO
+007900     MOVE GI-NAME TO WS-NAME
+008000     PERFORM 3000-TWO-FER THRU 3000-TWO-FER-EXIT
+008100     PERFORM 2200-WRITE-COUPON THRU 2200-WRITE-COUPON-EXIT
+008200     PERFORM 2100-READ-GUEST THRU 2100-READ-GUEST-EXIT.
+008300 2000-PROCESS-GUESTS-EXIT.
+008400     EXIT.
+008500 2100-READ-GUEST.
+008600     READ GUEST-IN-FILE
+008700        AT END MOVE "Y" TO WS-EOF-SWITCH
+008800     END-READ.
+008900 2100-READ-GUEST-EXIT.
+009000     EXIT.
+009100 2200-WRITE-COUPON.
+009200     MOVE WS-COUPON-NO TO CD-COUPON-NO
+009300     MOVE WS-RESULT TO CD-RESULT
+009400     WRITE COUPON-RPT-RECORD FROM COUPON-DETAIL-LINE.
+009500 2200-WRITE-COUPON-EXIT.
+009600     EXIT.
+009700*--------------------------------------------------------------
+009800* 9000-FINISH
+009900*--------------------------------------------------------------
+010000 9000-FINISH.
+010100     CLOSE GUEST-IN-FILE
+010200     CLOSE COUPON-RPT-FILE.
+010300 9000-FINISH-EXIT.
+010400     EXIT.
+010450*--------------------------------------------------------------
+010460* 8000-ONLINE-ENTRY - ALTERNATE ENTRY POINT FOR THE
+010470*          EVENT-DESK ONLINE SESSION. ONE CALL TO "TWO-FER-ONLINE"
+010480*          BUILDS ONE COUPON AND GOES BACK TO THE CALLER, LEAVING
+010490*          THE GUEST-LIST BATCH ENTRY POINT (0000-MAINLINE) FREE
+010500*          TO KEEP ENDING IN STOP RUN FOR ITS OWN JOB.
+010510*--------------------------------------------------------------
+010520 8000-ONLINE-ENTRY.
+010530     ENTRY "TWO-FER-ONLINE" USING TWO-FER-LINKAGE-RECORD.
+010540     MOVE TL-NAME TO WS-NAME
+010550     PERFORM 3000-TWO-FER THRU 3000-TWO-FER-EXIT
+010560     MOVE WS-RESULT TO TL-RESULT
+010570     GOBACK.
+010580 8000-ONLINE-ENTRY-EXIT.
+010590     EXIT.
+010600*--------------------------------------------------------------
+010700* 3000-TWO-FER - ORIGINAL COUPON TEXT BUILDER (WAS TWO-FER),
+010800*          UNCHANGED, NOW DRIVEN PER GUEST RECORD
+010900*--------------------------------------------------------------
+010950 3000-TWO-FER.
+011000     MOVE FUNCTION TRIM(WS-NAME) TO TRIMMED.
+011100     IF TRIMMED > SPACES
+011150       MOVE FUNCTION CONCATENATE(WS-S1 FUNCTION TRIM(TRIMMED)
+011175           WS-S2) TO WS-RESULT
+011400     ELSE
+011500        MOVE "One for you, one for me." TO WS-RESULT
+011600     END-IF.
+011700 3000-TWO-FER-EXIT.
+011800     EXIT.
