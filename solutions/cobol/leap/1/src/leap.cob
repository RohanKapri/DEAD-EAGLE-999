@@ -1,31 +1,252 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-RESULT PIC 9.
-           01 WS-YEAR   PIC 9(4).
-
-       PROCEDURE DIVISION.
-       LEAP.
-           IF FUNCTION MOD(WS-YEAR, 4) = 0
-              IF FUNCTION MOD(WS-YEAR, 100) = 0
-                 IF FUNCTION MOD(WS-YEAR, 400) = 0
-                    MOVE 1 TO WS-RESULT
-                    GO TO LEAP-EXIT
-                 ELSE
-                    MOVE 0 TO WS-RESULT
-                    GO TO LEAP-EXIT
-                 END-IF
-                 MOVE 0 TO WS-RESULT
-                 GO TO LEAP-EXIT
-              ELSE
-                 MOVE 1 TO WS-RESULT
-                 GO TO LEAP-EXIT              
-              END-IF
-           END-IF.
-           CONTINUE.
-
-       LEAP-EXIT.
-           EXIT.
-       *> Dedicated to Shree DR.MDD
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAP.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. SHOP CALENDAR SUPPORT.
+000500 DATE-WRITTEN. 2022-02-20.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-02-20 SDR  ORIGINAL SINGLE-YEAR LEAP-YEAR TEST (DEDICATED
+001100*                 TO SHREE DR.MDD).
+001200* 2026-08-09 RLM  ADD A BATCH MODE THAT RUNS THE
+001300*                 LEAP-YEAR TEST ACROSS A RANGE OF YEARS INTO A
+001400*                 REPORT, PLUS A COMPANION PARAGRAPH THAT USES
+001500*                 THAT SAME LEAP/NON-LEAP RESULT TO COMPUTE
+001600*                 DAYS-IN-MONTH AND GENERATE THE SHOP'S FISCAL
+001700*                 CALENDAR SKELETON FOR EACH YEAR, INSTEAD OF
+001800*                 CHECKING ONE YEAR AT A TIME AND BUILDING THE
+001900*                 CALENDAR BY HAND.
+002000* 2026-08-09 RLM  EDIT THE INCOMING YEAR-RANGE CONTROL
+002100*                 FIELDS FOR NUMERIC CONTENT BEFORE THEY DRIVE
+002200*                 THE RANGE LOOP, ROUTING BAD CONTROL CARDS TO
+002300*                 THE SHOP'S SHARED NUMERIC SUSPENSE FILE.
+002400*--------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT YEAR-RANGE-CTL-FILE ASSIGN TO "LEAPRNG"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-RNGCTL-STATUS.
+003200     SELECT LEAP-RPT-FILE ASSIGN TO "LEAPRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-LEAPRPT-STATUS.
+003500     SELECT FISCAL-CAL-FILE ASSIGN TO "FISCCAL"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-FISCCAL-STATUS.
+003800     SELECT NUM-SUSPENSE-FILE ASSIGN TO "NUMSUSP"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-NUMSUSP-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  YEAR-RANGE-CTL-FILE.
+004400 01  YEAR-RANGE-CTL-RECORD.
+004500     05 RC-START-YEAR         PIC 9(4).
+004600     05 FILLER                PIC X.
+004700     05 RC-END-YEAR           PIC 9(4).
+004800 FD  LEAP-RPT-FILE.
+004900 01  LEAP-RPT-RECORD          PIC X(30).
+005000 FD  FISCAL-CAL-FILE.
+005100 01  FISCAL-CAL-RECORD        PIC X(40).
+005200 FD  NUM-SUSPENSE-FILE.
+005300 01  NUM-SUSPENSE-FILE-RECORD PIC X(63).
+005400 WORKING-STORAGE SECTION.
+005500*--------------------------------------------------------------
+005600* ORIGINAL LEAP WORKING STORAGE
+005700*--------------------------------------------------------------
+005800 01  WS-RESULT PIC 9.
+005900 01  WS-YEAR   PIC 9(4).
+006000*--------------------------------------------------------------
+006100* BATCH RANGE AND FISCAL-CALENDAR CONTROLS
+006200*--------------------------------------------------------------
+006300 77  WS-RNGCTL-STATUS          PIC XX.
+006400 77  WS-LEAPRPT-STATUS         PIC XX.
+006500 77  WS-FISCCAL-STATUS         PIC XX.
+006600 77  WS-START-YEAR             PIC 9(4) VALUE 0.
+006700 77  WS-END-YEAR               PIC 9(4) VALUE 0.
+006800 77  WS-MONTH                  PIC 99.
+006900*--------------------------------------------------------------
+007000* NUMERIC-EDIT/SUSPENSE CONTROLS
+007100*--------------------------------------------------------------
+007200 77  WS-NUMSUSP-STATUS         PIC XX.
+007300 77  WS-RANGE-VALID            PIC X VALUE "Y".
+007400     88 RANGE-IS-VALID                   VALUE "Y".
+007500 COPY NUMEDIT.
+007600 01  LEAP-DETAIL-LINE.
+007700     05 LD-YEAR                PIC 9(4).
+007800     05 FILLER                 PIC X(02) VALUE SPACES.
+007900     05 LD-LEAP                PIC X(03).
+008000 01  WS-MONTH-DAYS-TABLE.
+008100     05 WS-MONTH-DAYS OCCURS 12 TIMES PIC 99.
+008200 01  WS-MONTH-DAYS-DEFAULTS    PIC X(24)
+008300     VALUE "312831303130313130313031".
+008400 01  WS-MONTH-NAME-TABLE.
+008500     05 WS-MONTH-NAME OCCURS 12 TIMES PIC X(9).
+008600 01  WS-MONTH-NAME-DEFAULTS    PIC X(108) VALUE
+008700     "January  " & "February " & "March    " & "April    " &
+008800     "May      " & "June     " & "July     " & "August   " &
+008900     "September" & "October  " & "November " & "December ".
+009000 01  FISCAL-DETAIL-LINE.
+009100     05 FD-YEAR                PIC 9(4).
+009200     05 FILLER                 PIC X(02) VALUE SPACES.
+009300     05 FD-MONTH-NAME          PIC X(9).
+009400     05 FILLER                 PIC X(02) VALUE SPACES.
+009500     05 FD-DAYS-IN-MONTH       PIC 99.
+009600 PROCEDURE DIVISION.
+009700*--------------------------------------------------------------
+009800* 0000-MAINLINE
+009900*--------------------------------------------------------------
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+010200     PERFORM 2000-PROCESS-ONE-YEAR THRU 2000-PROCESS-ONE-YEAR-EXIT
+010300        VARYING WS-YEAR FROM WS-START-YEAR BY 1
+010400        UNTIL WS-YEAR > WS-END-YEAR
+010500     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+010600     STOP RUN.
+010700*--------------------------------------------------------------
+010800* 1000-INITIALIZE - READ THE REQUESTED YEAR RANGE AND OPEN THE
+010900*          REPORT FILES
+011000*--------------------------------------------------------------
+011100 1000-INITIALIZE.
+011200     MOVE WS-MONTH-DAYS-DEFAULTS TO WS-MONTH-DAYS-TABLE
+011300     MOVE WS-MONTH-NAME-DEFAULTS TO WS-MONTH-NAME-TABLE
+011400     OPEN INPUT YEAR-RANGE-CTL-FILE
+011500     IF WS-RNGCTL-STATUS = "00"
+011600        READ YEAR-RANGE-CTL-FILE
+011700           NOT AT END
+011800              MOVE "Y" TO WS-RANGE-VALID
+011900              PERFORM 1100-EDIT-RANGE-FIELDS
+012000                 THRU 1100-EDIT-RANGE-FIELDS-EXIT
+012100              IF RANGE-IS-VALID
+012200                 MOVE RC-START-YEAR TO WS-START-YEAR
+012300                 MOVE RC-END-YEAR TO WS-END-YEAR
+012400              END-IF
+012500        END-READ
+012600        CLOSE YEAR-RANGE-CTL-FILE
+012700     END-IF
+012800     IF WS-START-YEAR = 0
+012900        MOVE 2000 TO WS-START-YEAR
+013000        MOVE 2000 TO WS-END-YEAR
+013100     END-IF
+013200     OPEN OUTPUT LEAP-RPT-FILE
+013300     OPEN OUTPUT FISCAL-CAL-FILE.
+013400 1000-INITIALIZE-EXIT.
+013500     EXIT.
+013600*--------------------------------------------------------------
+013700* 1100-EDIT-RANGE-FIELDS - VALIDATE THE CONTROL CARD'S
+013800*          START/END YEAR FOR NUMERIC CONTENT BEFORE THE RANGE
+013900*          LOOP RUNS, ROUTING BAD INPUT TO THE SHARED SUSPENSE
+014000*          FILE INSTEAD OF LETTING GARBAGE DRIVE THE LEAP TEST
+014100*--------------------------------------------------------------
+014200 1100-EDIT-RANGE-FIELDS.
+014300     IF RC-START-YEAR NOT NUMERIC
+014400        MOVE "START-YEAR" TO NS-FIELD-NAME
+014500        MOVE RC-START-YEAR TO NS-FIELD-VALUE
+014600        MOVE "N" TO WS-RANGE-VALID
+014700        PERFORM 1200-WRITE-SUSPENSE THRU 1200-WRITE-SUSPENSE-EXIT
+014800     END-IF
+014900     IF RC-END-YEAR NOT NUMERIC
+015000        MOVE "END-YEAR" TO NS-FIELD-NAME
+015100        MOVE RC-END-YEAR TO NS-FIELD-VALUE
+015200        MOVE "N" TO WS-RANGE-VALID
+015300        PERFORM 1200-WRITE-SUSPENSE THRU 1200-WRITE-SUSPENSE-EXIT
+015400     END-IF.
+015500 1100-EDIT-RANGE-FIELDS-EXIT.
+015600     EXIT.
+015700*--------------------------------------------------------------
+015800* 1200-WRITE-SUSPENSE - APPEND ONE ROW TO THE SHARED
+015900*          NUMERIC-INPUT SUSPENSE FILE, CREATING IT ON FIRST USE
+016000*--------------------------------------------------------------
+016100 1200-WRITE-SUSPENSE.
+016200     OPEN EXTEND NUM-SUSPENSE-FILE
+016300     IF WS-NUMSUSP-STATUS = "35"
+016400        OPEN OUTPUT NUM-SUSPENSE-FILE
+016500        CLOSE NUM-SUSPENSE-FILE
+016600        OPEN EXTEND NUM-SUSPENSE-FILE
+016700     END-IF
+016800     MOVE "LEAP    " TO NS-PROGRAM-NAME
+016900     MOVE FUNCTION CURRENT-DATE(1:14) TO NS-TIMESTAMP
+017000     WRITE NUM-SUSPENSE-FILE-RECORD FROM NUM-SUSPENSE-RECORD
+017100     CLOSE NUM-SUSPENSE-FILE.
+017200 1200-WRITE-SUSPENSE-EXIT.
+017300     EXIT.
+017400*--------------------------------------------------------------
+017500* 2000-PROCESS-ONE-YEAR - TEST ONE YEAR FOR LEAP STATUS, WRITE
+017600*          ITS REPORT LINE, AND BUILD ITS FISCAL CALENDAR
+017700*          SKELETON
+017800*--------------------------------------------------------------
+017900 2000-PROCESS-ONE-YEAR.
+018000     PERFORM 3000-LEAP THRU 3000-LEAP-EXIT
+018100     PERFORM 2100-WRITE-LEAP-RESULT
+018200        THRU 2100-WRITE-LEAP-RESULT-EXIT
+018300     PERFORM 4000-BUILD-FISCAL-CALENDAR
+018400        THRU 4000-BUILD-FISCAL-CALENDAR-EXIT.
+018500 2000-PROCESS-ONE-YEAR-EXIT.
+018600     EXIT.
+018700 2100-WRITE-LEAP-RESULT.
+018800     MOVE WS-YEAR TO LD-YEAR
+018900     IF WS-RESULT = 1
+019000        MOVE "YES" TO LD-LEAP
+019100     ELSE
+019200        MOVE "NO " TO LD-LEAP
+019300     END-IF
+019400     WRITE LEAP-RPT-RECORD FROM LEAP-DETAIL-LINE.
+019500 2100-WRITE-LEAP-RESULT-EXIT.
+019600     EXIT.
+019700*--------------------------------------------------------------
+019800* 9000-FINISH
+019900*--------------------------------------------------------------
+020000 9000-FINISH.
+020100     CLOSE LEAP-RPT-FILE
+020200     CLOSE FISCAL-CAL-FILE.
+020300 9000-FINISH-EXIT.
+020400     EXIT.
+020500*--------------------------------------------------------------
+020600* 3000-LEAP - ORIGINAL LEAP-YEAR TEST (WAS LEAP), UNCHANGED
+020700*          EXCEPT THE GO TO TARGETS NOW POINT AT THIS PARAGRAPH'S
+020800*          OWN EXIT LINE
+020900*--------------------------------------------------------------
+021000 3000-LEAP.
+021100     IF FUNCTION MOD(WS-YEAR, 4) = 0
+021200        IF FUNCTION MOD(WS-YEAR, 100) = 0
+021300           IF FUNCTION MOD(WS-YEAR, 400) = 0
+021400              MOVE 1 TO WS-RESULT
+021500              GO TO 3000-LEAP-EXIT
+021600           ELSE
+021700              MOVE 0 TO WS-RESULT
+021800              GO TO 3000-LEAP-EXIT
+021900           END-IF
+022000           MOVE 0 TO WS-RESULT
+022100           GO TO 3000-LEAP-EXIT
+022200        ELSE
+022300           MOVE 1 TO WS-RESULT
+022400           GO TO 3000-LEAP-EXIT
+022500        END-IF
+022600     END-IF.
+022700     CONTINUE.
+022800 3000-LEAP-EXIT.
+022900     EXIT.
+023000*--------------------------------------------------------------
+023100* 4000-BUILD-FISCAL-CALENDAR - WRITE THE TWELVE-MONTH FISCAL
+023200*          CALENDAR SKELETON FOR THE CURRENT YEAR, ADJUSTING
+023300*          FEBRUARY'S DAY COUNT OFF THE LEAP RESULT JUST
+023400*          COMPUTED
+023500*--------------------------------------------------------------
+023600 4000-BUILD-FISCAL-CALENDAR.
+023700     IF WS-RESULT = 1
+023800        MOVE 29 TO WS-MONTH-DAYS(2)
+023900     ELSE
+024000        MOVE 28 TO WS-MONTH-DAYS(2)
+024100     END-IF
+024200     PERFORM 4100-WRITE-ONE-MONTH THRU 4100-WRITE-ONE-MONTH-EXIT
+024300        VARYING WS-MONTH FROM 1 BY 1 UNTIL WS-MONTH > 12.
+024400 4000-BUILD-FISCAL-CALENDAR-EXIT.
+024500     EXIT.
+024600 4100-WRITE-ONE-MONTH.
+024700     MOVE WS-YEAR TO FD-YEAR
+024800     MOVE WS-MONTH-NAME(WS-MONTH) TO FD-MONTH-NAME
+024900     MOVE WS-MONTH-DAYS(WS-MONTH) TO FD-DAYS-IN-MONTH
+025000     WRITE FISCAL-CAL-RECORD FROM FISCAL-DETAIL-LINE.
+025100 4100-WRITE-ONE-MONTH-EXIT.
+025200     EXIT.
