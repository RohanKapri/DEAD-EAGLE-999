@@ -1,156 +1,301 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALL-YOUR-BASE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-INPUTBASE          PIC s9(02) VALUE ZEROS.
-       01 WS-OUTPUTBASE         PIC s9(02) VALUE ZEROS.
-       01 WS-DIGITS            PIC X(15) VALUE SPACES.
-       01 WS-RESULT            PIC X(30) VALUE SPACES.
-       01 WS-RES          PIC X(30) VALUE SPACES.
-
-       01 WS-LEN               PIC 9(02) VALUE ZEROS.
-       01 DIGITS.
-          02 WS-DIGIT  OCCURS 9 PIC 9(02) VALUE ZEROS.
-          02 WS-DIGIT-X REDEFINES WS-DIGIT PIC X(02).
-       01 WS-ERROR             PIC X(45) VALUE SPACES.
-       01 WS-D                 PIC 99.
-       01 WS-E   REDEFINES WS-D PIC X(2).
-       01 I                    PIC 9(02) VALUE ZEROS.
-       01 DIGIT-X              PIC X(02) VALUE SPACES.
-       01 REST                 PIC X(15) VALUE ZEROS.
-       01 WS-BASE10            PIC 9(8) VALUE ZEROS.
-       01 WS-GIVING            PIC 9(03) VALUE ZEROS.
-       01 WS-REMAINDER         PIC 9(03) VALUE ZEROS.
-       01 WS-TEMP              PIC Z(8).
-       01 WS-A                 PIC X(8).
-       01 WS-J                 PIC 9(2).
-       01 WS-I                 PIC 9(2).
-       01 WS-OUT               PIC 9(2).
-  
-       PROCEDURE DIVISION.
-       REBASE.
-           MOVE SPACES                 TO WS-RESULT 
-                                          WS-ERROR
-           MOVE ZEROS                  TO WS-BASE10
-                                          DIGITS
-                                          WS-REMAINDER
-           MOVE 1                      TO WS-LEN
-           EVALUATE TRUE
-              WHEN WS-INPUTBASE < 2
-                 MOVE 'input base must be >= 2'  
-                       TO WS-ERROR
-              WHEN WS-OUTPUTBASE <  2
-                 MOVE 'output base must be >= 2' 
-                       TO WS-ERROR
-              WHEN WS-DIGITS EQUAL TO SPACE
-                 MOVE "0" TO WS-RESULT
-              WHEN WS-DIGITS = "0"
-                 MOVE "0" TO WS-RESULT
-              WHEN WS-DIGITS = "0,0,0"
-                 MOVE "0" TO WS-RESULT
-              WHEN OTHER
-                 INSPECT WS-DIGITS TALLYING 
-                    WS-LEN FOR ALL ','
-                 PERFORM TO-BASE-10
-                 IF WS-OUTPUTBASE NOT EQUAL TO 10
-                     PERFORM CHANGE-BASE
-                 ELSE
-                     MOVE SPACES TO WS-RESULT WS-A 
-                     MOVE WS-BASE10 TO WS-TEMP
-                     MOVE WS-TEMP TO WS-A
-                     MOVE ZERO TO WS-J
-                     PERFORM VARYING WS-I FROM 1 BY 1
-                       UNTIL WS-I>8
-                   IF WS-A(WS-I:1) NOT EQUAL TO SPACES
-                         ADD 1 TO WS-J
-                        MOVE WS-A(WS-I:1) TO WS-RESULT(WS-J:1)
-                        ADD 1 TO WS-I
-                   IF WS-A(WS-I: 1) IS NUMERIC
-                          ADD 1 TO WS-J 
-                          MOVE "," TO WS-RESULT(WS-J:1)
-                    END-IF
-                    SUBTRACT 1 FROM WS-I
-                   END-IF
-               END-PERFORM
-               
-           END-EVALUATE
-           MOVE FUNCTION TRIM(WS-RESULT) TO WS-RESULT
-           DISPLAY WS-RESULT
-
-           EXIT PROGRAM.
-       CHANGE-BASE.
-         MOVE 99 TO WS-REMAINDER WS-GIVING
-                 MOVE SPACES TO WS-RESULT WS-RES
-                 MOVE 1 TO WS-OUT
-                 PERFORM VARYING I FROM 1 BY 1
-                         UNTIL 
-                        (WS-GIVING < WS-OUTPUTBASE)
-                    DIVIDE WS-BASE10 BY 
-                           WS-OUTPUTBASE
-                           GIVING WS-GIVING
-                           REMAINDER WS-REMAINDER
-                          MOVE WS-REMAINDER  TO WS-D
-
-                    MOVE WS-GIVING  TO WS-BASE10
-
-                     IF WS-d < 10
-                         STRING WS-E(2:1) "," DELIMITED BY
-                            SIZE
-                             WS-RESULT DELIMITED BY SPACES
-                             INTO WS-RES
-                           MOVE WS-RES TO WS-RESULT
-                     END-IF
-                     IF WS-D >= 10 
-                          STRING WS-E ","
-                             WS-RESULT DELIMITED BY SPACES
-                             INTO WS-RES
-                           MOVE WS-RES TO WS-RESULT
-                     END-IF 
-                     
-                   IF I=1
-                      INSPECT WS-RESULT 
-                        REPLACING all ',' BY "" 
-
-                              END-IF
-                    MOVE FUNCTION TRIM(WS-RESULT) TO
-                            WS-RESULT
-                 END-PERFORM
-                 MOVE WS-BASE10       TO WS-D
-                    IF WS-d < 10
-                         STRING WS-E(2:1) "," DELIMITED BY
-                            SIZE
-                             WS-RESULT DELIMITED BY SPACES
-                             INTO WS-RES
-                           MOVE WS-RES TO WS-RESULT
-                     END-IF
-                     IF WS-D >10 
-                          STRING WS-E ","
-                             WS-RESULT DELIMITED BY SPACES
-                             INTO WS-RES
-                           MOVE WS-RES TO WS-RESULT
-                     END-IF 
-
-                       
-            .
-       TO-BASE-10.
-           PERFORM VARYING I FROM WS-LEN BY -1 
-                         UNTIL (I = ZEROS)
-              INSPECT WS-DIGITS 
-                      REPLACING FIRST ','
-                      BY '/'
-              UNSTRING WS-DIGITS 
-                       DELIMITED BY '/' 
-                       INTO DIGIT-X REST
-              MOVE REST                TO WS-DIGITS
-              MOVE FUNCTION NUMVAL(DIGIT-X) TO 
-                            WS-DIGIT(I)
-              IF WS-DIGIT(I) < 0 or WS-DIGIT(I) <
-                        WS-INPUTBASE
-           MOVE 
-         "all digits must satisfy 0 <= d < input base"
-                TO WS-ERROR
-              END-IF
-              COMPUTE WS-BASE10 = WS-BASE10 + 
-                  WS-DIGIT(I) * WS-INPUTBASE**(I - 1)
-           END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ALL-YOUR-BASE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. DATA CONVERSION UNIT.
+000500 DATE-WRITTEN. 2021-02-18.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-02-18 SDR  ORIGINAL SINGLE-CONVERSION REBASE/CHANGE-BASE/
+001100*                 TO-BASE-10 LOGIC.
+001200* 2026-08-09 RLM  READ A FILE OF (INPUT BASE, OUTPUT
+001300*                 BASE, DIGIT STRING) RECORDS AND WRITE ONE
+001400*                 CONVERTED RESULT PER INPUT RECORD, INSTEAD OF
+001500*                 BEING INVOKED ONCE PER VALUE.
+001600* 2026-08-09 RLM  WIDEN WS-BASE10 AND THE DIGIT/RESULT
+001700*                 STRINGS SO LARGER ENCODED IDENTIFIERS CONVERT
+001800*                 CORRECTLY INSTEAD OF TRUNCATING.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BASE-IN-FILE ASSIGN TO "BASEIN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-BASEIN-STATUS.
+002700     SELECT BASE-RPT-FILE ASSIGN TO "BASERPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-BASERPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  BASE-IN-FILE.
+003300 01  BASEIN-RECORD.
+003400     05 BI-INPUT-BASE          PIC 99.
+003500     05 FILLER                 PIC X.
+003600     05 BI-OUTPUT-BASE         PIC 99.
+003700     05 FILLER                 PIC X.
+003800     05 BI-DIGITS              PIC X(60).
+003900 FD  BASE-RPT-FILE.
+004000 01  BASERPT-RECORD            PIC X(270).
+004100 WORKING-STORAGE SECTION.
+004200*--------------------------------------------------------------
+004300* FILE AND CONTROL SWITCHES
+004400*--------------------------------------------------------------
+004500 77  WS-BASEIN-STATUS          PIC XX.
+004600 77  WS-BASERPT-STATUS         PIC XX.
+004700 77  WS-EOF-SWITCH             PIC X VALUE "N".
+004800     88 END-OF-BASEIN                    VALUE "Y".
+004900*--------------------------------------------------------------
+005000* ORIGINAL CONVERSION FIELDS, WIDENED FOR THE NEW BASE-10 RANGE
+005100*--------------------------------------------------------------
+005200 01  WS-INPUTBASE              PIC S9(02) VALUE ZEROS.
+005300 01  WS-OUTPUTBASE             PIC S9(02) VALUE ZEROS.
+005400 01  WS-DIGITS                 PIC X(60) VALUE SPACES.
+005500 01  WS-RESULT                 PIC X(150) VALUE SPACES.
+005600 01  WS-RES                    PIC X(150) VALUE SPACES.
+005700
+005800 01  WS-LEN                    PIC 9(02) VALUE ZEROS.
+005900 01  DIGITS.
+006000     02 WS-DIGIT  OCCURS 30 PIC 9(02) VALUE ZEROS.
+006100     02 WS-DIGIT-X REDEFINES WS-DIGIT PIC X(02).
+006200 01  WS-ERROR                  PIC X(45) VALUE SPACES.
+006300 01  WS-D                      PIC 99.
+006400 01  WS-E   REDEFINES WS-D     PIC X(2).
+006500 01  I                         PIC 9(02) VALUE ZEROS.
+006600 01  DIGIT-X                   PIC X(02) VALUE SPACES.
+006700 01  REST                      PIC X(60) VALUE ZEROS.
+006800 01  WS-BASE10                 PIC 9(18) VALUE ZEROS.
+006900 01  WS-GIVING                 PIC 9(18) VALUE ZEROS.
+007000 01  WS-REMAINDER              PIC 9(03) VALUE ZEROS.
+007100 01  WS-TEMP                   PIC Z(18).
+007200 01  WS-A                      PIC X(18).
+007300 01  WS-J                      PIC 9(2).
+007400 01  WS-I                      PIC 9(2).
+007500 01  WS-OUT                    PIC 9(2).
+007600*--------------------------------------------------------------
+007700* BATCH REPORT DETAIL LINE
+007800*--------------------------------------------------------------
+007900 01  BASE-DETAIL-LINE.
+008000     05 BD-INPUT-BASE          PIC Z9.
+008100     05 FILLER                 PIC X(02) VALUE SPACES.
+008200     05 BD-OUTPUT-BASE         PIC Z9.
+008300     05 FILLER                 PIC X(02) VALUE SPACES.
+008400     05 BD-DIGITS              PIC X(60).
+008500     05 FILLER                 PIC X(02) VALUE SPACES.
+008600     05 BD-RESULT              PIC X(150).
+008700     05 FILLER                 PIC X(02) VALUE SPACES.
+008800     05 BD-ERROR               PIC X(45).
+008900 PROCEDURE DIVISION.
+009000*--------------------------------------------------------------
+009100* 0000-MAINLINE
+009200*--------------------------------------------------------------
+009300 0000-MAINLINE.
+009400     PERFORM 0100-INITIALIZE THRU 0100-INITIALIZE-EXIT
+009500     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+009600        UNTIL END-OF-BASEIN
+009700     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+009800     STOP RUN.
+009900*--------------------------------------------------------------
+010000* 0100-INITIALIZE
+010100*--------------------------------------------------------------
+010200 0100-INITIALIZE.
+010300     OPEN INPUT BASE-IN-FILE
+010400     OPEN OUTPUT BASE-RPT-FILE
+010500     MOVE "IN OUT  DIGITS" TO BASERPT-RECORD
+010600     WRITE BASERPT-RECORD
+010700     PERFORM 2100-READ-BASEIN THRU 2100-READ-BASEIN-EXIT.
+010800 0100-INITIALIZE-EXIT.
+010900     EXIT.
+011000*--------------------------------------------------------------
+011100* 2000-PROCESS-RECORDS
+011200*--------------------------------------------------------------
+011300 2000-PROCESS-RECORDS.
+011400     MOVE BI-INPUT-BASE TO WS-INPUTBASE
+011500     MOVE BI-OUTPUT-BASE TO WS-OUTPUTBASE
+011600     MOVE BI-DIGITS TO WS-DIGITS
+011700     PERFORM 3000-REBASE THRU 3000-REBASE-EXIT
+011800     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+011900     PERFORM 2100-READ-BASEIN THRU 2100-READ-BASEIN-EXIT.
+012000 2000-PROCESS-RECORDS-EXIT.
+012100     EXIT.
+012200 2100-READ-BASEIN.
+012300     READ BASE-IN-FILE
+012400        AT END MOVE "Y" TO WS-EOF-SWITCH
+012500     END-READ.
+012600 2100-READ-BASEIN-EXIT.
+012700     EXIT.
+012800 2200-WRITE-RESULT.
+012900     MOVE WS-INPUTBASE TO BD-INPUT-BASE
+013000     MOVE WS-OUTPUTBASE TO BD-OUTPUT-BASE
+013100     MOVE WS-DIGITS TO BD-DIGITS
+013200     MOVE WS-RESULT TO BD-RESULT
+013300     MOVE WS-ERROR TO BD-ERROR
+013400     WRITE BASERPT-RECORD FROM BASE-DETAIL-LINE.
+013500 2200-WRITE-RESULT-EXIT.
+013600     EXIT.
+013700*--------------------------------------------------------------
+013800* 9000-FINISH
+013900*--------------------------------------------------------------
+014000 9000-FINISH.
+014100     CLOSE BASE-IN-FILE
+014200     CLOSE BASE-RPT-FILE.
+014300 9000-FINISH-EXIT.
+014400     EXIT.
+014500*--------------------------------------------------------------
+014600* 3000-REBASE - ORIGINAL CONVERSION DISPATCH LOGIC (WAS REBASE),
+014700*          NOW A CALLABLE PARAGRAPH DRIVEN FROM THE BATCH LOOP.
+014800*          THE INLINE PERFORM VARYING BELOW IS THE
+014900*          ORIGINAL OUTPUTBASE=10 DIGIT-SPLIT LOOP, CARRIED
+015000*          FORWARD UNCHANGED EXCEPT FOR THE WIDER 18-BYTE WINDOW.
+015200*--------------------------------------------------------------
+015300 3000-REBASE.
+015400     MOVE SPACES                 TO WS-RESULT
+015500                                    WS-ERROR
+015600     MOVE ZEROS                  TO WS-BASE10
+015700                                    DIGITS
+015800                                    WS-REMAINDER
+015900     MOVE 1                      TO WS-LEN
+016000     EVALUATE TRUE
+016100        WHEN WS-INPUTBASE < 2
+016200           MOVE 'input base must be >= 2'
+016300                 TO WS-ERROR
+016400        WHEN WS-OUTPUTBASE <  2
+016500           MOVE 'output base must be >= 2'
+016600                 TO WS-ERROR
+016700        WHEN WS-DIGITS EQUAL TO SPACE
+016800           MOVE "0" TO WS-RESULT
+016900        WHEN WS-DIGITS = "0"
+017000           MOVE "0" TO WS-RESULT
+017100        WHEN WS-DIGITS = "0,0,0"
+017200           MOVE "0" TO WS-RESULT
+017300        WHEN OTHER
+017400           INSPECT WS-DIGITS TALLYING
+017500              WS-LEN FOR ALL ','
+017600           PERFORM 3100-TO-BASE-10 THRU 3100-TO-BASE-10-EXIT
+017700           IF WS-OUTPUTBASE NOT EQUAL TO 10
+017800               PERFORM 3200-CHANGE-BASE THRU 3200-CHANGE-BASE-EXIT
+017900           ELSE
+018000               MOVE SPACES TO WS-RESULT WS-A
+018100               MOVE WS-BASE10 TO WS-TEMP
+018200               MOVE WS-TEMP TO WS-A
+018300               MOVE ZERO TO WS-J
+018400               PERFORM VARYING WS-I FROM 1 BY 1
+018500                 UNTIL WS-I > 18
+018600             IF WS-A(WS-I:1) NOT EQUAL TO SPACES
+018700                   ADD 1 TO WS-J
+018800                  MOVE WS-A(WS-I:1) TO WS-RESULT(WS-J:1)
+018900                  ADD 1 TO WS-I
+019000             IF WS-A(WS-I: 1) IS NUMERIC
+019100                    ADD 1 TO WS-J
+019200                    MOVE "," TO WS-RESULT(WS-J:1)
+019300              END-IF
+019400              SUBTRACT 1 FROM WS-I
+019500             END-IF
+019600         END-PERFORM
+019700     END-EVALUATE
+019800     MOVE FUNCTION TRIM(WS-RESULT) TO WS-RESULT.
+019900 3000-REBASE-EXIT.
+020000     EXIT.
+020100*--------------------------------------------------------------
+020200* 3200-CHANGE-BASE - ORIGINAL CHANGE-BASE LOGIC (UNCHANGED
+020300*          EXCEPT FOR THE WIDER FIELD WIDTHS), PRESERVING THE
+020400*          ORIGINAL INLINE PERFORM VARYING LOOP
+020500*--------------------------------------------------------------
+020600 3200-CHANGE-BASE.
+020700   MOVE 99 TO WS-REMAINDER WS-GIVING
+020800           MOVE SPACES TO WS-RESULT WS-RES
+020900           MOVE 1 TO WS-OUT
+021000           PERFORM VARYING I FROM 1 BY 1
+021100                   UNTIL
+021200                  (WS-GIVING < WS-OUTPUTBASE)
+021300              DIVIDE WS-BASE10 BY
+021400                     WS-OUTPUTBASE
+021500                     GIVING WS-GIVING
+021600                     REMAINDER WS-REMAINDER
+021700                    MOVE WS-REMAINDER  TO WS-D
+021800
+021900              MOVE WS-GIVING  TO WS-BASE10
+022000
+022100               IF WS-d < 10
+022200                   STRING WS-E(2:1) "," DELIMITED BY
+022300                      SIZE
+022400                       WS-RESULT DELIMITED BY SPACES
+022500                       INTO WS-RES
+022510                       ON OVERFLOW
+022520                          MOVE "result exceeds output capacity"
+022530                                TO WS-ERROR
+022540                       END-STRING
+022600                     MOVE WS-RES TO WS-RESULT
+022700               END-IF
+022800               IF WS-D >= 10
+022900                    STRING WS-E ","
+023000                       WS-RESULT DELIMITED BY SPACES
+023100                       INTO WS-RES
+023110                       ON OVERFLOW
+023120                          MOVE "result exceeds output capacity"
+023130                                TO WS-ERROR
+023140                       END-STRING
+023200                     MOVE WS-RES TO WS-RESULT
+023300               END-IF
+023400
+023500             IF I=1
+023600                INSPECT WS-RESULT
+023700                  REPLACING all ',' BY ""
+023800
+023900                        END-IF
+024000              MOVE FUNCTION TRIM(WS-RESULT) TO
+024100                      WS-RESULT
+024200           END-PERFORM
+024300           MOVE WS-BASE10       TO WS-D
+024400              IF WS-d < 10
+024500                   STRING WS-E(2:1) "," DELIMITED BY
+024600                      SIZE
+024700                       WS-RESULT DELIMITED BY SPACES
+024800                       INTO WS-RES
+024810                       ON OVERFLOW
+024820                          MOVE "result exceeds output capacity"
+024830                                TO WS-ERROR
+024840                       END-STRING
+024900                     MOVE WS-RES TO WS-RESULT
+025000               END-IF
+025100               IF WS-D >10
+025200                    STRING WS-E ","
+025300                       WS-RESULT DELIMITED BY SPACES
+025400                       INTO WS-RES
+025410                       ON OVERFLOW
+025420                          MOVE "result exceeds output capacity"
+025430                                TO WS-ERROR
+025440                       END-STRING
+025500                     MOVE WS-RES TO WS-RESULT
+025600               END-IF.
+025700 3200-CHANGE-BASE-EXIT.
+025800     EXIT.
+025900*--------------------------------------------------------------
+026000* 3100-TO-BASE-10 - ORIGINAL TO-BASE-10 LOGIC (UNCHANGED EXCEPT
+026100*          FOR THE WIDER FIELD WIDTHS), PRESERVING THE
+026200*          ORIGINAL INLINE PERFORM VARYING LOOP
+026300*--------------------------------------------------------------
+026400 3100-TO-BASE-10.
+026500     PERFORM VARYING I FROM WS-LEN BY -1
+026600                   UNTIL (I = ZEROS)
+026700        INSPECT WS-DIGITS
+026800                REPLACING FIRST ','
+026900                BY '/'
+027000        UNSTRING WS-DIGITS
+027100                 DELIMITED BY '/'
+027200                 INTO DIGIT-X REST
+027300        MOVE REST                TO WS-DIGITS
+027400        MOVE FUNCTION NUMVAL(DIGIT-X) TO
+027500                      WS-DIGIT(I)
+027600        IF WS-DIGIT(I) < 0 or WS-DIGIT(I) <
+027700                  WS-INPUTBASE
+027800     MOVE
+027900   "all digits must satisfy 0 <= d < input base"
+028000          TO WS-ERROR
+028100        END-IF
+028200        COMPUTE WS-BASE10 = WS-BASE10 +
+028300            WS-DIGIT(I) * WS-INPUTBASE**(I - 1)
+028400     END-PERFORM.
+028500 3100-TO-BASE-10-EXIT.
+028600     EXIT.
