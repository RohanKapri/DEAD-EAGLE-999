@@ -1,41 +1,201 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCRABBLE-SCORE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ITER      PIC 9(2).
-       01 CHK       PIC X.
-       01 WS-WORD   PIC X(60).
-       01 WS-RESULT PIC 99.
-
-       PROCEDURE DIVISION.
-       SCRABBLE-SCORE.
-         MOVE 0 TO WS-RESULT.
-         IF FUNCTION LENGTH(WS-WORD) IS GREATER THAN 0
-            PERFORM VARYING ITER FROM 1 BY 1 UNTIL WS-WORD(ITER:1) = ' '
-               MOVE FUNCTION UPPER-CASE(WS-WORD(ITER:1)) TO CHK
-               EVALUATE TRUE
-                  WHEN CHK = "A" OR CHK = "E" OR CHK = "I" OR CHK = "O"
-                     ADD 1 TO WS-RESULT
-                  WHEN CHK = "N" OR CHK = "R" OR CHK = "S" OR CHK = "T"
-                     ADD 1 TO WS-RESULT
-                  WHEN CHK = "U" OR CHK = "L" 
-                     ADD 1 TO WS-RESULT
-                  WHEN CHK = "D" OR CHK = "G"
-                     ADD 2 TO WS-RESULT
-                  WHEN CHK = "B" OR CHK = "C" OR CHK = "M" OR CHK = "P"
-                     ADD 3 TO WS-RESULT
-                  WHEN CHK = "F" OR CHK = "H" OR CHK = "V" 
-                     ADD 4 TO WS-RESULT
-                  WHEN CHK = "W" OR CHK = "Y"
-                     ADD 4 TO WS-RESULT
-                  WHEN CHK = "K"
-                     ADD 5 TO WS-RESULT
-                  WHEN CHK = "J" OR CHK = "X"
-                     ADD 8 TO WS-RESULT
-                  WHEN CHK = "Q" OR CHK = "Z"
-                     ADD 10 TO WS-RESULT
-               END-EVALUATE
-            END-PERFORM
-         END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SCRABBLE-SCORE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. WORD-GAME PROMOTION SUPPORT.
+000500 DATE-WRITTEN. 2022-03-29.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-29 SDR  ORIGINAL SINGLE-WORD TILE-SCORE TALLY (FOR MY
+001100*                 SHREE DR.MDD).
+001200* 2026-08-09 RLM  ADD A BATCH MODE THAT SCORES EVERY
+001300*                 WORD IN A SUBMITTED ENTRY FILE AND KEEPS A
+001400*                 RUNNING LEADERBOARD OF WORD, SUBMITTER, AND
+001500*                 SCORE FOR THE DAILY WORD-GAME PROMOTION'S
+001600*                 TIE-BREAK PROCESSING, INSTEAD OF SCORING ONE
+001700*                 ENTRY AT A TIME WITH NO MEMORY OF PRIOR
+001800*                 SUBMISSIONS.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ENTRY-IN-FILE ASSIGN TO "SCRBIN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-ENTRYIN-STATUS.
+002700     SELECT LEADERBOARD-RPT-FILE ASSIGN TO "SCRBRPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-LDRRPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ENTRY-IN-FILE.
+003300 01  ENTRY-IN-RECORD.
+003400     05 EI-SUBMITTER           PIC X(16).
+003500     05 EI-WORD                PIC X(60).
+003600 FD  LEADERBOARD-RPT-FILE.
+003700 01  LEADERBOARD-RPT-RECORD    PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*--------------------------------------------------------------
+004000* ORIGINAL SCRABBLE-SCORE WORKING STORAGE
+004100*--------------------------------------------------------------
+004200 01  ITER      PIC 9(2).
+004300 01  CHK       PIC X.
+004400 01  WS-WORD   PIC X(60).
+004500 01  WS-RESULT PIC 99.
+004600*--------------------------------------------------------------
+004700* BATCH LEADERBOARD CONTROLS
+004800*--------------------------------------------------------------
+004900 77  WS-ENTRYIN-STATUS         PIC XX.
+005000 77  WS-LDRRPT-STATUS          PIC XX.
+005100 77  WS-EOF-SWITCH             PIC X VALUE "N".
+005200     88 END-OF-ENTRYIN                      VALUE "Y".
+005300 77  WS-SWAP-SW                PIC X.
+005400 77  WS-COMPARE-LIMIT          PIC 9(4).
+005500 77  WS-LEADER-COUNT           PIC 9(4) VALUE 0.
+005600 01  WS-LEADER-TABLE.
+005700     05 WS-LEADER-ENTRY OCCURS 500 TIMES INDEXED BY LDR-IDX.
+005800        10 LDR-WORD            PIC X(60).
+005900        10 LDR-SUBMITTER       PIC X(16).
+006000        10 LDR-SCORE           PIC 99.
+006100 01  WS-SWAP-ENTRY.
+006200     05 WS-SWAP-WORD           PIC X(60).
+006300     05 WS-SWAP-SUBMITTER      PIC X(16).
+006400     05 WS-SWAP-SCORE          PIC 99.
+006500 01  LEADERBOARD-DETAIL-LINE.
+006600     05 LB-RANK                PIC ZZ9.
+006700     05 FILLER                 PIC X(01) VALUE SPACES.
+006800     05 LB-WORD                PIC X(55).
+006900     05 FILLER                 PIC X(01) VALUE SPACES.
+007000     05 LB-SUBMITTER           PIC X(16).
+007100     05 FILLER                 PIC X(01) VALUE SPACES.
+007200     05 LB-SCORE               PIC ZZ9.
+007300 PROCEDURE DIVISION.
+007400*--------------------------------------------------------------
+007500* 0000-MAINLINE
+007600*--------------------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007900     PERFORM 2000-PROCESS-ENTRIES THRU 2000-PROCESS-ENTRIES-EXIT
+008000        UNTIL END-OF-ENTRYIN
+008100     PERFORM 3000-SORT-LEADER THRU 3000-SORT-LEADER-EXIT
+008200     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008300     STOP RUN.
+008400*--------------------------------------------------------------
+008500* 1000-INITIALIZE
+008600*--------------------------------------------------------------
+008700 1000-INITIALIZE.
+008800     OPEN INPUT ENTRY-IN-FILE
+008900     OPEN OUTPUT LEADERBOARD-RPT-FILE
+009000     PERFORM 2100-READ-ENTRY THRU 2100-READ-ENTRY-EXIT.
+009100 1000-INITIALIZE-EXIT.
+009200     EXIT.
+009300*--------------------------------------------------------------
+009400* 2000-PROCESS-ENTRIES - SCORE ONE SUBMITTED WORD AND ADD IT TO
+009500*          THE LEADERBOARD TABLE
+009600*--------------------------------------------------------------
+009700 2000-PROCESS-ENTRIES.
+009800     MOVE EI-WORD TO WS-WORD
+009900     PERFORM 4000-SCRABBLE-SCORE THRU 4000-SCRABBLE-SCORE-EXIT
+010000     ADD 1 TO WS-LEADER-COUNT
+010100     MOVE EI-WORD TO LDR-WORD(WS-LEADER-COUNT)
+010200     MOVE EI-SUBMITTER TO LDR-SUBMITTER(WS-LEADER-COUNT)
+010300     MOVE WS-RESULT TO LDR-SCORE(WS-LEADER-COUNT)
+010400     PERFORM 2100-READ-ENTRY THRU 2100-READ-ENTRY-EXIT.
+010500 2000-PROCESS-ENTRIES-EXIT.
+010600     EXIT.
+010700 2100-READ-ENTRY.
+010800     READ ENTRY-IN-FILE
+010900        AT END MOVE "Y" TO WS-EOF-SWITCH
+011000     END-READ.
+011100 2100-READ-ENTRY-EXIT.
+011200     EXIT.
+011300*--------------------------------------------------------------
+011400* 3000-SORT-LEADER - DESCENDING BUBBLE SORT OF THE LEADERBOARD
+011500*          TABLE BY SCORE
+011600*--------------------------------------------------------------
+011700 3000-SORT-LEADER.
+011800     MOVE "Y" TO WS-SWAP-SW
+011900     PERFORM 3100-BUBBLE-PASS THRU 3100-BUBBLE-PASS-EXIT
+012000        UNTIL WS-SWAP-SW = "N".
+012100 3000-SORT-LEADER-EXIT.
+012200     EXIT.
+012300 3100-BUBBLE-PASS.
+012400     MOVE "N" TO WS-SWAP-SW
+012500     COMPUTE WS-COMPARE-LIMIT = WS-LEADER-COUNT - 1
+012600     PERFORM 3200-BUBBLE-CMP THRU 3200-BUBBLE-CMP-EXIT
+012700        VARYING LDR-IDX FROM 1 BY 1
+012800        UNTIL LDR-IDX > WS-COMPARE-LIMIT.
+012900 3100-BUBBLE-PASS-EXIT.
+013000     EXIT.
+013100 3200-BUBBLE-CMP.
+013200     IF LDR-SCORE(LDR-IDX) < LDR-SCORE(LDR-IDX + 1)
+013300        MOVE LDR-WORD(LDR-IDX)        TO WS-SWAP-WORD
+013400        MOVE LDR-SUBMITTER(LDR-IDX)   TO WS-SWAP-SUBMITTER
+013500        MOVE LDR-SCORE(LDR-IDX)       TO WS-SWAP-SCORE
+013600        MOVE LDR-WORD(LDR-IDX + 1)      TO LDR-WORD(LDR-IDX)
+013700        MOVE LDR-SUBMITTER(LDR-IDX + 1) TO LDR-SUBMITTER(LDR-IDX)
+013800        MOVE LDR-SCORE(LDR-IDX + 1)     TO LDR-SCORE(LDR-IDX)
+013900        MOVE WS-SWAP-WORD      TO LDR-WORD(LDR-IDX + 1)
+014000        MOVE WS-SWAP-SUBMITTER TO LDR-SUBMITTER(LDR-IDX + 1)
+014100        MOVE WS-SWAP-SCORE     TO LDR-SCORE(LDR-IDX + 1)
+014200        MOVE "Y" TO WS-SWAP-SW
+014300     END-IF.
+014400 3200-BUBBLE-CMP-EXIT.
+014500     EXIT.
+014600*--------------------------------------------------------------
+014700* 9000-FINISH - WRITE THE SORTED LEADERBOARD AND CLOSE THE
+014800*          FILES
+014900*--------------------------------------------------------------
+015000 9000-FINISH.
+015100     PERFORM 9100-WRITE-LEADER THRU 9100-WRITE-LEADER-EXIT
+015200        VARYING LDR-IDX FROM 1 BY 1
+015300        UNTIL LDR-IDX > WS-LEADER-COUNT
+015400     CLOSE ENTRY-IN-FILE
+015500     CLOSE LEADERBOARD-RPT-FILE.
+015600 9000-FINISH-EXIT.
+015700     EXIT.
+015800 9100-WRITE-LEADER.
+015900     MOVE LDR-IDX TO LB-RANK
+016000     MOVE LDR-WORD(LDR-IDX) TO LB-WORD
+016100     MOVE LDR-SUBMITTER(LDR-IDX) TO LB-SUBMITTER
+016200     MOVE LDR-SCORE(LDR-IDX) TO LB-SCORE
+016300     WRITE LEADERBOARD-RPT-RECORD FROM LEADERBOARD-DETAIL-LINE.
+016400 9100-WRITE-LEADER-EXIT.
+016500     EXIT.
+016600*--------------------------------------------------------------
+016700* 4000-SCRABBLE-SCORE - ORIGINAL SINGLE-WORD TILE-SCORE TALLY
+016800*          (WAS SCRABBLE-SCORE), UNCHANGED
+016900*--------------------------------------------------------------
+017000 4000-SCRABBLE-SCORE.
+017100     MOVE 0 TO WS-RESULT.
+017200     IF FUNCTION LENGTH(WS-WORD) IS GREATER THAN 0
+017300        PERFORM VARYING ITER FROM 1 BY 1
+017400          UNTIL WS-WORD(ITER:1) = ' '
+017500          MOVE FUNCTION UPPER-CASE(WS-WORD(ITER:1)) TO CHK
+017600          EVALUATE TRUE
+017700            WHEN CHK = "A" OR CHK = "E" OR CHK = "I" OR CHK = "O"
+017800               ADD 1 TO WS-RESULT
+017900            WHEN CHK = "N" OR CHK = "R" OR CHK = "S" OR CHK = "T"
+018000               ADD 1 TO WS-RESULT
+018100            WHEN CHK = "U" OR CHK = "L"
+018200               ADD 1 TO WS-RESULT
+018300            WHEN CHK = "D" OR CHK = "G"
+018400               ADD 2 TO WS-RESULT
+018500            WHEN CHK = "B" OR CHK = "C" OR CHK = "M" OR CHK = "P"
+018600               ADD 3 TO WS-RESULT
+018700            WHEN CHK = "F" OR CHK = "H" OR CHK = "V"
+018800               ADD 4 TO WS-RESULT
+018900            WHEN CHK = "W" OR CHK = "Y"
+019000               ADD 4 TO WS-RESULT
+019100            WHEN CHK = "K"
+019200               ADD 5 TO WS-RESULT
+019300            WHEN CHK = "J" OR CHK = "X"
+019400               ADD 8 TO WS-RESULT
+019500            WHEN CHK = "Q" OR CHK = "Z"
+019600               ADD 10 TO WS-RESULT
+019700          END-EVALUATE
+019800        END-PERFORM
+019900     END-IF.
+020000 4000-SCRABBLE-SCORE-EXIT.
+020100     EXIT.
