@@ -1,57 +1,406 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ROBOT-SIMULATOR.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X-COORD               PIC S999.
-       01 WS-Y-COORD               PIC S999.
-       01 WS-DIRECTION             PIC X(20).
-       01 WS-INSTRUCTIONS          PIC X(60) VALUE SPACES.
-       01 WS-NEXT-INSTRUCTION      PIC X.
-       01 WS-INDEX                 PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
-       
-       CREATE-ROBOT.
-
-       MOVE-ROBOT.
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL 
-        WS-INSTRUCTIONS(WS-INDEX:1) = ' '
-             MOVE WS-INSTRUCTIONS(WS-INDEX:1) TO WS-NEXT-INSTRUCTION
-             EVALUATE WS-NEXT-INSTRUCTION
-                WHEN 'A'
-                   EVALUATE WS-DIRECTION
-                      WHEN 'north'
-                        ADD 1 TO WS-Y-COORD
-                      WHEN 'south'
-                        SUBTRACT 1 FROM WS-Y-COORD
-                      WHEN 'west'
-                        SUBTRACT 1 FROM WS-X-COORD
-                      WHEN 'east'
-                        ADD 1 TO WS-X-COORD
-                   END-EVALUATE
-                WHEN 'R'
-                  EVALUATE WS-DIRECTION
-                     WHEN 'north'
-                        MOVE 'east' TO WS-DIRECTION
-                     WHEN 'east'
-                        MOVE 'south' TO WS-DIRECTION
-                     WHEN 'south'
-                        MOVE 'west' TO WS-DIRECTION
-                     WHEN 'west'
-                        MOVE 'north' TO WS-DIRECTION
-                  END-EVALUATE
-                WHEN 'L'
-                  EVALUATE WS-DIRECTION
-                     WHEN 'north'
-                        MOVE 'west' TO WS-DIRECTION
-                     WHEN 'east'
-                        MOVE 'north' TO WS-DIRECTION
-                     WHEN 'south'
-                        MOVE 'east' TO WS-DIRECTION
-                     WHEN 'west'
-                        MOVE 'south' TO WS-DIRECTION
-             END-EVALUATE
-            
-       END-PERFORM.
-       DISPLAY WS-DIRECTION.
-            
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ROBOT-SIMULATOR.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. WAREHOUSE FLOOR CONTROL.
+000500 DATE-WRITTEN. 2021-06-14.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-06-14 SDR  ORIGINAL IN-MEMORY CREATE-ROBOT/MOVE-ROBOT
+001100*                 A/L/R HEADING LOGIC.
+001200* 2026-08-09 RLM  DRIVE THE ROBOT FROM A QUEUED
+001300*                 INSTRUCTION FILE (ONE RECORD PER ROBOT) AND
+001400*                 WRITE A STEP-BY-STEP MOVEMENT LOG SHOWING THE
+001500*                 COORDINATES AND HEADING AFTER EACH A/L/R.
+001600* 2026-08-09 JHB  ADD WAREHOUSE AISLE BOUNDS AND A
+001700*                 CHECK AGAINST OTHER ROBOTS' POSITIONS SO AN
+001800*                 'A' INSTRUCTION THAT WOULD DRIVE A ROBOT OFF
+001900*                 THE FLOOR OR ONTO ANOTHER ROBOT IS REJECTED
+002000*                 RATHER THAN APPLIED.
+002100* 2026-08-09 RLM  LOAD THE WHOLE INSTRUCTION FILE INTO
+002200*                 A ROBOT-ID KEYED FLEET TABLE AND STEP EVERY
+002300*                 ROBOT ONE INSTRUCTION AT A TIME, ROUND-ROBIN,
+002400*                 SO A WHOLE FLEET MOVES SIMULTANEOUSLY IN ONE
+002500*                 RUN AND THE BOUNDARY/COLLISION CHECK COMPARES
+002600*                 AGAINST EVERY OTHER ROBOT'S CURRENT POSITION
+002700*                 INSTEAD OF ONLY ROBOTS THAT HAD ALREADY
+002800*                 FINISHED THEIR OWN INSTRUCTION STRING.
+002900*--------------------------------------------------------------
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ROBOT-FILE ASSIGN TO "ROBOTIN"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-ROBOT-FILE-STATUS.
+003700     SELECT LOG-FILE ASSIGN TO "ROBOTLOG"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-LOG-FILE-STATUS.
+004000     SELECT GRID-BOUNDS-CTL-FILE ASSIGN TO "ROBOGRID"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-GRIDCTL-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ROBOT-FILE.
+004600 01  ROBOT-IN-RECORD.
+004700     05 RI-ROBOT-ID            PIC X(05).
+004800     05 RI-START-X             PIC S9(03).
+004900     05 RI-START-Y             PIC S9(03).
+005000     05 RI-START-DIR           PIC X(05).
+005100     05 RI-INSTRUCTIONS        PIC X(60).
+005200 FD  LOG-FILE.
+005300 01  LOG-OUT-RECORD            PIC X(80).
+005400 FD  GRID-BOUNDS-CTL-FILE.
+005500 01  GRID-BOUNDS-CTL-RECORD.
+005600     05 GC-GRID-MIN            PIC S999.
+005700     05 FILLER                 PIC X.
+005800     05 GC-GRID-MAX            PIC S999.
+005900 WORKING-STORAGE SECTION.
+006000*--------------------------------------------------------------
+006100* FILE AND CONTROL SWITCHES
+006200*--------------------------------------------------------------
+006300 77  WS-ROBOT-FILE-STATUS      PIC XX.
+006400 77  WS-LOG-FILE-STATUS        PIC XX.
+006500 77  WS-EOF-SWITCH             PIC X VALUE "N".
+006600     88 END-OF-ROBOT-FILE                VALUE "Y".
+006700*--------------------------------------------------------------
+006800* CURRENT-ROBOT WORKING CONTEXT (LOADED FROM THE FLEET TABLE
+006900* ONE ROBOT AT A TIME BY 2530-LOAD-CONTEXT)
+007000*--------------------------------------------------------------
+007100 01  WS-X-COORD                PIC S999.
+007200 01  WS-Y-COORD                PIC S999.
+007300 01  WS-DIRECTION              PIC X(05).
+007400 01  WS-ROBOT-ID               PIC X(05).
+007500 01  WS-INSTRUCTIONS           PIC X(60) VALUE SPACES.
+007600 01  WS-NEXT-INSTRUCTION       PIC X.
+007700 77  WS-INDEX                  PIC 99 VALUE 1.
+007800*--------------------------------------------------------------
+007900* MOVEMENT LOG DETAIL LINE
+008000*--------------------------------------------------------------
+008100 01  LOG-DETAIL-LINE.
+008200     05 LD-ROBOT-ID            PIC X(05).
+008300     05 FILLER                 PIC X(02) VALUE SPACES.
+008400     05 LD-INSTR               PIC X(01).
+008500     05 FILLER                 PIC X(02) VALUE SPACES.
+008600     05 LD-X                   PIC -999.
+008700     05 FILLER                 PIC X(02) VALUE SPACES.
+008800     05 LD-Y                   PIC -999.
+008900     05 FILLER                 PIC X(02) VALUE SPACES.
+009000     05 LD-DIR                 PIC X(05).
+009100     05 FILLER                 PIC X(02) VALUE SPACES.
+009200     05 LD-REASON              PIC X(16).
+009300     05 FILLER                 PIC X(27) VALUE SPACES.
+009400*--------------------------------------------------------------
+009500* WAREHOUSE BOUNDS
+009600*--------------------------------------------------------------
+009700 77  WS-GRID-MIN               PIC S999 VALUE -50.
+009800 77  WS-GRID-MAX               PIC S999 VALUE 50.
+009900 77  WS-GRIDCTL-STATUS         PIC XX.
+010000 77  WS-PROPOSED-X             PIC S999.
+010100 77  WS-PROPOSED-Y             PIC S999.
+010200 77  WS-MOVE-REJECT-SW         PIC X VALUE "N".
+010300     88 MOVE-REJECTED                    VALUE "Y".
+010400 77  WS-REJECT-REASON          PIC X(16) VALUE SPACES.
+010500 77  WS-COLLISION-SW           PIC X VALUE "N".
+010600     88 COLLISION-FOUND                  VALUE "Y".
+010700*--------------------------------------------------------------
+010800* FLEET TABLE - ONE ENTRY PER ROBOT ON THE FLOOR,
+010900* LOADED FROM THE INSTRUCTION FILE AND STEPPED ROUND-ROBIN
+011000*--------------------------------------------------------------
+011100 77  WS-FLEET-COUNT            PIC 99 VALUE ZERO.
+011200 77  WS-CURRENT-FLEET-IDX      PIC 99 VALUE ZERO.
+011300 77  WS-ALL-DONE-SW            PIC X VALUE "N".
+011400     88 ALL-ROBOTS-DONE                  VALUE "Y".
+011500 01  WS-FLEET-TABLE.
+011600     05 WS-FLEET-ENTRY OCCURS 50 TIMES
+011700        INDEXED BY FL-IDX POS-IDX.
+011800        10 FL-ROBOT-ID         PIC X(05).
+011900        10 FL-X                PIC S999.
+012000        10 FL-Y                PIC S999.
+012100        10 FL-DIR              PIC X(05).
+012200        10 FL-INSTRUCTIONS     PIC X(60).
+012300        10 FL-INSTR-PTR        PIC 99.
+012400        10 FL-DONE-SW          PIC X.
+012500           88 FL-ROBOT-DONE             VALUE "Y".
+012600 PROCEDURE DIVISION.
+012700*--------------------------------------------------------------
+012800* 0000-MAINLINE
+012900*--------------------------------------------------------------
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+013200     PERFORM 2500-RUN-FLEET THRU 2500-RUN-FLEET-EXIT
+013300     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+013400     STOP RUN.
+013500*--------------------------------------------------------------
+013600* 1000-INITIALIZE - OPEN FILES AND LOAD THE FULL FLEET
+013700*--------------------------------------------------------------
+013800 1000-INITIALIZE.
+013900     PERFORM 1050-LOAD-GRID-BOUNDS THRU 1050-LOAD-GRID-BOUNDS-EXIT
+014000     OPEN INPUT ROBOT-FILE
+014100     OPEN OUTPUT LOG-FILE
+014200     PERFORM 2100-READ-ROBOT THRU 2100-READ-ROBOT-EXIT
+014300     PERFORM 1100-LOAD-FLEET THRU 1100-LOAD-FLEET-EXIT
+014400        UNTIL END-OF-ROBOT-FILE.
+014500 1000-INITIALIZE-EXIT.
+014600     EXIT.
+014700*--------------------------------------------------------------
+014800* 1050-LOAD-GRID-BOUNDS - IF A GRID-BOUNDS CONTROL CARD IS
+014900*          PRESENT, OVERRIDE THE DEFAULT WAREHOUSE FLOOR LIMITS
+015000*          WITH THE MIN/MAX IT CARRIES.
+015100*--------------------------------------------------------------
+015200 1050-LOAD-GRID-BOUNDS.
+015300     OPEN INPUT GRID-BOUNDS-CTL-FILE
+015400     IF WS-GRIDCTL-STATUS = "00"
+015500        READ GRID-BOUNDS-CTL-FILE
+015600           NOT AT END
+015700              MOVE GC-GRID-MIN TO WS-GRID-MIN
+015800              MOVE GC-GRID-MAX TO WS-GRID-MAX
+015900        END-READ
+016000        CLOSE GRID-BOUNDS-CTL-FILE
+016100     END-IF.
+016200 1050-LOAD-GRID-BOUNDS-EXIT.
+016300     EXIT.
+016400*--------------------------------------------------------------
+016500* 1100-LOAD-FLEET
+016600*--------------------------------------------------------------
+016700 1100-LOAD-FLEET.
+016800     PERFORM 2200-CREATE-ROBOT THRU 2200-CREATE-ROBOT-EXIT
+016900     PERFORM 2100-READ-ROBOT THRU 2100-READ-ROBOT-EXIT.
+017000 1100-LOAD-FLEET-EXIT.
+017100     EXIT.
+017200*--------------------------------------------------------------
+017300* 2100-READ-ROBOT
+017400*--------------------------------------------------------------
+017500 2100-READ-ROBOT.
+017600     READ ROBOT-FILE
+017700        AT END MOVE "Y" TO WS-EOF-SWITCH
+017800     END-READ.
+017900 2100-READ-ROBOT-EXIT.
+018000     EXIT.
+018100*--------------------------------------------------------------
+018200* 2200-CREATE-ROBOT - ADD THIS ROBOT TO THE FLEET TABLE
+018300*--------------------------------------------------------------
+018400 2200-CREATE-ROBOT.
+018500     IF WS-FLEET-COUNT < 50
+018600        ADD 1 TO WS-FLEET-COUNT
+018700        MOVE RI-ROBOT-ID     TO FL-ROBOT-ID(WS-FLEET-COUNT)
+018800        MOVE RI-START-X      TO FL-X(WS-FLEET-COUNT)
+018900        MOVE RI-START-Y      TO FL-Y(WS-FLEET-COUNT)
+019000        MOVE RI-START-DIR    TO FL-DIR(WS-FLEET-COUNT)
+019100        MOVE RI-INSTRUCTIONS TO FL-INSTRUCTIONS(WS-FLEET-COUNT)
+019200        MOVE 1               TO FL-INSTR-PTR(WS-FLEET-COUNT)
+019300        MOVE "N"             TO FL-DONE-SW(WS-FLEET-COUNT)
+019400     END-IF.
+019500 2200-CREATE-ROBOT-EXIT.
+019600     EXIT.
+019700*--------------------------------------------------------------
+019800* 2500-RUN-FLEET - KEEP STEPPING THE FLEET ONE
+019900*          INSTRUCTION AT A TIME UNTIL EVERY ROBOT'S STRING
+020000*          IS EXHAUSTED
+020100*--------------------------------------------------------------
+020200 2500-RUN-FLEET.
+020300     MOVE "N" TO WS-ALL-DONE-SW
+020400     PERFORM 2510-RUN-PASS THRU 2510-RUN-PASS-EXIT
+020500        UNTIL ALL-ROBOTS-DONE.
+020600 2500-RUN-FLEET-EXIT.
+020700     EXIT.
+020800*--------------------------------------------------------------
+020900* 2510-RUN-PASS - ONE ROUND-ROBIN PASS OVER THE FLEET
+021000*--------------------------------------------------------------
+021100 2510-RUN-PASS.
+021200     MOVE "Y" TO WS-ALL-DONE-SW
+021300     PERFORM 2520-STEP-ROBOT THRU 2520-STEP-ROBOT-EXIT
+021400        VARYING FL-IDX FROM 1 BY 1
+021500        UNTIL FL-IDX > WS-FLEET-COUNT.
+021600 2510-RUN-PASS-EXIT.
+021700     EXIT.
+021800*--------------------------------------------------------------
+021900* 2520-STEP-ROBOT - EXECUTE ONE QUEUED INSTRUCTION
+022000*          FOR THIS FLEET SLOT, IF IT HAS ANY LEFT
+022100*--------------------------------------------------------------
+022200 2520-STEP-ROBOT.
+022300     IF NOT FL-ROBOT-DONE(FL-IDX)
+022400        MOVE "N" TO WS-ALL-DONE-SW
+022500        MOVE FL-IDX TO WS-CURRENT-FLEET-IDX
+022600        PERFORM 2530-LOAD-CONTEXT THRU 2530-LOAD-CONTEXT-EXIT
+022700        PERFORM 2310-EXEC-ONE-INSTR THRU 2310-EXEC-ONE-INSTR-EXIT
+022800        PERFORM 2540-SAVE-CONTEXT THRU 2540-SAVE-CONTEXT-EXIT
+022900        ADD 1 TO FL-INSTR-PTR(FL-IDX)
+023000        IF FL-INSTR-PTR(FL-IDX) > 60
+023100           MOVE "Y" TO FL-DONE-SW(FL-IDX)
+023200        ELSE
+023300        IF FL-INSTRUCTIONS(FL-IDX)(FL-INSTR-PTR(FL-IDX):1)
+023400           = SPACE
+023500           MOVE "Y" TO FL-DONE-SW(FL-IDX)
+023600        END-IF
+023700        END-IF
+023800     END-IF.
+023900 2520-STEP-ROBOT-EXIT.
+024000     EXIT.
+024100*--------------------------------------------------------------
+024200* 2530-LOAD-CONTEXT
+024300*--------------------------------------------------------------
+024400 2530-LOAD-CONTEXT.
+024500     MOVE FL-ROBOT-ID(FL-IDX)     TO WS-ROBOT-ID
+024600     MOVE FL-X(FL-IDX)            TO WS-X-COORD
+024700     MOVE FL-Y(FL-IDX)            TO WS-Y-COORD
+024800     MOVE FL-DIR(FL-IDX)          TO WS-DIRECTION
+024900     MOVE FL-INSTRUCTIONS(FL-IDX) TO WS-INSTRUCTIONS
+025000     MOVE FL-INSTR-PTR(FL-IDX)    TO WS-INDEX.
+025100 2530-LOAD-CONTEXT-EXIT.
+025200     EXIT.
+025300*--------------------------------------------------------------
+025400* 2540-SAVE-CONTEXT
+025500*--------------------------------------------------------------
+025600 2540-SAVE-CONTEXT.
+025700     MOVE WS-X-COORD   TO FL-X(FL-IDX)
+025800     MOVE WS-Y-COORD   TO FL-Y(FL-IDX)
+025900     MOVE WS-DIRECTION TO FL-DIR(FL-IDX).
+026000 2540-SAVE-CONTEXT-EXIT.
+026100     EXIT.
+026200*--------------------------------------------------------------
+026300* 2310-EXEC-ONE-INSTR
+026400*--------------------------------------------------------------
+026500 2310-EXEC-ONE-INSTR.
+026600     MOVE WS-INSTRUCTIONS(WS-INDEX:1) TO WS-NEXT-INSTRUCTION
+026700     MOVE "N" TO WS-MOVE-REJECT-SW
+026800     EVALUATE WS-NEXT-INSTRUCTION
+026900        WHEN 'A'
+027000           PERFORM 2320-ADVANCE THRU 2320-ADVANCE-EXIT
+027100        WHEN 'R'
+027200           PERFORM 2330-TURN-RIGHT THRU 2330-TURN-RIGHT-EXIT
+027300        WHEN 'L'
+027400           PERFORM 2340-TURN-LEFT THRU 2340-TURN-LEFT-EXIT
+027500     END-EVALUATE
+027600     PERFORM 2350-WRITE-LOG THRU 2350-WRITE-LOG-EXIT.
+027700 2310-EXEC-ONE-INSTR-EXIT.
+027800     EXIT.
+027900*--------------------------------------------------------------
+028000* 2320-ADVANCE - ORIGINAL 'A' HEADING LOGIC, GATED BY THE
+028100*          WAREHOUSE BOUNDARY AND COLLISION CHECKS
+028200*--------------------------------------------------------------
+028300 2320-ADVANCE.
+028400     MOVE WS-X-COORD TO WS-PROPOSED-X
+028500     MOVE WS-Y-COORD TO WS-PROPOSED-Y
+028600     EVALUATE WS-DIRECTION
+028700        WHEN 'north'
+028800           ADD 1 TO WS-PROPOSED-Y
+028900        WHEN 'south'
+029000           SUBTRACT 1 FROM WS-PROPOSED-Y
+029100        WHEN 'west'
+029200           SUBTRACT 1 FROM WS-PROPOSED-X
+029300        WHEN 'east'
+029400           ADD 1 TO WS-PROPOSED-X
+029500     END-EVALUATE
+029600     MOVE SPACES TO WS-REJECT-REASON
+029700     MOVE "N" TO WS-MOVE-REJECT-SW
+029800     PERFORM 2321-CHECK-BOUNDARY THRU 2321-CHECK-BOUNDARY-EXIT
+029900     IF NOT MOVE-REJECTED
+030000        PERFORM 2322-CHK-COLLISION THRU 2322-CHK-COLLISION-EXIT
+030100     END-IF
+030200     IF NOT MOVE-REJECTED
+030300        MOVE WS-PROPOSED-X TO WS-X-COORD
+030400        MOVE WS-PROPOSED-Y TO WS-Y-COORD
+030500     END-IF.
+030600 2320-ADVANCE-EXIT.
+030700     EXIT.
+030800*--------------------------------------------------------------
+030900* 2321-CHECK-BOUNDARY
+031000*--------------------------------------------------------------
+031100 2321-CHECK-BOUNDARY.
+031200     IF WS-PROPOSED-X < WS-GRID-MIN
+031300        OR WS-PROPOSED-X > WS-GRID-MAX
+031400        OR WS-PROPOSED-Y < WS-GRID-MIN
+031500        OR WS-PROPOSED-Y > WS-GRID-MAX
+031600        MOVE "Y" TO WS-MOVE-REJECT-SW
+031700        MOVE "BLOCKED-BOUNDARY" TO WS-REJECT-REASON
+031800     END-IF.
+031900 2321-CHECK-BOUNDARY-EXIT.
+032000     EXIT.
+032100*--------------------------------------------------------------
+032200* 2322-CHK-COLLISION - COMPARE THE PROPOSED
+032300*          SQUARE AGAINST EVERY OTHER ROBOT'S CURRENT POSITION
+032400*          IN THE LIVE FLEET TABLE
+032500*--------------------------------------------------------------
+032600 2322-CHK-COLLISION.
+032700     MOVE "N" TO WS-COLLISION-SW
+032800     PERFORM 2323-CHECK-ONE-POS THRU 2323-CHECK-ONE-POS-EXIT
+032900        VARYING POS-IDX FROM 1 BY 1
+033000        UNTIL POS-IDX > WS-FLEET-COUNT
+033100     IF COLLISION-FOUND
+033200        MOVE "Y" TO WS-MOVE-REJECT-SW
+033300        MOVE "BLOCKED-ROBOT" TO WS-REJECT-REASON
+033400     END-IF.
+033500 2322-CHK-COLLISION-EXIT.
+033600     EXIT.
+033700*--------------------------------------------------------------
+033800* 2323-CHECK-ONE-POS
+033900*--------------------------------------------------------------
+034000 2323-CHECK-ONE-POS.
+034100     IF POS-IDX NOT = WS-CURRENT-FLEET-IDX
+034200        IF WS-PROPOSED-X = FL-X(POS-IDX)
+034300           AND WS-PROPOSED-Y = FL-Y(POS-IDX)
+034400           MOVE "Y" TO WS-COLLISION-SW
+034500        END-IF
+034600     END-IF.
+034700 2323-CHECK-ONE-POS-EXIT.
+034800     EXIT.
+034900*--------------------------------------------------------------
+035000* 2330-TURN-RIGHT - ORIGINAL 'R' HEADING LOGIC
+035100*--------------------------------------------------------------
+035200 2330-TURN-RIGHT.
+035300     EVALUATE WS-DIRECTION
+035400        WHEN 'north'
+035500           MOVE 'east'  TO WS-DIRECTION
+035600        WHEN 'east'
+035700           MOVE 'south' TO WS-DIRECTION
+035800        WHEN 'south'
+035900           MOVE 'west'  TO WS-DIRECTION
+036000        WHEN 'west'
+036100           MOVE 'north' TO WS-DIRECTION
+036200     END-EVALUATE.
+036300 2330-TURN-RIGHT-EXIT.
+036400     EXIT.
+036500*--------------------------------------------------------------
+036600* 2340-TURN-LEFT - ORIGINAL 'L' HEADING LOGIC
+036700*--------------------------------------------------------------
+036800 2340-TURN-LEFT.
+036900     EVALUATE WS-DIRECTION
+037000        WHEN 'north'
+037100           MOVE 'west'  TO WS-DIRECTION
+037200        WHEN 'east'
+037300           MOVE 'north' TO WS-DIRECTION
+037400        WHEN 'south'
+037500           MOVE 'east'  TO WS-DIRECTION
+037600        WHEN 'west'
+037700           MOVE 'south' TO WS-DIRECTION
+037800     END-EVALUATE.
+037900 2340-TURN-LEFT-EXIT.
+038000     EXIT.
+038100*--------------------------------------------------------------
+038200* 2350-WRITE-LOG - ONE MOVEMENT LOG LINE PER
+038300*          INSTRUCTION EXECUTED
+038400*--------------------------------------------------------------
+038500 2350-WRITE-LOG.
+038600     MOVE WS-ROBOT-ID         TO LD-ROBOT-ID
+038700     MOVE WS-NEXT-INSTRUCTION TO LD-INSTR
+038800     MOVE WS-X-COORD          TO LD-X
+038900     MOVE WS-Y-COORD          TO LD-Y
+039000     MOVE WS-DIRECTION        TO LD-DIR
+039100     IF WS-MOVE-REJECT-SW = "Y"
+039200        MOVE WS-REJECT-REASON TO LD-REASON
+039300     ELSE
+039400        MOVE "OK"             TO LD-REASON
+039500     END-IF
+039600     WRITE LOG-OUT-RECORD FROM LOG-DETAIL-LINE.
+039700 2350-WRITE-LOG-EXIT.
+039800     EXIT.
+039900*--------------------------------------------------------------
+040000* 9000-FINISH
+040100*--------------------------------------------------------------
+040200 9000-FINISH.
+040300     CLOSE ROBOT-FILE
+040400     CLOSE LOG-FILE.
+040500 9000-FINISH-EXIT.
+040600     EXIT.
