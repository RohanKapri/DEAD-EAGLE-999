@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BATCH-SCHEDULER.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. NIGHTLY OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 RLM  NEW PROGRAM. READS A NIGHTLY
+001100*                 CONTROL-CARD FILE NAMING THE SHOP'S UTILITY
+001200*                 PROGRAMS TO RUN, IN WHAT ORDER, WITH WHAT
+001300*                 PARAMETER STRING, AND RUNS EACH ONE IN TURN AS
+001400*                 ITS OWN JOB STEP, LOGGING THE STEP NUMBER,
+001500*                 PROGRAM ID, AND COMPLETION STATUS TO A SCHEDULE
+001600*                 LOG -- SO OPERATIONS CAN DEFINE AND RERUN A
+001700*                 WHOLE NIGHT'S BATCH CHAIN FROM ONE CONTROL FILE
+001800*                 INSTEAD OF SUBMITTING EACH JOB STEP BY HAND.
+001900*                 EACH STEP IS LAUNCHED AS A SEPARATE RUN UNIT
+002000*                 (NOT AN IN-PROCESS CALL) SINCE THE SHOP'S
+002100*                 UTILITIES END THEIR OWN MAINLINE IN STOP RUN,
+002200*                 THE SAME AS ANY OTHER JCL-STYLE JOB STEP.
+002300* 2026-08-09 RLM  REVIEW FIX: REJECT ANY CONTROL
+002400*                 CARD WHOSE PROGRAM-ID OR PARM CONTAINS A
+002500*                 CHARACTER OUTSIDE THE ALLOWED SET BEFORE IT EVER
+002600*                 REACHES THE COMMAND LINE PASSED TO CALL "SYSTEM",
+002700*                 INSTEAD OF TRUSTING THE CONTROL-CARD FILE CONTENT.
+002800*--------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CONTROL-CARD-FILE ASSIGN TO "SCHEDCTL"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-CTLCARD-STATUS.
+003600     SELECT SCHEDULE-LOG-FILE ASSIGN TO "SCHEDLOG"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-SCHEDLOG-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CONTROL-CARD-FILE.
+004200 01  CONTROL-CARD-RECORD.
+004300     05 CC-STEP-NO             PIC 9(03).
+004400     05 FILLER                 PIC X.
+004500     05 CC-PROGRAM-ID          PIC X(20).
+004600     05 FILLER                 PIC X.
+004700     05 CC-PARM                PIC X(40).
+004800 FD  SCHEDULE-LOG-FILE.
+004900 01  SCHEDULE-LOG-RECORD       PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100*--------------------------------------------------------------
+005200* SCHEDULER CONTROLS
+005300*--------------------------------------------------------------
+005400 77  WS-CTLCARD-STATUS         PIC XX.
+005500 77  WS-SCHEDLOG-STATUS        PIC XX.
+005600 77  WS-EOF-SWITCH             PIC X VALUE "N".
+005700     88 END-OF-CONTROL-CARDS                VALUE "Y".
+005800 77  WS-STEP-PROGRAM           PIC X(20).
+005900 77  WS-COMMAND-LINE           PIC X(80).
+006000 77  WS-STEP-STATUS            PIC X(09).
+006100 77  WS-STEP-REJECTED-SW       PIC X VALUE "N".
+006200     88 STEP-REJECTED                  VALUE "Y".
+006300 77  WS-SCAN-IDX               PIC 99.
+006400 77  WS-SCAN-CHAR              PIC X.
+006500 01  SCHEDULE-LOG-LINE.
+006600     05 SL-STEP-NO             PIC ZZ9.
+006700     05 FILLER                 PIC X(02) VALUE SPACES.
+006800     05 SL-PROGRAM-ID          PIC X(20).
+006900     05 FILLER                 PIC X(02) VALUE SPACES.
+007000     05 SL-PARM                PIC X(40).
+007100     05 FILLER                 PIC X(02) VALUE SPACES.
+007200     05 SL-STATUS              PIC X(09).
+007300 PROCEDURE DIVISION.
+007400*--------------------------------------------------------------
+007500* 0000-MAINLINE
+007600*--------------------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007900     PERFORM 2000-RUN-STEPS THRU 2000-RUN-STEPS-EXIT
+008000        UNTIL END-OF-CONTROL-CARDS
+008100     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008200     STOP RUN.
+008300*--------------------------------------------------------------
+008400* 1000-INITIALIZE
+008500*--------------------------------------------------------------
+008600 1000-INITIALIZE.
+008700     OPEN INPUT CONTROL-CARD-FILE
+008800     OPEN OUTPUT SCHEDULE-LOG-FILE
+008900     PERFORM 2100-READ-CONTROL-CARD
+009000        THRU 2100-READ-CONTROL-CARD-EXIT.
+009100 1000-INITIALIZE-EXIT.
+009200     EXIT.
+009300*--------------------------------------------------------------
+009400* 2000-RUN-STEPS - RUN ONE CONTROL-CARD STEP AND LOG IT
+009500*--------------------------------------------------------------
+009600 2000-RUN-STEPS.
+009700     PERFORM 2200-RUN-ONE-STEP THRU 2200-RUN-ONE-STEP-EXIT
+009800     PERFORM 2300-LOG-STEP THRU 2300-LOG-STEP-EXIT
+009900     PERFORM 2100-READ-CONTROL-CARD
+010000        THRU 2100-READ-CONTROL-CARD-EXIT.
+010100 2000-RUN-STEPS-EXIT.
+010200     EXIT.
+010300 2100-READ-CONTROL-CARD.
+010400     READ CONTROL-CARD-FILE
+010500        AT END MOVE "Y" TO WS-EOF-SWITCH
+010600     END-READ.
+010700 2100-READ-CONTROL-CARD-EXIT.
+010800     EXIT.
+010900*--------------------------------------------------------------
+011000* 2200-RUN-ONE-STEP - LAUNCH THE NAMED UTILITY PROGRAM AS ITS OWN
+011100*          JOB STEP WITH ITS PARAMETER STRING. THIS RUNS AS A
+011200*          SEPARATE RUN UNIT RATHER THAN AN IN-PROCESS CALL SO
+011300*          THE STEP'S OWN STOP RUN ENDS ONLY THAT STEP AND
+011400*          CONTROL ALWAYS RETURNS HERE FOR THE NEXT ONE.
+011500*--------------------------------------------------------------
+011600 2200-RUN-ONE-STEP.
+011700     MOVE CC-PROGRAM-ID TO WS-STEP-PROGRAM
+011800     MOVE SPACES TO WS-COMMAND-LINE
+011900     PERFORM 2150-VALIDATE-STEP THRU 2150-VALIDATE-STEP-EXIT
+012000     IF STEP-REJECTED
+012100        MOVE "REJECTED " TO WS-STEP-STATUS
+012200     ELSE
+012300        STRING FUNCTION TRIM(WS-STEP-PROGRAM) DELIMITED BY SIZE
+012400               " " DELIMITED BY SIZE
+012500               FUNCTION TRIM(CC-PARM) DELIMITED BY SIZE
+012600            INTO WS-COMMAND-LINE
+012700        CALL "SYSTEM" USING WS-COMMAND-LINE
+012800        EVALUATE RETURN-CODE
+012900           WHEN 0
+013000              MOVE "COMPLETED" TO WS-STEP-STATUS
+013100           WHEN 127
+013200              MOVE "NOT FOUND" TO WS-STEP-STATUS
+013300           WHEN OTHER
+013400              MOVE "FAILED   " TO WS-STEP-STATUS
+013500        END-EVALUATE
+013600     END-IF.
+013700 2200-RUN-ONE-STEP-EXIT.
+013800     EXIT.
+013900*--------------------------------------------------------------
+014000* 2150-VALIDATE-STEP - REJECT THE STEP IF ITS PROGRAM-ID OR
+014100*          PARM CARRIES ANYTHING OUTSIDE THE ALLOWED SET (LETTERS,
+014200*          DIGITS, SPACE, HYPHEN, PERIOD, UNDERSCORE, SLASH) BEFORE
+014300*          IT IS EVER BUILT INTO THE CALL "SYSTEM" COMMAND LINE.
+014400*--------------------------------------------------------------
+014500 2150-VALIDATE-STEP.
+014600     MOVE "N" TO WS-STEP-REJECTED-SW
+014700     PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1 UNTIL WS-SCAN-IDX > 20
+014800        MOVE CC-PROGRAM-ID(WS-SCAN-IDX:1) TO WS-SCAN-CHAR
+014900        PERFORM 2160-CHECK-ONE-CHAR THRU 2160-CHECK-ONE-CHAR-EXIT
+015000     END-PERFORM
+015100     PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1 UNTIL WS-SCAN-IDX > 40
+015200        MOVE CC-PARM(WS-SCAN-IDX:1) TO WS-SCAN-CHAR
+015300        PERFORM 2160-CHECK-ONE-CHAR THRU 2160-CHECK-ONE-CHAR-EXIT
+015400     END-PERFORM.
+015500 2150-VALIDATE-STEP-EXIT.
+015600     EXIT.
+015700*--------------------------------------------------------------
+015800* 2160-CHECK-ONE-CHAR - FLAG THE STEP AS REJECTED IF THE ONE
+015900*          CHARACTER PASSED IN IS OUTSIDE THE ALLOWED SET
+016000*--------------------------------------------------------------
+016100 2160-CHECK-ONE-CHAR.
+016200     IF WS-SCAN-CHAR NOT = SPACE
+016300        AND WS-SCAN-CHAR IS NOT ALPHABETIC
+016400        AND WS-SCAN-CHAR IS NOT NUMERIC
+016500        AND WS-SCAN-CHAR NOT = "-"
+016600        AND WS-SCAN-CHAR NOT = "."
+016700        AND WS-SCAN-CHAR NOT = "_"
+016800        AND WS-SCAN-CHAR NOT = "/"
+016900        SET STEP-REJECTED TO TRUE
+017000     END-IF.
+017100 2160-CHECK-ONE-CHAR-EXIT.
+017200     EXIT.
+017300 2300-LOG-STEP.
+017400     MOVE CC-STEP-NO TO SL-STEP-NO
+017500     MOVE CC-PROGRAM-ID TO SL-PROGRAM-ID
+017600     MOVE CC-PARM TO SL-PARM
+017700     MOVE WS-STEP-STATUS TO SL-STATUS
+017800     WRITE SCHEDULE-LOG-RECORD FROM SCHEDULE-LOG-LINE.
+017900 2300-LOG-STEP-EXIT.
+018000     EXIT.
+018100*--------------------------------------------------------------
+018200* 9000-FINISH
+018300*--------------------------------------------------------------
+018400 9000-FINISH.
+018500     CLOSE CONTROL-CARD-FILE
+018600     CLOSE SCHEDULE-LOG-FILE.
+018700 9000-FINISH-EXIT.
+018800     EXIT.
