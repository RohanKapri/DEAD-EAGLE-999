@@ -1,41 +1,282 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ROMAN-NUMERALS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER       PIC 9999.
-       01 WS-RESULT       PIC X(20).
-
-       01 WS-ROMAN-TBL.
-         05 FILLER       PIC X(20) VALUE "M    C    X    I    ".
-         05 FILLER       PIC X(20) VALUE "MM   CC   XX   II   ".
-         05 FILLER       PIC X(20) VALUE "MMM  CC   XXX  III  ".
-         05 FILLER       PIC X(20) VALUE "     CD   XL   IV   ".
-         05 FILLER       PIC X(20) VALUE "     D    L    V    ".
-         05 FILLER       PIC X(20) VALUE "     DC   LX   VI   ".
-         05 FILLER       PIC X(20) VALUE "     DCC  LXX  VII  ".
-         05 FILLER       PIC X(20) VALUE "     DCCC LXXX VIII ".
-         05 FILLER       PIC X(20) VALUE "     CM   XC   IX   ".
-       01 FILLER REDEFINES WS-ROMAN-TBL.
-         05 FILLER OCCURS 10 TIMES.
-            10 WS-TBL-ROW-COL OCCURS 4 TIMES.
-               15 FILLER PIC X(5).
-
-       01 IDX-ROW        PIC 9.
-       01 IDX-COL        PIC 9.
-       01 POINTER-OUT    PIC 99.
-
-       PROCEDURE DIVISION.
-       ROMAN-NUMERALS.
-         INITIALIZE WS-RESULT, IDX-ROW, IDX-COL
-         MOVE 1 TO POINTER-OUT
-         PERFORM VARYING IDX-COL FROM 1 BY 1 UNTIL IDX-COL > 4
-            COMPUTE IDX-ROW = WS-NUMBER / (10 ** (4 - IDX-COL))
-            IF IDX-ROW > 0
-               STRING WS-TBL-ROW-COL(IDX-ROW, IDX-COL)
-                      DELIMITED BY SPACES
-                  INTO WS-RESULT WITH POINTER POINTER-OUT
-               END-STRING
-            END-IF
-         END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ROMAN-NUMERALS.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. DOCUMENT CONTROL UNIT.
+000500 DATE-WRITTEN. 2020-11-02.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2020-11-02 SDR  ORIGINAL SINGLE-NUMBER TO ROMAN-NUMERAL
+001100*                 CONVERSION VIA THE WS-ROMAN-TBL LOOKUP (FOR
+001200*                 MY SHREE DR.MDD).
+001300* 2026-08-09 RLM  ADD A REVERSE-CONVERSION PARAGRAPH
+001400*                 (ROMAN STRING IN, WS-NUMBER OUT) DRIVEN OVER
+001500*                 A FILE OF ARCHIVED ROMAN-NUMERAL TEXT SO
+001600*                 LEGACY CONTRACT/PLAT DATES CAN BE MACHINE-READ
+001700*                 INSTEAD OF TRANSCRIBED BY HAND.
+001800* 2026-08-09 RLM  ADD A BATCH SEQUENCE GENERATOR THAT
+001900*                 TAKES A START/END RANGE FROM A CONTROL RECORD
+002000*                 AND WRITES ONE CONVERTED RECORD PER NUMBER TO
+002100*                 A PRINT FILE FOR DOCUMENT NUMBERING BLOCKS.
+002200*--------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ROMAN-IN-FILE ASSIGN TO "ROMANIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-ROMANIN-STATUS.
+003000     SELECT ROMAN-RPT-FILE ASSIGN TO "ROMARPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-ROMARPT-STATUS.
+003300     SELECT ROMAN-CTL-FILE ASSIGN TO "ROMANCTL"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-ROMANCTL-STATUS.
+003600     SELECT ROMAN-SEQ-FILE ASSIGN TO "ROMANSEQ"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-ROMANSEQ-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ROMAN-IN-FILE.
+004200 01  ROMANIN-RECORD            PIC X(20).
+004300 FD  ROMAN-RPT-FILE.
+004400 01  ROMARPT-RECORD            PIC X(80).
+004500 FD  ROMAN-CTL-FILE.
+004600 01  ROMANCTL-RECORD.
+004700     05 RC-START-NUM           PIC 9999.
+004800     05 RC-END-NUM             PIC 9999.
+004900 FD  ROMAN-SEQ-FILE.
+005000 01  ROMANSEQ-RECORD           PIC X(80).
+005100 WORKING-STORAGE SECTION.
+005200*--------------------------------------------------------------
+005300* FILE AND CONTROL SWITCHES
+005400*--------------------------------------------------------------
+005500 77  WS-ROMANIN-STATUS         PIC XX.
+005600 77  WS-ROMARPT-STATUS         PIC XX.
+005700 77  WS-ROMANCTL-STATUS        PIC XX.
+005800 77  WS-ROMANSEQ-STATUS        PIC XX.
+005900 77  WS-EOF-IN-SWITCH          PIC X VALUE "N".
+006000     88 END-OF-ROMANIN                   VALUE "Y".
+006100 77  WS-EOF-CTL-SWITCH         PIC X VALUE "N".
+006200     88 END-OF-ROMANCTL                  VALUE "Y".
+006300*--------------------------------------------------------------
+006400* ORIGINAL FORWARD-CONVERSION FIELDS
+006500*--------------------------------------------------------------
+006600 01  WS-NUMBER                 PIC 9999.
+006700 01  WS-RESULT                 PIC X(20).
+006800
+006900 01  WS-ROMAN-TBL.
+007000     05 FILLER       PIC X(20) VALUE "M    C    X    I    ".
+007100     05 FILLER       PIC X(20) VALUE "MM   CC   XX   II   ".
+007200     05 FILLER       PIC X(20) VALUE "MMM  CCC  XXX  III  ".
+007300     05 FILLER       PIC X(20) VALUE "     CD   XL   IV   ".
+007400     05 FILLER       PIC X(20) VALUE "     D    L    V    ".
+007500     05 FILLER       PIC X(20) VALUE "     DC   LX   VI   ".
+007600     05 FILLER       PIC X(20) VALUE "     DCC  LXX  VII  ".
+007700     05 FILLER       PIC X(20) VALUE "     DCCC LXXX VIII ".
+007800     05 FILLER       PIC X(20) VALUE "     CM   XC   IX   ".
+007900 01  FILLER REDEFINES WS-ROMAN-TBL.
+008000     05 FILLER OCCURS 10 TIMES.
+008100        10 WS-TBL-ROW-COL OCCURS 4 TIMES.
+008200           15 FILLER PIC X(5).
+008300
+008400 01  IDX-ROW                   PIC 9.
+008500 01  IDX-COL                   PIC 9.
+008600 01  POINTER-OUT               PIC 99.
+008700*--------------------------------------------------------------
+008800* REVERSE-CONVERSION FIELDS
+008900*--------------------------------------------------------------
+009000 01  WS-REV-INPUT              PIC X(20).
+009100 77  WS-REV-LEN                PIC 99 VALUE ZERO.
+009200 77  WS-REV-IDX                PIC 99.
+009300 77  WS-REV-VALUE              PIC 9(5).
+009400 77  WS-CUR-VAL                PIC 9(4).
+009500 77  WS-NEXT-VAL               PIC 9(4).
+009600 77  WS-CUR-CHAR               PIC X.
+009700 77  WS-SYM-IDX                PIC 9.
+009800 77  WS-SYM-VALUE-OUT          PIC 9(4).
+009900 01  WS-SYMBOL-TABLE.
+010000     05 FILLER       PIC X(06) VALUE "M1000 ".
+010100     05 FILLER       PIC X(06) VALUE "D0500 ".
+010200     05 FILLER       PIC X(06) VALUE "C0100 ".
+010300     05 FILLER       PIC X(06) VALUE "L0050 ".
+010400     05 FILLER       PIC X(06) VALUE "X0010 ".
+010500     05 FILLER       PIC X(06) VALUE "V0005 ".
+010600     05 FILLER       PIC X(06) VALUE "I0001 ".
+010700 01  FILLER REDEFINES WS-SYMBOL-TABLE.
+010800     05 WS-SYMBOL-ENTRY OCCURS 7 TIMES.
+010900        10 WS-SYM-CHAR         PIC X.
+011000        10 WS-SYM-VALUE        PIC 9(4).
+011100        10 FILLER              PIC X.
+011200*--------------------------------------------------------------
+011300* REPORT DETAIL LINES
+011400*--------------------------------------------------------------
+011500 01  ROMAN-REV-DETAIL-LINE.
+011600     05 RR-ROMAN-TEXT          PIC X(20).
+011700     05 FILLER                 PIC X(04) VALUE SPACES.
+011800     05 FILLER                 PIC X(08) VALUE "ARABIC: ".
+011900     05 RR-ARABIC-NUM          PIC ZZZ9.
+012000     05 FILLER                 PIC X(44) VALUE SPACES.
+012100 01  ROMAN-SEQ-DETAIL-LINE.
+012200     05 FILLER                 PIC X(08) VALUE "ARABIC: ".
+012300     05 RS-ARABIC-NUM          PIC ZZZ9.
+012400     05 FILLER                 PIC X(04) VALUE SPACES.
+012500     05 FILLER                 PIC X(08) VALUE "ROMAN:  ".
+012600     05 RS-ROMAN-TEXT          PIC X(20).
+012700     05 FILLER                 PIC X(36) VALUE SPACES.
+012800 PROCEDURE DIVISION.
+012900*--------------------------------------------------------------
+013000* 0000-MAINLINE
+013100*--------------------------------------------------------------
+013200 0000-MAINLINE.
+013300     PERFORM 0100-INITIALIZE THRU 0100-INITIALIZE-EXIT
+013400     PERFORM 2500-PROCESS-REVERSE THRU 2500-PROCESS-REVERSE-EXIT
+013500     PERFORM 2600-PROCESS-SEQUENCE THRU 2600-PROCESS-SEQUENCE-EXIT
+013600     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+013700     STOP RUN.
+013800*--------------------------------------------------------------
+013900* 0100-INITIALIZE
+014000*--------------------------------------------------------------
+014100 0100-INITIALIZE.
+014200     OPEN INPUT ROMAN-IN-FILE
+014300     OPEN OUTPUT ROMAN-RPT-FILE
+014400     OPEN INPUT ROMAN-CTL-FILE
+014500     OPEN OUTPUT ROMAN-SEQ-FILE
+014600     MOVE "ROMAN NUMERAL        ARABIC VALUE" TO ROMARPT-RECORD
+014700     WRITE ROMARPT-RECORD
+014800     MOVE "ARABIC  ROMAN NUMERAL" TO ROMANSEQ-RECORD
+014900     WRITE ROMANSEQ-RECORD
+015000     PERFORM 2510-READ-ROMANIN THRU 2510-READ-ROMANIN-EXIT.
+015100 0100-INITIALIZE-EXIT.
+015200     EXIT.
+015300*--------------------------------------------------------------
+015400* 1000-CONVERT-TO-ROMAN - ORIGINAL FORWARD-CONVERSION LOGIC,
+015500*          NOW A CALLABLE PARAGRAPH SO IT CAN BE DRIVEN OVER A
+015600*          RANGE OF NUMBERS
+015700*--------------------------------------------------------------
+015800 1000-CONVERT-TO-ROMAN.
+015900     INITIALIZE WS-RESULT, IDX-ROW, IDX-COL
+016000     MOVE 1 TO POINTER-OUT
+016100     PERFORM VARYING IDX-COL FROM 1 BY 1 UNTIL IDX-COL > 4
+016200        COMPUTE IDX-ROW = WS-NUMBER / (10 ** (4 - IDX-COL))
+016300        IF IDX-ROW > 0
+016400           STRING WS-TBL-ROW-COL(IDX-ROW, IDX-COL)
+016500                  DELIMITED BY SPACES
+016600              INTO WS-RESULT WITH POINTER POINTER-OUT
+016700           END-STRING
+016800        END-IF
+016900     END-PERFORM.
+017000 1000-CONVERT-TO-ROMAN-EXIT.
+017100     EXIT.
+017200*--------------------------------------------------------------
+017300* 2500-PROCESS-REVERSE - DRIVE THE REVERSE CONVERSION OVER
+017400*          ROMAN-IN-FILE
+017500*--------------------------------------------------------------
+017600 2500-PROCESS-REVERSE.
+017700     PERFORM 2520-REVERSE-ONE THRU 2520-REVERSE-ONE-EXIT
+017800        UNTIL END-OF-ROMANIN.
+017900 2500-PROCESS-REVERSE-EXIT.
+018000     EXIT.
+018100 2510-READ-ROMANIN.
+018200     READ ROMAN-IN-FILE
+018300        AT END MOVE "Y" TO WS-EOF-IN-SWITCH
+018400     END-READ
+018500     IF NOT END-OF-ROMANIN
+018600        MOVE ROMANIN-RECORD TO WS-REV-INPUT
+018700     END-IF.
+018800 2510-READ-ROMANIN-EXIT.
+018900     EXIT.
+019000 2520-REVERSE-ONE.
+019100     PERFORM 3000-ROMAN-TO-ARABIC THRU 3000-ROMAN-TO-ARABIC-EXIT
+019200     MOVE WS-REV-INPUT TO RR-ROMAN-TEXT
+019300     MOVE WS-NUMBER TO RR-ARABIC-NUM
+019400     WRITE ROMARPT-RECORD FROM ROMAN-REV-DETAIL-LINE
+019500     PERFORM 2510-READ-ROMANIN THRU 2510-READ-ROMANIN-EXIT.
+019600 2520-REVERSE-ONE-EXIT.
+019700     EXIT.
+019800*--------------------------------------------------------------
+019900* 2600-PROCESS-SEQUENCE - DRIVE THE FORWARD CONVERSION OVER THE
+020000*          START/END RANGE READ FROM ROMAN-CTL-FILE
+020100*--------------------------------------------------------------
+020200 2600-PROCESS-SEQUENCE.
+020300     PERFORM 2610-READ-CONTROL THRU 2610-READ-CONTROL-EXIT
+020400     IF NOT END-OF-ROMANCTL
+020500        PERFORM 2620-GEN-ONE-SEQ-NUM
+020550           THRU 2620-GEN-ONE-SEQ-NUM-EXIT
+020600           VARYING WS-NUMBER FROM RC-START-NUM BY 1
+020700              UNTIL WS-NUMBER > RC-END-NUM
+020800     END-IF.
+020900 2600-PROCESS-SEQUENCE-EXIT.
+021000     EXIT.
+021100 2610-READ-CONTROL.
+021200     READ ROMAN-CTL-FILE
+021300        AT END MOVE "Y" TO WS-EOF-CTL-SWITCH
+021400     END-READ.
+021500 2610-READ-CONTROL-EXIT.
+021600     EXIT.
+021700 2620-GEN-ONE-SEQ-NUM.
+021800     PERFORM 1000-CONVERT-TO-ROMAN THRU 1000-CONVERT-TO-ROMAN-EXIT
+021900     MOVE WS-NUMBER TO RS-ARABIC-NUM
+022000     MOVE WS-RESULT TO RS-ROMAN-TEXT
+022100     WRITE ROMANSEQ-RECORD FROM ROMAN-SEQ-DETAIL-LINE.
+022200 2620-GEN-ONE-SEQ-NUM-EXIT.
+022300     EXIT.
+022400*--------------------------------------------------------------
+022500* 3000-ROMAN-TO-ARABIC - PARSE WS-REV-INPUT INTO WS-NUMBER
+022600*          USING THE STANDARD SUBTRACTIVE-PAIR ALGORITHM
+022800*--------------------------------------------------------------
+022900 3000-ROMAN-TO-ARABIC.
+023000     MOVE 0 TO WS-REV-VALUE
+023100     MOVE 0 TO WS-REV-LEN
+023200     INSPECT WS-REV-INPUT TALLYING WS-REV-LEN
+023300        FOR CHARACTERS BEFORE INITIAL SPACE
+023400     PERFORM 3010-SCAN-ROMAN-CHAR
+023450        THRU 3010-SCAN-ROMAN-CHAR-EXIT
+023500        VARYING WS-REV-IDX FROM 1 BY 1
+023550        UNTIL WS-REV-IDX > WS-REV-LEN
+023600     MOVE WS-REV-VALUE TO WS-NUMBER.
+023700 3000-ROMAN-TO-ARABIC-EXIT.
+023800     EXIT.
+023900 3010-SCAN-ROMAN-CHAR.
+024000     MOVE WS-REV-INPUT(WS-REV-IDX:1) TO WS-CUR-CHAR
+024050     PERFORM 3020-LOOKUP-SYMBOL-VALUE
+024080        THRU 3020-LOOKUP-SYMBOL-VALUE-EXIT
+024200     MOVE WS-SYM-VALUE-OUT TO WS-CUR-VAL
+024300     IF WS-REV-IDX < WS-REV-LEN
+024400        MOVE WS-REV-INPUT(WS-REV-IDX + 1:1) TO WS-CUR-CHAR
+024500        PERFORM 3020-LOOKUP-SYMBOL-VALUE
+024600           THRU 3020-LOOKUP-SYMBOL-VALUE-EXIT
+024700        MOVE WS-SYM-VALUE-OUT TO WS-NEXT-VAL
+024800     ELSE
+024900        MOVE 0 TO WS-NEXT-VAL
+025000     END-IF
+025100     IF WS-CUR-VAL < WS-NEXT-VAL
+025200        SUBTRACT WS-CUR-VAL FROM WS-REV-VALUE
+025300     ELSE
+025400        ADD WS-CUR-VAL TO WS-REV-VALUE
+025500     END-IF.
+025600 3010-SCAN-ROMAN-CHAR-EXIT.
+025700     EXIT.
+025800 3020-LOOKUP-SYMBOL-VALUE.
+025900     MOVE 0 TO WS-SYM-VALUE-OUT
+026000     PERFORM 3021-CHECK-ONE-SYMBOL THRU 3021-CHECK-ONE-SYMBOL-EXIT
+026100        VARYING WS-SYM-IDX FROM 1 BY 1 UNTIL WS-SYM-IDX > 7.
+026200 3020-LOOKUP-SYMBOL-VALUE-EXIT.
+026300     EXIT.
+026400 3021-CHECK-ONE-SYMBOL.
+026500     IF WS-CUR-CHAR = WS-SYM-CHAR(WS-SYM-IDX)
+026600        MOVE WS-SYM-VALUE(WS-SYM-IDX) TO WS-SYM-VALUE-OUT
+026700     END-IF.
+026800 3021-CHECK-ONE-SYMBOL-EXIT.
+026900     EXIT.
+027000*--------------------------------------------------------------
+027100* 9000-FINISH
+027200*--------------------------------------------------------------
+027300 9000-FINISH.
+027400     CLOSE ROMAN-IN-FILE
+027500     CLOSE ROMAN-RPT-FILE
+027600     CLOSE ROMAN-CTL-FILE
+027700     CLOSE ROMAN-SEQ-FILE.
+027800 9000-FINISH-EXIT.
+027900     EXIT.
