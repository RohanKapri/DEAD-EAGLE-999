@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TWOFERCICS.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. EVENT OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 RLM  NEW PROGRAM. PSEUDO-CONVERSATIONAL CICS FRONT
+001100*                 END FOR TWO-FER UNDER TRANSACTION TWOT, CALLING
+001200*                 TWO-FER'S "TWO-FER-ONLINE" ENTRY ONCE PER GUEST
+001300*                 AND RETURNING WITH TRANSID SO THE NEXT AID KEY
+001400*                 RE-ENTERS HERE FOR THE NEXT GUEST.
+002000*--------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*--------------------------------------------------------------
+002600* SCREEN/CALL WORK AREAS
+002700*--------------------------------------------------------------
+002800 01  WS-OPERATOR-INPUT         PIC X(16).
+002900 01  WS-INPUT-LENGTH           PIC S9(4) COMP VALUE 16.
+003000 01  WS-SCREEN-LINE            PIC X(80).
+003050 01  WS-OUT-COMMAREA.
+003060     05 WS-CA-GREETED          PIC X VALUE "Y".
+003100 01  TWO-FER-LINKAGE-RECORD.
+003200     05 TL-NAME                PIC X(16).
+003300     05 TL-RESULT              PIC X(64).
+003400 LINKAGE SECTION.
+003500 01  DFHCOMMAREA.
+003600     05 CA-GREETED             PIC X.
+003700         88 CA-ALREADY-GREETED      VALUE "Y".
+003800 PROCEDURE DIVISION USING DFHCOMMAREA.
+003900*--------------------------------------------------------------
+004000* 0000-MAINLINE - EIBCALEN = 0 MEANS THIS IS THE FIRST
+004100*          TIME THE TERMINAL HAS ATTACHED THIS TRANSACTION, SO
+004200*          PROMPT FOR A GUEST NAME; OTHERWISE A NAME IS WAITING
+004300*          TO BE READ AND TURNED INTO A COUPON LINE.
+004400*--------------------------------------------------------------
+004500 0000-MAINLINE.
+004600     IF EIBCALEN = 0
+004700        PERFORM 1000-FIRST-ENTRY THRU 1000-FIRST-ENTRY-EXIT
+004800     ELSE
+004900        PERFORM 2000-PROCESS-TURN THRU 2000-PROCESS-TURN-EXIT
+005000     END-IF.
+005100*--------------------------------------------------------------
+005200* 1000-FIRST-ENTRY - PROMPT THE OPERATOR FOR A GUEST NAME. NO
+005300*          INBOUND COMMAREA EXISTS YET ON THIS ATTACH, SO THE
+005400*          OUTBOUND "ALREADY GREETED" FLAG IS BUILT IN A WORKING-
+005450*          STORAGE RECORD RATHER THAN TOUCHING DFHCOMMAREA
+005480*          ITSELF.
+005600 1000-FIRST-ENTRY.
+005700     MOVE "NEXT GUEST NAME:" TO WS-SCREEN-LINE
+005800     EXEC CICS SEND TEXT
+005900         FROM(WS-SCREEN-LINE)
+006000         ERASE
+006100     END-EXEC
+006300     EXEC CICS RETURN
+006400         TRANSID("TWOT")
+006500         COMMAREA(WS-OUT-COMMAREA)
+006600     END-EXEC.
+006700 1000-FIRST-ENTRY-EXIT.
+006800     EXIT.
+006900*--------------------------------------------------------------
+007000* 2000-PROCESS-TURN - READ THE GUEST NAME, CALL TWO-FER'S ONLINE
+007100*          ENTRY POINT FOR THE COUPON TEXT, SEND IT BACK, AND
+007200*          STAY IN SESSION FOR THE NEXT GUEST
+007300*--------------------------------------------------------------
+007400 2000-PROCESS-TURN.
+007500     EXEC CICS RECEIVE
+007600         INTO(WS-OPERATOR-INPUT)
+007700         LENGTH(WS-INPUT-LENGTH)
+007800     END-EXEC
+007900     MOVE WS-OPERATOR-INPUT TO TL-NAME
+008000     CALL "TWO-FER-ONLINE" USING TWO-FER-LINKAGE-RECORD
+008100     MOVE TL-RESULT TO WS-SCREEN-LINE
+008200     EXEC CICS SEND TEXT
+008300         FROM(WS-SCREEN-LINE)
+008400         ERASE
+008500     END-EXEC
+008600     EXEC CICS RETURN
+008700         TRANSID("TWOT")
+008800         COMMAREA(WS-OUT-COMMAREA)
+008900     END-EXEC.
+009000 2000-PROCESS-TURN-EXIT.
+009100     EXIT.
