@@ -1,69 +1,374 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUEEN-ATTACK.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-QUEEN        PIC X(9).
-       01 WS-WHITE_QUEEN  PIC X(9).
-       01 WS-BLACK_QUEEN  PIC X(9).
-       01 WS-PROPERTY     PIC X(11).
-       01 WS-RESULT       PIC 9.
-       01 Q1-ROW          PIC 9.
-       01 Q1-COL          PIC 9.
-       01 Q2-ROW          PIC 9.
-       01 Q2-COL          PIC 9.
-       01 I               PIC 9(2).
-       01 X               PIC 9(2).
-       01 Y               PIC 9(2).
-
-       PROCEDURE DIVISION.
-       QUEEN-ATTACK.
-           IF WS-PROPERTY = "create"
-              UNSTRING WS-QUEEN DELIMITED BY ',' INTO Q1-ROW, Q1-COL
-              IF Q1-ROW < 0 OR Q1-ROW > 7
-                 MOVE 0 TO WS-RESULT
-                 GOBACK
-              ELSE IF Q1-COL < 0 OR Q1-COL > 7
-                 MOVE 0 TO WS-RESULT
-                 GOBACK
-              END-IF
-           ELSE
-              UNSTRING WS-WHITE_QUEEN DELIMITED BY ',' INTO Q1-ROW, Q1-COL
-              UNSTRING WS-BLACK_QUEEN DELIMITED BY ',' INTO Q2-ROW, Q2-COL
-              IF Q1-ROW = Q2-ROW OR Q1-COL = Q2-COL
-                 MOVE 1 TO WS-RESULT
-                 GOBACK
-              ELSE
-                 PERFORM VARYING I FROM 0 BY 1 UNTIL I = 8
-                    ADD I TO Q1-COL GIVING X
-                    IF Q2-COL = X
-                       ADD I TO Q1-ROW GIVING Y
-                       IF Q2-ROW = Y
-                          MOVE 1 TO WS-RESULT
-                          GOBACK
-                       END-IF
-                       SUBTRACT I FROM Q1-ROW GIVING Y
-                       IF Q2-ROW = Y
-                          MOVE 1 TO WS-RESULT
-                          GOBACK
-                       END-IF
-                    END-IF
-                 END-PERFORM
-                 PERFORM VARYING I FROM 0 BY 1 UNTIL I = 8
-                    SUBTRACT I FROM Q1-COL GIVING X
-                    IF Q2-COL = X
-                       ADD I TO Q1-ROW GIVING Y
-                       IF Q2-ROW = Y
-                          MOVE 1 TO WS-RESULT
-                          GOBACK
-                       END-IF
-                       SUBTRACT I FROM Q1-ROW GIVING Y
-                       IF Q2-ROW = Y
-                          MOVE 1 TO WS-RESULT
-                          GOBACK
-                       END-IF
-                    END-IF
-                 END-PERFORM
-              END-IF
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. QUEEN-ATTACK.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. TRAINING MATERIALS UNIT.
+000500 DATE-WRITTEN. 2020-09-03.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2020-09-03 SDR  ORIGINAL SINGLE-PAIR ROW/COLUMN/DIAGONAL
+001100*                 ATTACK-CHECK LOGIC (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  READ A FILE OF QUEEN-PAIR RECORDS
+001300*                 AND PRINT AN ATTACK MATRIX REPORT SHOWING,
+001400*                 FOR EACH PAIR, WHETHER THE QUEENS ATTACK AND
+001500*                 BY WHAT LINE (ROW, COLUMN, OR DIAGONAL),
+001600*                 INSTEAD OF RETURNING ONE WS-RESULT BIT PER
+001700*                 RUN.
+001710* 2026-08-09 RLM  RENDER AN 8X8 ASCII BOARD DIAGRAM
+001720*                 FOR EACH PAIR, PLACING BOTH QUEENS AND MARKING
+001730*                 THE CONNECTING ROW/COLUMN/DIAGONAL LINE, SO THE
+001740*                 TRAINING MATERIAL CAN SHOW WHY A POSITION IS
+001750*                 AN ATTACK, NOT JUST THAT IT IS ONE.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT QUEEN-FILE ASSIGN TO "QUEENIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-QUEEN-FILE-STATUS.
+002600     SELECT REPORT-FILE ASSIGN TO "QUEENRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-REPORT-FILE-STATUS.
+002810     SELECT BOARD-FILE ASSIGN TO "QUEENBRD"
+002820         ORGANIZATION IS LINE SEQUENTIAL
+002830         FILE STATUS IS WS-BOARD-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  QUEEN-FILE.
+003200 01  QUEEN-IN-RECORD.
+003300     05 QI-WHITE-ROW           PIC 9.
+003400     05 QI-WHITE-COL           PIC 9.
+003500     05 QI-BLACK-ROW           PIC 9.
+003600     05 QI-BLACK-COL           PIC 9.
+003700 FD  REPORT-FILE.
+003800 01  REPORT-OUT-RECORD         PIC X(80).
+003810 FD  BOARD-FILE.
+003820 01  BOARD-OUT-RECORD         PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000*--------------------------------------------------------------
+004100* FILE AND CONTROL SWITCHES
+004200*--------------------------------------------------------------
+004300 77  WS-QUEEN-FILE-STATUS      PIC XX.
+004400 77  WS-REPORT-FILE-STATUS     PIC XX.
+004410 77  WS-BOARD-FILE-STATUS      PIC XX.
+004500 77  WS-EOF-SWITCH             PIC X VALUE "N".
+004600     88 END-OF-QUEEN-FILE                VALUE "Y".
+004700 77  WS-ATTACK-LINE            PIC X(10) VALUE SPACES.
+004800*--------------------------------------------------------------
+004900* ORIGINAL ATTACK-CHECK FIELDS
+005000*--------------------------------------------------------------
+005100 01  WS-RESULT                 PIC 9.
+005200 01  Q1-ROW                    PIC 9.
+005300 01  Q1-COL                    PIC 9.
+005400 01  Q2-ROW                    PIC 9.
+005500 01  Q2-COL                    PIC 9.
+005600 01  I                         PIC 9(2).
+005700 01  X                         PIC 9(2).
+005800 01  Y                         PIC 9(2).
+005900*--------------------------------------------------------------
+006000* ATTACK MATRIX REPORT DETAIL LINE
+006100*--------------------------------------------------------------
+006200 01  REPORT-DETAIL-LINE.
+006300     05 RD-WHITE-ROW           PIC 9.
+006400     05 FILLER                 PIC X VALUE ",".
+006500     05 RD-WHITE-COL           PIC 9.
+006600     05 FILLER                 PIC X(03) VALUE SPACES.
+006700     05 RD-BLACK-ROW           PIC 9.
+006800     05 FILLER                 PIC X VALUE ",".
+006900     05 RD-BLACK-COL           PIC 9.
+007000     05 FILLER                 PIC X(03) VALUE SPACES.
+007100     05 RD-ATTACK              PIC X(07).
+007200     05 FILLER                 PIC X(02) VALUE SPACES.
+007300     05 RD-LINE-TYPE           PIC X(10).
+007400     05 FILLER                 PIC X(32) VALUE SPACES.
+007410*--------------------------------------------------------------
+007420* BOARD DIAGRAM WORKING STORAGE
+007430*--------------------------------------------------------------
+007440 01  WS-BOARD-TABLE.
+007450     05 WS-BOARD-ROW           OCCURS 8 TIMES.
+007460        10 WS-BOARD-CELL       OCCURS 8 TIMES PIC X.
+007470 77  WS-BR                     PIC 99.
+007480 77  WS-BC                     PIC 99.
+007490 77  WS-ROW-IDX                PIC 99.
+007500 77  WS-COL-IDX                PIC 99.
+007510 77  WS-ROW-STEP               PIC S9.
+007520 77  WS-COL-STEP               PIC S9.
+007530 77  WS-WALK-ROW               PIC S9(02).
+007540 77  WS-WALK-COL               PIC S9(02).
+007550 01  BOARD-HEADER-LINE.
+007560     05 BHL-PREFIX             PIC X(07) VALUE "BOARD: ".
+007570     05 BHL-WHITE-ROW          PIC 9.
+007580     05 FILLER                 PIC X VALUE ",".
+007590     05 BHL-WHITE-COL          PIC 9.
+007600     05 FILLER                 PIC X(04) VALUE " VS ".
+007610     05 BHL-BLACK-ROW          PIC 9.
+007620     05 FILLER                 PIC X VALUE ",".
+007630     05 BHL-BLACK-COL          PIC 9.
+007640     05 FILLER                 PIC X(03) VALUE SPACES.
+007650     05 BHL-RESULT             PIC X(07).
+007660     05 FILLER                 PIC X(02) VALUE SPACES.
+007670     05 BHL-LINE-TYPE          PIC X(10).
+007680     05 FILLER                 PIC X(31) VALUE SPACES.
+007780 PROCEDURE DIVISION.
+007880*--------------------------------------------------------------
+007980* 0000-MAINLINE
+008080*--------------------------------------------------------------
+008180 0000-MAINLINE.
+008280     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008380     PERFORM 2000-PROCESS-PAIRS THRU 2000-PROCESS-PAIRS-EXIT
+008480        UNTIL END-OF-QUEEN-FILE
+008580     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008680     STOP RUN.
+008780*--------------------------------------------------------------
+008880* 1000-INITIALIZE
+008980*--------------------------------------------------------------
+009080 1000-INITIALIZE.
+009180     OPEN INPUT QUEEN-FILE
+009280     OPEN OUTPUT REPORT-FILE
+009380     OPEN OUTPUT BOARD-FILE
+009480     MOVE "WHITE    BLACK    RESULT  LINE" TO REPORT-OUT-RECORD
+009580     WRITE REPORT-OUT-RECORD
+009680     PERFORM 2100-READ-PAIR THRU 2100-READ-PAIR-EXIT.
+009780 1000-INITIALIZE-EXIT.
+009880     EXIT.
+009980*--------------------------------------------------------------
+010080* 2000-PROCESS-PAIRS
+010180*--------------------------------------------------------------
+010280 2000-PROCESS-PAIRS.
+010380     PERFORM 2200-EVAL-ATTACK THRU 2200-EVAL-ATTACK-EXIT
+010480     PERFORM 2300-WRITE-REPORT THRU 2300-WRITE-REPORT-EXIT
+010580     PERFORM 2400-DRAW-BOARD THRU 2400-DRAW-BOARD-EXIT
+010680     PERFORM 2100-READ-PAIR THRU 2100-READ-PAIR-EXIT.
+010780 2000-PROCESS-PAIRS-EXIT.
+010880     EXIT.
+010980*--------------------------------------------------------------
+011080* 2100-READ-PAIR
+011180*--------------------------------------------------------------
+011280 2100-READ-PAIR.
+011380     READ QUEEN-FILE
+011480        AT END MOVE "Y" TO WS-EOF-SWITCH
+011580     END-READ
+011680     IF NOT END-OF-QUEEN-FILE
+011780        MOVE QI-WHITE-ROW TO Q1-ROW
+011880        MOVE QI-WHITE-COL TO Q1-COL
+011980        MOVE QI-BLACK-ROW TO Q2-ROW
+012080        MOVE QI-BLACK-COL TO Q2-COL
+012180     END-IF.
+012280 2100-READ-PAIR-EXIT.
+012380     EXIT.
+012480*--------------------------------------------------------------
+012580* 2200-EVAL-ATTACK - DETERMINE WHETHER THE PAIR ATTACKS AND,
+012680*          IF SO, BY WHAT LINE
+012780*--------------------------------------------------------------
+012880 2200-EVAL-ATTACK.
+012980     MOVE 0 TO WS-RESULT
+013080     MOVE "NONE" TO WS-ATTACK-LINE
+013180     IF Q1-ROW > 7 OR Q1-COL > 7 OR Q2-ROW > 7 OR Q2-COL > 7
+013280        MOVE "INVALID" TO WS-ATTACK-LINE
+013380     ELSE IF Q1-ROW = Q2-ROW
+013480        MOVE 1 TO WS-RESULT
+013580        MOVE "ROW" TO WS-ATTACK-LINE
+013680     ELSE IF Q1-COL = Q2-COL
+013780        MOVE 1 TO WS-RESULT
+013880        MOVE "COLUMN" TO WS-ATTACK-LINE
+013980     ELSE
+014080        PERFORM 2210-CHECK-DIAGONAL THRU 2210-CHECK-DIAGONAL-EXIT
+014180     END-IF.
+014280 2200-EVAL-ATTACK-EXIT.
+014380     EXIT.
+014480*--------------------------------------------------------------
+014580* 2210-CHECK-DIAGONAL - ORIGINAL DIAGONAL-SCANNING LOGIC,
+014680*          NOW RECORDING THE LINE TYPE AS WELL AS THE BIT
+014780*--------------------------------------------------------------
+014880 2210-CHECK-DIAGONAL.
+014980     PERFORM VARYING I FROM 0 BY 1 UNTIL I = 8
+015080        ADD I TO Q1-COL GIVING X
+015180        IF Q2-COL = X
+015280           ADD I TO Q1-ROW GIVING Y
+015380           IF Q2-ROW = Y
+015480              MOVE 1 TO WS-RESULT
+015580              MOVE "DIAGONAL" TO WS-ATTACK-LINE
+015680           END-IF
+015780           SUBTRACT I FROM Q1-ROW GIVING Y
+015880           IF Q2-ROW = Y
+015980              MOVE 1 TO WS-RESULT
+016080              MOVE "DIAGONAL" TO WS-ATTACK-LINE
+016180           END-IF
+016280        END-IF
+016380     END-PERFORM
+016480     PERFORM VARYING I FROM 0 BY 1 UNTIL I = 8
+016580        SUBTRACT I FROM Q1-COL GIVING X
+016680        IF Q2-COL = X
+016780           ADD I TO Q1-ROW GIVING Y
+016880           IF Q2-ROW = Y
+016980              MOVE 1 TO WS-RESULT
+017080              MOVE "DIAGONAL" TO WS-ATTACK-LINE
+017180           END-IF
+017280           SUBTRACT I FROM Q1-ROW GIVING Y
+017380           IF Q2-ROW = Y
+017480              MOVE 1 TO WS-RESULT
+017580              MOVE "DIAGONAL" TO WS-ATTACK-LINE
+017680           END-IF
+017780        END-IF
+017880     END-PERFORM.
+017980 2210-CHECK-DIAGONAL-EXIT.
+018080     EXIT.
+018180*--------------------------------------------------------------
+018280* 2300-WRITE-REPORT
+018380*--------------------------------------------------------------
+018480 2300-WRITE-REPORT.
+018580     MOVE Q1-ROW TO RD-WHITE-ROW
+018680     MOVE Q1-COL TO RD-WHITE-COL
+018780     MOVE Q2-ROW TO RD-BLACK-ROW
+018880     MOVE Q2-COL TO RD-BLACK-COL
+018980     IF WS-RESULT = 1
+019080        MOVE "ATTACK"  TO RD-ATTACK
+019180     ELSE
+019280        MOVE "SAFE"    TO RD-ATTACK
+019380     END-IF
+019480     MOVE WS-ATTACK-LINE TO RD-LINE-TYPE
+019580     WRITE REPORT-OUT-RECORD FROM REPORT-DETAIL-LINE.
+019680 2300-WRITE-REPORT-EXIT.
+019780     EXIT.
+019880*--------------------------------------------------------------
+019980* 2400-DRAW-BOARD - BUILD AND PRINT AN 8X8 BOARD DIAGRAM FOR
+020080*          THE CURRENT PAIR, SHOWING BOTH QUEENS AND THE
+020180*          CONNECTING LINE (IF ANY)
+020280*--------------------------------------------------------------
+020380 2400-DRAW-BOARD.
+020480     IF WS-ATTACK-LINE = "INVALID"
+020580        CONTINUE
+020680     ELSE
+020780        PERFORM 2410-CLEAR-BOARD THRU 2410-CLEAR-BOARD-EXIT
+020880        IF WS-RESULT = 1
+020980           PERFORM 2420-MARK-LINE THRU 2420-MARK-LINE-EXIT
+021080        END-IF
+021180        PERFORM 2430-PLACE-QUEENS THRU 2430-PLACE-QUEENS-EXIT
+021280        PERFORM 2440-WRITE-BOARD THRU 2440-WRITE-BOARD-EXIT
+021380     END-IF.
+021480 2400-DRAW-BOARD-EXIT.
+021580     EXIT.
+021680*--------------------------------------------------------------
+021780* 2410-CLEAR-BOARD - RESET EVERY CELL TO AN EMPTY SQUARE
+021880*--------------------------------------------------------------
+021980 2410-CLEAR-BOARD.
+022080     PERFORM 2411-CLEAR-ONE-CELL THRU 2411-CLEAR-ONE-CELL-EXIT
+022180        VARYING WS-BR FROM 1 BY 1 UNTIL WS-BR > 8
+022280        AFTER WS-BC FROM 1 BY 1 UNTIL WS-BC > 8.
+022380 2410-CLEAR-BOARD-EXIT.
+022480     EXIT.
+022580 2411-CLEAR-ONE-CELL.
+022680     MOVE "." TO WS-BOARD-CELL(WS-BR, WS-BC).
+022780 2411-CLEAR-ONE-CELL-EXIT.
+022880     EXIT.
+022980*--------------------------------------------------------------
+023080* 2420-MARK-LINE - MARK THE ROW, COLUMN, OR DIAGONAL THAT
+023180*          CONNECTS THE TWO QUEENS
+023280*--------------------------------------------------------------
+023380 2420-MARK-LINE.
+023480     EVALUATE WS-ATTACK-LINE
+023580        WHEN "ROW"
+023680           COMPUTE WS-ROW-IDX = Q1-ROW + 1
+023780           PERFORM 2421-MARK-ROW-CELL THRU 2421-MARK-ROW-CELL-EXIT
+023880              VARYING WS-BC FROM 1 BY 1 UNTIL WS-BC > 8
+023980        WHEN "COLUMN"
+024080           COMPUTE WS-COL-IDX = Q1-COL + 1
+024180           PERFORM 2422-MARK-COL-CELL THRU 2422-MARK-COL-CELL-EXIT
+024280              VARYING WS-BR FROM 1 BY 1 UNTIL WS-BR > 8
+024380        WHEN "DIAGONAL"
+024480           PERFORM 2423-MARK-DIAGONAL THRU 2423-MARK-DIAGONAL-EXIT
+024580     END-EVALUATE.
+024680 2420-MARK-LINE-EXIT.
+024780     EXIT.
+024880 2421-MARK-ROW-CELL.
+024980     MOVE "*" TO WS-BOARD-CELL(WS-ROW-IDX, WS-BC).
+025080 2421-MARK-ROW-CELL-EXIT.
+025180     EXIT.
+025280 2422-MARK-COL-CELL.
+025380     MOVE "*" TO WS-BOARD-CELL(WS-BR, WS-COL-IDX).
+025480 2422-MARK-COL-CELL-EXIT.
+025580     EXIT.
+025680*--------------------------------------------------------------
+025780* 2423-MARK-DIAGONAL - WALK CELL BY CELL FROM THE WHITE QUEEN
+025880*          TOWARD THE BLACK QUEEN ALONG THE SHARED DIAGONAL
+025980*--------------------------------------------------------------
+026080 2423-MARK-DIAGONAL.
+026180     IF Q2-ROW > Q1-ROW
+026280        MOVE 1 TO WS-ROW-STEP
+026380     ELSE
+026480        MOVE -1 TO WS-ROW-STEP
+026580     END-IF
+026680     IF Q2-COL > Q1-COL
+026780        MOVE 1 TO WS-COL-STEP
+026880     ELSE
+026980        MOVE -1 TO WS-COL-STEP
+027080     END-IF
+027180     MOVE Q1-ROW TO WS-WALK-ROW
+027280     MOVE Q1-COL TO WS-WALK-COL
+027380     PERFORM 2424-MARK-ONE-DIAG-CELL
+027480        THRU 2424-MARK-ONE-DIAG-CELL-EXIT
+027580        UNTIL WS-WALK-ROW = Q2-ROW.
+027680 2423-MARK-DIAGONAL-EXIT.
+027780     EXIT.
+027880 2424-MARK-ONE-DIAG-CELL.
+027980     ADD WS-ROW-STEP TO WS-WALK-ROW
+028080     ADD WS-COL-STEP TO WS-WALK-COL
+028180     COMPUTE WS-ROW-IDX = WS-WALK-ROW + 1
+028280     COMPUTE WS-COL-IDX = WS-WALK-COL + 1
+028380     MOVE "*" TO WS-BOARD-CELL(WS-ROW-IDX, WS-COL-IDX).
+028480 2424-MARK-ONE-DIAG-CELL-EXIT.
+028580     EXIT.
+028680*--------------------------------------------------------------
+028780* 2430-PLACE-QUEENS - DROP THE WHITE AND BLACK QUEEN MARKERS
+028880*          ONTO THE BOARD LAST SO THEY OVERRIDE ANY LINE MARK
+028980*--------------------------------------------------------------
+029080 2430-PLACE-QUEENS.
+029180     COMPUTE WS-ROW-IDX = Q1-ROW + 1
+029280     COMPUTE WS-COL-IDX = Q1-COL + 1
+029380     MOVE "W" TO WS-BOARD-CELL(WS-ROW-IDX, WS-COL-IDX)
+029480     COMPUTE WS-ROW-IDX = Q2-ROW + 1
+029580     COMPUTE WS-COL-IDX = Q2-COL + 1
+029680     MOVE "B" TO WS-BOARD-CELL(WS-ROW-IDX, WS-COL-IDX).
+029780 2430-PLACE-QUEENS-EXIT.
+029880     EXIT.
+029980*--------------------------------------------------------------
+030080* 2440-WRITE-BOARD - PRINT THE HEADER LINE, THE EIGHT BOARD
+030180*          ROWS, AND A BLANK SEPARATOR LINE
+030280*--------------------------------------------------------------
+030380 2440-WRITE-BOARD.
+030480     MOVE Q1-ROW TO BHL-WHITE-ROW
+030580     MOVE Q1-COL TO BHL-WHITE-COL
+030680     MOVE Q2-ROW TO BHL-BLACK-ROW
+030780     MOVE Q2-COL TO BHL-BLACK-COL
+030880     MOVE RD-ATTACK TO BHL-RESULT
+030980     MOVE WS-ATTACK-LINE TO BHL-LINE-TYPE
+031080     WRITE BOARD-OUT-RECORD FROM BOARD-HEADER-LINE
+031180     PERFORM 2441-WRITE-ONE-ROW THRU 2441-WRITE-ONE-ROW-EXIT
+031280        VARYING WS-BR FROM 1 BY 1 UNTIL WS-BR > 8
+031380     MOVE SPACES TO BOARD-OUT-RECORD
+031480     WRITE BOARD-OUT-RECORD.
+031580 2440-WRITE-BOARD-EXIT.
+031680     EXIT.
+031780 2441-WRITE-ONE-ROW.
+031880     MOVE SPACES TO BOARD-OUT-RECORD
+031980     PERFORM 2442-APPEND-CELL THRU 2442-APPEND-CELL-EXIT
+032080        VARYING WS-BC FROM 1 BY 1 UNTIL WS-BC > 8
+032180     WRITE BOARD-OUT-RECORD.
+032280 2441-WRITE-ONE-ROW-EXIT.
+032380     EXIT.
+032480 2442-APPEND-CELL.
+032580     MOVE WS-BOARD-CELL(WS-BR, WS-BC)
+032680        TO BOARD-OUT-RECORD(WS-BC:1).
+032780 2442-APPEND-CELL-EXIT.
+032880     EXIT.
+032980*--------------------------------------------------------------
+033080* 9000-FINISH
+033180*--------------------------------------------------------------
+033280 9000-FINISH.
+033380     CLOSE QUEEN-FILE
+033480     CLOSE REPORT-FILE
+033580     CLOSE BOARD-FILE.
+033680 9000-FINISH-EXIT.
+033780     EXIT.
