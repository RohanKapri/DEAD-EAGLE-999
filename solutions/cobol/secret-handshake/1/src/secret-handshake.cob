@@ -1,95 +1,212 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SECRET-HANDSHAKE.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01  WS-INPUT            PIC 999.
-        01  WS-RESULT           PIC X(60).
-        01  filler redefines ws-result.
-            05  ws-result-char  pic x occurs 60
-                                indexed by ws-char-x.
-        01  ws-binary.
-            05 ws-bit           pic 9 occurs 5
-                                indexed by ws-bit-x.
-        01  ws-pointer          pic 99 value 1.
-        PROCEDURE DIVISION.
-        COMMANDS. 
-            perform to-binary.
-            if ws-bit(1) = 0
-                perform go-forward
-            else
-                perform go-reverse
-            end-if
-            perform clean-tail
-            .
-
-        go-reverse.
-            move spaces to ws-result.
-            move 1 to ws-pointer
-            if ws-bit(2) = 1
-                string 'jump,'delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(3) = 1
-                string 'close your eyes,' delimited by size
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(4) = 1
-                string 'double blink,' delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(5) = 1
-                string 'wink,' delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            .
-            
-        go-forward.
-            move spaces to ws-result.
-            move 1 to ws-pointer
-            if ws-bit(5) = 1
-                string 'wink' ',' delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(4) = 1
-                string 'double blink' ',' delimited by size
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(3) = 1
-                string 'close your eyes' ',' delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-            end-if
-            if ws-bit(2) = 1
-                string 'jump' ',' delimited by size 
-                    into ws-result
-                    with pointer ws-pointer
-                
-            end-if
-            .
-        
-        clean-tail.
-            perform varying ws-char-x from 60 by -1
-                    until ws-result-char(ws-char-x) = ','  
-                    or ws-char-x < 1
-            end-perform
-            move space to ws-result-char(ws-char-x)
-            .
-            
-        to-binary.
-            move zeros to ws-binary
-        
-            perform varying ws-bit-x from 5 by -1
-                    until ws-input < 1
-                    or ws-bit-x < 1
-                compute ws-bit(ws-bit-x) =
-                    function mod(ws-input, 2)
-                divide ws-input by 2 giving ws-input
-            end-perform
-            .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SECRET-HANDSHAKE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. WAREHOUSE TRAINING UNIT.
+000500 DATE-WRITTEN. 2021-05-11.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-05-11 SDR  ORIGINAL NUMBER-TO-GESTURE-LIST CONVERSION,
+001100*                 GESTURE TEXT HARDCODED IN GO-FORWARD AND
+001200*                 GO-REVERSE.
+001300* 2026-08-09 RLM  PULL THE GESTURE-TO-BIT MAPPING OUT
+001400*                 OF THE STRING STATEMENTS AND INTO A SMALL
+001500*                 GESTURE TABLE THAT CAN BE OVERRIDDEN FROM A
+001600*                 CONTROL FILE, SO DIFFERENT SHIFTS CAN RUN
+001700*                 DIFFERENT GESTURE VOCABULARIES WITHOUT A
+001800*                 RECOMPILE.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT GESTURE-CTL-FILE ASSIGN TO "HANDCTL"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-CTL-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  GESTURE-CTL-FILE.
+003000 01  GESTURE-CTL-RECORD.
+003100     05 GC-BIT-POSITION        PIC 9.
+003200     05 FILLER                 PIC X.
+003300     05 GC-GESTURE-TEXT        PIC X(20).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-INPUT                  PIC 999.
+003600 01  WS-RESULT                 PIC X(60).
+003700 01  FILLER REDEFINES WS-RESULT.
+003800     05 WS-RESULT-CHAR         PIC X OCCURS 60
+003900                                INDEXED BY WS-CHAR-X.
+004000 01  WS-BINARY.
+004100     05 WS-BIT                 PIC 9 OCCURS 5
+004200                                INDEXED BY WS-BIT-X.
+004300 77  WS-POINTER                PIC 99 VALUE 1.
+004400*--------------------------------------------------------------
+004500* GESTURE TABLE - DEFAULT VOCABULARY, BIT POSITIONS
+004600*          2 THROUGH 5, OVERRIDABLE FROM GESTURE-CTL-FILE
+004700*--------------------------------------------------------------
+004800 01  WS-GESTURE-TABLE.
+004900     05 WS-GESTURE-ENTRY OCCURS 4 TIMES INDEXED BY WS-GEST-IDX.
+005000        10 WS-GESTURE-BIT      PIC 9.
+005100        10 WS-GESTURE-TEXT     PIC X(20).
+005200 01  WS-GESTURE-DEFAULTS PIC X(84) VALUE
+005300     "2jump                " &
+005400     "3close your eyes     " &
+005500     "4double blink        " &
+005600     "5wink                ".
+005700 01  FILLER REDEFINES WS-GESTURE-DEFAULTS.
+005800     05 WS-DFLT-ENTRY OCCURS 4 TIMES.
+005900        10 WS-DFLT-BIT         PIC 9.
+006000        10 WS-DFLT-TEXT        PIC X(20).
+006100 77  WS-CTL-FILE-STATUS        PIC XX.
+006200 77  WS-GEST-COUNT             PIC 9 VALUE 4.
+006300 PROCEDURE DIVISION.
+006400*--------------------------------------------------------------
+006500* 0000-MAINLINE
+006600*--------------------------------------------------------------
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006900     PERFORM 2000-COMMANDS THRU 2000-COMMANDS-EXIT
+007000     STOP RUN.
+007100*--------------------------------------------------------------
+007200* 1000-INITIALIZE - LOAD THE GESTURE TABLE WITH ITS DEFAULT
+007300*          VOCABULARY, THEN OVERLAY ANY ENTRIES SUPPLIED ON THE
+007400*          GESTURE-CTL-FILE
+007500*--------------------------------------------------------------
+007600 1000-INITIALIZE.
+007700     PERFORM VARYING WS-GEST-IDX FROM 1 BY 1
+007800        UNTIL WS-GEST-IDX > 4
+007900        MOVE WS-DFLT-BIT(WS-GEST-IDX)
+008000           TO WS-GESTURE-BIT(WS-GEST-IDX)
+008100        MOVE WS-DFLT-TEXT(WS-GEST-IDX)
+008200           TO WS-GESTURE-TEXT(WS-GEST-IDX)
+008300     END-PERFORM
+008400     PERFORM 1100-LOAD-GESTURE-CTL
+        THRU 1100-LOAD-GESTURE-CTL-EXIT.
+008500 1000-INITIALIZE-EXIT.
+008600     EXIT.
+008700*--------------------------------------------------------------
+008800* 1100-LOAD-GESTURE-CTL - OPTIONAL OVERRIDE OF THE
+008900*          GESTURE VOCABULARY FROM THE HANDCTL CONTROL FILE,
+009000*          ONE BIT-POSITION/GESTURE-TEXT PAIR PER RECORD
+009100*--------------------------------------------------------------
+009200 1100-LOAD-GESTURE-CTL.
+009300     OPEN INPUT GESTURE-CTL-FILE
+009400     IF WS-CTL-FILE-STATUS = "00"
+009500        SET WS-GEST-IDX TO 1
+009600        PERFORM 1110-READ-ONE-GESTURE
+009650           THRU 1110-READ-ONE-GESTURE-EXIT
+009700           UNTIL WS-CTL-FILE-STATUS NOT = "00"
+009800        CLOSE GESTURE-CTL-FILE
+009900     END-IF.
+010000 1100-LOAD-GESTURE-CTL-EXIT.
+010100     EXIT.
+010200 1110-READ-ONE-GESTURE.
+010300     READ GESTURE-CTL-FILE
+010400        AT END CONTINUE
+010500     END-READ
+010600     IF WS-CTL-FILE-STATUS = "00"
+010700        PERFORM 1120-APPLY-GESTURE THRU 1120-APPLY-GESTURE-EXIT
+010800     END-IF.
+010900 1110-READ-ONE-GESTURE-EXIT.
+011000     EXIT.
+011100*--------------------------------------------------------------
+011200* 1120-APPLY-GESTURE - STORE ONE CONTROL-FILE OVERRIDE INTO THE
+011300*          TABLE SLOT WHOSE BIT POSITION MATCHES
+011400*--------------------------------------------------------------
+011500 1120-APPLY-GESTURE.
+011600     SET WS-GEST-IDX TO 1
+011700     SEARCH WS-GESTURE-ENTRY
+011800        AT END CONTINUE
+011900        WHEN WS-GESTURE-BIT(WS-GEST-IDX) = GC-BIT-POSITION
+012000           MOVE GC-GESTURE-TEXT TO WS-GESTURE-TEXT(WS-GEST-IDX)
+012100     END-SEARCH.
+012200 1120-APPLY-GESTURE-EXIT.
+012300     EXIT.
+012400*--------------------------------------------------------------
+012500* 2000-COMMANDS - ORIGINAL MAIN PARAGRAPH (WAS COMMANDS)
+012600*--------------------------------------------------------------
+012700 2000-COMMANDS.
+012800     PERFORM 3000-TO-BINARY THRU 3000-TO-BINARY-EXIT
+012900     IF WS-BIT(1) = 0
+013000        PERFORM 4000-GO-FORWARD THRU 4000-GO-FORWARD-EXIT
+014000     ELSE
+014100        PERFORM 4100-GO-REVERSE THRU 4100-GO-REVERSE-EXIT
+014200     END-IF
+014300     PERFORM 5000-CLEAN-TAIL THRU 5000-CLEAN-TAIL-EXIT.
+014400 2000-COMMANDS-EXIT.
+014500     EXIT.
+014600*--------------------------------------------------------------
+014700* 4000-GO-FORWARD - BUILD THE GESTURE LIST HIGH BIT TO LOW BIT,
+014800*          DRIVEN OFF THE GESTURE TABLE INSTEAD OF HARDCODED
+014900*          STRING LITERALS
+015000*--------------------------------------------------------------
+015100 4000-GO-FORWARD.
+015200     MOVE SPACES TO WS-RESULT
+015300     MOVE 1 TO WS-POINTER
+015400     PERFORM 4010-EMIT-FORWARD-GESTURE THRU
+015500        4010-EMIT-FORWARD-GESTURE-EXIT
+015600        VARYING WS-GEST-IDX FROM 4 BY -1
+015700        UNTIL WS-GEST-IDX < 1.
+015800 4000-GO-FORWARD-EXIT.
+015900     EXIT.
+016000 4010-EMIT-FORWARD-GESTURE.
+016100     IF WS-BIT(WS-GESTURE-BIT(WS-GEST-IDX)) = 1
+016200        STRING FUNCTION TRIM(WS-GESTURE-TEXT(WS-GEST-IDX))
+016300           DELIMITED BY SIZE
+016400           "," DELIMITED BY SIZE
+016500           INTO WS-RESULT
+016600           WITH POINTER WS-POINTER
+016700     END-IF.
+016800 4010-EMIT-FORWARD-GESTURE-EXIT.
+016900     EXIT.
+017000*--------------------------------------------------------------
+017100* 4100-GO-REVERSE - BUILD THE GESTURE LIST LOW BIT TO HIGH BIT,
+017200*          DRIVEN OFF THE GESTURE TABLE
+017300*--------------------------------------------------------------
+017400 4100-GO-REVERSE.
+017500     MOVE SPACES TO WS-RESULT
+017600     MOVE 1 TO WS-POINTER
+017700     PERFORM 4110-EMIT-REVERSE-GESTURE THRU
+017800        4110-EMIT-REVERSE-GESTURE-EXIT
+017900        VARYING WS-GEST-IDX FROM 1 BY 1
+018000        UNTIL WS-GEST-IDX > 4.
+018100 4100-GO-REVERSE-EXIT.
+018200     EXIT.
+018300 4110-EMIT-REVERSE-GESTURE.
+018400     IF WS-BIT(WS-GESTURE-BIT(WS-GEST-IDX)) = 1
+018500        STRING FUNCTION TRIM(WS-GESTURE-TEXT(WS-GEST-IDX))
+018600           DELIMITED BY SIZE
+018700           "," DELIMITED BY SIZE
+018800           INTO WS-RESULT
+018900           WITH POINTER WS-POINTER
+019000     END-IF.
+019100 4110-EMIT-REVERSE-GESTURE-EXIT.
+019200     EXIT.
+019300*--------------------------------------------------------------
+019400* 5000-CLEAN-TAIL - ORIGINAL TRAILING-COMMA STRIP (WAS
+019500*          CLEAN-TAIL), UNCHANGED
+019600*--------------------------------------------------------------
+019700 5000-CLEAN-TAIL.
+019800     PERFORM VARYING WS-CHAR-X FROM 60 BY -1
+019900             UNTIL WS-RESULT-CHAR(WS-CHAR-X) = ','
+020000             OR WS-CHAR-X < 1
+020100     END-PERFORM
+020200     MOVE SPACE TO WS-RESULT-CHAR(WS-CHAR-X).
+020300 5000-CLEAN-TAIL-EXIT.
+020400     EXIT.
+020500*--------------------------------------------------------------
+020600* 3000-TO-BINARY - ORIGINAL NUMBER-TO-BIT CONVERSION (WAS
+020700*          TO-BINARY), UNCHANGED
+020800*--------------------------------------------------------------
+020900 3000-TO-BINARY.
+021000     MOVE ZEROS TO WS-BINARY
+021100     PERFORM VARYING WS-BIT-X FROM 5 BY -1
+021200             UNTIL WS-INPUT < 1
+021300             OR WS-BIT-X < 1
+021400        COMPUTE WS-BIT(WS-BIT-X) =
+021500           FUNCTION MOD(WS-INPUT, 2)
+021600        DIVIDE WS-INPUT BY 2 GIVING WS-INPUT
+021700     END-PERFORM.
+021800 3000-TO-BINARY-EXIT.
+021900     EXIT.
