@@ -0,0 +1,87 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BOBCICS.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. HELPDESK AUTOMATION UNIT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 RLM  NEW PROGRAM. PSEUDO-CONVERSATIONAL CICS FRONT
+001100*                 END FOR BOB UNDER TRANSACTION BOBT, CALLING
+001200*                 BOB ONCE PER OPERATOR TURN AND RETURNING WITH
+001300*                 TRANSID SO THE NEXT AID KEY RE-ENTERS HERE.
+002000*--------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*--------------------------------------------------------------
+002600* SCREEN/CALL WORK AREAS
+002700*--------------------------------------------------------------
+002800 01  WS-OPERATOR-INPUT         PIC X(60).
+002900 01  WS-INPUT-LENGTH           PIC S9(4) COMP VALUE 60.
+003000 01  WS-SCREEN-LINE            PIC X(80).
+003050 01  WS-OUT-COMMAREA.
+003060     05 WS-CA-GREETED          PIC X VALUE "Y".
+003100 01  BOB-LINKAGE-RECORD.
+003200     05 BL-HEYBOB              PIC X(60).
+003300     05 BL-RESULT              PIC X(40).
+003400 LINKAGE SECTION.
+003500 01  DFHCOMMAREA.
+003600     05 CA-GREETED             PIC X.
+003700         88 CA-ALREADY-GREETED      VALUE "Y".
+003800 PROCEDURE DIVISION USING DFHCOMMAREA.
+003900*--------------------------------------------------------------
+004000* 0000-MAINLINE - EIBCALEN = 0 MEANS THIS IS THE FIRST
+004100*          TIME THE TERMINAL HAS ATTACHED THIS TRANSACTION, SO
+004200*          PROMPT FOR INPUT; OTHERWISE A REPLY IS WAITING TO BE
+004300*          READ AND SENT BACK.
+004400*--------------------------------------------------------------
+004500 0000-MAINLINE.
+004600     IF EIBCALEN = 0
+004700        PERFORM 1000-FIRST-ENTRY THRU 1000-FIRST-ENTRY-EXIT
+004800     ELSE
+004900        PERFORM 2000-PROCESS-TURN THRU 2000-PROCESS-TURN-EXIT
+005000     END-IF.
+005100*--------------------------------------------------------------
+005200* 1000-FIRST-ENTRY - PROMPT THE OPERATOR AND WAIT FOR A LINE. NO
+005300*          INBOUND COMMAREA EXISTS YET ON THIS ATTACH, SO THE
+005400*          OUTBOUND "ALREADY GREETED" FLAG IS BUILT IN A WORKING-
+005500*          STORAGE RECORD RATHER THAN TOUCHING DFHCOMMAREA
+005550*          ITSELF.
+005600 1000-FIRST-ENTRY.
+005700     MOVE "SAY SOMETHING TO BOB:" TO WS-SCREEN-LINE
+005800     EXEC CICS SEND TEXT
+005900         FROM(WS-SCREEN-LINE)
+006000         ERASE
+006100     END-EXEC
+006300     EXEC CICS RETURN
+006400         TRANSID("BOBT")
+006500         COMMAREA(WS-OUT-COMMAREA)
+006600     END-EXEC.
+006700 1000-FIRST-ENTRY-EXIT.
+006800     EXIT.
+006900*--------------------------------------------------------------
+007000* 2000-PROCESS-TURN - READ THE OPERATOR'S LINE, CALL BOB FOR THE
+007100*          REPLY, SEND IT BACK, AND STAY IN SESSION FOR THE NEXT
+007200*          EXCHANGE
+007300*--------------------------------------------------------------
+007400 2000-PROCESS-TURN.
+007500     EXEC CICS RECEIVE
+007600         INTO(WS-OPERATOR-INPUT)
+007700         LENGTH(WS-INPUT-LENGTH)
+007800     END-EXEC
+007900     MOVE WS-OPERATOR-INPUT TO BL-HEYBOB
+008000     CALL "BOB-ONLINE" USING BOB-LINKAGE-RECORD
+008100     MOVE BL-RESULT TO WS-SCREEN-LINE
+008200     EXEC CICS SEND TEXT
+008300         FROM(WS-SCREEN-LINE)
+008400         ERASE
+008500     END-EXEC
+008600     EXEC CICS RETURN
+008700         TRANSID("BOBT")
+008800         COMMAREA(WS-OUT-COMMAREA)
+008900     END-EXEC.
+009000 2000-PROCESS-TURN-EXIT.
+009100     EXIT.
