@@ -1,34 +1,72 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ISOGRAM.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PHRASE       PIC X(60).
-       01 WS-RESULT       PIC 99.
-       01 IDX             PIC 9(2).
-       01 WS-ALPHABET.
-          05 WS-LTR       PIC X(1) OCCURS 26 TIMES INDEXED BY AL_IDX.
-       01 WS-SEEN.
-          05 WS-FLAG      PIC 9(1) OCCURS 26 TIMES INDEXED BY FL_IDX.
-       01 WS-CURRENT      PIC X(1).
-
-       PROCEDURE DIVISION.
-       ISOGRAM.
-           MOVE '11111111111111111111111111' TO WS-SEEN
-           MOVE 'abcdefghijklmnopqrstuvwxyz' TO WS-ALPHABET
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FUNCTION LENGTH(WS-PHRASE)
-               MOVE FUNCTION LOWER-CASE(WS-PHRASE(IDX:1)) TO WS-CURRENT
-               SET AL_IDX TO 1
-               SEARCH WS-LTR
-                  WHEN WS-LTR(AL_IDX) = WS-CURRENT
-                     IF WS-FLAG(AL_IDX) = 0
-                        MOVE 0 TO WS-RESULT
-                        EXIT PERFORM
-                     ELSE
-                        MOVE 0 TO WS-FLAG(AL_IDX)
-                     END-IF
-               END-SEARCH
-           END-PERFORM
-           MOVE 1 TO WS-RESULT
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ISOGRAM.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. PRODUCT NAMING STANDARDS UNIT.
+000500 DATE-WRITTEN. 2021-12-18.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-12-18 SDR  ORIGINAL ISOGRAM CHECK AGAINST A 26-LETTER
+001100*                 SEEN TABLE (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  RETURN THE OFFENDING DUPLICATE LETTER
+001300*                 ALONGSIDE THE 0/1 RESULT INSTEAD OF DISCARDING
+001400*                 IT, SO THE NAMING-STANDARDS TEAM CAN SEE WHY A
+001500*                 CODE FAILED WITHOUT RE-SCANNING IT BY EYE. ALSO
+001600*                 CORRECTED THE FINAL "MOVE 1 TO WS-RESULT" WHICH
+001700*                 UNCONDITIONALLY OVERWROTE A FAILING RESULT ONCE
+001800*                 THE SCAN LOOP ENDED.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*--------------------------------------------------------------
+002500* ORIGINAL ISOGRAM WORKING STORAGE
+002600*--------------------------------------------------------------
+002700 01  WS-PHRASE       PIC X(60).
+002800 01  WS-RESULT       PIC 99.
+002900 01  IDX             PIC 9(2).
+003000 01  WS-ALPHABET.
+003100     05 WS-LTR       PIC X(1) OCCURS 26 TIMES INDEXED BY AL_IDX.
+003200 01  WS-SEEN.
+003300     05 WS-FLAG      PIC 9(1) OCCURS 26 TIMES INDEXED BY FL_IDX.
+003400 01  WS-CURRENT      PIC X(1).
+003500*--------------------------------------------------------------
+003600* OFFENDING-LETTER CONTROLS
+003700*--------------------------------------------------------------
+003800 77  WS-DUP-LETTER             PIC X(1) VALUE SPACE.
+003900 PROCEDURE DIVISION.
+004000*--------------------------------------------------------------
+004100* 0000-MAINLINE
+004200*--------------------------------------------------------------
+004300 0000-MAINLINE.
+004400     PERFORM 1000-ISOGRAM THRU 1000-ISOGRAM-EXIT
+004500     STOP RUN.
+004600*--------------------------------------------------------------
+004700* 1000-ISOGRAM - ORIGINAL ISOGRAM CHECK (WAS ISOGRAM), NOW
+004800*          CAPTURING THE OFFENDING LETTER WHEN A DUPLICATE IS
+004900*          FOUND AND SKIPPING THE FINAL "MOVE 1" IN THAT CASE
+005100*--------------------------------------------------------------
+005200 1000-ISOGRAM.
+005300     MOVE '11111111111111111111111111' TO WS-SEEN
+005400     MOVE 'abcdefghijklmnopqrstuvwxyz' TO WS-ALPHABET
+005500     MOVE SPACE TO WS-DUP-LETTER
+005600     PERFORM VARYING IDX FROM 1 BY 1
+005700        UNTIL IDX > FUNCTION LENGTH(WS-PHRASE)
+005800         MOVE FUNCTION LOWER-CASE(WS-PHRASE(IDX:1)) TO WS-CURRENT
+005900         SET AL_IDX TO 1
+006000         SEARCH WS-LTR
+006100            WHEN WS-LTR(AL_IDX) = WS-CURRENT
+006200               IF WS-FLAG(AL_IDX) = 0
+006300                  MOVE 0 TO WS-RESULT
+006400                  MOVE WS-CURRENT TO WS-DUP-LETTER
+006500                  GO TO 1000-ISOGRAM-EXIT
+006600               ELSE
+006700                  MOVE 0 TO WS-FLAG(AL_IDX)
+006800               END-IF
+006900         END-SEARCH
+007000     END-PERFORM
+007100     MOVE 1 TO WS-RESULT.
+007200 1000-ISOGRAM-EXIT.
+007300     EXIT.
