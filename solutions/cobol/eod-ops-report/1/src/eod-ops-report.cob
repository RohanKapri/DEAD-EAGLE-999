@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EOD-OPS-REPORT.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. NIGHTLY OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 RLM  NEW PROGRAM. PULLS THE DAY'S RESULTS
+001100*                 FROM LUHN'S PER-RUN AUDIT FILE, HIGH-SCORES'
+001200*                 CROSS-PLAYER LEADERBOARD, SIEVE'S PUBLISHED
+001300*                 PRIME-REFERENCE FILE, AND SCRABBLE-SCORE'S
+001400*                 LEADERBOARD REPORT INTO ONE CONSOLIDATED
+001500*                 END-OF-DAY OPERATIONS SUMMARY, SO OPERATIONS
+001600*                 ISN'T HUNTING THROUGH HALF A DOZEN SEPARATE
+001700*                 PRINT FILES EVERY MORNING.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LUHN-AUDIT-IN-FILE ASSIGN TO "LUHNAUDIT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-LUHNAUD-STATUS.
+002600     SELECT SCORE-LEADER-IN-FILE ASSIGN TO "SCORELDR"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-SCORELDR-STATUS.
+002900     SELECT PRIME-REF-IN-FILE ASSIGN TO "PRIMEREF"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-PRIMEREF-STATUS.
+003200     SELECT SCRABBLE-LEADER-IN-FILE ASSIGN TO "SCRBRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-SCRBRPT-STATUS.
+003500     SELECT EOD-RPT-FILE ASSIGN TO "EODRPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-EODRPT-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  LUHN-AUDIT-IN-FILE.
+004100 01  LUHN-AUDIT-IN-RECORD.
+004200     05 LA-PROGRAM             PIC X(08).
+004300     05 FILLER                 PIC X(01).
+004400     05 LA-RUN-DATE            PIC X(08).
+004500     05 FILLER                 PIC X(01).
+004600     05 LA-RUN-TIME            PIC X(08).
+004700     05 FILLER                 PIC X(01).
+004800     05 LA-OPERATOR            PIC X(08).
+004900     05 FILLER                 PIC X(01).
+005000     05 LA-READ                PIC X(07).
+005100     05 FILLER                 PIC X(01).
+005200     05 LA-VALID               PIC X(07).
+005300     05 FILLER                 PIC X(01).
+005400     05 LA-INVALID             PIC X(07).
+005500 FD  SCORE-LEADER-IN-FILE.
+005600 01  SCORE-LEADER-IN-RECORD    PIC X(80).
+005700 FD  PRIME-REF-IN-FILE.
+005800 01  PRIME-REF-IN-RECORD       PIC X(04).
+005900 FD  SCRABBLE-LEADER-IN-FILE.
+006000 01  SCRABBLE-LEADER-IN-RECORD PIC X(80).
+006100 FD  EOD-RPT-FILE.
+006200 01  EOD-RPT-RECORD            PIC X(80).
+006300 WORKING-STORAGE SECTION.
+006400*--------------------------------------------------------------
+006500* CONSOLIDATED REPORT CONTROLS
+006600*--------------------------------------------------------------
+006700 77  WS-LUHNAUD-STATUS         PIC XX.
+006800 77  WS-SCORELDR-STATUS        PIC XX.
+006900 77  WS-PRIMEREF-STATUS        PIC XX.
+007000 77  WS-SCRBRPT-STATUS         PIC XX.
+007100 77  WS-EODRPT-STATUS          PIC XX.
+007200 77  WS-EOF-SWITCH             PIC X VALUE "N".
+007300     88 END-OF-CURRENT-FILE               VALUE "Y".
+007400 77  WS-PRIME-COUNT            PIC 9(07) VALUE 0.
+007500 01  EOD-BANNER-LINE.
+007600     05 FILLER                 PIC X(20) VALUE SPACES.
+007700     05 EB-TITLE               PIC X(40).
+007800     05 FILLER                 PIC X(20) VALUE SPACES.
+007900 01  EOD-LUHN-DETAIL-LINE.
+008000     05 FILLER                 PIC X(02) VALUE SPACES.
+008100     05 ELD-LABEL              PIC X(30) VALUE
+008200        "LUHN RUN AT ".
+008300     05 ELD-RUN-DATE           PIC X(08).
+008400     05 FILLER                 PIC X(02) VALUE SPACES.
+008500     05 ELD-RUN-TIME           PIC X(08).
+008600     05 FILLER                 PIC X(02) VALUE SPACES.
+008700     05 ELD-READ               PIC X(07).
+008800     05 FILLER                 PIC X(02) VALUE SPACES.
+008900     05 ELD-VALID              PIC X(07).
+009000     05 FILLER                 PIC X(02) VALUE SPACES.
+009100     05 ELD-INVALID            PIC X(07).
+009200 01  EOD-PRIME-SUMMARY-LINE.
+009300     05 FILLER                 PIC X(02) VALUE SPACES.
+009400     05 FILLER                 PIC X(28) VALUE
+009500        "SIEVE PRIMES PUBLISHED = ".
+009600     05 EPS-PRIME-COUNT        PIC ZZZZZZ9.
+009700 PROCEDURE DIVISION.
+009800*--------------------------------------------------------------
+009900* 0000-MAINLINE
+010000*--------------------------------------------------------------
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+010300     PERFORM 2000-PULL-LUHN-AUDIT THRU 2000-PULL-LUHN-AUDIT-EXIT
+010400     PERFORM 3000-PULL-HIGH-SCORES THRU 3000-PULL-HIGH-SCORES-EXIT
+010500     PERFORM 4000-PULL-SIEVE THRU 4000-PULL-SIEVE-EXIT
+010600     PERFORM 5000-PULL-SCRABBLE THRU 5000-PULL-SCRABBLE-EXIT
+010700     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+010800     STOP RUN.
+010900*--------------------------------------------------------------
+011000* 1000-INITIALIZE - OPEN THE CONSOLIDATED REPORT FILE
+011100*--------------------------------------------------------------
+011200 1000-INITIALIZE.
+011300     OPEN OUTPUT EOD-RPT-FILE
+011400     MOVE "END-OF-DAY OPERATIONS SUMMARY" TO EB-TITLE
+011500     WRITE EOD-RPT-RECORD FROM EOD-BANNER-LINE.
+011600 1000-INITIALIZE-EXIT.
+011700     EXIT.
+011800*--------------------------------------------------------------
+011900* 2000-PULL-LUHN-AUDIT - ECHO EVERY AUDIT RECORD LUHN HAS
+012000*          APPENDED THIS RUN CYCLE
+012100*--------------------------------------------------------------
+012200 2000-PULL-LUHN-AUDIT.
+012300     MOVE "LUHN CARD-VALIDATION RUNS" TO EB-TITLE
+012400     WRITE EOD-RPT-RECORD FROM EOD-BANNER-LINE
+012500     MOVE "N" TO WS-EOF-SWITCH
+012600     OPEN INPUT LUHN-AUDIT-IN-FILE
+012700     IF WS-LUHNAUD-STATUS = "00"
+012800        PERFORM 2100-READ-LUHN-AUDIT
+012900           THRU 2100-READ-LUHN-AUDIT-EXIT
+013000        PERFORM 2200-WRITE-LUHN-DETAIL
+013100           THRU 2200-WRITE-LUHN-DETAIL-EXIT
+013200           UNTIL END-OF-CURRENT-FILE
+013300        CLOSE LUHN-AUDIT-IN-FILE
+013400     END-IF.
+013500 2000-PULL-LUHN-AUDIT-EXIT.
+013600     EXIT.
+013700 2100-READ-LUHN-AUDIT.
+013800     READ LUHN-AUDIT-IN-FILE
+013900        AT END MOVE "Y" TO WS-EOF-SWITCH
+014000     END-READ.
+014100 2100-READ-LUHN-AUDIT-EXIT.
+014200     EXIT.
+014300 2200-WRITE-LUHN-DETAIL.
+014400     MOVE LA-RUN-DATE TO ELD-RUN-DATE
+014500     MOVE LA-RUN-TIME TO ELD-RUN-TIME
+014600     MOVE LA-READ TO ELD-READ
+014700     MOVE LA-VALID TO ELD-VALID
+014800     MOVE LA-INVALID TO ELD-INVALID
+014900     WRITE EOD-RPT-RECORD FROM EOD-LUHN-DETAIL-LINE
+015000     PERFORM 2100-READ-LUHN-AUDIT THRU 2100-READ-LUHN-AUDIT-EXIT.
+015100 2200-WRITE-LUHN-DETAIL-EXIT.
+015200     EXIT.
+015300*--------------------------------------------------------------
+015400* 3000-PULL-HIGH-SCORES - ECHO THE PUBLISHED CROSS-PLAYER
+015500*          LEADERBOARD LINES AS WRITTEN
+015600*--------------------------------------------------------------
+015700 3000-PULL-HIGH-SCORES.
+015800     MOVE "HIGH-SCORES LEADERBOARD" TO EB-TITLE
+015900     WRITE EOD-RPT-RECORD FROM EOD-BANNER-LINE
+016000     MOVE "N" TO WS-EOF-SWITCH
+016100     OPEN INPUT SCORE-LEADER-IN-FILE
+016200     IF WS-SCORELDR-STATUS = "00"
+016300        PERFORM 3100-READ-SCORE-LEADER
+016400           THRU 3100-READ-SCORE-LEADER-EXIT
+016500        PERFORM 3200-WRITE-SCORE-DETAIL
+016600           THRU 3200-WRITE-SCORE-DETAIL-EXIT
+016700           UNTIL END-OF-CURRENT-FILE
+016800        CLOSE SCORE-LEADER-IN-FILE
+016900     END-IF.
+017000 3000-PULL-HIGH-SCORES-EXIT.
+017100     EXIT.
+017200 3100-READ-SCORE-LEADER.
+017300     READ SCORE-LEADER-IN-FILE
+017400        AT END MOVE "Y" TO WS-EOF-SWITCH
+017500     END-READ.
+017600 3100-READ-SCORE-LEADER-EXIT.
+017700     EXIT.
+017800 3200-WRITE-SCORE-DETAIL.
+017900     WRITE EOD-RPT-RECORD FROM SCORE-LEADER-IN-RECORD
+018000     PERFORM 3100-READ-SCORE-LEADER
+018100        THRU 3100-READ-SCORE-LEADER-EXIT.
+018200 3200-WRITE-SCORE-DETAIL-EXIT.
+018300     EXIT.
+018400*--------------------------------------------------------------
+018500* 4000-PULL-SIEVE - COUNT THE PRIMES SIEVE PUBLISHED AND
+018600*          WRITE A ONE-LINE SUMMARY
+018700*--------------------------------------------------------------
+018800 4000-PULL-SIEVE.
+018900     MOVE "SIEVE PRIME REFERENCE FILE" TO EB-TITLE
+019000     WRITE EOD-RPT-RECORD FROM EOD-BANNER-LINE
+019100     MOVE "N" TO WS-EOF-SWITCH
+019200     MOVE 0 TO WS-PRIME-COUNT
+019300     OPEN INPUT PRIME-REF-IN-FILE
+019400     IF WS-PRIMEREF-STATUS = "00"
+019500        PERFORM 4100-READ-PRIME THRU 4100-READ-PRIME-EXIT
+019600           UNTIL END-OF-CURRENT-FILE
+019700        CLOSE PRIME-REF-IN-FILE
+019800     END-IF
+019900     MOVE WS-PRIME-COUNT TO EPS-PRIME-COUNT
+020000     WRITE EOD-RPT-RECORD FROM EOD-PRIME-SUMMARY-LINE.
+020100 4000-PULL-SIEVE-EXIT.
+020200     EXIT.
+020300 4100-READ-PRIME.
+020400     READ PRIME-REF-IN-FILE
+020500        AT END MOVE "Y" TO WS-EOF-SWITCH
+020600     END-READ
+020700     IF NOT END-OF-CURRENT-FILE
+020800        ADD 1 TO WS-PRIME-COUNT
+020900     END-IF.
+021000 4100-READ-PRIME-EXIT.
+021100     EXIT.
+021200*--------------------------------------------------------------
+021300* 5000-PULL-SCRABBLE - ECHO THE SCRABBLE-SCORE LEADERBOARD LINES
+021400*          AS WRITTEN
+021500*--------------------------------------------------------------
+021600 5000-PULL-SCRABBLE.
+021700     MOVE "SCRABBLE-SCORE LEADERBOARD" TO EB-TITLE
+021800     WRITE EOD-RPT-RECORD FROM EOD-BANNER-LINE
+021900     MOVE "N" TO WS-EOF-SWITCH
+022000     OPEN INPUT SCRABBLE-LEADER-IN-FILE
+022100     IF WS-SCRBRPT-STATUS = "00"
+022200        PERFORM 5100-READ-SCRABBLE
+022300           THRU 5100-READ-SCRABBLE-EXIT
+022400        PERFORM 5200-WRITE-SCRABBLE-DETAIL
+022500           THRU 5200-WRITE-SCRABBLE-DETAIL-EXIT
+022600           UNTIL END-OF-CURRENT-FILE
+022700        CLOSE SCRABBLE-LEADER-IN-FILE
+022800     END-IF.
+022900 5000-PULL-SCRABBLE-EXIT.
+023000     EXIT.
+023100 5100-READ-SCRABBLE.
+023200     READ SCRABBLE-LEADER-IN-FILE
+023300        AT END MOVE "Y" TO WS-EOF-SWITCH
+023400     END-READ.
+023500 5100-READ-SCRABBLE-EXIT.
+023600     EXIT.
+023700 5200-WRITE-SCRABBLE-DETAIL.
+023800     WRITE EOD-RPT-RECORD FROM SCRABBLE-LEADER-IN-RECORD
+023900     PERFORM 5100-READ-SCRABBLE THRU 5100-READ-SCRABBLE-EXIT.
+024000 5200-WRITE-SCRABBLE-DETAIL-EXIT.
+024100     EXIT.
+024200*--------------------------------------------------------------
+024300* 9000-FINISH
+024400*--------------------------------------------------------------
+024500 9000-FINISH.
+024600     CLOSE EOD-RPT-FILE.
+024700 9000-FINISH-EXIT.
+024800     EXIT.
