@@ -1,39 +1,218 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RAINDROPS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER       PIC 9(4).
-       01 WS-TEMP         PIC 9(4).
-       01 WS-RESULT       PIC X(20).
-
-
-       PROCEDURE DIVISION.
-       RAINDROPS.
-           MOVE WS-NUMBER TO WS-TEMP.
-           IF (FUNCTION MOD(WS-TEMP, 3) = 0) OR 
-              (FUNCTION MOD(WS-TEMP, 5) = 0) OR 
-              (FUNCTION MOD(WS-TEMP, 7) = 0)
-               PERFORM MAKE-SOUNDS
-           ELSE
-               MOVE WS-NUMBER TO WS-RESULT
-           END-IF.
-           GOBACK.
-
-       MAKE-SOUNDS.
-           MOVE SPACES TO WS-RESULT.
-           IF FUNCTION MOD(WS-NUMBER, 3) = 0
-              STRING WS-RESULT DELIMITED BY SPACE
-                     'Pling' DELIMITED BY SPACE
-                     INTO WS-RESULT
-           END-IF.
-           IF FUNCTION MOD(WS-NUMBER, 5) = 0
-              STRING WS-RESULT DELIMITED BY SPACE
-                     'Plang' DELIMITED BY SPACE
-                     INTO WS-RESULT
-           END-IF.
-           IF FUNCTION MOD(WS-NUMBER, 7) = 0
-              STRING WS-RESULT DELIMITED BY SPACE
-                     'Plong' DELIMITED BY SPACE
-                     INTO WS-RESULT
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RAINDROPS.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. PLANT FLOOR OPERATIONS SUPPORT.
+000500 DATE-WRITTEN. 2022-01-22.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-01-22 SDR  ORIGINAL DIVISOR/WORD CHECK HARDCODED TO
+001100*                 3/5/7 AND PLING/PLANG/PLONG (FOR MY SHREE
+001200*                 DR.MDD).
+001300* 2026-08-09 RLM  PULL THE DIVISOR/WORD MAPPING OUT TO
+001400*                 A CONFIG TABLE (OVERRIDABLE FROM A CONTROL
+001500*                 FILE, SAME AS THE HIGH-SCORES LEADERBOARD AND
+001600*                 SECRET-HANDSHAKE GESTURE TABLE) SO THE PLANT
+001700*                 FLOOR CAN REUSE THIS ROUTINE AS ITS SHIFT-
+001800*                 CHANGE ALARM-CODE ANNOUNCER WITH ITS OWN
+001900*                 DIVISORS AND WORDS, AND ADD A BATCH MODE THAT
+002000*                 RUNS THE ROUTINE FOR EVERY NUMBER 1 THROUGH N
+002100*                 AND WRITES THE RESULTS TO THE SHIFT BOARD'S
+002200*                 DAILY REPORT FILE.
+002300*--------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DIVISOR-CTL-FILE ASSIGN TO "RAINCTL"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-DIVCTL-STATUS.
+003100     SELECT RANGE-CTL-FILE ASSIGN TO "RAINRNG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-RNGCTL-STATUS.
+003400     SELECT RAINDROP-RPT-FILE ASSIGN TO "RAINRPT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-RAINRPT-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DIVISOR-CTL-FILE.
+004000 01  DIVISOR-CTL-RECORD.
+004100     05 DC-DIVISOR             PIC 99.
+004200     05 DC-WORD                PIC X(10).
+004300 FD  RANGE-CTL-FILE.
+004400 01  RANGE-CTL-RECORD.
+004500     05 RC-N                   PIC 9(4).
+004600 FD  RAINDROP-RPT-FILE.
+004700 01  RAINDROP-RPT-RECORD       PIC X(110).
+004800 WORKING-STORAGE SECTION.
+004900*--------------------------------------------------------------
+005000* ORIGINAL RAINDROPS WORKING STORAGE
+005100*--------------------------------------------------------------
+005200 01  WS-NUMBER       PIC 9(4).
+005300 01  WS-TEMP         PIC 9(4).
+005400 01  WS-RESULT       PIC X(100).
+005500*--------------------------------------------------------------
+005600* CONFIGURABLE DIVISOR/WORD TABLE
+005700*--------------------------------------------------------------
+005800 01  WS-DIVISOR-TABLE.
+005900     05 WS-DIV-ENTRY OCCURS 10 TIMES INDEXED BY DV-IDX.
+006000        10 WS-DIV-NUM          PIC 99.
+006100        10 WS-DIV-WORD         PIC X(10).
+006200 77  WS-DIVISOR-COUNT          PIC 99 VALUE 0.
+006300 01  WS-DIVISOR-DEFAULTS       PIC X(36) VALUE
+006400     "03Pling     " & "05Plang     " & "07Plong     ".
+006500 01  WS-DFLT-TABLE REDEFINES WS-DIVISOR-DEFAULTS.
+006600     05 WS-DFLT-ENTRY OCCURS 3 TIMES.
+006700        10 WS-DFLT-NUM         PIC 99.
+006800        10 WS-DFLT-WORD        PIC X(10).
+006900*--------------------------------------------------------------
+007000* BATCH AND CONTROL-FILE CONTROLS
+007100*--------------------------------------------------------------
+007200 77  WS-DIVCTL-STATUS          PIC XX.
+007300 77  WS-RNGCTL-STATUS          PIC XX.
+007400 77  WS-RAINRPT-STATUS         PIC XX.
+007500 77  WS-RANGE-N                PIC 9(4) VALUE 100.
+007510 77  WS-ANY-MATCH-SW           PIC X VALUE "N".
+007520     88 ANY-DIVISOR-MATCHED             VALUE "Y".
+007530 77  WS-RESULT-OVFL-SW         PIC X VALUE "N".
+007540     88 WS-RESULT-OVERFLOWED            VALUE "Y".
+007600 01  RAINDROP-DETAIL-LINE.
+007700     05 RD-NUMBER              PIC Z(3)9.
+007800     05 FILLER                 PIC X(02) VALUE SPACES.
+007900     05 RD-RESULT              PIC X(100).
+008000 PROCEDURE DIVISION.
+008100*--------------------------------------------------------------
+008200* 0000-MAINLINE
+008300*--------------------------------------------------------------
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008600     PERFORM 2000-RUN-ONE-NUMBER THRU 2000-RUN-ONE-NUMBER-EXIT
+008700        VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > WS-RANGE-N
+008800     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008900     STOP RUN.
+009000*--------------------------------------------------------------
+009100* 1000-INITIALIZE - LOAD THE DEFAULT DIVISOR/WORD TABLE, APPLY
+009200*          ANY CONTROL-FILE OVERRIDE, READ THE REQUESTED RANGE
+009300*          UPPER BOUND, AND OPEN THE REPORT FILE
+009400*--------------------------------------------------------------
+009500 1000-INITIALIZE.
+009600     MOVE 3 TO WS-DIVISOR-COUNT
+009700     PERFORM 1100-LOAD-DEFAULT THRU 1100-LOAD-DEFAULT-EXIT
+009800        VARYING DV-IDX FROM 1 BY 1 UNTIL DV-IDX > 3
+009900     PERFORM 1200-LOAD-DIVISOR-CTL THRU 1200-LOAD-DIVISOR-CTL-EXIT
+010000     PERFORM 1300-LOAD-RANGE THRU 1300-LOAD-RANGE-EXIT
+010100     OPEN OUTPUT RAINDROP-RPT-FILE.
+010200 1000-INITIALIZE-EXIT.
+010300     EXIT.
+010400 1100-LOAD-DEFAULT.
+010500     MOVE WS-DFLT-NUM(DV-IDX) TO WS-DIV-NUM(DV-IDX)
+010600     MOVE WS-DFLT-WORD(DV-IDX) TO WS-DIV-WORD(DV-IDX).
+010700 1100-LOAD-DEFAULT-EXIT.
+010800     EXIT.
+010900*--------------------------------------------------------------
+011000* 1200-LOAD-DIVISOR-CTL - IF A CONTROL FILE OF DIVISOR/WORD PAIRS
+011100*          IS PRESENT, IT REPLACES THE DEFAULT TABLE ENTIRELY -
+011300*--------------------------------------------------------------
+011400 1200-LOAD-DIVISOR-CTL.
+011500     OPEN INPUT DIVISOR-CTL-FILE
+011600     IF WS-DIVCTL-STATUS = "00"
+011700        MOVE 0 TO WS-DIVISOR-COUNT
+011800        PERFORM 1210-READ-ONE-DIVISOR
+011900           THRU 1210-READ-ONE-DIVISOR-EXIT
+012000           UNTIL WS-DIVCTL-STATUS NOT = "00"
+012100        CLOSE DIVISOR-CTL-FILE
+012200     END-IF.
+012300 1200-LOAD-DIVISOR-CTL-EXIT.
+012400     EXIT.
+012500 1210-READ-ONE-DIVISOR.
+012600     READ DIVISOR-CTL-FILE
+012700        AT END MOVE "10" TO WS-DIVCTL-STATUS
+012800        NOT AT END
+012810           IF WS-DIVISOR-COUNT < 10
+012900              ADD 1 TO WS-DIVISOR-COUNT
+013000              MOVE DC-DIVISOR TO WS-DIV-NUM(WS-DIVISOR-COUNT)
+013100              MOVE DC-WORD TO WS-DIV-WORD(WS-DIVISOR-COUNT)
+013110           END-IF
+013200     END-READ.
+013300 1210-READ-ONE-DIVISOR-EXIT.
+013400     EXIT.
+013500*--------------------------------------------------------------
+013600* 1300-LOAD-RANGE - OPTIONAL OVERRIDE OF THE DEFAULT RANGE UPPER
+013700*          BOUND
+013800*--------------------------------------------------------------
+013900 1300-LOAD-RANGE.
+014000     OPEN INPUT RANGE-CTL-FILE
+014100     IF WS-RNGCTL-STATUS = "00"
+014200        READ RANGE-CTL-FILE
+014300           NOT AT END MOVE RC-N TO WS-RANGE-N
+014400        END-READ
+014500        CLOSE RANGE-CTL-FILE
+014600     END-IF.
+014700 1300-LOAD-RANGE-EXIT.
+014800     EXIT.
+014900*--------------------------------------------------------------
+015000* 2000-RUN-ONE-NUMBER - CALL THE ORIGINAL CHECK FOR ONE NUMBER IN
+015100*          THE RANGE AND WRITE ITS RESULT LINE
+015200*--------------------------------------------------------------
+015300 2000-RUN-ONE-NUMBER.
+015400     PERFORM 3000-RAINDROPS THRU 3000-RAINDROPS-EXIT
+015500     MOVE WS-NUMBER TO RD-NUMBER
+015600     MOVE WS-RESULT TO RD-RESULT
+015700     WRITE RAINDROP-RPT-RECORD FROM RAINDROP-DETAIL-LINE.
+015800 2000-RUN-ONE-NUMBER-EXIT.
+015900     EXIT.
+016000*--------------------------------------------------------------
+016100* 9000-FINISH
+016200*--------------------------------------------------------------
+016300 9000-FINISH.
+016400     CLOSE RAINDROP-RPT-FILE.
+016500 9000-FINISH-EXIT.
+016600     EXIT.
+016700*--------------------------------------------------------------
+016800* 3000-RAINDROPS - ORIGINAL MAIN CHECK (WAS RAINDROPS), NOW
+016900*          TESTING AGAINST THE CONFIGURABLE DIVISOR TABLE INSTEAD
+017000*          OF THE HARDCODED 3/5/7 TEST
+017100*--------------------------------------------------------------
+017200 3000-RAINDROPS.
+017300     MOVE WS-NUMBER TO WS-TEMP
+017400     MOVE "N" TO WS-ANY-MATCH-SW
+017450     PERFORM 3100-CHECK-ONE-DIVISOR
+017475        THRU 3100-CHECK-ONE-DIVISOR-EXIT
+017600        VARYING DV-IDX FROM 1 BY 1 UNTIL DV-IDX > WS-DIVISOR-COUNT
+017700     IF ANY-DIVISOR-MATCHED
+017800        PERFORM 4000-MAKE-SOUNDS THRU 4000-MAKE-SOUNDS-EXIT
+017850     ELSE
+017900        MOVE WS-NUMBER TO WS-RESULT
+018000     END-IF.
+018100 3000-RAINDROPS-EXIT.
+018200     EXIT.
+018300 3100-CHECK-ONE-DIVISOR.
+018400     IF FUNCTION MOD(WS-TEMP, WS-DIV-NUM(DV-IDX)) = 0
+018500        MOVE "Y" TO WS-ANY-MATCH-SW
+018600     END-IF.
+018700 3100-CHECK-ONE-DIVISOR-EXIT.
+018800     EXIT.
+018900*--------------------------------------------------------------
+019000* 4000-MAKE-SOUNDS - ORIGINAL SOUND-BUILDING LOGIC (WAS
+019100*          MAKE-SOUNDS), NOW LOOPING OVER THE CONFIGURABLE
+019200*          DIVISOR/WORD TABLE INSTEAD OF THREE HARDCODED IFS
+019400*--------------------------------------------------------------
+019500 4000-MAKE-SOUNDS.
+019600     MOVE SPACES TO WS-RESULT
+019620     MOVE "N" TO WS-RESULT-OVFL-SW
+019650     PERFORM 4100-APPEND-SOUND THRU 4100-APPEND-SOUND-EXIT
+019800        VARYING DV-IDX FROM 1 BY 1
+019850        UNTIL DV-IDX > WS-DIVISOR-COUNT.
+019900 4000-MAKE-SOUNDS-EXIT.
+020000     EXIT.
+020100 4100-APPEND-SOUND.
+020200     IF FUNCTION MOD(WS-NUMBER, WS-DIV-NUM(DV-IDX)) = 0
+020300        STRING WS-RESULT DELIMITED BY SPACE
+020400           FUNCTION TRIM(WS-DIV-WORD(DV-IDX)) DELIMITED BY SPACE
+020500           INTO WS-RESULT
+020550           ON OVERFLOW
+020560              SET WS-RESULT-OVERFLOWED TO TRUE
+020600     END-IF.
+020700 4100-APPEND-SOUND-EXIT.
+020800     EXIT.
