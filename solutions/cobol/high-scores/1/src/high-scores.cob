@@ -1,58 +1,443 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. high-scores.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PROPERTY       PIC A(20).
-       01 WS-SCORES.
-           02 SCORES        PIC X(3) OCCURS 20 TIMES
-                            INDEXED BY IDX.
-
-       01 WS-RESULT-STRING  PIC X(60).
-       01 WS-RESULT-VALUE   PIC 999.
-       
-       01 CONTADOR          PIC 99.
-       01 TEMP              PIC ZZ9.
-       01 TEMP2             PIC 999.
-       01 LATEST-VAL        PIC 999.
-       01 PERSONAL-BEST      PIC 999.
-       01 PERSONAL-TOP3.
-           05 TOP3          PIC ZZZ OCCURS 3 TIMES.
-
-       PROCEDURE DIVISION.
-             
-       HIGH-SCORES.
-         
-       INITIALIZE TEMP CONTADOR LATEST-VAL PERSONAL-BEST PERSONAL-TOP3
-                  WS-RESULT-STRING WS-RESULT-VALUE.
-         
-       PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 20
-         MOVE SCORES(CONTADOR) TO TEMP
-         EVALUATE TEMP
-           WHEN > TOP3(1)
-             MOVE TOP3(2) TO TOP3(3)
-             MOVE TOP3(1) TO TOP3(2)
-             MOVE TEMP      TO TOP3(1)
-           WHEN > TOP3(2)
-             MOVE TOP3(2) TO TOP3(3)
-             MOVE TEMP      TO TOP3(2)
-           WHEN > TOP3(3)
-             MOVE TEMP      TO TOP3(3)
-         END-EVALUATE
-         
-         MOVE TEMP TO TEMP2
-         IF TEMP2 > 0 THEN MOVE TEMP2 TO LATEST-VAL END-IF
-       END-PERFORM.
-       MOVE TOP3(1) TO PERSONAL-BEST.
-       
-       EVALUATE WS-PROPERTY
-         WHEN "scores"
-           STRING WS-SCORES DELIMITED BY SIZE INTO WS-RESULT-STRING
-         WHEN "latest"
-           MOVE LATEST-VAL TO WS-RESULT-VALUE
-         WHEN "personalBest"
-           MOVE PERSONAL-BEST TO WS-RESULT-VALUE
-         WHEN "personalTopThree"
-           MOVE PERSONAL-TOP3 TO WS-RESULT-STRING
-       END-EVALUATE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HIGH-SCORES.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. GAME SERVICES BATCH.
+000500 DATE-WRITTEN. 2021-11-02.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-11-02 SDR  ORIGINAL IN-MEMORY TOP-3/LATEST/BEST LOGIC.
+001100* 2026-08-09 RLM  BACK THE SCORE TABLE WITH A KEYED
+001200*                 SCORES FILE (PLAYER ID, SCORE, DATE) READ AT
+001300*                 START AND APPENDED AT THE END, SO RESULTS
+001400*                 PERSIST ACROSS RUNS INSTEAD OF RESETTING EACH
+001500*                 TIME THE PROGRAM IS CALLED.
+001600* 2026-08-09 RLM  WRITE A PER-PLAYER HISTORICAL TREND
+001700*                 REPORT (DATE, SEQUENCE, SCORE) AS THE SCORES
+001800*                 FILE IS READ, SO OPERATIONS CAN SEE A PLAYER'S
+001900*                 SCORE PROGRESSION OVER TIME.
+002000* 2026-08-09 JHB  SCAN THE FULL SCORES FILE ACROSS ALL
+002100*                 PLAYERS AND PUBLISH A CONFIGURABLE TOP-N
+002200*                 LEADERBOARD (DEFAULT 10, OVERRIDABLE VIA THE
+002300*                 SCORECTL CONTROL FILE).
+002400* 2026-08-09 RLM  REVIEW FIX: 1225-UPDATE-LEADER WAS SILENTLY
+002500*                 DROPPING ANY NEW PLAYER ONCE WS-LEADER-TABLE
+002600*                 HIT ITS 100-PLAYER CAP. LOG THE DROPPED PLAYER
+002700*                 TO THE SHARED NUMERIC-SUSPENSE FILE INSTEAD OF
+002800*                 LOSING THE ENTRY WITHOUT A TRACE.
+002900*--------------------------------------------------------------
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SCORES-FILE ASSIGN TO "SCOREDAT"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS SCORE-KEY
+003800         FILE STATUS IS WS-SCORES-FILE-STATUS.
+003900     SELECT TREND-FILE ASSIGN TO "SCORETRND"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-TREND-FILE-STATUS.
+004200     SELECT LEADERBOARD-FILE ASSIGN TO "SCORELDR"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-LDR-FILE-STATUS.
+004500     SELECT CONTROL-FILE ASSIGN TO "SCORECTL"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-CTL-FILE-STATUS.
+004800     SELECT RUN-INPUT-FILE ASSIGN TO "SCORERUN"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-RUNIN-FILE-STATUS.
+005100     SELECT NUM-SUSPENSE-FILE ASSIGN TO "NUMSUSP"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-NUMSUSP-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  SCORES-FILE.
+005700 01  SCORES-RECORD.
+005800     05 SCORE-KEY.
+005900        10 SCORE-PLAYER-ID     PIC X(10).
+006000        10 SCORE-SEQ-NO        PIC 9(04).
+006100     05 SCORE-VALUE            PIC 999.
+006200     05 SCORE-DATE             PIC X(08).
+006300 FD  TREND-FILE.
+006400 01  TREND-OUT-RECORD          PIC X(80).
+006500 FD  LEADERBOARD-FILE.
+006600 01  LEADERBOARD-OUT-RECORD    PIC X(80).
+006700 FD  CONTROL-FILE.
+006800 01  CONTROL-IN-RECORD         PIC X(03).
+006900 FD  RUN-INPUT-FILE.
+007000 01  RUN-INPUT-RECORD.
+007100     05 RI-PLAYER-ID           PIC X(10).
+007200     05 RI-NEW-SCORE           PIC 999.
+007300     05 RI-PROPERTY            PIC A(20).
+007400 FD  NUM-SUSPENSE-FILE.
+007500 01  NUM-SUSPENSE-FILE-RECORD  PIC X(63).
+007600 WORKING-STORAGE SECTION.
+007700*--------------------------------------------------------------
+007800* ORIGINAL IN-MEMORY WORKING STORAGE
+007900*--------------------------------------------------------------
+008000 01  WS-PROPERTY       PIC A(20).
+008100 01  WS-SCORES.
+008200     02 SCORES         PIC X(3) OCCURS 500 TIMES
+008300                       INDEXED BY IDX.
+008400 01  WS-RESULT-STRING  PIC X(1500).
+008500 01  WS-RESULT-VALUE   PIC 999.
+008600 01  CONTADOR          PIC 999.
+008700 01  TEMP              PIC ZZ9.
+008800 01  TEMP2             PIC 999.
+008900 01  LATEST-VAL        PIC 999.
+009000 01  PERSONAL-BEST     PIC 999.
+009100 01  PERSONAL-TOP3.
+009200     05 TOP3           PIC ZZZ OCCURS 3 TIMES.
+009300*--------------------------------------------------------------
+009400* PERSISTENCE CONTROLS
+009500*--------------------------------------------------------------
+009600 77  WS-SCORES-FILE-STATUS     PIC XX.
+009700 77  WS-PLAYER              PIC X(10) VALUE SPACES.
+009800 77  WS-NEW-SCORE              PIC 999 VALUE ZERO.
+009900 77  WS-NEXT-SEQ-NO            PIC 9(04) VALUE ZERO.
+010000 77  WS-RUN-DATE               PIC X(08) VALUE SPACES.
+010100 77  WS-SCORE-COUNT            PIC 999 VALUE ZERO.
+010200 77  WS-MAX-SCORES            PIC 999 VALUE 500.
+010300*--------------------------------------------------------------
+010400* TREND REPORT CONTROLS
+010500*--------------------------------------------------------------
+010600 77  WS-TREND-FILE-STATUS      PIC XX.
+010700 01  TREND-DETAIL-LINE.
+010800     05 TD-PLAYER              PIC X(10).
+010900     05 FILLER                 PIC X(02) VALUE SPACES.
+011000     05 TD-SEQ-NO              PIC Z,ZZ9.
+011100     05 FILLER                 PIC X(02) VALUE SPACES.
+011200     05 TD-SCORE               PIC ZZ9.
+011300     05 FILLER                 PIC X(02) VALUE SPACES.
+011400     05 TD-DATE                PIC X(08).
+011500     05 FILLER                 PIC X(45) VALUE SPACES.
+011600*--------------------------------------------------------------
+011700* CROSS-PLAYER LEADERBOARD CONTROLS
+011800*--------------------------------------------------------------
+011900 77  WS-LDR-FILE-STATUS        PIC XX.
+012000 77  WS-CTL-FILE-STATUS        PIC XX.
+012100 77  WS-RUNIN-FILE-STATUS      PIC XX.
+012200 77  WS-TOP-N                  PIC 999 VALUE 010.
+012300 77  WS-NUMSUSP-STATUS         PIC XX.
+012400 COPY NUMEDIT.
+012500 77  WS-MAX-PLAYERS            PIC 999 VALUE 100.
+012600 77  WS-LEADER-COUNT           PIC 999 VALUE ZERO.
+012700 77  WS-FOUND-PLAYER-SW        PIC X VALUE "N".
+012800     88 FOUND-PLAYER                    VALUE "Y".
+012900 77  WS-SWAP-SW                PIC X VALUE "N".
+013000     88 SWAP-MADE                       VALUE "Y".
+013100 77  WS-COMPARE-LIMIT          PIC 999 VALUE ZERO.
+013200 01  WS-LEADER-TABLE.
+013300     05 WS-LEADER-ENTRY OCCURS 100 TIMES INDEXED BY LDR-IDX.
+013400        10 LDR-PLAYER          PIC X(10).
+013500        10 LDR-SCORE           PIC 999.
+013600 01  WS-SWAP-ENTRY.
+013700     05 WS-SWAP-PLAYER         PIC X(10).
+013800     05 WS-SWAP-SCORE          PIC 999.
+013900 01  LEADERBOARD-DETAIL-LINE.
+014000     05 LB-RANK                PIC ZZ9.
+014100     05 FILLER                 PIC X(02) VALUE SPACES.
+014200     05 LB-PLAYER              PIC X(10).
+014300     05 FILLER                 PIC X(02) VALUE SPACES.
+014400     05 LB-SCORE               PIC ZZ9.
+014500     05 FILLER                 PIC X(59) VALUE SPACES.
+014600 PROCEDURE DIVISION.
+014700 HIGH-SCORES.
+014800     INITIALIZE TEMP CONTADOR LATEST-VAL PERSONAL-BEST
+014900                PERSONAL-TOP3 WS-RESULT-STRING WS-RESULT-VALUE
+015000                WS-SCORES WS-SCORE-COUNT
+015100     PERFORM 1005-LOAD-RUN-INPUT THRU 1005-LOAD-RUN-INPUT-EXIT
+015200     PERFORM 1000-LOAD-HISTORY THRU 1000-LOAD-HISTORY-EXIT
+015300     IF WS-NEW-SCORE > 0
+015400        PERFORM 1100-APPEND-SCORE THRU 1100-APPEND-SCORE-EXIT
+015500     END-IF
+015600     PERFORM VARYING CONTADOR FROM 1 BY 1
+015700        UNTIL CONTADOR > WS-MAX-SCORES
+015800       MOVE SCORES(CONTADOR) TO TEMP
+015900       EVALUATE TEMP
+016000         WHEN > TOP3(1)
+016100           MOVE TOP3(2) TO TOP3(3)
+016200           MOVE TOP3(1) TO TOP3(2)
+016300           MOVE TEMP      TO TOP3(1)
+016400         WHEN > TOP3(2)
+016500           MOVE TOP3(2) TO TOP3(3)
+016600           MOVE TEMP      TO TOP3(2)
+016700         WHEN > TOP3(3)
+016800           MOVE TEMP      TO TOP3(3)
+016900       END-EVALUATE
+017000       MOVE TEMP TO TEMP2
+017100       IF TEMP2 > 0 THEN MOVE TEMP2 TO LATEST-VAL END-IF
+017200     END-PERFORM
+017300     MOVE TOP3(1) TO PERSONAL-BEST
+017400     EVALUATE WS-PROPERTY
+017500       WHEN "scores"
+017600         STRING WS-SCORES DELIMITED BY SIZE INTO WS-RESULT-STRING
+017700       WHEN "latest"
+017800         MOVE LATEST-VAL TO WS-RESULT-VALUE
+017900       WHEN "personalBest"
+018000         MOVE PERSONAL-BEST TO WS-RESULT-VALUE
+018100       WHEN "personalTopThree"
+018200         MOVE PERSONAL-TOP3 TO WS-RESULT-STRING
+018300     END-EVALUATE
+018400     PERFORM 1200-BUILD-LEADER THRU 1200-BUILD-LEADER-EXIT
+018500     CLOSE TREND-FILE.
+018600*--------------------------------------------------------------
+018700* 1005-LOAD-RUN-INPUT - READ THIS RUN'S PLAYER ID, SCORE, AND
+018800*          REQUESTED PROPERTY FROM THE SCORERUN CONTROL FILE.
+018900*          WITH NO RUN-INPUT RECORD PRESENT, WS-PLAYER AND
+019000*          WS-NEW-SCORE STAY AT THEIR VALUE ZERO/SPACES DEFAULTS
+019100*          SO THIS BECOMES A REPORT-ONLY (LEADERBOARD/TREND) RUN.
+019200*--------------------------------------------------------------
+019300 1005-LOAD-RUN-INPUT.
+019400     OPEN INPUT RUN-INPUT-FILE
+019500     IF WS-RUNIN-FILE-STATUS = "00"
+019600        READ RUN-INPUT-FILE
+019700           AT END CONTINUE
+019800        END-READ
+019900        IF WS-RUNIN-FILE-STATUS = "00"
+020000           MOVE RI-PLAYER-ID TO WS-PLAYER
+020100           MOVE RI-NEW-SCORE TO WS-NEW-SCORE
+020200           MOVE RI-PROPERTY  TO WS-PROPERTY
+020300        END-IF
+020400        CLOSE RUN-INPUT-FILE
+020500     END-IF.
+020600 1005-LOAD-RUN-INPUT-EXIT.
+020700     EXIT.
+020800*--------------------------------------------------------------
+020900* 1000-LOAD-HISTORY - PULL THIS PLAYER'S PRIOR
+021000*          SCORES FROM THE KEYED FILE INTO THE WORKING TABLE
+021100*--------------------------------------------------------------
+021200 1000-LOAD-HISTORY.
+021300     OPEN OUTPUT TREND-FILE
+021400     MOVE "PLAYER     SEQ   SCORE  DATE" TO TREND-OUT-RECORD
+021500     WRITE TREND-OUT-RECORD
+021600     MOVE ZERO TO WS-NEXT-SEQ-NO
+021700     OPEN I-O SCORES-FILE
+021800     IF WS-SCORES-FILE-STATUS = "35"
+021900        OPEN OUTPUT SCORES-FILE
+022000        CLOSE SCORES-FILE
+022100        OPEN I-O SCORES-FILE
+022200     END-IF
+022300     MOVE WS-PLAYER TO SCORE-PLAYER-ID
+022400     MOVE ZERO TO SCORE-SEQ-NO
+022500     START SCORES-FILE KEY IS >= SCORE-KEY
+022600        INVALID KEY MOVE "10" TO WS-SCORES-FILE-STATUS
+022700     END-START
+022800     PERFORM 1010-READ-HISTORY-ROW THRU 1010-READ-HISTORY-ROW-EXIT
+022900        UNTIL WS-SCORES-FILE-STATUS NOT = "00"
+023000           OR SCORE-PLAYER-ID NOT = WS-PLAYER.
+023100 1000-LOAD-HISTORY-EXIT.
+023200     EXIT.
+023300*--------------------------------------------------------------
+023400* 1010-READ-HISTORY-ROW
+023500*--------------------------------------------------------------
+023600 1010-READ-HISTORY-ROW.
+023700     READ SCORES-FILE NEXT RECORD
+023800        AT END MOVE "10" TO WS-SCORES-FILE-STATUS
+023900     END-READ
+024000     IF WS-SCORES-FILE-STATUS = "00"
+024100        AND SCORE-PLAYER-ID = WS-PLAYER
+024200        ADD 1 TO WS-SCORE-COUNT
+024300        IF WS-SCORE-COUNT <= WS-MAX-SCORES
+024400           MOVE SCORE-VALUE TO SCORES(WS-SCORE-COUNT)
+024500        END-IF
+024600        MOVE SCORE-PLAYER-ID TO TD-PLAYER
+024700        MOVE SCORE-SEQ-NO    TO TD-SEQ-NO
+024800        MOVE SCORE-VALUE     TO TD-SCORE
+024900        MOVE SCORE-DATE      TO TD-DATE
+025000        WRITE TREND-OUT-RECORD FROM TREND-DETAIL-LINE
+025100        IF SCORE-SEQ-NO >= WS-NEXT-SEQ-NO
+025200           COMPUTE WS-NEXT-SEQ-NO = SCORE-SEQ-NO + 1
+025300        END-IF
+025400     END-IF.
+025500 1010-READ-HISTORY-ROW-EXIT.
+025600     EXIT.
+025700*--------------------------------------------------------------
+025800* 1100-APPEND-SCORE - ADD THIS RUN'S SCORE TO THE
+025900*          WORKING TABLE AND WRITE IT THROUGH TO THE FILE
+026000*--------------------------------------------------------------
+026100 1100-APPEND-SCORE.
+026200     IF WS-SCORE-COUNT < WS-MAX-SCORES
+026300        ADD 1 TO WS-SCORE-COUNT
+026400        MOVE WS-NEW-SCORE TO SCORES(WS-SCORE-COUNT)
+026500     END-IF
+026600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+026700     MOVE WS-PLAYER TO SCORE-PLAYER-ID
+026800     MOVE WS-NEXT-SEQ-NO TO SCORE-SEQ-NO
+026900     MOVE WS-NEW-SCORE TO SCORE-VALUE
+027000     MOVE WS-RUN-DATE TO SCORE-DATE
+027100     WRITE SCORES-RECORD
+027200        INVALID KEY CONTINUE
+027300     END-WRITE
+027400     MOVE SCORE-PLAYER-ID TO TD-PLAYER
+027500     MOVE SCORE-SEQ-NO    TO TD-SEQ-NO
+027600     MOVE SCORE-VALUE     TO TD-SCORE
+027700     MOVE SCORE-DATE      TO TD-DATE
+027800     WRITE TREND-OUT-RECORD FROM TREND-DETAIL-LINE.
+027900 1100-APPEND-SCORE-EXIT.
+028000     EXIT.
+028100*--------------------------------------------------------------
+028200* 1200-BUILD-LEADER - RE-SCAN THE SCORES FILE ACROSS
+028300*          ALL PLAYERS AND WRITE A TOP-N LEADERBOARD REPORT
+028400*--------------------------------------------------------------
+028500 1200-BUILD-LEADER.
+028600     PERFORM 1210-READ-TOP-N THRU 1210-READ-TOP-N-EXIT
+028700     OPEN OUTPUT LEADERBOARD-FILE
+028800     MOVE "RANK  PLAYER      SCORE" TO LEADERBOARD-OUT-RECORD
+028900     WRITE LEADERBOARD-OUT-RECORD
+029000     CLOSE SCORES-FILE
+029100     OPEN INPUT SCORES-FILE
+029200     PERFORM 1215-PRIME-SCAN THRU 1215-PRIME-SCAN-EXIT
+029300     PERFORM 1220-SCAN-SCORES THRU 1220-SCAN-SCORES-EXIT
+029400        UNTIL WS-SCORES-FILE-STATUS NOT = "00"
+029500     PERFORM 1230-SORT-LEADER THRU 1230-SORT-LEADER-EXIT
+029600     PERFORM 1240-WRITE-LEADER THRU 1240-WRITE-LEADER-EXIT
+029700        VARYING LDR-IDX FROM 1 BY 1
+029800        UNTIL LDR-IDX > WS-LEADER-COUNT OR LDR-IDX > WS-TOP-N
+029900     CLOSE SCORES-FILE
+030000     CLOSE LEADERBOARD-FILE.
+030100 1200-BUILD-LEADER-EXIT.
+030200     EXIT.
+030300*--------------------------------------------------------------
+030400* 1210-READ-TOP-N - OPTIONAL OVERRIDE OF THE TOP-N
+030500*          LEADERBOARD DEPTH FROM THE SCORECTL CONTROL FILE
+030600*--------------------------------------------------------------
+030700 1210-READ-TOP-N.
+030800     OPEN INPUT CONTROL-FILE
+030900     IF WS-CTL-FILE-STATUS = "00"
+031000        READ CONTROL-FILE
+031100           AT END CONTINUE
+031200        END-READ
+031300        IF WS-CTL-FILE-STATUS = "00"
+031400           IF CONTROL-IN-RECORD NOT NUMERIC
+031500              MOVE "TOP-N" TO NS-FIELD-NAME
+031600              MOVE CONTROL-IN-RECORD TO NS-FIELD-VALUE
+031700              PERFORM 1220-WRITE-SUSPENSE THRU
+031800                 1220-WRITE-SUSPENSE-EXIT
+031900           ELSE
+032000              MOVE CONTROL-IN-RECORD TO WS-TOP-N
+032100           END-IF
+032200        END-IF
+032300        CLOSE CONTROL-FILE
+032400     END-IF.
+032500 1210-READ-TOP-N-EXIT.
+032600     EXIT.
+032700*--------------------------------------------------------------
+032800* 1220-WRITE-SUSPENSE - APPEND ONE ROW TO THE SHARED
+032900*          NUMERIC-INPUT SUSPENSE FILE, CREATING IT ON FIRST USE,
+033000*          WHEN THE SCORECTL CONTROL CARD FAILS NUMERIC EDIT
+033100*--------------------------------------------------------------
+033200 1220-WRITE-SUSPENSE.
+033300     OPEN EXTEND NUM-SUSPENSE-FILE
+033400     IF WS-NUMSUSP-STATUS = "35"
+033500        OPEN OUTPUT NUM-SUSPENSE-FILE
+033600        CLOSE NUM-SUSPENSE-FILE
+033700        OPEN EXTEND NUM-SUSPENSE-FILE
+033800     END-IF
+033900     MOVE "HISCORE " TO NS-PROGRAM-NAME
+034000     MOVE FUNCTION CURRENT-DATE(1:14) TO NS-TIMESTAMP
+034100     WRITE NUM-SUSPENSE-FILE-RECORD FROM NUM-SUSPENSE-RECORD
+034200     CLOSE NUM-SUSPENSE-FILE.
+034300 1220-WRITE-SUSPENSE-EXIT.
+034400     EXIT.
+034500*--------------------------------------------------------------
+034600* 1215-PRIME-SCAN
+034700*--------------------------------------------------------------
+034800 1215-PRIME-SCAN.
+034900     READ SCORES-FILE NEXT RECORD
+035000        AT END MOVE "10" TO WS-SCORES-FILE-STATUS
+035100     END-READ.
+035200 1215-PRIME-SCAN-EXIT.
+035300     EXIT.
+035400*--------------------------------------------------------------
+035500* 1220-SCAN-SCORES
+035600*--------------------------------------------------------------
+035700 1220-SCAN-SCORES.
+035800     PERFORM 1225-UPDATE-LEADER THRU 1225-UPDATE-LEADER-EXIT
+035900     READ SCORES-FILE NEXT RECORD
+036000        AT END MOVE "10" TO WS-SCORES-FILE-STATUS
+036100     END-READ.
+036200 1220-SCAN-SCORES-EXIT.
+036300     EXIT.
+036400*--------------------------------------------------------------
+036500* 1225-UPDATE-LEADER
+036600*--------------------------------------------------------------
+036700 1225-UPDATE-LEADER.
+036800     MOVE "N" TO WS-FOUND-PLAYER-SW
+036900     PERFORM 1226-CHECK-LEADER THRU 1226-CHECK-LEADER-EXIT
+037000        VARYING LDR-IDX FROM 1 BY 1
+037100        UNTIL LDR-IDX > WS-LEADER-COUNT
+037200     IF NOT FOUND-PLAYER
+037300        IF WS-LEADER-COUNT < WS-MAX-PLAYERS
+037400           ADD 1 TO WS-LEADER-COUNT
+037500           MOVE SCORE-PLAYER-ID TO LDR-PLAYER(WS-LEADER-COUNT)
+037600           MOVE SCORE-VALUE    TO LDR-SCORE(WS-LEADER-COUNT)
+037700        ELSE
+037800           MOVE "LEADERBOARD" TO NS-FIELD-NAME
+037900           MOVE SCORE-PLAYER-ID TO NS-FIELD-VALUE
+038000           PERFORM 1220-WRITE-SUSPENSE THRU
+038100              1220-WRITE-SUSPENSE-EXIT
+038200        END-IF
+038300     END-IF.
+038400 1225-UPDATE-LEADER-EXIT.
+038500     EXIT.
+038600*--------------------------------------------------------------
+038700* 1226-CHECK-LEADER
+038800*--------------------------------------------------------------
+038900 1226-CHECK-LEADER.
+039000     IF LDR-PLAYER(LDR-IDX) = SCORE-PLAYER-ID
+039100        MOVE "Y" TO WS-FOUND-PLAYER-SW
+039200        IF SCORE-VALUE > LDR-SCORE(LDR-IDX)
+039300           MOVE SCORE-VALUE TO LDR-SCORE(LDR-IDX)
+039400        END-IF
+039500     END-IF.
+039600 1226-CHECK-LEADER-EXIT.
+039700     EXIT.
+039800*--------------------------------------------------------------
+039900* 1230-SORT-LEADER - DESCENDING BUBBLE SORT OF THE
+040000*          LEADER TABLE BY SCORE
+040100*--------------------------------------------------------------
+040200 1230-SORT-LEADER.
+040300     MOVE "Y" TO WS-SWAP-SW
+040400     PERFORM 1231-BUBBLE-PASS THRU 1231-BUBBLE-PASS-EXIT
+040500        UNTIL WS-SWAP-SW = "N".
+040600 1230-SORT-LEADER-EXIT.
+040700     EXIT.
+040800*--------------------------------------------------------------
+040900* 1231-BUBBLE-PASS
+041000*--------------------------------------------------------------
+041100 1231-BUBBLE-PASS.
+041200     MOVE "N" TO WS-SWAP-SW
+041300     COMPUTE WS-COMPARE-LIMIT = WS-LEADER-COUNT - 1
+041400     PERFORM 1232-BUBBLE-CMP THRU 1232-BUBBLE-CMP-EXIT
+041500        VARYING LDR-IDX FROM 1 BY 1
+041600        UNTIL LDR-IDX > WS-COMPARE-LIMIT.
+041700 1231-BUBBLE-PASS-EXIT.
+041800     EXIT.
+041900*--------------------------------------------------------------
+042000* 1232-BUBBLE-CMP
+042100*--------------------------------------------------------------
+042200 1232-BUBBLE-CMP.
+042300     IF LDR-SCORE(LDR-IDX) < LDR-SCORE(LDR-IDX + 1)
+042400        MOVE LDR-PLAYER(LDR-IDX)     TO WS-SWAP-PLAYER
+042500        MOVE LDR-SCORE(LDR-IDX)      TO WS-SWAP-SCORE
+042600        MOVE LDR-PLAYER(LDR-IDX + 1) TO LDR-PLAYER(LDR-IDX)
+042700        MOVE LDR-SCORE(LDR-IDX + 1)  TO LDR-SCORE(LDR-IDX)
+042800        MOVE WS-SWAP-PLAYER TO LDR-PLAYER(LDR-IDX + 1)
+042900        MOVE WS-SWAP-SCORE  TO LDR-SCORE(LDR-IDX + 1)
+043000        MOVE "Y" TO WS-SWAP-SW
+043100     END-IF.
+043200 1232-BUBBLE-CMP-EXIT.
+043300     EXIT.
+043400*--------------------------------------------------------------
+043500* 1240-WRITE-LEADER
+043600*--------------------------------------------------------------
+043700 1240-WRITE-LEADER.
+043800     MOVE LDR-IDX           TO LB-RANK
+043900     MOVE LDR-PLAYER(LDR-IDX) TO LB-PLAYER
+044000     MOVE LDR-SCORE(LDR-IDX)  TO LB-SCORE
+044100     WRITE LEADERBOARD-OUT-RECORD FROM LEADERBOARD-DETAIL-LINE.
+044200 1240-WRITE-LEADER-EXIT.
+044300     EXIT.
