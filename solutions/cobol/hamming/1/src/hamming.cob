@@ -1,32 +1,122 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HAMMING.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DNA-1      PIC X(32).
-       01 WS-DNA-2      PIC X(32).
-       01 WS-INDEX      PIC 9(2).
-       01 WS-HAMMING    PIC 9(2).
-       01 WS-ERROR      PIC X(31).
-
-       PROCEDURE DIVISION.
-
-       HAMMING.
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX = 32
-              IF WS-DNA-1(WS-INDEX:1) = ' ' OR WS-DNA-2(WS-INDEX:1) = ' '
-                 MOVE "Strands must be of equal length" TO WS-ERROR
-                 GOBACK
-              END-IF
-           END-PERFORM.
-
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX = 32
-              IF WS-DNA-1(WS-INDEX:1) = WS-DNA-2(WS-INDEX:1)
-                 CONTINUE
-              ELSE
-                 ADD 1 TO WS-HAMMING
-              END-IF
-           END-PERFORM.
-
-           DISPLAY "Hamming Distance is: " WS-HAMMING.
-           DISPLAY WS-ERROR.
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HAMMING.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. LAB SEQUENCING SUPPORT.
+000500 DATE-WRITTEN. 2021-11-05.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-11-05 SDR  ORIGINAL FIXED 32-BYTE PAIR HAMMING DISTANCE
+001100*                 CALCULATION (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  WIDEN THE STRAND FIELDS SO LONGER
+001300*                 SEQUENCER READS NO LONGER TRUNCATE SILENTLY AT
+001400*                 POSITION 32, AND DRIVE THE LENGTH-MISMATCH
+001500*                 CHECK AND THE COMPARISON LOOP OFF THE TRUE
+001600*                 TRIMMED STRAND LENGTH INSTEAD OF A HARDCODED
+001700*                 32-POSITION SCAN.
+001800* 2026-08-09 RLM  LOG A LENGTH-MISMATCH ERROR TO THE
+001900*                 SHOP'S SHARED ERROR-LOG FILE IN THE COMMON
+002000*                 ERRMSG RECORD LAYOUT INSTEAD OF JUST DISPLAYING
+002100*                 WS-ERROR AND LOSING IT ONCE THE JOB ENDS.
+002200*--------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-ERRLOG-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ERROR-LOG-FILE.
+003300 01  ERROR-LOG-FILE-RECORD     PIC X(93).
+003400 WORKING-STORAGE SECTION.
+003500*--------------------------------------------------------------
+003600* ORIGINAL HAMMING WORKING STORAGE, WIDENING THE STRAND
+003700*          FIELDS FROM PIC X(32) TO PIC X(200) AND WS-INDEX/
+003800*          WS-HAMMING FROM PIC 9(2) TO PIC 9(3) TO MATCH
+003900*--------------------------------------------------------------
+004000 01  WS-DNA-1          PIC X(200).
+004100 01  WS-DNA-2          PIC X(200).
+004200 01  WS-INDEX          PIC 9(3).
+004300 01  WS-HAMMING        PIC 9(3).
+004400 01  WS-ERROR          PIC X(31).
+004500*--------------------------------------------------------------
+004600* TRUE-LENGTH CONTROLS
+004700*--------------------------------------------------------------
+004800 77  WS-LEN-1                  PIC 9(3).
+004900 77  WS-LEN-2                  PIC 9(3).
+005000 77  WS-COMPARE-LEN            PIC 9(3).
+005100*--------------------------------------------------------------
+005200* SHARED ERROR-LOG CONTROLS
+005300*--------------------------------------------------------------
+005400 77  WS-ERRLOG-STATUS          PIC XX.
+005500 COPY ERRMSG.
+005600 PROCEDURE DIVISION.
+005700*--------------------------------------------------------------
+005800* HAMMING - ORIGINAL MAIN PARAGRAPH, LENGTH CHECK AND COMPARISON
+005900*          LOOP NOW DRIVEN OFF THE TRUE TRIMMED STRAND LENGTH
+006000*          RATHER THAN A HARDCODED 32-POSITION SCAN.
+006100*          THE LENGTH-MISMATCH BRANCH NOW ALSO LOGS THE ERROR TO
+006200*          THE SHARED ERROR-LOG FILE
+006300*--------------------------------------------------------------
+006400 HAMMING.
+006500     PERFORM 1000-FIND-LENGTHS THRU 1000-FIND-LENGTHS-EXIT
+006600     IF WS-LEN-1 NOT = WS-LEN-2
+006700        MOVE "Strands must be of equal length" TO WS-ERROR
+006800        PERFORM 1200-LOG-ERROR THRU 1200-LOG-ERROR-EXIT
+006900        GOBACK
+007000     END-IF.
+007100     MOVE WS-LEN-1 TO WS-COMPARE-LEN
+007200     PERFORM 1100-COMPARE-POSITION THRU 1100-COMPARE-POSITION-EXIT
+007300        VARYING WS-INDEX FROM 1 BY 1
+007400        UNTIL WS-INDEX > WS-COMPARE-LEN.
+009500
+009600     DISPLAY "Hamming Distance is: " WS-HAMMING.
+009700     DISPLAY WS-ERROR.
+009800     GOBACK.
+009900*--------------------------------------------------------------
+010000* 1000-FIND-LENGTHS - DETERMINE THE TRUE (TRIMMED) LENGTH OF EACH
+010100*          STRAND, COUNTING CHARACTERS BEFORE THE FIRST TRAILING
+010200*          SPACE
+010300*--------------------------------------------------------------
+010400 1000-FIND-LENGTHS.
+010500     MOVE 0 TO WS-LEN-1
+010600     MOVE 0 TO WS-LEN-2
+010700     INSPECT WS-DNA-1 TALLYING WS-LEN-1
+010800        FOR CHARACTERS BEFORE INITIAL SPACE
+010900     INSPECT WS-DNA-2 TALLYING WS-LEN-2
+011000        FOR CHARACTERS BEFORE INITIAL SPACE.
+011100 1000-FIND-LENGTHS-EXIT.
+011200     EXIT.
+011300*--------------------------------------------------------------
+011400* 1100-COMPARE-POSITION - COMPARE ONE STRAND POSITION AND TALLY
+011500*          THE MISMATCH
+011600*--------------------------------------------------------------
+011700 1100-COMPARE-POSITION.
+011800     IF WS-DNA-1(WS-INDEX:1) NOT = WS-DNA-2(WS-INDEX:1)
+011900        ADD 1 TO WS-HAMMING
+012000     END-IF.
+012100 1100-COMPARE-POSITION-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------
+012400* 1200-LOG-ERROR - APPEND THE LENGTH-MISMATCH ERROR TO THE
+012500*          SHARED ERROR-LOG FILE IN THE COMMON ERRMSG LAYOUT,
+012600*          CREATING THE LOG ON FIRST USE
+012700*--------------------------------------------------------------
+012800 1200-LOG-ERROR.
+012900     OPEN EXTEND ERROR-LOG-FILE
+013000     IF WS-ERRLOG-STATUS = "35"
+013100        OPEN OUTPUT ERROR-LOG-FILE
+013200        CLOSE ERROR-LOG-FILE
+013300        OPEN EXTEND ERROR-LOG-FILE
+013400     END-IF
+013500     MOVE "HAMMING " TO EM-PROGRAM-ID
+013600     MOVE "E001 " TO EM-ERROR-CODE
+013700     MOVE WS-ERROR TO EM-ERROR-TEXT
+013800     MOVE FUNCTION CURRENT-DATE(1:14) TO EM-TIMESTAMP
+013900     WRITE ERROR-LOG-FILE-RECORD FROM ERROR-LOG-RECORD
+014000     CLOSE ERROR-LOG-FILE.
+014100 1200-LOG-ERROR-EXIT.
+014200     EXIT.
