@@ -1,50 +1,717 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. luhn.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CARD-NUMBER PIC X(32).
-       01 WS-CARD-DIGITS PIC 9(32).  *> I don't use this variable.
-       01 WS-CHECKSUM PIC 9(2).      *> I don't use this variable.
-       01 WS-VALID PIC X(5).
-          88 VALID-DIGITS VALUE "VALID".
-          88 INVALID-DIGITS VALUE "FALSE".
-       01 LEN PIC 99 BINARY VALUE 32.
-       01 EVEN-DIGIT PIC 9 BINARY.
-       01 NUM-OF-DIGITS PIC 99 BINARY.
-       01 TOTAL PIC 999 BINARY.
-       01 I PIC 99 BINARY.
-       01 CHR PIC X.
-       01 DIGIT PIC 99 BINARY.
-       PROCEDURE DIVISION.
-       LUHN.
-           SET VALID-DIGITS TO TRUE
-           MOVE 0 TO TOTAL
-           MOVE 0 TO EVEN-DIGIT
-           MOVE 0 TO NUM-OF-DIGITS
-           PERFORM VARYING I FROM LEN BY -1 UNTIL I < 1
-              MOVE WS-CARD-NUMBER(I:1) TO CHR
-              EVALUATE TRUE
-                 WHEN CHR = SPACE 
-                    CONTINUE
-                 WHEN CHR IS NUMERIC 
-                    MOVE CHR TO DIGIT 
-                    ADD 1 TO NUM-OF-DIGITS
-                    IF EVEN-DIGIT = 1 THEN 
-                       MULTIPLY 2 BY DIGIT 
-                       IF DIGIT > 9 THEN 
-                          SUBTRACT 9 FROM DIGIT
-                       END-IF
-                    END-IF 
-                    ADD DIGIT TO TOTAL 
-                    COMPUTE EVEN-DIGIT = 1 - EVEN-DIGIT 
-                 WHEN OTHER
-                    SET INVALID-DIGITS TO TRUE
-                    EXIT PARAGRAPH
-              END-EVALUATE
-           END-PERFORM 
-           IF NUM-OF-DIGITS <= 1 OR FUNCTION MOD(TOTAL, 10) <> 0 THEN 
-              SET INVALID-DIGITS TO TRUE
-           END-IF.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LUHN.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. CARD SERVICES BATCH.
+000500 DATE-WRITTEN. 2022-03-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-01 JHB  ORIGINAL SINGLE-CARD LUHN CHECK.
+001100* 2026-08-09 RLM  DRIVE THE LUHN PARAGRAPH FROM A
+001200*                 BATCH CARD-NUMBER FILE OUT OF THE NIGHTLY
+001300*                 SETTLEMENT EXTRACT, ONE RECORD PER CARD, AND
+001400*                 WRITE A READ/VALID/INVALID SUMMARY COUNT.
+001500* 2026-08-09 RLM  ROUTE EACH REJECTED CARD TO A
+001600*                 SUSPENSE FILE CARRYING A REASON CODE INSTEAD
+001700*                 OF COLLAPSING EVERY FAILURE INTO INVALID-DIGITS.
+001800* 2026-08-09 RLM  CHECKPOINT EVERY N RECORDS TO A
+001900*                 RESTART FILE SO A RESUBMITTED JOB CAN SKIP
+002000*                 PAST CARDS ALREADY CLEARED ON A PRIOR RUN.
+002100* 2026-08-09 RLM  CONSULT A BIN/ISSUER RANGE TABLE
+002200*                 AHEAD OF THE CHECKSUM TEST SO AN UNKNOWN
+002300*                 ISSUER PREFIX IS FLAGGED SEPARATELY FROM A
+002400*                 GENUINE FAILED CHECK DIGIT.
+002500* 2026-08-09 RLM  MASK ALL BUT THE LAST FOUR DIGITS
+002600*                 OF THE CARD NUMBER ON ANY EXTERNAL-FACING
+002700*                 OUTPUT FOR PCI COMPLIANCE.
+002800* 2026-08-09 RLM  APPEND A PER-RUN AUDIT RECORD
+002900*                 (RUN TIMESTAMP, OPERATOR, READ/VALID/INVALID
+003000*                 COUNTS) TO A SHARED AUDIT FILE.
+003100* 2026-08-09 RLM  APPEND A ROW TO THE SHOP-WIDE
+003200*                 JOB-ACCOUNTING LOG (START/END TIMESTAMP, RETURN
+003300*                 STATUS, RECORD COUNT) SO OPERATIONS CAN SEE THIS
+003400*                 RUN ALONGSIDE EVERY OTHER PROGRAM'S RUN LAST
+003500*                 NIGHT -- SEPARATE FROM THE LUHN-SPECIFIC AUDIT
+003600*                 FILE ADDED EARLIER, WHICH CARRIES
+003700*                 LUHN-ONLY DETAIL (OPERATOR ID, VALID/INVALID
+003800*                 SPLIT) THAT DOESN'T BELONG IN THE COMMON RECORD.
+003900* 2026-08-09 RLM  ADD A VALIDATION-METHOD CONTROL FILE
+004000*                 AND SWITCH SO A RUN CAN SELECT THE PARTNER'S
+004100*                 ALTERNATE 3/1-WEIGHTED CHECK-DIGIT SCHEME
+004200*                 INSTEAD OF THE CLASSIC LUHN TEST, WHICH REMAINS
+004300*                 THE DEFAULT WHEN NO METHOD CONTROL CARD IS
+004400*                 SUPPLIED.
+004500* 2026-08-09 RLM  REVIEW FIXES: DROP THE UNREAD
+004600*                 UNMASKED PAN FROM THE CHECKPOINT RECORD; COUNT
+004700*                 RESTART-SKIPPED CARDS SEPARATELY FROM RECORDS
+004800*                 ACTUALLY RUN THROUGH A CHECK-DIGIT TEST SO
+004900*                 RECORDS READ ALWAYS TIES TO VALID PLUS INVALID;
+005000*                 WIDEN THE BIN TABLE TO COVER DISCOVER, DINERS,
+005100*                 JCB, AND MASTERCARD'S 2-SERIES RANGE SO THOSE
+005200*                 ISSUERS NO LONGER FALL INTO UNKNOWNBIN.
+005300*--------------------------------------------------------------
+005400 ENVIRONMENT DIVISION.
+005500 CONFIGURATION SECTION.
+005600 REPOSITORY.
+005700     FUNCTION ALL INTRINSIC.
+005800 INPUT-OUTPUT SECTION.
+005900 FILE-CONTROL.
+006000     SELECT CARD-FILE ASSIGN TO "CARDIN"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS WS-CARD-FILE-STATUS.
+006300     SELECT SUMMARY-FILE ASSIGN TO "LUHNSUM"
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+006600     SELECT SUSPENSE-FILE ASSIGN TO "LUHNSUSP"
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+006900     SELECT RESTART-FILE ASSIGN TO "LUHNREST"
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS WS-RESTART-FILE-STATUS.
+007200     SELECT AUDIT-FILE ASSIGN TO "LUHNAUDIT"
+007300         ORGANIZATION IS LINE SEQUENTIAL
+007400         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+007500     SELECT JOB-ACCT-FILE ASSIGN TO "JOBACCT"
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS WS-JOBACCT-STATUS.
+007800     SELECT METHOD-CTL-FILE ASSIGN TO "LUHNMETH"
+007900         ORGANIZATION IS LINE SEQUENTIAL
+008000         FILE STATUS IS WS-METHCTL-STATUS.
+008100     SELECT CHECKPOINT-CTL-FILE ASSIGN TO "LUHNCKPT"
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS WS-CKPTCTL-STATUS.
+008400 DATA DIVISION.
+008500 FILE SECTION.
+008600 FD  CARD-FILE
+008700     RECORDING MODE IS F.
+008800 01  CARD-IN-RECORD.
+008900     05 CARD-IN-NUMBER         PIC X(32).
+009000 FD  SUMMARY-FILE
+009100     RECORDING MODE IS F.
+009200 01  SUMMARY-OUT-RECORD        PIC X(80).
+009300 FD  SUSPENSE-FILE
+009400     RECORDING MODE IS F.
+009500 01  SUSPENSE-OUT-RECORD.
+009600     05 SUSPENSE-OUT-CARD      PIC X(32).
+009700     05 FILLER                 PIC X(02) VALUE SPACES.
+009800     05 SUSPENSE-OUT-REASON    PIC X(10).
+009900 FD  RESTART-FILE
+010000     RECORDING MODE IS F.
+010100 01  RESTART-RECORD.
+010200     05 RESTART-REC-COUNT      PIC 9(07).
+010300     05 FILLER                 PIC X(02) VALUE SPACES.
+010400 FD  AUDIT-FILE
+010500     RECORDING MODE IS F.
+010600 01  AUDIT-OUT-RECORD.
+010700     05 AUDIT-OUT-PROGRAM      PIC X(08) VALUE "LUHN".
+010800     05 FILLER                 PIC X(01) VALUE SPACE.
+010900     05 AUDIT-OUT-RUN-DATE     PIC X(08).
+011000     05 FILLER                 PIC X(01) VALUE SPACE.
+011100     05 AUDIT-OUT-RUN-TIME     PIC X(08).
+011200     05 FILLER                 PIC X(01) VALUE SPACE.
+011300     05 AUDIT-OUT-OPERATOR     PIC X(08) VALUE "BATCH".
+011400     05 FILLER                 PIC X(01) VALUE SPACE.
+011500     05 AUDIT-OUT-READ         PIC ZZZZZZ9.
+011600     05 FILLER                 PIC X(01) VALUE SPACE.
+011700     05 AUDIT-OUT-VALID        PIC ZZZZZZ9.
+011800     05 FILLER                 PIC X(01) VALUE SPACE.
+011900     05 AUDIT-OUT-INVALID      PIC ZZZZZZ9.
+012000 FD  JOB-ACCT-FILE
+012100     RECORDING MODE IS F.
+012200 01  JOB-ACCT-FILE-RECORD      PIC X(60).
+012300 FD  METHOD-CTL-FILE
+012400     RECORDING MODE IS F.
+012500 01  METHOD-CTL-RECORD        PIC X(08).
+012600 FD  CHECKPOINT-CTL-FILE
+012700     RECORDING MODE IS F.
+012800 01  CHECKPOINT-CTL-RECORD    PIC 9(05).
+012900 WORKING-STORAGE SECTION.
+013000*--------------------------------------------------------------
+013100* ORIGINAL SINGLE-CARD WORKING STORAGE
+013200*--------------------------------------------------------------
+013300 01  WS-CARD-NUMBER PIC X(32).
+013400 01  WS-CARD-DIGITS PIC 9(32).  *> I DON'T USE THIS VARIABLE.
+013500 01  WS-CHECKSUM PIC 9(2).      *> I DON'T USE THIS VARIABLE.
+013600 01  WS-VALID PIC X(5).
+013700     88 VALID-DIGITS VALUE "VALID".
+013800     88 INVALID-DIGITS VALUE "FALSE".
+013900 01  LEN PIC 99 BINARY VALUE 32.
+014000 01  EVEN-DIGIT PIC 9 BINARY.
+014100 01  NUM-OF-DIGITS PIC 99 BINARY.
+014200 01  TOTAL PIC 999 BINARY.
+014300 01  I PIC 99 BINARY.
+014400 01  CHR PIC X.
+014500 01  DIGIT PIC 99 BINARY.
+014600*--------------------------------------------------------------
+014700* BATCH CONTROLS
+014800*--------------------------------------------------------------
+014900 77  WS-CARD-FILE-STATUS       PIC XX.
+015000     88 CARD-FILE-OK           VALUE "00".
+015100     88 CARD-FILE-EOF          VALUE "10".
+015200 77  WS-SUMMARY-FILE-STATUS    PIC XX.
+015300 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+015400     88 END-OF-CARD-FILE       VALUE "Y".
+015500 77  WS-RECORDS-READ           PIC 9(07) BINARY VALUE ZERO.
+015600 77  WS-RECORDS-VALID          PIC 9(07) BINARY VALUE ZERO.
+015700 77  WS-RECORDS-INVALID        PIC 9(07) BINARY VALUE ZERO.
+015800 77  WS-RECORDS-SKIPPED        PIC 9(07) BINARY VALUE ZERO.
+015900 77  WS-RECORDS-READ-ED        PIC ZZZZZZ9.
+016000 77  WS-RECORDS-VALID-ED       PIC ZZZZZZ9.
+016100 77  WS-RECORDS-INVALID-ED     PIC ZZZZZZ9.
+016200 77  WS-RECORDS-SKIPPED-ED     PIC ZZZZZZ9.
+016300 77  WS-SUSPENSE-FILE-STATUS   PIC XX.
+016400*--------------------------------------------------------------
+016500* REJECT REASON CODE
+016600*--------------------------------------------------------------
+016700 77  WS-REASON-CODE            PIC X(10) VALUE SPACES.
+016800     88 REASON-BAD-CHARACTER   VALUE "BADCHAR".
+016900     88 REASON-TOO-SHORT       VALUE "TOOSHORT".
+017000     88 REASON-CHECK-DIGIT     VALUE "CHECKDIGIT".
+017100     88 REASON-UNKNOWN-BIN     VALUE "UNKNOWNBIN".
+017200*--------------------------------------------------------------
+017300* CHECKPOINT/RESTART CONTROLS
+017400*--------------------------------------------------------------
+017500 77  WS-RESTART-FILE-STATUS    PIC XX.
+017600 77  WS-CHECKPOINT-INTERVAL    PIC 9(05) BINARY VALUE 1000.
+017700 77  WS-RESTART-SKIP-COUNT     PIC 9(07) BINARY VALUE ZERO.
+017800 77  WS-HAVE-RESTART-POINT     PIC X(01) VALUE "N".
+017900     88 RESTART-POINT-FOUND    VALUE "Y".
+018000 77  WS-SKIP-COUNTER           PIC 9(07) BINARY VALUE ZERO.
+018100*--------------------------------------------------------------
+018200* BIN/ISSUER RANGE TABLE
+018300*--------------------------------------------------------------
+018400 01  WS-BIN-TABLE.
+018500     05 WS-BIN-ENTRY OCCURS 17 TIMES INDEXED BY BIN-IDX.
+018600        10 WS-BIN-ISSUER      PIC X(10).
+018700        10 WS-BIN-PREFIX-LEN  PIC 9.
+018800        10 WS-BIN-PREFIX      PIC X(2).
+018900        10 WS-BIN-LEN-MIN     PIC 99.
+019000        10 WS-BIN-LEN-MAX     PIC 99.
+019100 77  WS-FIRST-DIGIT            PIC X(01) VALUE SPACE.
+019200 77  WS-FIRST-TWO-DIGITS       PIC X(02) VALUE SPACES.
+019300 77  WS-LEADING-DIGITS-SET     PIC X(01) VALUE "N".
+019400     88 LEADING-DIGITS-CAPTURED VALUE "Y".
+019500 77  WS-ISSUER-NAME            PIC X(10) VALUE SPACES.
+019600 77  WS-BIN-MATCHED            PIC X(01) VALUE "N".
+019700     88 BIN-MATCH-FOUND        VALUE "Y".
+019800*--------------------------------------------------------------
+019900* PCI MASKING
+020000*--------------------------------------------------------------
+020100 77  WS-MASKED-CARD            PIC X(32) VALUE SPACES.
+020200 77  WS-MASK-IDX               PIC 99 BINARY.
+020300 77  WS-MASK-LIMIT             PIC S9(3) BINARY VALUE 0.
+020400 77  WS-AUDIT-FILE-STATUS      PIC XX.
+020500 77  WS-RUN-DATE               PIC X(08).
+020600 77  WS-RUN-TIME               PIC X(08).
+020700*--------------------------------------------------------------
+020800* SHOP-WIDE JOB-ACCOUNTING LOG CONTROLS
+020900*--------------------------------------------------------------
+021000 77  WS-JOBACCT-STATUS         PIC XX.
+021100 77  WS-JA-START-TIMESTAMP     PIC X(14).
+021200 COPY JOBACCT.
+021300*--------------------------------------------------------------
+021400* VALIDATION-METHOD SWITCH
+021500*--------------------------------------------------------------
+021600 77  WS-METHCTL-STATUS         PIC XX.
+021700 77  WS-VALIDATION-METHOD      PIC X(08) VALUE "LUHN".
+021800     88 METHOD-IS-LUHN         VALUE "LUHN".
+021900     88 METHOD-IS-ALT-WEIGHT   VALUE "ALTWGT".
+022000*--------------------------------------------------------------
+022100* CHECKPOINT-INTERVAL CONTROL
+022200*--------------------------------------------------------------
+022300 77  WS-CKPTCTL-STATUS         PIC XX.
+022400 PROCEDURE DIVISION.
+022500 0000-MAINLINE.
+022600     PERFORM 1000-INITIALIZE
+022700         THRU 1000-INITIALIZE-EXIT
+022800     PERFORM 2000-PROCESS-CARDS
+022900         THRU 2000-PROCESS-CARDS-EXIT
+023000         UNTIL END-OF-CARD-FILE
+023100     PERFORM 3000-FINISH
+023200         THRU 3000-FINISH-EXIT
+023300     STOP RUN.
+023400*--------------------------------------------------------------
+023500* 1000-INITIALIZE - OPEN THE BATCH FILES FOR THE RUN
+023600*--------------------------------------------------------------
+023700 1000-INITIALIZE.
+023800     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-JA-START-TIMESTAMP
+023900     OPEN INPUT CARD-FILE
+024000     OPEN OUTPUT SUSPENSE-FILE
+024100     OPEN OUTPUT SUMMARY-FILE
+024200     PERFORM 1100-LOAD-RESTART THRU 1100-LOAD-RESTART-EXIT
+024300     PERFORM 2100-READ-CARD THRU 2100-READ-CARD-EXIT
+024400     PERFORM 1200-LOAD-BIN-TABLE THRU 1200-LOAD-BIN-TABLE-EXIT
+024500     PERFORM 1250-LOAD-VALIDATION-METHOD
+024600        THRU 1250-LOAD-VALIDATION-METHOD-EXIT
+024700     PERFORM 1260-LOAD-CHECKPOINT-INTERVAL
+024800        THRU 1260-LOAD-CHECKPOINT-INTERVAL-EXIT.
+024900 1000-INITIALIZE-EXIT.
+025000     EXIT.
+025100*--------------------------------------------------------------
+025200* 1250-LOAD-VALIDATION-METHOD - IF A METHOD CONTROL
+025300*          CARD IS PRESENT, SWITCH THE RUN TO THE NAMED CHECK-
+025400*          DIGIT ALGORITHM; OTHERWISE THE CLASSIC LUHN TEST
+025500*          REMAINS IN EFFECT.
+025600*--------------------------------------------------------------
+025700 1250-LOAD-VALIDATION-METHOD.
+025800     OPEN INPUT METHOD-CTL-FILE
+025900     IF WS-METHCTL-STATUS = "00"
+026000        READ METHOD-CTL-FILE
+026100           NOT AT END
+026200              MOVE METHOD-CTL-RECORD TO WS-VALIDATION-METHOD
+026300        END-READ
+026400        CLOSE METHOD-CTL-FILE
+026500     END-IF.
+026600 1250-LOAD-VALIDATION-METHOD-EXIT.
+026700     EXIT.
+026800*--------------------------------------------------------------
+026900* 1260-LOAD-CHECKPOINT-INTERVAL - IF A CHECKPOINT-INTERVAL
+027000*          CONTROL CARD IS PRESENT, OVERRIDE THE DEFAULT
+027100*          CHECKPOINT FREQUENCY WITH THE RECORD-COUNT PARAMETER
+027200*          IT CARRIES.
+027300*--------------------------------------------------------------
+027400 1260-LOAD-CHECKPOINT-INTERVAL.
+027500     OPEN INPUT CHECKPOINT-CTL-FILE
+027600     IF WS-CKPTCTL-STATUS = "00"
+027700        READ CHECKPOINT-CTL-FILE
+027800           NOT AT END
+027900              MOVE CHECKPOINT-CTL-RECORD TO WS-CHECKPOINT-INTERVAL
+028000        END-READ
+028100        CLOSE CHECKPOINT-CTL-FILE
+028200     END-IF.
+028300 1260-LOAD-CHECKPOINT-INTERVAL-EXIT.
+028400     EXIT.
+028500*--------------------------------------------------------------
+028600* 1200-LOAD-BIN-TABLE - KNOWN ISSUER PREFIX RANGES
+028700*--------------------------------------------------------------
+028800 1200-LOAD-BIN-TABLE.
+028900     MOVE "VISA"       TO WS-BIN-ISSUER(1)
+029000     MOVE 1            TO WS-BIN-PREFIX-LEN(1)
+029100     MOVE "4"          TO WS-BIN-PREFIX(1)
+029200     MOVE 13           TO WS-BIN-LEN-MIN(1)
+029300     MOVE 16           TO WS-BIN-LEN-MAX(1)
+029400     MOVE "MASTERCARD" TO WS-BIN-ISSUER(2)
+029500     MOVE 2            TO WS-BIN-PREFIX-LEN(2)
+029600     MOVE "51"         TO WS-BIN-PREFIX(2)
+029700     MOVE 16           TO WS-BIN-LEN-MIN(2)
+029800     MOVE 16           TO WS-BIN-LEN-MAX(2)
+029900     MOVE "MASTERCARD" TO WS-BIN-ISSUER(3)
+030000     MOVE 2            TO WS-BIN-PREFIX-LEN(3)
+030100     MOVE "55"         TO WS-BIN-PREFIX(3)
+030200     MOVE 16           TO WS-BIN-LEN-MIN(3)
+030300     MOVE 16           TO WS-BIN-LEN-MAX(3)
+030400     MOVE "AMEX"       TO WS-BIN-ISSUER(4)
+030500     MOVE 2            TO WS-BIN-PREFIX-LEN(4)
+030600     MOVE "34"         TO WS-BIN-PREFIX(4)
+030700     MOVE 15           TO WS-BIN-LEN-MIN(4)
+030800     MOVE 15           TO WS-BIN-LEN-MAX(4)
+030900     MOVE "AMEX"       TO WS-BIN-ISSUER(5)
+031000     MOVE 2            TO WS-BIN-PREFIX-LEN(5)
+031100     MOVE "37"         TO WS-BIN-PREFIX(5)
+031200     MOVE 15           TO WS-BIN-LEN-MIN(5)
+031300     MOVE 15           TO WS-BIN-LEN-MAX(5)
+031400     MOVE "DISCOVER"   TO WS-BIN-ISSUER(6)
+031500     MOVE 2            TO WS-BIN-PREFIX-LEN(6)
+031600     MOVE "65"         TO WS-BIN-PREFIX(6)
+031700     MOVE 16           TO WS-BIN-LEN-MIN(6)
+031800     MOVE 16           TO WS-BIN-LEN-MAX(6)
+031900     MOVE "DISCOVER"   TO WS-BIN-ISSUER(7)
+032000     MOVE 1            TO WS-BIN-PREFIX-LEN(7)
+032100     MOVE "6"          TO WS-BIN-PREFIX(7)
+032200     MOVE 16           TO WS-BIN-LEN-MIN(7)
+032300     MOVE 16           TO WS-BIN-LEN-MAX(7)
+032400     MOVE "DINERS"     TO WS-BIN-ISSUER(8)
+032500     MOVE 2            TO WS-BIN-PREFIX-LEN(8)
+032600     MOVE "30"         TO WS-BIN-PREFIX(8)
+032700     MOVE 14           TO WS-BIN-LEN-MIN(8)
+032800     MOVE 14           TO WS-BIN-LEN-MAX(8)
+032900     MOVE "DINERS"     TO WS-BIN-ISSUER(9)
+033000     MOVE 2            TO WS-BIN-PREFIX-LEN(9)
+033100     MOVE "36"         TO WS-BIN-PREFIX(9)
+033200     MOVE 14           TO WS-BIN-LEN-MIN(9)
+033300     MOVE 14           TO WS-BIN-LEN-MAX(9)
+033400     MOVE "DINERS"     TO WS-BIN-ISSUER(10)
+033500     MOVE 2            TO WS-BIN-PREFIX-LEN(10)
+033600     MOVE "38"         TO WS-BIN-PREFIX(10)
+033700     MOVE 14           TO WS-BIN-LEN-MIN(10)
+033800     MOVE 14           TO WS-BIN-LEN-MAX(10)
+033900     MOVE "JCB"        TO WS-BIN-ISSUER(11)
+034000     MOVE 2            TO WS-BIN-PREFIX-LEN(11)
+034100     MOVE "35"         TO WS-BIN-PREFIX(11)
+034200     MOVE 16           TO WS-BIN-LEN-MIN(11)
+034300     MOVE 16           TO WS-BIN-LEN-MAX(11)
+034400     MOVE "MASTERCARD" TO WS-BIN-ISSUER(12)
+034500     MOVE 2            TO WS-BIN-PREFIX-LEN(12)
+034600     MOVE "22"         TO WS-BIN-PREFIX(12)
+034700     MOVE 16           TO WS-BIN-LEN-MIN(12)
+034800     MOVE 16           TO WS-BIN-LEN-MAX(12)
+034900     MOVE "MASTERCARD" TO WS-BIN-ISSUER(13)
+035000     MOVE 2            TO WS-BIN-PREFIX-LEN(13)
+035100     MOVE "27"         TO WS-BIN-PREFIX(13)
+035200     MOVE 16           TO WS-BIN-LEN-MIN(13)
+035300     MOVE 16           TO WS-BIN-LEN-MAX(13)
+035400     MOVE "MASTERCARD" TO WS-BIN-ISSUER(14)
+035500     MOVE 2            TO WS-BIN-PREFIX-LEN(14)
+035600     MOVE "23"         TO WS-BIN-PREFIX(14)
+035700     MOVE 16           TO WS-BIN-LEN-MIN(14)
+035800     MOVE 16           TO WS-BIN-LEN-MAX(14)
+035900     MOVE "MASTERCARD" TO WS-BIN-ISSUER(15)
+036000     MOVE 2            TO WS-BIN-PREFIX-LEN(15)
+036100     MOVE "24"         TO WS-BIN-PREFIX(15)
+036200     MOVE 16           TO WS-BIN-LEN-MIN(15)
+036300     MOVE 16           TO WS-BIN-LEN-MAX(15)
+036400     MOVE "MASTERCARD" TO WS-BIN-ISSUER(16)
+036500     MOVE 2            TO WS-BIN-PREFIX-LEN(16)
+036600     MOVE "25"         TO WS-BIN-PREFIX(16)
+036700     MOVE 16           TO WS-BIN-LEN-MIN(16)
+036800     MOVE 16           TO WS-BIN-LEN-MAX(16)
+036900     MOVE "MASTERCARD" TO WS-BIN-ISSUER(17)
+037000     MOVE 2            TO WS-BIN-PREFIX-LEN(17)
+037100     MOVE "26"         TO WS-BIN-PREFIX(17)
+037200     MOVE 16           TO WS-BIN-LEN-MIN(17)
+037300     MOVE 16           TO WS-BIN-LEN-MAX(17).
+037400 1200-LOAD-BIN-TABLE-EXIT.
+037500     EXIT.
+037600*--------------------------------------------------------------
+037700* 1100-LOAD-RESTART - IF A PRIOR RUN LEFT A
+037800*          CHECKPOINT, SKIP PAST THE CARDS ALREADY CLEARED
+037900*--------------------------------------------------------------
+038000 1100-LOAD-RESTART.
+038100     OPEN INPUT RESTART-FILE
+038200     IF WS-RESTART-FILE-STATUS = "00"
+038300        PERFORM UNTIL WS-RESTART-FILE-STATUS = "10"
+038400           READ RESTART-FILE
+038500              AT END MOVE "10" TO WS-RESTART-FILE-STATUS
+038600              NOT AT END
+038700                 MOVE RESTART-REC-COUNT TO WS-RESTART-SKIP-COUNT
+038800                 SET RESTART-POINT-FOUND TO TRUE
+038900           END-READ
+039000        END-PERFORM
+039100        CLOSE RESTART-FILE
+039200     END-IF
+039300     IF RESTART-POINT-FOUND
+039400        OPEN EXTEND RESTART-FILE
+039500        MOVE WS-RESTART-SKIP-COUNT TO WS-RECORDS-READ
+039600        MOVE ZERO TO WS-SKIP-COUNTER
+039700        PERFORM 1150-SKIP-ONE-CARD THRU 1150-SKIP-ONE-CARD-EXIT
+039800           VARYING WS-SKIP-COUNTER FROM 1 BY 1
+039900           UNTIL WS-SKIP-COUNTER > WS-RESTART-SKIP-COUNT
+040000              OR END-OF-CARD-FILE
+040100     ELSE
+040200        OPEN OUTPUT RESTART-FILE
+040300     END-IF.
+040400 1100-LOAD-RESTART-EXIT.
+040500     EXIT.
+040600*--------------------------------------------------------------
+040700* 1150-SKIP-ONE-CARD - ADVANCE PAST AN ALREADY
+040800*          CLEARED CARD WITHOUT RE-VALIDATING IT
+040900*--------------------------------------------------------------
+041000 1150-SKIP-ONE-CARD.
+041100     READ CARD-FILE
+041200        AT END SET END-OF-CARD-FILE TO TRUE
+041300     END-READ
+041400     IF NOT END-OF-CARD-FILE
+041500        ADD 1 TO WS-RECORDS-SKIPPED
+041600     END-IF.
+041700 1150-SKIP-ONE-CARD-EXIT.
+041800     EXIT.
+041900*--------------------------------------------------------------
+042000* 2000-PROCESS-CARDS - DRIVE THE ORIGINAL LUHN PARAGRAPH
+042100*                      ONCE PER CARD-NUMBER RECORD
+042200*--------------------------------------------------------------
+042300 2000-PROCESS-CARDS.
+042400     ADD 1 TO WS-RECORDS-READ
+042500     MOVE CARD-IN-NUMBER TO WS-CARD-NUMBER
+042600     MOVE SPACES TO WS-REASON-CODE
+042700     EVALUATE TRUE
+042800        WHEN METHOD-IS-ALT-WEIGHT
+042900           PERFORM 1500-ALT-CHECK-DIGIT
+043000              THRU 1500-ALT-CHECK-DIGIT-EXIT
+043100        WHEN OTHER
+043200           PERFORM LUHN
+043300     END-EVALUATE
+043400     IF VALID-DIGITS
+043500         ADD 1 TO WS-RECORDS-VALID
+043600     ELSE
+043700         ADD 1 TO WS-RECORDS-INVALID
+043800         PERFORM 2200-WRITE-SUSPENSE THRU 2200-WRITE-SUSPENSE-EXIT
+043900     END-IF
+044000     IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+044100        PERFORM 2300-WRITE-CKPT THRU 2300-WRITE-CKPT-EXIT
+044200     END-IF
+044300     PERFORM 2100-READ-CARD THRU 2100-READ-CARD-EXIT.
+044400 2000-PROCESS-CARDS-EXIT.
+044500     EXIT.
+044600*--------------------------------------------------------------
+044700* 2100-READ-CARD - NEXT CARD NUMBER, SET EOF SWITCH AT END
+044800*--------------------------------------------------------------
+044900 2100-READ-CARD.
+045000     READ CARD-FILE
+045100         AT END SET END-OF-CARD-FILE TO TRUE
+045200     END-READ.
+045300 2100-READ-CARD-EXIT.
+045400     EXIT.
+045500*--------------------------------------------------------------
+045600* 2200-WRITE-SUSPENSE - LOG A REJECT WITH ITS REASON
+045700*--------------------------------------------------------------
+045800 2200-WRITE-SUSPENSE.
+045900     PERFORM 1400-MASK-CARD-NUMBER THRU 1400-MASK-CARD-NUMBER-EXIT
+046000     MOVE WS-MASKED-CARD TO SUSPENSE-OUT-CARD
+046100     MOVE WS-REASON-CODE TO SUSPENSE-OUT-REASON
+046200     WRITE SUSPENSE-OUT-RECORD.
+046300 2200-WRITE-SUSPENSE-EXIT.
+046400     EXIT.
+046500*--------------------------------------------------------------
+046600* 2300-WRITE-CKPT - RECORD THE LAST-PROCESSED
+046700*          KEY EVERY WS-CHECKPOINT-INTERVAL RECORDS
+046800*--------------------------------------------------------------
+046900 2300-WRITE-CKPT.
+047000     MOVE WS-RECORDS-READ TO RESTART-REC-COUNT
+047100     WRITE RESTART-RECORD.
+047200 2300-WRITE-CKPT-EXIT.
+047300     EXIT.
+047400*--------------------------------------------------------------
+047500* 3000-FINISH - WRITE THE READ/VALID/INVALID SUMMARY AND CLOSE
+047600*--------------------------------------------------------------
+047700 3000-FINISH.
+047800     MOVE WS-RECORDS-READ TO WS-RECORDS-READ-ED
+047900     MOVE WS-RECORDS-VALID TO WS-RECORDS-VALID-ED
+048000     MOVE WS-RECORDS-INVALID TO WS-RECORDS-INVALID-ED
+048100     MOVE WS-RECORDS-SKIPPED TO WS-RECORDS-SKIPPED-ED
+048200     MOVE SPACES TO SUMMARY-OUT-RECORD
+048300     STRING "RECORDS READ    : " DELIMITED BY SIZE
+048400         WS-RECORDS-READ-ED DELIMITED BY SIZE
+048500         INTO SUMMARY-OUT-RECORD
+048600     END-STRING
+048700     WRITE SUMMARY-OUT-RECORD
+048800     MOVE SPACES TO SUMMARY-OUT-RECORD
+048900     STRING "RECORDS VALID   : " DELIMITED BY SIZE
+049000         WS-RECORDS-VALID-ED DELIMITED BY SIZE
+049100         INTO SUMMARY-OUT-RECORD
+049200     END-STRING
+049300     WRITE SUMMARY-OUT-RECORD
+049400     MOVE SPACES TO SUMMARY-OUT-RECORD
+049500     STRING "RECORDS INVALID : " DELIMITED BY SIZE
+049600         WS-RECORDS-INVALID-ED DELIMITED BY SIZE
+049700         INTO SUMMARY-OUT-RECORD
+049800     END-STRING
+049900     WRITE SUMMARY-OUT-RECORD
+050000     MOVE SPACES TO SUMMARY-OUT-RECORD
+050100     STRING "RECORDS SKIPPED : " DELIMITED BY SIZE
+050200         WS-RECORDS-SKIPPED-ED DELIMITED BY SIZE
+050300         INTO SUMMARY-OUT-RECORD
+050400     END-STRING
+050500     WRITE SUMMARY-OUT-RECORD
+050600     CLOSE CARD-FILE
+050700     CLOSE SUSPENSE-FILE
+050800     CLOSE RESTART-FILE
+050900*    RUN REACHED NORMAL END-OF-FILE, SO NO RESTART POINT IS
+051000*    NEEDED -- CLEAR THE RESTART FILE SO THE NEXT RUN STARTS
+051100*    FRESH INSTEAD OF SKIPPING PAST A STALE CHECKPOINT.
+051200     OPEN OUTPUT RESTART-FILE
+051300     CLOSE RESTART-FILE
+051400     PERFORM 3100-WRITE-AUDIT THRU 3100-WRITE-AUDIT-EXIT
+051500     CLOSE AUDIT-FILE
+051600     PERFORM 3200-LOG-JOB-ACCT THRU 3200-LOG-JOB-ACCT-EXIT
+051700     CLOSE SUMMARY-FILE.
+051800 3000-FINISH-EXIT.
+051900     EXIT.
+052000*--------------------------------------------------------------
+052100* 3200-LOG-JOB-ACCT - APPEND ONE ROW TO THE SHOP-WIDE
+052200*          JOB-ACCOUNTING LOG, CREATING IT ON FIRST USE
+052300*--------------------------------------------------------------
+052400 3200-LOG-JOB-ACCT.
+052500     OPEN EXTEND JOB-ACCT-FILE
+052600     IF WS-JOBACCT-STATUS = "35"
+052700        OPEN OUTPUT JOB-ACCT-FILE
+052800        CLOSE JOB-ACCT-FILE
+052900        OPEN EXTEND JOB-ACCT-FILE
+053000     END-IF
+053100     MOVE "LUHN    " TO JA-PROGRAM-NAME
+053200     MOVE WS-JA-START-TIMESTAMP TO JA-START-TIMESTAMP
+053300     MOVE FUNCTION CURRENT-DATE(1:14) TO JA-END-TIMESTAMP
+053400     MOVE "COMPLETED" TO JA-RETURN-STATUS
+053500     MOVE WS-RECORDS-READ TO JA-RECORD-COUNT
+053600     WRITE JOB-ACCT-FILE-RECORD FROM JOB-ACCT-RECORD
+053700     CLOSE JOB-ACCT-FILE.
+053800 3200-LOG-JOB-ACCT-EXIT.
+053900     EXIT.
+054000*--------------------------------------------------------------
+054100* 3100-WRITE-AUDIT - ONE AUDIT ROW PER RUN
+054200*--------------------------------------------------------------
+054300 3100-WRITE-AUDIT.
+054400     OPEN EXTEND AUDIT-FILE
+054500     IF WS-AUDIT-FILE-STATUS = "35"
+054600        OPEN OUTPUT AUDIT-FILE
+054700        CLOSE AUDIT-FILE
+054800        OPEN EXTEND AUDIT-FILE
+054900     END-IF
+055000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+055100     ACCEPT WS-RUN-TIME FROM TIME
+055200     MOVE WS-RUN-DATE TO AUDIT-OUT-RUN-DATE
+055300     MOVE WS-RUN-TIME TO AUDIT-OUT-RUN-TIME
+055400     MOVE WS-RECORDS-READ-ED TO AUDIT-OUT-READ
+055500     MOVE WS-RECORDS-VALID-ED TO AUDIT-OUT-VALID
+055600     MOVE WS-RECORDS-INVALID-ED TO AUDIT-OUT-INVALID
+055700     WRITE AUDIT-OUT-RECORD.
+055800 3100-WRITE-AUDIT-EXIT.
+055900     EXIT.
+056000*--------------------------------------------------------------
+056100* LUHN - ORIGINAL CHECK-DIGIT TEST, UNCHANGED, NOW DRIVEN ONCE
+056200*        PER CARD BY 2000-PROCESS-CARDS ABOVE
+056300*--------------------------------------------------------------
+056400 LUHN.
+056500     MOVE SPACES TO WS-REASON-CODE
+056600     SET VALID-DIGITS TO TRUE
+056700     MOVE 0 TO TOTAL
+056800     MOVE 0 TO EVEN-DIGIT
+056900     MOVE 0 TO NUM-OF-DIGITS
+057000     PERFORM VARYING I FROM LEN BY -1 UNTIL I < 1
+057100        MOVE WS-CARD-NUMBER(I:1) TO CHR
+057200        EVALUATE TRUE
+057300           WHEN CHR = SPACE
+057400              CONTINUE
+057500           WHEN CHR IS NUMERIC
+057600              MOVE CHR TO DIGIT
+057700              ADD 1 TO NUM-OF-DIGITS
+057800              IF EVEN-DIGIT = 1 THEN
+057900                 MULTIPLY 2 BY DIGIT
+058000                 IF DIGIT > 9 THEN
+058100                    SUBTRACT 9 FROM DIGIT
+058200                 END-IF
+058300              END-IF
+058400              ADD DIGIT TO TOTAL
+058500              COMPUTE EVEN-DIGIT = 1 - EVEN-DIGIT
+058600           WHEN OTHER
+058700              SET INVALID-DIGITS TO TRUE
+058800              SET REASON-BAD-CHARACTER TO TRUE
+058900              EXIT PARAGRAPH
+059000        END-EVALUATE
+059100     END-PERFORM
+059200     IF NUM-OF-DIGITS <= 1 THEN
+059300        SET INVALID-DIGITS TO TRUE
+059400        SET REASON-TOO-SHORT TO TRUE
+059500     ELSE
+059600        PERFORM 1300-CHECK-BIN THRU 1300-CHECK-BIN-EXIT
+059700        IF NOT BIN-MATCH-FOUND
+059800           SET INVALID-DIGITS TO TRUE
+059900           SET REASON-UNKNOWN-BIN TO TRUE
+060000        ELSE
+060100           IF FUNCTION MOD(TOTAL, 10) <> 0 THEN
+060200              SET INVALID-DIGITS TO TRUE
+060300              SET REASON-CHECK-DIGIT TO TRUE
+060400           END-IF
+060500        END-IF
+060600     END-IF.
+060700*--------------------------------------------------------------
+060800* 1500-ALT-CHECK-DIGIT - PARTNER'S ALTERNATE WEIGHTED
+060900*          CHECK-DIGIT SCHEME: EVERY OTHER DIGIT (COUNTING FROM
+061000*          THE RIGHT) IS WEIGHTED BY 3 INSTEAD OF DOUBLED AND
+061100*          REDUCED THE WAY LUHN DOES, AND THE CARD PASSES WHEN
+061200*          THE WEIGHTED TOTAL IS A MULTIPLE OF 10. SAME BIN AND
+061300*          SHORT-NUMBER CHECKS AS THE DEFAULT LUHN PATH SO REJECT
+061400*          REASONS LINE UP ACROSS BOTH ALGORITHMS.
+061500*--------------------------------------------------------------
+061600 1500-ALT-CHECK-DIGIT.
+061700     MOVE SPACES TO WS-REASON-CODE
+061800     SET VALID-DIGITS TO TRUE
+061900     MOVE 0 TO TOTAL
+062000     MOVE 0 TO EVEN-DIGIT
+062100     MOVE 0 TO NUM-OF-DIGITS
+062200     PERFORM VARYING I FROM LEN BY -1 UNTIL I < 1
+062300        MOVE WS-CARD-NUMBER(I:1) TO CHR
+062400        EVALUATE TRUE
+062500           WHEN CHR = SPACE
+062600              CONTINUE
+062700           WHEN CHR IS NUMERIC
+062800              MOVE CHR TO DIGIT
+062900              ADD 1 TO NUM-OF-DIGITS
+063000              IF EVEN-DIGIT = 1 THEN
+063100                 MULTIPLY 3 BY DIGIT
+063200              END-IF
+063300              ADD DIGIT TO TOTAL
+063400              COMPUTE EVEN-DIGIT = 1 - EVEN-DIGIT
+063500           WHEN OTHER
+063600              SET INVALID-DIGITS TO TRUE
+063700              SET REASON-BAD-CHARACTER TO TRUE
+063800              EXIT PARAGRAPH
+063900        END-EVALUATE
+064000     END-PERFORM
+064100     IF NUM-OF-DIGITS <= 1 THEN
+064200        SET INVALID-DIGITS TO TRUE
+064300        SET REASON-TOO-SHORT TO TRUE
+064400     ELSE
+064500        PERFORM 1300-CHECK-BIN THRU 1300-CHECK-BIN-EXIT
+064600        IF NOT BIN-MATCH-FOUND
+064700           SET INVALID-DIGITS TO TRUE
+064800           SET REASON-UNKNOWN-BIN TO TRUE
+064900        ELSE
+065000           IF FUNCTION MOD(TOTAL, 10) <> 0 THEN
+065100              SET INVALID-DIGITS TO TRUE
+065200              SET REASON-CHECK-DIGIT TO TRUE
+065300           END-IF
+065400        END-IF
+065500     END-IF.
+065600 1500-ALT-CHECK-DIGIT-EXIT.
+065700     EXIT.
+065800*--------------------------------------------------------------
+065900* 1300-CHECK-BIN - MATCH THE CARD'S LEADING DIGITS
+066000*          AND LENGTH AGAINST THE KNOWN ISSUER RANGES
+066100*--------------------------------------------------------------
+066200 1300-CHECK-BIN.
+066300     MOVE "N" TO WS-BIN-MATCHED
+066400     MOVE SPACES TO WS-ISSUER-NAME
+066500     MOVE WS-CARD-NUMBER(1:1) TO WS-FIRST-DIGIT
+066600     MOVE WS-CARD-NUMBER(1:2) TO WS-FIRST-TWO-DIGITS
+066700     PERFORM 1310-CHECK-ONE-BIN THRU 1310-CHECK-ONE-BIN-EXIT
+066800        VARYING BIN-IDX FROM 1 BY 1
+066900        UNTIL BIN-IDX > 17 OR BIN-MATCH-FOUND.
+067000 1300-CHECK-BIN-EXIT.
+067100     EXIT.
+067200*--------------------------------------------------------------
+067300* 1310-CHECK-ONE-BIN
+067400*--------------------------------------------------------------
+067500 1310-CHECK-ONE-BIN.
+067600     IF WS-BIN-PREFIX-LEN(BIN-IDX) = 1
+067700        AND WS-FIRST-DIGIT = WS-BIN-PREFIX(BIN-IDX)(1:1)
+067800        AND NUM-OF-DIGITS >= WS-BIN-LEN-MIN(BIN-IDX)
+067900        AND NUM-OF-DIGITS <= WS-BIN-LEN-MAX(BIN-IDX)
+068000           MOVE "Y" TO WS-BIN-MATCHED
+068100           MOVE WS-BIN-ISSUER(BIN-IDX) TO WS-ISSUER-NAME
+068200     END-IF
+068300     IF WS-BIN-PREFIX-LEN(BIN-IDX) = 2
+068400        AND WS-FIRST-TWO-DIGITS = WS-BIN-PREFIX(BIN-IDX)
+068500        AND NUM-OF-DIGITS >= WS-BIN-LEN-MIN(BIN-IDX)
+068600        AND NUM-OF-DIGITS <= WS-BIN-LEN-MAX(BIN-IDX)
+068700           MOVE "Y" TO WS-BIN-MATCHED
+068800           MOVE WS-BIN-ISSUER(BIN-IDX) TO WS-ISSUER-NAME
+068900     END-IF.
+069000 1310-CHECK-ONE-BIN-EXIT.
+069100     EXIT.
+069200*--------------------------------------------------------------
+069300* 1400-MASK-CARD-NUMBER - REPLACE EVERY DIGIT EXCEPT
+069400*          THE LAST FOUR ACTUAL DIGITS WITH AN X FOR EXTERNAL-
+069500*          FACING OUTPUT. THE MASK LIMIT IS RELATIVE TO
+069600*          NUM-OF-DIGITS (THE DIGIT COUNT THE CHECK-DIGIT SCAN
+069700*          FOUND), NOT THE DECLARED FIELD WIDTH, SINCE A CARD
+069800*          NUMBER IS LEFT-JUSTIFIED WITH TRAILING SPACES AND
+069900*          SHORTER THAN THE 32-BYTE FIELD.
+070000*--------------------------------------------------------------
+070100 1400-MASK-CARD-NUMBER.
+070200     MOVE WS-CARD-NUMBER TO WS-MASKED-CARD
+070300     COMPUTE WS-MASK-LIMIT = NUM-OF-DIGITS - 4
+070400     PERFORM 1410-MASK-ONE-POS THRU 1410-MASK-ONE-POS-EXIT
+070500        VARYING WS-MASK-IDX FROM 1 BY 1
+070600        UNTIL WS-MASK-IDX > WS-MASK-LIMIT.
+070700 1400-MASK-CARD-NUMBER-EXIT.
+070800     EXIT.
+070900*--------------------------------------------------------------
+071000* 1410-MASK-ONE-POS
+071100*--------------------------------------------------------------
+071200 1410-MASK-ONE-POS.
+071300     IF WS-MASKED-CARD(WS-MASK-IDX:1) IS NUMERIC
+071400        MOVE "X" TO WS-MASKED-CARD(WS-MASK-IDX:1)
+071500     END-IF.
+071600 1410-MASK-ONE-POS-EXIT.
+071700     EXIT.
