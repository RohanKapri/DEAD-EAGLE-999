@@ -1,40 +1,86 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. PANGRAM.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
-        01 WS-RESULT   PIC 9.
-        01 ITER        PIC 9(2).
-        01 WS-TABLE.
-           05 WS-A PIC X(1) OCCURS 26 TIMES INDEXED BY I.
-        01 WS-CHECK.   
-           05 WS-B PIC 9(1) OCCURS 26 TIMES INDEXED BY J.
-        01 WS-SRCH PIC X(1).
-
-       PROCEDURE DIVISION.
-       PANGRAM.
-           MOVE '11111111111111111111111111' TO WS-CHECK.
-           MOVE 'abcdefghijklmnopqrstuvwxyz' TO WS-TABLE.
-           PERFORM SEARCH-CHAR VARYING ITER FROM 1 BY 1 UNTIL ITER = 60.
-
-           SET I TO 1.
-           SET J TO I.
-           MOVE "1" TO WS-SRCH.
-           SEARCH WS-B
-              AT END MOVE 1 TO WS-RESULT
-              WHEN WS-B(I) = WS-SRCH
-                 MOVE 0 TO WS-RESULT
-           END-SEARCH.           
-           STOP RUN.
-
-       SEARCH-CHAR.
-           SET I TO 1.
-           SET J TO I.
-           MOVE WS-SENTENCE(ITER:1) TO WS-SRCH.
-           SEARCH WS-A
-              WHEN WS-A(I) = WS-SRCH
-                 MOVE 0 TO WS-B(I)
-           END-SEARCH.
-        
-        
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PANGRAM.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. MARKETING COPY QC UNIT.
+000500 DATE-WRITTEN. 2021-12-20.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-12-20 SDR  ORIGINAL PANGRAM CHECK AGAINST A 26-LETTER
+001100*                 SEEN TABLE, STOPPING AT THE FIRST MISSING
+001200*                 LETTER.
+001300* 2026-08-09 RLM  COLLECT THE COMPLETE LIST OF MISSING
+001400*                 LETTERS INSTEAD OF STOPPING AT THE FIRST ONE
+001500*                 FOUND, SO MARKETING CAN SEE EVERY GAP IN A
+001600*                 TAGLINE AT ONCE.
+001700*--------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*--------------------------------------------------------------
+002300* ORIGINAL PANGRAM WORKING STORAGE
+002400*--------------------------------------------------------------
+002500 01  WS-SENTENCE PIC X(60).
+002600 01  WS-RESULT   PIC 9.
+002700 01  ITER        PIC 9(2).
+002800 01  WS-TABLE.
+002900     05 WS-A PIC X(1) OCCURS 26 TIMES INDEXED BY I.
+003000 01  WS-CHECK.
+003100     05 WS-B PIC 9(1) OCCURS 26 TIMES INDEXED BY J.
+003200 01  WS-SRCH PIC X(1).
+003300*--------------------------------------------------------------
+003400* MISSING-LETTER CONTROLS
+003500*--------------------------------------------------------------
+003600 77  WS-MISSING-LETTERS        PIC X(26) VALUE SPACES.
+003700 77  WS-MISSING-LEN            PIC 99 VALUE 0.
+003800 PROCEDURE DIVISION.
+003900*--------------------------------------------------------------
+004000* 0000-MAINLINE
+004100*--------------------------------------------------------------
+004200 0000-MAINLINE.
+004300     MOVE '11111111111111111111111111' TO WS-CHECK
+004400     MOVE 'abcdefghijklmnopqrstuvwxyz' TO WS-TABLE
+004500     PERFORM 1000-SEARCH-CHAR THRU 1000-SEARCH-CHAR-EXIT
+004600        VARYING ITER FROM 1 BY 1 UNTIL ITER = 60
+004700     PERFORM 2000-FIND-MISSING THRU 2000-FIND-MISSING-EXIT
+004800     STOP RUN.
+004900*--------------------------------------------------------------
+005000* 1000-SEARCH-CHAR - ORIGINAL MARKING LOGIC (WAS SEARCH-CHAR),
+005100*          UNCHANGED
+005200*--------------------------------------------------------------
+005300 1000-SEARCH-CHAR.
+005400     SET I TO 1
+005500     SET J TO I
+005600     MOVE WS-SENTENCE(ITER:1) TO WS-SRCH
+005700     SEARCH WS-A
+005800        WHEN WS-A(I) = WS-SRCH
+005900           MOVE 0 TO WS-B(I)
+006000     END-SEARCH.
+006100 1000-SEARCH-CHAR-EXIT.
+006200     EXIT.
+006300*--------------------------------------------------------------
+006400* 2000-FIND-MISSING - COLLECT EVERY STILL-UNMARKED LETTER
+006500*          INSTEAD OF STOPPING AT THE FIRST ONE
+006600*--------------------------------------------------------------
+006700 2000-FIND-MISSING.
+006800     MOVE SPACES TO WS-MISSING-LETTERS
+006900     MOVE 0 TO WS-MISSING-LEN
+007000     MOVE 1 TO WS-RESULT
+007100     PERFORM 2100-CHECK-ONE-LETTER THRU 2100-CHECK-ONE-LETTER-EXIT
+007200        VARYING J FROM 1 BY 1 UNTIL J > 26.
+007300 2000-FIND-MISSING-EXIT.
+007400     EXIT.
+007500*--------------------------------------------------------------
+007600* 2100-CHECK-ONE-LETTER - APPEND ONE MISSING LETTER, IF ANY, TO
+007700*          THE MISSING-LETTER LIST
+007800*--------------------------------------------------------------
+007900 2100-CHECK-ONE-LETTER.
+008000     IF WS-B(J) = 1
+008100        MOVE 0 TO WS-RESULT
+008200        ADD 1 TO WS-MISSING-LEN
+008300        MOVE WS-A(J) TO WS-MISSING-LETTERS(WS-MISSING-LEN:1)
+008400     END-IF.
+008500 2100-CHECK-ONE-LETTER-EXIT.
+008600     EXIT.
