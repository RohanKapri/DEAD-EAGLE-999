@@ -1,67 +1,292 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRIANGLE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-SIDES            PIC X(20).
-       01 WS-PROPERTY         PIC X(11).
-       01 WS-RESULT           PIC 9.
-       01 WS-A                PIC 99V9.
-       01 WS-B                PIC 99V9.
-       01 WS-C                PIC 99V9.
-       01 TEMP                PIC 99V9.
-       01 TRIANG              PIC 9.
-
-       PROCEDURE DIVISION.
-       TRIANGLE.
-           UNSTRING WS-SIDES DELIMITED BY ',' INTO WS-A, WS-B, WS-C
-           PERFORM CHECK-IF-TRIANGLE.
-           IF TRIANG = 1
-               EVALUATE WS-PROPERTY
-                   WHEN 'scalene'
-                       IF WS-A <> WS-B AND WS-A <> WS-C AND WS-B <> WS-C
-                           MOVE 1 TO WS-RESULT
-                       ELSE
-                           MOVE 0 TO WS-RESULT
-                       END-IF
-                   WHEN 'equilateral'
-                       IF WS-A = WS-B AND WS-A = WS-C
-                           MOVE 1 TO WS-RESULT
-                       ELSE
-                           MOVE 0 TO WS-RESULT
-                       END-IF
-                   WHEN 'isosceles'
-                       IF (WS-A = WS-B AND WS-A <> WS-C) OR
-                          (WS-A = WS-C AND WS-A <> WS-B) OR
-                          (WS-B = WS-C AND WS-A <> WS-C)
-                           MOVE 1 TO WS-RESULT
-                       ELSE
-                           MOVE 0 TO WS-RESULT
-                       END-IF
-               END-EVALUATE
-           ELSE
-               MOVE 0 TO WS-RESULT
-           END-IF.
-
-       CHECK-IF-TRIANGLE.
-           MOVE 0 TO TEMP.
-           ADD WS-A TO WS-B GIVING TEMP
-           IF TEMP >= WS-C
-               MOVE 0 TO TEMP
-               ADD WS-A TO WS-C GIVING TEMP
-               IF TEMP >= WS-B
-                   MOVE 0 TO TEMP
-                   ADD WS-B TO WS-C GIVING TEMP
-                   IF TEMP >= WS-A
-                       MOVE 1 TO TRIANG
-                       EXIT SECTION
-                   END-IF
-               ELSE
-                   MOVE 0 TO TRIANG
-                   GOBACK
-               END-IF
-           ELSE
-               MOVE 0 TO TRIANG
-               GOBACK
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TRIANGLE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. QC BATCH SUPPORT.
+000500 DATE-WRITTEN. 2022-01-10.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-01-10 SDR  ORIGINAL SINGLE-CALL TRIANGLE CLASSIFICATION
+001100*                 (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  DRIVE THE CLASSIFICATION OFF A BATCH
+001300*                 FILE OF (SIDES, PROPERTY) RECORDS AND WRITE A
+001400*                 CLASSIFICATION REPORT LINE FOR EACH, SO QC CAN
+001500*                 VALIDATE FABRICATED PART DIMENSIONS IN BULK
+001600*                 INSTEAD OF INVOKING THE PROGRAM ONCE PER PART.
+001700* 2026-08-09 RLM  APPEND A ROW TO THE SHOP-WIDE
+001800*                 JOB-ACCOUNTING LOG (START/END TIMESTAMP, RETURN
+001900*                 STATUS, RECORD COUNT) ON COMPLETION.
+002000* 2026-08-09 RLM  EDIT THE UNSTRING'D SIDE FIELDS FOR
+002100*                 NUMERIC CONTENT BEFORE THE TRIANGLE-INEQUALITY
+002200*                 CHECK RUNS, ROUTING BAD DIMENSIONS TO THE
+002300*                 SHOP'S SHARED NUMERIC SUSPENSE FILE.
+002400*--------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRIANGLE-IN-FILE ASSIGN TO "TRIANGIN"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-TRIANGIN-STATUS.
+003200     SELECT TRIANGLE-RPT-FILE ASSIGN TO "TRIANGRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-TRIANGRPT-STATUS.
+003500     SELECT JOB-ACCT-FILE ASSIGN TO "JOBACCT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-JOBACCT-STATUS.
+003800     SELECT NUM-SUSPENSE-FILE ASSIGN TO "NUMSUSP"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-NUMSUSP-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  TRIANGLE-IN-FILE.
+004400 01  TRIANGIN-RECORD.
+004500     05 TI-SIDES               PIC X(20).
+004600     05 FILLER                 PIC X.
+004700     05 TI-PROPERTY            PIC X(11).
+004800 FD  TRIANGLE-RPT-FILE.
+004900 01  TRIANGLE-RPT-RECORD       PIC X(60).
+005000 FD  JOB-ACCT-FILE.
+005100 01  JOB-ACCT-FILE-RECORD      PIC X(60).
+005200 FD  NUM-SUSPENSE-FILE.
+005300 01  NUM-SUSPENSE-FILE-RECORD  PIC X(63).
+005400 WORKING-STORAGE SECTION.
+005500*--------------------------------------------------------------
+005600* ORIGINAL CLASSIFICATION WORKING STORAGE
+005700*--------------------------------------------------------------
+005800 01  WS-SIDES          PIC X(20).
+005900 01  WS-PROPERTY       PIC X(11).
+006000 01  WS-RESULT         PIC 9.
+006100 01  WS-A              PIC 99V9.
+006200 01  WS-B              PIC 99V9.
+006300 01  WS-C              PIC 99V9.
+006400 01  TEMP              PIC 99V9.
+006500 01  TRIANG            PIC 9.
+006600*--------------------------------------------------------------
+006700* BATCH CONTROLS
+006800*--------------------------------------------------------------
+006900 77  WS-TRIANGIN-STATUS        PIC XX.
+007000 77  WS-TRIANGRPT-STATUS       PIC XX.
+007100 77  WS-EOF-SWITCH             PIC X VALUE "N".
+007200     88 END-OF-TRIANGIN                  VALUE "Y".
+007300*--------------------------------------------------------------
+007400* SHOP-WIDE JOB-ACCOUNTING LOG CONTROLS
+007500*--------------------------------------------------------------
+007600 77  WS-JOBACCT-STATUS         PIC XX.
+007700 77  WS-JA-START-TIMESTAMP     PIC X(14).
+007800 77  WS-RECORDS-READ           PIC 9(07) VALUE ZERO.
+007900 COPY JOBACCT.
+008000*--------------------------------------------------------------
+008100* NUMERIC-EDIT/SUSPENSE CONTROLS
+008200*--------------------------------------------------------------
+008300 77  WS-NUMSUSP-STATUS         PIC XX.
+008400 77  WS-SIDES-VALID            PIC X VALUE "Y".
+008500     88 SIDES-ARE-VALID                   VALUE "Y".
+008600 COPY NUMEDIT.
+008700 01  TRIANGLE-DETAIL-LINE.
+008800     05 TD-SIDES               PIC X(20).
+008900     05 FILLER                 PIC X(02) VALUE SPACES.
+009000     05 TD-PROPERTY            PIC X(11).
+009100     05 FILLER                 PIC X(02) VALUE SPACES.
+009200     05 TD-RESULT              PIC X(03).
+009300 PROCEDURE DIVISION.
+009400*--------------------------------------------------------------
+009500* 0000-MAINLINE
+009600*--------------------------------------------------------------
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+009900     PERFORM 2000-PROCESS-TRIANGLES
+010000        THRU 2000-PROCESS-TRIANGLES-EXIT
+010100        UNTIL END-OF-TRIANGIN
+010200     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+010300     PERFORM 9100-LOG-JOB-ACCT THRU 9100-LOG-JOB-ACCT-EXIT
+010400     STOP RUN.
+010500*--------------------------------------------------------------
+010600* 1000-INITIALIZE
+010700*--------------------------------------------------------------
+010800 1000-INITIALIZE.
+010900     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-JA-START-TIMESTAMP
+011000     OPEN INPUT TRIANGLE-IN-FILE
+011100     OPEN OUTPUT TRIANGLE-RPT-FILE
+011200     MOVE "SIDES                PROPERTY     RESULT"
+011300        TO TRIANGLE-RPT-RECORD
+011400     WRITE TRIANGLE-RPT-RECORD
+011500     PERFORM 2100-READ-TRIANGLE THRU 2100-READ-TRIANGLE-EXIT.
+011600 1000-INITIALIZE-EXIT.
+011700     EXIT.
+011800*--------------------------------------------------------------
+011900* 2000-PROCESS-TRIANGLES - CLASSIFY ONE (SIDES, PROPERTY) RECORD
+012000*          AND WRITE ITS RESULT
+012100*--------------------------------------------------------------
+012200 2000-PROCESS-TRIANGLES.
+012300     ADD 1 TO WS-RECORDS-READ
+012400     MOVE TI-SIDES TO WS-SIDES
+012500     MOVE TI-PROPERTY TO WS-PROPERTY
+012600     PERFORM 3000-CLASSIFY THRU 3000-CLASSIFY-EXIT
+012700     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+012800     PERFORM 2100-READ-TRIANGLE THRU 2100-READ-TRIANGLE-EXIT.
+012900 2000-PROCESS-TRIANGLES-EXIT.
+013000     EXIT.
+013100 2100-READ-TRIANGLE.
+013200     READ TRIANGLE-IN-FILE
+013300        AT END MOVE "Y" TO WS-EOF-SWITCH
+013400     END-READ.
+013500 2100-READ-TRIANGLE-EXIT.
+013600     EXIT.
+013700 2200-WRITE-RESULT.
+013800     MOVE TI-SIDES TO TD-SIDES
+013900     MOVE TI-PROPERTY TO TD-PROPERTY
+014000     IF WS-RESULT = 1
+014100        MOVE "YES" TO TD-RESULT
+014200     ELSE
+014300        MOVE "NO " TO TD-RESULT
+014400     END-IF
+014500     WRITE TRIANGLE-RPT-RECORD FROM TRIANGLE-DETAIL-LINE.
+014600 2200-WRITE-RESULT-EXIT.
+014700     EXIT.
+014800*--------------------------------------------------------------
+014900* 9000-FINISH
+015000*--------------------------------------------------------------
+015100 9000-FINISH.
+015200     CLOSE TRIANGLE-IN-FILE
+015300     CLOSE TRIANGLE-RPT-FILE.
+015400 9000-FINISH-EXIT.
+015500     EXIT.
+015600*--------------------------------------------------------------
+015700* 9100-LOG-JOB-ACCT - APPEND ONE ROW TO THE SHOP-WIDE
+015800*          JOB-ACCOUNTING LOG, CREATING IT ON FIRST USE
+015900*--------------------------------------------------------------
+016000 9100-LOG-JOB-ACCT.
+016100     OPEN EXTEND JOB-ACCT-FILE
+016200     IF WS-JOBACCT-STATUS = "35"
+016300        OPEN OUTPUT JOB-ACCT-FILE
+016400        CLOSE JOB-ACCT-FILE
+016500        OPEN EXTEND JOB-ACCT-FILE
+016600     END-IF
+016700     MOVE "TRIANGLE" TO JA-PROGRAM-NAME
+016800     MOVE WS-JA-START-TIMESTAMP TO JA-START-TIMESTAMP
+016900     MOVE FUNCTION CURRENT-DATE(1:14) TO JA-END-TIMESTAMP
+017000     MOVE "COMPLETED" TO JA-RETURN-STATUS
+017100     MOVE WS-RECORDS-READ TO JA-RECORD-COUNT
+017200     WRITE JOB-ACCT-FILE-RECORD FROM JOB-ACCT-RECORD
+017300     CLOSE JOB-ACCT-FILE.
+017400 9100-LOG-JOB-ACCT-EXIT.
+017500     EXIT.
+017600*--------------------------------------------------------------
+017700* 3000-CLASSIFY - ORIGINAL MAIN PARAGRAPH (WAS TRIANGLE),
+017800*          DRIVEN PER BATCH RECORD
+017900*--------------------------------------------------------------
+018000 3000-CLASSIFY.
+018100     UNSTRING WS-SIDES DELIMITED BY ',' INTO WS-A, WS-B, WS-C
+018200     MOVE "Y" TO WS-SIDES-VALID
+018300     PERFORM 3050-EDIT-SIDE-FIELDS THRU 3050-EDIT-SIDE-FIELDS-EXIT
+018400     IF SIDES-ARE-VALID
+018500        PERFORM 3100-CHECK-IF-TRIANGLE
+018600           THRU 3100-CHECK-IF-TRIANGLE-EXIT
+018700     ELSE
+018800        MOVE 0 TO TRIANG
+018900     END-IF
+019000     IF TRIANG = 1
+019100        EVALUATE WS-PROPERTY
+019200           WHEN 'scalene'
+019300              IF WS-A <> WS-B AND WS-A <> WS-C AND WS-B <> WS-C
+019400                 MOVE 1 TO WS-RESULT
+019500              ELSE
+019600                 MOVE 0 TO WS-RESULT
+019700              END-IF
+019800           WHEN 'equilateral'
+019900              IF WS-A = WS-B AND WS-A = WS-C
+020000                 MOVE 1 TO WS-RESULT
+020100              ELSE
+020200                 MOVE 0 TO WS-RESULT
+020300              END-IF
+020400           WHEN 'isosceles'
+020500              IF (WS-A = WS-B AND WS-A <> WS-C) OR
+020600                 (WS-A = WS-C AND WS-A <> WS-B) OR
+020700                 (WS-B = WS-C AND WS-A <> WS-C)
+020800                 MOVE 1 TO WS-RESULT
+020900              ELSE
+021000                 MOVE 0 TO WS-RESULT
+021100              END-IF
+021200        END-EVALUATE
+021300     ELSE
+021400        MOVE 0 TO WS-RESULT
+021500     END-IF.
+021600 3000-CLASSIFY-EXIT.
+021700     EXIT.
+021800*--------------------------------------------------------------
+021900* 3050-EDIT-SIDE-FIELDS - VALIDATE THE UNSTRING'D SIDE
+022000*          FIELDS FOR NUMERIC CONTENT BEFORE THE TRIANGLE-
+022100*          INEQUALITY CHECK RUNS, ROUTING BAD DIMENSIONS TO THE
+022200*          SHARED SUSPENSE FILE INSTEAD OF LETTING GARBAGE DRIVE
+022300*          THE CLASSIFICATION
+022400*--------------------------------------------------------------
+022500 3050-EDIT-SIDE-FIELDS.
+022600     IF WS-A NOT NUMERIC
+022700        MOVE "SIDE-A" TO NS-FIELD-NAME
+022800        MOVE WS-A TO NS-FIELD-VALUE
+022900        MOVE "N" TO WS-SIDES-VALID
+023000        PERFORM 3060-WRITE-SUSPENSE THRU 3060-WRITE-SUSPENSE-EXIT
+023100     END-IF
+023200     IF WS-B NOT NUMERIC
+023300        MOVE "SIDE-B" TO NS-FIELD-NAME
+023400        MOVE WS-B TO NS-FIELD-VALUE
+023500        MOVE "N" TO WS-SIDES-VALID
+023600        PERFORM 3060-WRITE-SUSPENSE THRU 3060-WRITE-SUSPENSE-EXIT
+023700     END-IF
+023800     IF WS-C NOT NUMERIC
+023900        MOVE "SIDE-C" TO NS-FIELD-NAME
+024000        MOVE WS-C TO NS-FIELD-VALUE
+024100        MOVE "N" TO WS-SIDES-VALID
+024200        PERFORM 3060-WRITE-SUSPENSE THRU 3060-WRITE-SUSPENSE-EXIT
+024300     END-IF.
+024400 3050-EDIT-SIDE-FIELDS-EXIT.
+024500     EXIT.
+024600*--------------------------------------------------------------
+024700* 3060-WRITE-SUSPENSE - APPEND ONE ROW TO THE SHARED
+024800*          NUMERIC-INPUT SUSPENSE FILE, CREATING IT ON FIRST USE
+024900*--------------------------------------------------------------
+025000 3060-WRITE-SUSPENSE.
+025100     OPEN EXTEND NUM-SUSPENSE-FILE
+025200     IF WS-NUMSUSP-STATUS = "35"
+025300        OPEN OUTPUT NUM-SUSPENSE-FILE
+025400        CLOSE NUM-SUSPENSE-FILE
+025500        OPEN EXTEND NUM-SUSPENSE-FILE
+025600     END-IF
+025700     MOVE "TRIANGLE" TO NS-PROGRAM-NAME
+025800     MOVE FUNCTION CURRENT-DATE(1:14) TO NS-TIMESTAMP
+025900     WRITE NUM-SUSPENSE-FILE-RECORD FROM NUM-SUSPENSE-RECORD
+026000     CLOSE NUM-SUSPENSE-FILE.
+026100 3060-WRITE-SUSPENSE-EXIT.
+026200     EXIT.
+026300*--------------------------------------------------------------
+026400* 3100-CHECK-IF-TRIANGLE - ORIGINAL TRIANGLE-INEQUALITY CHECK
+026500*          (WAS CHECK-IF-TRIANGLE); GOBACK AND THE INVALID
+026600*          "EXIT SECTION" BOTH REPLACED WITH A GO TO THE EXIT
+026700*          LINE SINCE THIS IS NOW PERFORMED PER BATCH RECORD
+026800*          RATHER THAN BEING THE OUTERMOST PARAGRAPH
+026900*--------------------------------------------------------------
+027000 3100-CHECK-IF-TRIANGLE.
+027100     MOVE 0 TO TEMP.
+027200     ADD WS-A TO WS-B GIVING TEMP
+027300     IF TEMP >= WS-C
+027400        MOVE 0 TO TEMP
+027500        ADD WS-A TO WS-C GIVING TEMP
+027600        IF TEMP >= WS-B
+027700           MOVE 0 TO TEMP
+027800           ADD WS-B TO WS-C GIVING TEMP
+027900           IF TEMP >= WS-A
+028000              MOVE 1 TO TRIANG
+028100              GO TO 3100-CHECK-IF-TRIANGLE-EXIT
+028200           END-IF
+028300        ELSE
+028400           MOVE 0 TO TRIANG
+028500           GO TO 3100-CHECK-IF-TRIANGLE-EXIT
+028600        END-IF
+028700     ELSE
+028800        MOVE 0 TO TRIANG
+028900        GO TO 3100-CHECK-IF-TRIANGLE-EXIT
+029000     END-IF.
+029100 3100-CHECK-IF-TRIANGLE-EXIT.
+029200     EXIT.
