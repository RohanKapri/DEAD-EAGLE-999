@@ -1,38 +1,205 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARMSTRONG-NUMBERS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER        PIC X(8).
-       01 WS-RESULT        PIC 9.
-       01 NUM              PIC 9(8).
-       01 LEN              PIC 9(2).
-       01 TEMP             PIC 9(8) VALUE 0.
-       01 EKSP             PIC 9(8) VALUE 0.
-       01 A                PIC 9.
-
-       PROCEDURE DIVISION.
-       ARMSTRONG-NUMBERS.
-           MOVE 0 TO EKSP.
-           MOVE 0 TO TEMP.
-           MOVE FUNCTION TRIM(WS-NUMBER) TO NUM.
-           MOVE 1 TO LEN.
-           PERFORM WITH TEST BEFORE UNTIL WS-NUMBER(LEN:1) = ' '
-                 MOVE WS-NUMBER(LEN:1) TO A
-                 ADD 1 TO EKSP
-                 ADD 1 TO LEN
-           END-PERFORM.
-           MOVE 1 TO LEN.
-           PERFORM WITH TEST BEFORE UNTIL WS-NUMBER(LEN:1) = ' '
-                 MOVE WS-NUMBER(LEN:1) TO A
-                 COMPUTE TEMP = TEMP + A ** EKSP
-                 ADD 1 TO LEN
-           END-PERFORM.
-           IF TEMP = NUM
-              MOVE 1 TO WS-RESULT
-           ELSE
-              MOVE 0 TO WS-RESULT
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ARMSTRONG-NUMBERS.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. TRAINING CURRICULUM SUPPORT.
+000500 DATE-WRITTEN. 2022-03-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-01 SDR  ORIGINAL SINGLE-NUMBER ARMSTRONG CHECK (FOR MY
+001100*                 SHREE DR.MDD).
+001200* 2026-08-09 RLM  WIDEN WS-NUMBER/NUM/TEMP PAST 8
+001300*                 DIGITS SO LARGER RANGES DON'T GET CUT OFF, AND
+001400*                 ADD A RANGE MODE THAT SCANS EVERY VALUE IN A
+001500*                 GIVEN START/END RANGE AND WRITES THE QUALIFYING
+001600*                 NUMBERS TO A REPORT FOR THE NUMBERS-IN-TRAINING
+001700*                 CURRICULUM.
+001800* 2026-08-09 RLM  EDIT THE INCOMING RANGE-CONTROL
+001900*                 FIELDS FOR NUMERIC CONTENT BEFORE THEY DRIVE
+002000*                 THE SCAN LOOP, ROUTING BAD CONTROL CARDS TO THE
+002100*                 SHOP'S SHARED NUMERIC SUSPENSE FILE.
+002200* 2026-08-09 RLM  REVIEW FIX: WIDEN NUM/TEMP TO
+002300*                 PIC 9(13) -- A FULL 12-DIGIT INPUT CAN ACCUMULATE
+002400*                 A SUM PAST 12 DIGITS AND WAS SILENTLY TRUNCATING.
+002500*--------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 REPOSITORY. FUNCTION ALL INTRINSIC.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RANGE-CTL-FILE ASSIGN TO "ARMRNG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-RNGCTL-STATUS.
+003400     SELECT ARMSTRONG-RPT-FILE ASSIGN TO "ARMRPT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-ARMRPT-STATUS.
+003700     SELECT NUM-SUSPENSE-FILE ASSIGN TO "NUMSUSP"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-NUMSUSP-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  RANGE-CTL-FILE.
+004300 01  RANGE-CTL-RECORD.
+004400     05 RC-START-NUM          PIC 9(12).
+004500     05 FILLER                PIC X.
+004600     05 RC-END-NUM            PIC 9(12).
+004700 FD  ARMSTRONG-RPT-FILE.
+004800 01  ARMSTRONG-RPT-RECORD     PIC X(20).
+004900 FD  NUM-SUSPENSE-FILE.
+005000 01  NUM-SUSPENSE-FILE-RECORD PIC X(63).
+005100 WORKING-STORAGE SECTION.
+005200*--------------------------------------------------------------
+005300* ORIGINAL ARMSTRONG-NUMBERS WORKING STORAGE, WIDENING THE
+005400*          WS-NUMBER/NUM/TEMP/EKSP PAST 8 DIGITS
+005500*--------------------------------------------------------------
+005600 01  WS-NUMBER        PIC X(12).
+005700 01  WS-RESULT        PIC 9.
+005800 01  NUM              PIC 9(13).
+005900 01  LEN              PIC 9(2).
+006000 01  TEMP             PIC 9(13) VALUE 0.
+006100 01  EKSP             PIC 9(8) VALUE 0.
+006200 01  A                PIC 9.
+006300*--------------------------------------------------------------
+006400* RANGE-SCAN CONTROLS
+006500*--------------------------------------------------------------
+006600 77  WS-RNGCTL-STATUS          PIC XX.
+006700 77  WS-ARMRPT-STATUS          PIC XX.
+006800 77  WS-START-NUM              PIC 9(12) VALUE 0.
+006900 77  WS-END-NUM                PIC 9(12) VALUE 0.
+007000 77  WS-RANGE-NUM              PIC 9(12).
+007100 77  WS-NUM-LEN                PIC 9(02).
+007200*--------------------------------------------------------------
+007300* NUMERIC-EDIT/SUSPENSE CONTROLS
+007400*--------------------------------------------------------------
+007500 77  WS-NUMSUSP-STATUS         PIC XX.
+007600 77  WS-RANGE-VALID            PIC X VALUE "Y".
+007700     88 RANGE-IS-VALID                   VALUE "Y".
+007800 COPY NUMEDIT.
+007900 01  WS-RANGE-NUM-EDIT         PIC Z(11)9.
+008000 PROCEDURE DIVISION.
+008100*--------------------------------------------------------------
+008200* 0000-MAINLINE
+008300*--------------------------------------------------------------
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008600     PERFORM 2000-SCAN-ONE-NUMBER THRU 2000-SCAN-ONE-NUMBER-EXIT
+008700        VARYING WS-RANGE-NUM FROM WS-START-NUM BY 1
+008800        UNTIL WS-RANGE-NUM > WS-END-NUM
+008900     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+009000     STOP RUN.
+009100*--------------------------------------------------------------
+009200* 1000-INITIALIZE - READ THE REQUESTED RANGE AND OPEN THE REPORT
+009300*          FILE
+009400*--------------------------------------------------------------
+009500 1000-INITIALIZE.
+009600     OPEN INPUT RANGE-CTL-FILE
+009700     IF WS-RNGCTL-STATUS = "00"
+009800        READ RANGE-CTL-FILE
+009900           NOT AT END
+010000              MOVE "Y" TO WS-RANGE-VALID
+010100              PERFORM 1100-EDIT-RANGE-FIELDS
+010200                 THRU 1100-EDIT-RANGE-FIELDS-EXIT
+010300              IF RANGE-IS-VALID
+010400                 MOVE RC-START-NUM TO WS-START-NUM
+010500                 MOVE RC-END-NUM TO WS-END-NUM
+010600              END-IF
+010700        END-READ
+010800        CLOSE RANGE-CTL-FILE
+010900     END-IF
+011000     IF WS-START-NUM = 0 AND WS-END-NUM = 0
+011100        MOVE 1 TO WS-START-NUM
+011200        MOVE 1000 TO WS-END-NUM
+011300     END-IF
+011400     OPEN OUTPUT ARMSTRONG-RPT-FILE.
+011500 1000-INITIALIZE-EXIT.
+011600     EXIT.
+011700*--------------------------------------------------------------
+011800* 1100-EDIT-RANGE-FIELDS - VALIDATE THE CONTROL CARD'S
+011900*          START/END NUMBER FOR NUMERIC CONTENT BEFORE THE SCAN
+012000*          LOOP RUNS, ROUTING BAD INPUT TO THE SHARED SUSPENSE
+012100*          FILE INSTEAD OF LETTING GARBAGE DRIVE THE SCAN
+012200*--------------------------------------------------------------
+012300 1100-EDIT-RANGE-FIELDS.
+012400     IF RC-START-NUM NOT NUMERIC
+012500        MOVE "START-NUM" TO NS-FIELD-NAME
+012600        MOVE RC-START-NUM TO NS-FIELD-VALUE
+012700        MOVE "N" TO WS-RANGE-VALID
+012800        PERFORM 1150-WRITE-SUSPENSE THRU 1150-WRITE-SUSPENSE-EXIT
+012900     END-IF
+013000     IF RC-END-NUM NOT NUMERIC
+013100        MOVE "END-NUM" TO NS-FIELD-NAME
+013200        MOVE RC-END-NUM TO NS-FIELD-VALUE
+013300        MOVE "N" TO WS-RANGE-VALID
+013400        PERFORM 1150-WRITE-SUSPENSE THRU 1150-WRITE-SUSPENSE-EXIT
+013500     END-IF.
+013600 1100-EDIT-RANGE-FIELDS-EXIT.
+013700     EXIT.
+013800*--------------------------------------------------------------
+013900* 1150-WRITE-SUSPENSE - APPEND ONE ROW TO THE SHARED
+014000*          NUMERIC-INPUT SUSPENSE FILE, CREATING IT ON FIRST USE
+014100*--------------------------------------------------------------
+014200 1150-WRITE-SUSPENSE.
+014300     OPEN EXTEND NUM-SUSPENSE-FILE
+014400     IF WS-NUMSUSP-STATUS = "35"
+014500        OPEN OUTPUT NUM-SUSPENSE-FILE
+014600        CLOSE NUM-SUSPENSE-FILE
+014700        OPEN EXTEND NUM-SUSPENSE-FILE
+014800     END-IF
+014900     MOVE "ARMSTRNG" TO NS-PROGRAM-NAME
+015000     MOVE FUNCTION CURRENT-DATE(1:14) TO NS-TIMESTAMP
+015100     WRITE NUM-SUSPENSE-FILE-RECORD FROM NUM-SUSPENSE-RECORD
+015200     CLOSE NUM-SUSPENSE-FILE.
+015300 1150-WRITE-SUSPENSE-EXIT.
+015400     EXIT.
+015500*--------------------------------------------------------------
+015600* 2000-SCAN-ONE-NUMBER - BUILD THE LEFT-JUSTIFIED DIGIT STRING
+015700*          THE ORIGINAL CHECK EXPECTS, RUN IT, AND WRITE THE
+015800*          NUMBER TO THE REPORT IF IT QUALIFIES
+015900*--------------------------------------------------------------
+016000 2000-SCAN-ONE-NUMBER.
+016100     MOVE WS-RANGE-NUM TO WS-RANGE-NUM-EDIT
+016200     MOVE FUNCTION TRIM(WS-RANGE-NUM-EDIT) TO WS-NUMBER
+016300     PERFORM 3000-ARMSTRONG-NUMBERS
+016400        THRU 3000-ARMSTRONG-NUMBERS-EXIT
+016500     IF WS-RESULT = 1
+016600        MOVE WS-RANGE-NUM-EDIT TO ARMSTRONG-RPT-RECORD
+016700        WRITE ARMSTRONG-RPT-RECORD
+016800     END-IF.
+016900 2000-SCAN-ONE-NUMBER-EXIT.
+017000     EXIT.
+017100*--------------------------------------------------------------
+017200* 9000-FINISH
+017300*--------------------------------------------------------------
+017400 9000-FINISH.
+017500     CLOSE ARMSTRONG-RPT-FILE.
+017600 9000-FINISH-EXIT.
+017700     EXIT.
+017800*--------------------------------------------------------------
+017900* 3000-ARMSTRONG-NUMBERS - ORIGINAL SINGLE-NUMBER CHECK (WAS
+018000*          ARMSTRONG-NUMBERS), UNCHANGED
+018100*--------------------------------------------------------------
+018200 3000-ARMSTRONG-NUMBERS.
+018300     MOVE 0 TO EKSP.
+018400     MOVE 0 TO TEMP.
+018500     MOVE FUNCTION TRIM(WS-NUMBER) TO NUM.
+018600     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMBER)) TO WS-NUM-LEN.
+018700     MOVE 1 TO LEN.
+018800     PERFORM WITH TEST BEFORE UNTIL LEN > WS-NUM-LEN
+018900           MOVE WS-NUMBER(LEN:1) TO A
+019000           ADD 1 TO EKSP
+019100           ADD 1 TO LEN
+019200     END-PERFORM.
+019300     MOVE 1 TO LEN.
+019400     PERFORM WITH TEST BEFORE UNTIL LEN > WS-NUM-LEN
+019500           MOVE WS-NUMBER(LEN:1) TO A
+019600           COMPUTE TEMP = TEMP + A ** EKSP
+019700           ADD 1 TO LEN
+019800     END-PERFORM.
+019900     IF TEMP = NUM
+020000        MOVE 1 TO WS-RESULT
+020100     ELSE
+020200        MOVE 0 TO WS-RESULT
+020300     END-IF.
+020400 3000-ARMSTRONG-NUMBERS-EXIT.
+020500     EXIT.
