@@ -1,59 +1,142 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PASCALS-TRIANGLE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COUNT               PIC 99.
-       
-       01 WS-RESULT. 
-         02 WS-ROW               OCCURS 1 TO 99 DEPENDING ON WS-COUNT.
-            05 ROWELEM           PIC X(60).
-
-      * Tableau pour stocker le triangle
-       01  PASCAL-TABLE.
-           02  PASCAL-ROW OCCURS 10 TIMES.
-               05  PASCAL-COLUMN OCCURS 10 TIMES PIC 9(5) VALUE 0.
-
-       01 i                       PIC 99.
-       01 j                       PIC 99.
-       01 CALC-RES                PIC 9(5).
-       01 TEMP                    PIC X(5).
-       
-       PROCEDURE DIVISION.
-       
-       ROWS.
-         MOVE SPACE TO WS-RESULT
-         PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-COUNT
-            MOVE 1 TO PASCAL-COLUMN (i, 1)
-            MOVE 1 TO PASCAL-COLUMN (i, i)
-
-            IF i > 2
-               PERFORM VARYING j FROM 2 BY 1 UNTIL j >= i
-                  COMPUTE PASCAL-COLUMN(i, j) = 
-                     PASCAL-COLUMN(i - 1 , j - 1) + PASCAL-COLUMN(i - 1, j)
-               END-PERFORM
-            END-IF
-         END-PERFORM
-      * formatter le triangle
-         PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-COUNT
-            MOVE 1 TO ROWELEM(i)
-            PERFORM VARYING j FROM 2 BY 1 UNTIL j > i
-               IF PASCAL-COLUMN(i, j) >= 100
-                  STRING FUNCTION TRIM(ROWELEM(i))
-                     ","
-                     PASCAL-COLUMN(i, j)(3:3)
-                     INTO ROWELEM(i)
-               ELSE IF PASCAL-COLUMN(i, j) >= 10
-                  STRING FUNCTION TRIM(ROWELEM(i))
-                     ","
-                     PASCAL-COLUMN(i, j)(4:2)
-                     INTO ROWELEM(i)
-               ELSE
-                  STRING FUNCTION TRIM(ROWELEM(i))
-                     ","
-                     PASCAL-COLUMN(i, j)(5:1)
-                     INTO ROWELEM(i)
-               
-            END-PERFORM
-         END-PERFORM.
-         
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PASCALS-TRIANGLE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. ACTUARIAL BATCH SUPPORT.
+000500 DATE-WRITTEN. 2021-12-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-12-01 SDR  ORIGINAL ROW-BUILDING CALCULATION AGAINST A
+001100*                 10-BY-10 PASCAL-TABLE.
+001200* 2026-08-09 RLM  WIDEN PASCAL-ROW/PASCAL-COLUMN TO
+001300*                 MATCH THE OCCURS 1 TO 99 DEPENDING ON WS-COUNT
+001400*                 ALREADY DECLARED ON WS-RESULT, AND WRITE THE
+001500*                 FORMATTED TRIANGLE TO A REPORT FILE, SINCE WE
+001600*                 NOW BUILD COMBINATORICS TABLES LARGER THAN 10
+001700*                 ROWS.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT COUNT-CTL-FILE ASSIGN TO "PASCIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-CTL-FILE-STATUS.
+002600     SELECT PASCAL-RPT-FILE ASSIGN TO "PASCRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RPT-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  COUNT-CTL-FILE.
+003200 01  COUNT-CTL-RECORD.
+003300     05 PC-COUNT               PIC 99.
+003400 FD  PASCAL-RPT-FILE.
+003500 01  PASCAL-RPT-RECORD         PIC X(2000).
+003600 WORKING-STORAGE SECTION.
+003700*--------------------------------------------------------------
+003800* ORIGINAL ROW-BUILDING WORKING STORAGE
+003900*--------------------------------------------------------------
+004000 01  WS-COUNT                  PIC 99.
+004100
+004200 01  WS-RESULT.
+004300     05 WS-ROW                 OCCURS 1 TO 99 DEPENDING ON
+004400                                  WS-COUNT.
+004500        10 ROWELEM             PIC X(2000).
+004600*--------------------------------------------------------------
+004700* TABLE USED TO BUILD THE TRIANGLE, WIDENED FROM
+004800*          OCCURS 10 BY 10 TO OCCURS 99 BY 99 TO MATCH WS-ROW'S
+004900*          OWN DECLARED ROW LIMIT
+005000*--------------------------------------------------------------
+005100 01  PASCAL-TABLE.
+005200     05 PASCAL-ROW OCCURS 99 TIMES.
+005300        10 PASCAL-COLUMN OCCURS 99 TIMES PIC 9(18) VALUE 0.
+005400
+005500 01  I                         PIC 99.
+005600 01  J                         PIC 99.
+005700 01  CALC-RES                  PIC 9(18).
+005800 01  TEMP                      PIC X(5).
+005810 01  WS-COL-EDIT               PIC Z(17)9.
+005900*--------------------------------------------------------------
+006000* BATCH I/O CONTROLS
+006100*--------------------------------------------------------------
+006200 77  WS-CTL-FILE-STATUS        PIC XX.
+006300 77  WS-RPT-FILE-STATUS        PIC XX.
+006400 PROCEDURE DIVISION.
+006500*--------------------------------------------------------------
+006600* 0000-MAINLINE
+006700*--------------------------------------------------------------
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007000     PERFORM 2000-ROWS THRU 2000-ROWS-EXIT
+007100     PERFORM 3000-WRITE-REPORT THRU 3000-WRITE-REPORT-EXIT
+007200     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+007300     STOP RUN.
+007400*--------------------------------------------------------------
+007500* 1000-INITIALIZE - READ THE REQUESTED ROW COUNT FROM THE
+007600*          CONTROL FILE
+007700*--------------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     OPEN INPUT COUNT-CTL-FILE
+008000     OPEN OUTPUT PASCAL-RPT-FILE
+008100     READ COUNT-CTL-FILE
+008200        AT END MOVE ZERO TO PC-COUNT
+008300     END-READ
+008400     MOVE PC-COUNT TO WS-COUNT.
+008500 1000-INITIALIZE-EXIT.
+008600     EXIT.
+008700*--------------------------------------------------------------
+008800* 9000-FINISH
+008900*--------------------------------------------------------------
+009000 9000-FINISH.
+009100     CLOSE COUNT-CTL-FILE
+009200     CLOSE PASCAL-RPT-FILE.
+009300 9000-FINISH-EXIT.
+009400     EXIT.
+009500*--------------------------------------------------------------
+009600* 2000-ROWS - ORIGINAL ROW-BUILDING CALCULATION (WAS ROWS),
+009700*          UNCHANGED EXCEPT FOR THE WIDENED PASCAL-TABLE
+009900*--------------------------------------------------------------
+010000 2000-ROWS.
+010100     MOVE SPACE TO WS-RESULT
+010200     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+010300        MOVE 1 TO PASCAL-COLUMN (I, 1)
+010400        MOVE 1 TO PASCAL-COLUMN (I, I)
+010500
+010600        IF I > 2
+010700           PERFORM VARYING J FROM 2 BY 1 UNTIL J >= I
+010800              COMPUTE PASCAL-COLUMN(I, J) =
+010900                 PASCAL-COLUMN(I - 1, J - 1) +
+011000                 PASCAL-COLUMN(I - 1, J)
+011010              ON SIZE ERROR
+011020                 MOVE 999999999999999999
+011030                    TO PASCAL-COLUMN(I, J)
+011100           END-PERFORM
+011200        END-IF
+011300     END-PERFORM
+011400*    FORMATTER LE TRIANGLE
+011500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+011600        MOVE 1 TO ROWELEM(I)
+011700        PERFORM VARYING J FROM 2 BY 1 UNTIL J > I
+011710           MOVE PASCAL-COLUMN(I, J) TO WS-COL-EDIT
+011720           STRING FUNCTION TRIM(ROWELEM(I))
+011730              ","
+011740              FUNCTION TRIM(WS-COL-EDIT)
+011750              INTO ROWELEM(I)
+013600        END-PERFORM
+013700     END-PERFORM.
+013800 2000-ROWS-EXIT.
+013900     EXIT.
+014000*--------------------------------------------------------------
+014100* 3000-WRITE-REPORT - WRITE EACH BUILT ROW TO THE REPORT FILE -
+014300*--------------------------------------------------------------
+014400 3000-WRITE-REPORT.
+014500     PERFORM 3100-WRITE-ONE-ROW THRU 3100-WRITE-ONE-ROW-EXIT
+014600        VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT.
+014700 3000-WRITE-REPORT-EXIT.
+014800     EXIT.
+014900 3100-WRITE-ONE-ROW.
+015000     MOVE ROWELEM(I) TO PASCAL-RPT-RECORD
+015100     WRITE PASCAL-RPT-RECORD.
+015200 3100-WRITE-ONE-ROW-EXIT.
+015300     EXIT.
