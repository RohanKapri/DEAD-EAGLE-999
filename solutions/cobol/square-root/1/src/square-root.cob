@@ -1,18 +1,154 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. square-root.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER    PIC 9(32).
-       01 WS-SQRT      PIC 9(32). 
-       01 X            PIC 9999999V99999999.
-       01 Y            PIC 9999999V99999999.
-
-       PROCEDURE DIVISION.
-       SQUARE-ROOT.
-           MOVE WS-NUMBER TO X.
-           MOVE 0 TO Y.
-           PERFORM 200 TIMES
-              COMPUTE Y = 0.5 * (X + WS-NUMBER / X)
-              MOVE Y TO X
-           END-PERFORM.
-           MOVE Y TO WS-SQRT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQUARE-ROOT.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. ACTUARIAL BATCH SUPPORT.
+000500 DATE-WRITTEN. 2021-09-03.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-09-03 SDR  ORIGINAL FIXED-200-PASS NEWTON'S METHOD
+001100*                 SQUARE ROOT CALCULATION.
+001200* 2026-08-09 RLM  DRIVE THE CALCULATION OFF A BATCH
+001300*                 FILE OF NUMBERS, STOP THE NEWTON'S METHOD
+001400*                 LOOP AS SOON AS SUCCESSIVE ESTIMATES ARE
+001500*                 WITHIN TOLERANCE INSTEAD OF ALWAYS RUNNING
+001600*                 200 PASSES, AND REPORT HOW MANY ITERATIONS
+001700*                 EACH COMPUTATION ACTUALLY TOOK.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT NUMBER-IN-FILE ASSIGN TO "SQRTIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-NUMIN-STATUS.
+002600     SELECT SQRT-RPT-FILE ASSIGN TO "SQRTRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-SQRTRPT-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  NUMBER-IN-FILE.
+003200 01  NUMIN-RECORD.
+003300     05 SI-NUMBER              PIC 9(32).
+003400 FD  SQRT-RPT-FILE.
+003500 01  SQRT-RPT-RECORD           PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700*--------------------------------------------------------------
+003800* ORIGINAL NEWTON'S-METHOD WORKING STORAGE
+003900*--------------------------------------------------------------
+004000 01  WS-NUMBER         PIC 9(32).
+004100 01  WS-SQRT           PIC 9(32).
+004200 01  X                 PIC 9999999V99999999.
+004300 01  Y                 PIC 9999999V99999999.
+004400*--------------------------------------------------------------
+004500* BATCH AND CONVERGENCE CONTROLS
+004600*--------------------------------------------------------------
+004700 77  WS-NUMIN-STATUS           PIC XX.
+004800 77  WS-SQRTRPT-STATUS         PIC XX.
+004900 77  WS-EOF-SWITCH             PIC X VALUE "N".
+005000     88 END-OF-NUMIN                     VALUE "Y".
+005100 77  WS-TOLERANCE              PIC V9(8) VALUE .00000001.
+005200 77  WS-MAX-ITER               PIC 999 VALUE 200.
+005300 77  WS-ITER-COUNT             PIC 999 VALUE ZERO.
+005400 77  WS-PREV-Y                 PIC 9999999V99999999.
+005500 77  WS-DIFF                   PIC 9999999V99999999.
+005600 77  WS-CONVERGED-SW           PIC X VALUE "N".
+005700     88 CONVERGED                         VALUE "Y".
+005800 01  SQRT-DETAIL-LINE.
+005900     05 SD-NUMBER              PIC Z(31)9.
+006000     05 FILLER                 PIC X(02) VALUE SPACES.
+006100     05 SD-SQRT                PIC Z(23)9.9(08).
+006200     05 FILLER                 PIC X(02) VALUE SPACES.
+006300     05 SD-ITERATIONS          PIC ZZ9.
+006400     05 FILLER                 PIC X(02) VALUE SPACES.
+006500     05 SD-CONVERGED           PIC X(03).
+006600 PROCEDURE DIVISION.
+006700*--------------------------------------------------------------
+006800* 0000-MAINLINE
+006900*--------------------------------------------------------------
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007200     PERFORM 2000-PROCESS-NUMBERS THRU 2000-PROCESS-NUMBERS-EXIT
+007300        UNTIL END-OF-NUMIN
+007400     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+007500     STOP RUN.
+007600*--------------------------------------------------------------
+007700* 1000-INITIALIZE
+007800*--------------------------------------------------------------
+007900 1000-INITIALIZE.
+008000     OPEN INPUT NUMBER-IN-FILE
+008100     OPEN OUTPUT SQRT-RPT-FILE
+008200     MOVE "NUMBER   SQUARE ROOT   ITERATIONS  CONVERGED"
+008300        TO SQRT-RPT-RECORD
+008400     WRITE SQRT-RPT-RECORD
+008500     PERFORM 2100-READ-NUMBER THRU 2100-READ-NUMBER-EXIT.
+008600 1000-INITIALIZE-EXIT.
+008700     EXIT.
+008800*--------------------------------------------------------------
+008900* 2000-PROCESS-NUMBERS - COMPUTE AND REPORT ONE SQUARE ROOT
+009100*--------------------------------------------------------------
+009200 2000-PROCESS-NUMBERS.
+009300     MOVE SI-NUMBER TO WS-NUMBER
+009400     PERFORM 3000-SQUARE-ROOT THRU 3000-SQUARE-ROOT-EXIT
+009500     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+009600     PERFORM 2100-READ-NUMBER THRU 2100-READ-NUMBER-EXIT.
+009700 2000-PROCESS-NUMBERS-EXIT.
+009800     EXIT.
+009900 2100-READ-NUMBER.
+010000     READ NUMBER-IN-FILE
+010100        AT END MOVE "Y" TO WS-EOF-SWITCH
+010200     END-READ.
+010300 2100-READ-NUMBER-EXIT.
+010400     EXIT.
+010500 2200-WRITE-RESULT.
+010600     MOVE WS-NUMBER TO SD-NUMBER
+010700     MOVE Y TO SD-SQRT
+010800     MOVE WS-ITER-COUNT TO SD-ITERATIONS
+010900     IF CONVERGED
+011000        MOVE "YES" TO SD-CONVERGED
+011100     ELSE
+011200        MOVE "NO " TO SD-CONVERGED
+011300     END-IF
+011400     WRITE SQRT-RPT-RECORD FROM SQRT-DETAIL-LINE.
+011500 2200-WRITE-RESULT-EXIT.
+011600     EXIT.
+011700*--------------------------------------------------------------
+011800* 9000-FINISH
+011900*--------------------------------------------------------------
+012000 9000-FINISH.
+012100     CLOSE NUMBER-IN-FILE
+012200     CLOSE SQRT-RPT-FILE.
+012300 9000-FINISH-EXIT.
+012400     EXIT.
+012500*--------------------------------------------------------------
+012600* 3000-SQUARE-ROOT - ORIGINAL NEWTON'S METHOD CALCULATION (WAS
+012700*          SQUARE-ROOT), NOW STOPPING AS SOON AS THE ESTIMATE
+012800*          CONVERGES WITHIN TOLERANCE INSTEAD OF ALWAYS RUNNING
+012900*          A FIXED 200 PASSES
+013000*--------------------------------------------------------------
+013100 3000-SQUARE-ROOT.
+013200     MOVE WS-NUMBER TO X
+013300     MOVE 0 TO Y
+013400     MOVE ZERO TO WS-ITER-COUNT
+013500     MOVE "N" TO WS-CONVERGED-SW
+013600     PERFORM 3100-NEWTON-STEP THRU 3100-NEWTON-STEP-EXIT
+013700        VARYING WS-ITER-COUNT FROM 1 BY 1
+013800        UNTIL WS-ITER-COUNT > WS-MAX-ITER OR CONVERGED
+013900     MOVE Y TO WS-SQRT.
+014000 3000-SQUARE-ROOT-EXIT.
+014100     EXIT.
+014200*--------------------------------------------------------------
+014300* 3100-NEWTON-STEP - ONE NEWTON'S-METHOD REFINEMENT PASS, WITH A
+014400*          CONVERGENCE TEST AGAINST WS-TOLERANCE
+014500*--------------------------------------------------------------
+014600 3100-NEWTON-STEP.
+014700     MOVE Y TO WS-PREV-Y
+014800     COMPUTE Y = 0.5 * (X + WS-NUMBER / X)
+014900     MOVE Y TO X
+015000     COMPUTE WS-DIFF = FUNCTION ABS(Y - WS-PREV-Y)
+015100     IF WS-DIFF < WS-TOLERANCE
+015200        SET CONVERGED TO TRUE
+015300     END-IF.
+015400 3100-NEWTON-STEP-EXIT.
+015500     EXIT.
