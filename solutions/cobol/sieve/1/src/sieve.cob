@@ -1,38 +1,144 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIEVE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-LIMIT       PIC 9999.
-       01 WS-RESULT      PIC 999 OCCURS 1000 TIMES. 
-       01 WS-COUNT       PIC 9999 VALUE 0.
-       01 TEMP           PIC 999 OCCURS 1000 TIMES VALUE 1. 
-       01 ITER1          PIC 9999.
-       01 ITER2          PIC 9999.
-       01 NUM            PIC 9999.
-
-       PROCEDURE DIVISION.
-       SIEVE.
-           IF WS-LIMIT IS LESS THAN OR EQUAL TO 1
-               GOBACK
-           END-IF.
-           PERFORM VARYING ITER1 FROM 1 BY 1 UNTIL ITER1 = 1000
-               MOVE 0 TO WS-RESULT(ITER1)
-           END-PERFORM.
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM = 1000
-               ADD 1 TO NUM GIVING ITER2
-               PERFORM VARYING ITER1 FROM ITER2 BY 1 UNTIL ITER1 = 1000
-                   IF FUNCTION MOD(ITER1, NUM) = 0
-                       MOVE 0 TO TEMP(ITER1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-           MOVE 1 TO NUM.
-           PERFORM VARYING ITER1 FROM 2 BY 1 UNTIL ITER1 = WS-LIMIT
-               IF TEMP(ITER1) = 1
-                   MOVE ITER1 TO WS-RESULT(NUM)
-                   ADD 1 TO NUM
-                   ADD 1 TO WS-COUNT
-               END-IF
-           END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SIEVE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. MATH UTILITIES UNIT.
+000500 DATE-WRITTEN. 2021-10-14.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2021-10-14 SDR  ORIGINAL SIEVE-OF-ERATOSTHENES CALCULATION
+001100*                 AGAINST A FIXED 1000-SLOT TABLE (FOR MY SHREE
+001200*                 DR.MDD).
+001300* 2026-08-09 RLM  RESIZE THE WORKING TABLES TO 9999
+001400*                 SLOTS, AND WIDEN WS-RESULT TO PIC 9999, SO
+001500*                 THEY MATCH WHAT WS-LIMIT'S PIC 9999 CAN
+001600*                 ACTUALLY REQUEST INSTEAD OF OVERFLOWING OR
+001700*                 SILENTLY TRUNCATING ABOVE 999.
+001800* 2026-08-09 RLM  PUBLISH THE GENERATED PRIME LIST TO
+001900*                 A PERSISTENT REFERENCE FILE SO OTHER BATCH
+002000*                 JOBS (LUHN'S CHECKSUM WORK AND ANY FUTURE
+002100*                 MODULUS-BASED CHECK-DIGIT ROUTINE) CAN READ
+002200*                 IT INSTEAD OF RECOMPUTING THEIR OWN PRIMES.
+002250* 2026-08-09 RLM  APPEND A ROW TO THE SHOP-WIDE
+002260*                 JOB-ACCOUNTING LOG (START/END TIMESTAMP, RETURN
+002270*                 STATUS, RECORD COUNT) ON COMPLETION.
+002300*--------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PRIME-REF-FILE ASSIGN TO "PRIMEREF"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-PRIMEREF-STATUS.
+003050     SELECT JOB-ACCT-FILE ASSIGN TO "JOBACCT"
+003060         ORGANIZATION IS LINE SEQUENTIAL
+003070         FILE STATUS IS WS-JOBACCT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRIME-REF-FILE.
+003400 01  PRIME-REF-RECORD          PIC 9(04).
+003450 FD  JOB-ACCT-FILE.
+003460 01  JOB-ACCT-FILE-RECORD      PIC X(60).
+003500 WORKING-STORAGE SECTION.
+003600*--------------------------------------------------------------
+003700* ORIGINAL SIEVE WORKING STORAGE, WIDENING THE TABLES
+003800*          FROM OCCURS 1000 TO OCCURS 9999 AND WS-RESULT FROM
+003900*          PIC 999 TO PIC 9999
+004000*--------------------------------------------------------------
+004100 01  WS-LIMIT          PIC 9999.
+004200 01  WS-RESULT         PIC 9999 OCCURS 9999 TIMES.
+004300 01  WS-COUNT          PIC 9999 VALUE 0.
+004400 01  TEMP              PIC 999 OCCURS 9999 TIMES VALUE 1.
+004500 01  ITER1             PIC 9999.
+004600 01  ITER2             PIC 9999.
+004700 01  NUM               PIC 9999.
+004800*--------------------------------------------------------------
+004900* PUBLISHING CONTROLS
+005000*--------------------------------------------------------------
+005100 77  WS-PRIMEREF-STATUS        PIC XX.
+005200 77  WS-PUB-IDX                PIC 9999.
+005210*--------------------------------------------------------------
+005220* SHOP-WIDE JOB-ACCOUNTING LOG CONTROLS
+005230*--------------------------------------------------------------
+005240 77  WS-JOBACCT-STATUS         PIC XX.
+005250 77  WS-JA-START-TIMESTAMP     PIC X(14).
+005260 COPY JOBACCT.
+005300 PROCEDURE DIVISION.
+005400*--------------------------------------------------------------
+005500* 0000-MAINLINE
+005600*--------------------------------------------------------------
+005700 0000-MAINLINE.
+005750     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-JA-START-TIMESTAMP
+005800     PERFORM 2000-SIEVE THRU 2000-SIEVE-EXIT
+005900     PERFORM 3000-PUBLISH-PRIMES THRU 3000-PUBLISH-PRIMES-EXIT
+005950     PERFORM 4000-LOG-JOB-ACCT THRU 4000-LOG-JOB-ACCT-EXIT
+006000     STOP RUN.
+006100*--------------------------------------------------------------
+006200* 2000-SIEVE - ORIGINAL SIEVE-OF-ERATOSTHENES CALCULATION (WAS
+006300*          SIEVE), TABLE BOUNDS WIDENED TO 9999,
+006400*          GOBACK REPLACED BY A GO TO THE EXIT LINE SINCE THIS
+006500*          IS NO LONGER THE OUTERMOST PARAGRAPH
+006600*--------------------------------------------------------------
+006700 2000-SIEVE.
+006800     IF WS-LIMIT IS LESS THAN OR EQUAL TO 1
+006900         GO TO 2000-SIEVE-EXIT
+007000     END-IF.
+007100     PERFORM VARYING ITER1 FROM 1 BY 1 UNTIL ITER1 = 9999
+007200         MOVE 0 TO WS-RESULT(ITER1)
+007300     END-PERFORM.
+007400     PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM = 9999
+007500         ADD 1 TO NUM GIVING ITER2
+007600         PERFORM VARYING ITER1 FROM ITER2 BY 1 UNTIL ITER1 = 9999
+007700             IF FUNCTION MOD(ITER1, NUM) = 0
+007800                 MOVE 0 TO TEMP(ITER1)
+007900             END-IF
+008000         END-PERFORM
+008100     END-PERFORM.
+008200     MOVE 1 TO NUM.
+008300     PERFORM VARYING ITER1 FROM 2 BY 1 UNTIL ITER1 = WS-LIMIT
+008400         IF TEMP(ITER1) = 1
+008500             MOVE ITER1 TO WS-RESULT(NUM)
+008600             ADD 1 TO NUM
+008700             ADD 1 TO WS-COUNT
+008800         END-IF
+008900     END-PERFORM.
+009000 2000-SIEVE-EXIT.
+009100     EXIT.
+009200*--------------------------------------------------------------
+009300* 3000-PUBLISH-PRIMES - WRITE THE GENERATED PRIME LIST TO THE
+009400*          SHARED REFERENCE FILE
+009500*--------------------------------------------------------------
+009600 3000-PUBLISH-PRIMES.
+009700     OPEN OUTPUT PRIME-REF-FILE
+009800     PERFORM 3100-WRITE-ONE-PRIME THRU 3100-WRITE-ONE-PRIME-EXIT
+009900        VARYING WS-PUB-IDX FROM 1 BY 1
+010000        UNTIL WS-PUB-IDX > WS-COUNT
+010100     CLOSE PRIME-REF-FILE.
+010200 3000-PUBLISH-PRIMES-EXIT.
+010300     EXIT.
+010400 3100-WRITE-ONE-PRIME.
+010500     MOVE WS-RESULT(WS-PUB-IDX) TO PRIME-REF-RECORD
+010600     WRITE PRIME-REF-RECORD.
+010700 3100-WRITE-ONE-PRIME-EXIT.
+010800     EXIT.
+010810*--------------------------------------------------------------
+010820* 4000-LOG-JOB-ACCT - APPEND ONE ROW TO THE SHOP-WIDE
+010830*          JOB-ACCOUNTING LOG, CREATING IT ON FIRST USE
+010840*--------------------------------------------------------------
+010850 4000-LOG-JOB-ACCT.
+010860     OPEN EXTEND JOB-ACCT-FILE
+010870     IF WS-JOBACCT-STATUS = "35"
+010880        OPEN OUTPUT JOB-ACCT-FILE
+010890        CLOSE JOB-ACCT-FILE
+010900        OPEN EXTEND JOB-ACCT-FILE
+010910     END-IF
+010920     MOVE "SIEVE   " TO JA-PROGRAM-NAME
+010930     MOVE WS-JA-START-TIMESTAMP TO JA-START-TIMESTAMP
+010940     MOVE FUNCTION CURRENT-DATE(1:14) TO JA-END-TIMESTAMP
+010950     MOVE "COMPLETED" TO JA-RETURN-STATUS
+010960     MOVE WS-COUNT TO JA-RECORD-COUNT
+010970     WRITE JOB-ACCT-FILE-RECORD FROM JOB-ACCT-RECORD
+010980     CLOSE JOB-ACCT-FILE.
+010990 4000-LOG-JOB-ACCT-EXIT.
+011000     EXIT.
