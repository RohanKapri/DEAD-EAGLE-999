@@ -1,76 +1,220 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATBASH-CIPHER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PHRASE                 PIC X(60).
-       01 WS-RESULT                 PIC X(60).
-       01 WS-ABC                    PIC X(36) VALUE "abcdefghijklmnopqrstuvwxyz0123456789".
-       01 WS-ZYX                    PIC X(36) VALUE "zyxwvutsrqponmlkjihgfedcba0123456789".
-       01 CNT                       PIC 999.
-       01 TXT-LEN                   PIC 999.
-       01 IDX                       PIC 999.
-       01 CHR                       PIC X.
-       01 PICKNEXT                  PIC 9.
-
-       PROCEDURE DIVISION.
-
-       ENCODE.
-           PERFORM STR-LENGTH.
-           MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE.
-           MOVE 0 TO PICKNEXT.
-           MOVE 1 TO IDX.
-           MOVE SPACES TO WS-RESULT.
-           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT = TXT-LEN
-               MOVE WS-PHRASE(CNT:1) TO CHR
-               EVALUATE CHR
-                   WHEN "," 
-                     CONTINUE
-                   WHEN " " 
-                     CONTINUE
-                   WHEN "." 
-                     CONTINUE
-                   WHEN OTHER
-                     IF PICKNEXT = 5
-                       MOVE " " TO WS-RESULT(IDX:1)
-                       ADD 1 TO IDX
-                       MOVE 1 TO PICKNEXT
-                       MOVE CHR TO WS-RESULT(IDX:1)
-                       ADD 1 TO IDX
-                     ELSE
-                       ADD 1 TO PICKNEXT
-                       MOVE CHR TO WS-RESULT(IDX:1)
-                       ADD 1 TO IDX
-                     END-IF
-               END-EVALUATE
-           END-PERFORM.
-           INSPECT WS-RESULT CONVERTING WS-ABC TO WS-ZYX.
-
-       DECODE.
-           PERFORM STR-LENGTH.
-           MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE.
-           MOVE 1 TO IDX.
-           MOVE SPACES TO WS-RESULT.
-           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT = TXT-LEN
-               MOVE WS-PHRASE(CNT:1) TO CHR
-               EVALUATE CHR
-                   WHEN "," 
-                     CONTINUE
-                   WHEN " " 
-                     CONTINUE
-                   WHEN "." 
-                     CONTINUE
-                   WHEN OTHER
-                       MOVE CHR TO WS-RESULT(IDX:1)
-                       ADD 1 TO IDX
-               END-EVALUATE
-           END-PERFORM.
-           INSPECT WS-RESULT CONVERTING WS-ZYX TO WS-ABC.
-
-       STR-LENGTH.
-           MOVE 0 TO TXT-LEN.
-           PERFORM VARYING CNT FROM FUNCTION LENGTH(WS-PHRASE)
-                   BY -1 UNTIL WS-PHRASE(CNT:1) <> " "
-               ADD 1 TO TXT-LEN
-           END-PERFORM.
-           COMPUTE TXT-LEN = FUNCTION LENGTH(WS-PHRASE) - TXT-LEN + 1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ATBASH-CIPHER.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. MAILROOM AUTOMATION UNIT.
+000500 DATE-WRITTEN. 2022-03-15.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-15 SDR  ORIGINAL SINGLE-PHRASE ENCODE/DECODE (FOR MY
+001100*                 SHREE DR.MDD).
+001200* 2026-08-09 RLM  ADD A FILE-DRIVEN MAILROOM MODE THAT
+001300*                 ENCODES OR DECODES EVERY MESSAGE IN AN INPUT
+001400*                 BATCH, AND MAKE THE SUBSTITUTION TABLE
+001500*                 SWAPPABLE VIA AN OPTIONAL CIPHER-TABLE CONTROL
+001600*                 FILE INSTEAD OF HARDWIRING THE CLASSIC ATBASH
+001700*                 MAPPING, SO OUTGOING ROUTING CODES CAN BE
+001800*                 OBFUSCATED WITH A DIFFERENT TABLE IF NEEDED.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CIPHER-TABLE-CTL-FILE ASSIGN TO "ATBTBL"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-TBLCTL-STATUS.
+002700     SELECT MAILROOM-IN-FILE ASSIGN TO "ATBIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-MAILIN-STATUS.
+003000     SELECT MAILROOM-RPT-FILE ASSIGN TO "ATBRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-MAILRPT-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CIPHER-TABLE-CTL-FILE.
+003600 01  CIPHER-TABLE-CTL-RECORD.
+003700     05 TC-FROM-TABLE         PIC X(36).
+003800     05 TC-TO-TABLE           PIC X(36).
+003900 FD  MAILROOM-IN-FILE.
+004000 01  MAILROOM-IN-RECORD.
+004100     05 MI-MODE               PIC X(01).
+004200     05 MI-PHRASE             PIC X(60).
+004300 FD  MAILROOM-RPT-FILE.
+004400 01  MAILROOM-RPT-RECORD      PIC X(125).
+004500 WORKING-STORAGE SECTION.
+004600*--------------------------------------------------------------
+004700* ORIGINAL ATBASH-CIPHER WORKING STORAGE - WS-ABC/WS-ZYX REPLACED
+004800*          BY THE SWAPPABLE WS-CIPHER-FROM/WS-CIPHER-TO TABLE
+005000*--------------------------------------------------------------
+005100 01  WS-PHRASE                 PIC X(60).
+005200 01  WS-RESULT                 PIC X(60).
+005300 01  WS-CIPHER-FROM            PIC X(36).
+005400 01  WS-CIPHER-TO              PIC X(36).
+005500 01  CNT                       PIC 999.
+005600 01  TXT-LEN                   PIC 999.
+005700 01  IDX                       PIC 999.
+005800 01  CHR                       PIC X.
+005900 01  PICKNEXT                  PIC 9.
+006000*--------------------------------------------------------------
+006100* MAILROOM BATCH CONTROLS
+006200*--------------------------------------------------------------
+006300 77  WS-TBLCTL-STATUS          PIC XX.
+006400 77  WS-MAILIN-STATUS          PIC XX.
+006500 77  WS-MAILRPT-STATUS         PIC XX.
+006600 77  WS-EOF-SWITCH             PIC X VALUE "N".
+006700     88 END-OF-MAILIN                     VALUE "Y".
+006800 01  WS-CIPHER-DEFAULTS.
+006900     05 WS-DFLT-FROM           PIC X(36)
+007000        VALUE "abcdefghijklmnopqrstuvwxyz0123456789".
+007100     05 WS-DFLT-TO             PIC X(36)
+007200        VALUE "zyxwvutsrqponmlkjihgfedcba0123456789".
+007300 01  MAILROOM-DETAIL-LINE.
+007400     05 MD-MODE                PIC X(01).
+007500     05 FILLER                 PIC X(02) VALUE SPACES.
+007600     05 MD-PHRASE              PIC X(60).
+007700     05 FILLER                 PIC X(02) VALUE SPACES.
+007800     05 MD-RESULT              PIC X(60).
+007900 PROCEDURE DIVISION.
+008000*--------------------------------------------------------------
+008100* 0000-MAINLINE
+008200*--------------------------------------------------------------
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008500     PERFORM 2000-PROCESS-MESSAGES THRU 2000-PROCESS-MESSAGES-EXIT
+008600        UNTIL END-OF-MAILIN
+008700     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+008800     STOP RUN.
+008900*--------------------------------------------------------------
+009000* 1000-INITIALIZE - LOAD THE CIPHER TABLE (DEFAULT OR OPTIONAL
+009100*          OVERRIDE) AND OPEN THE BATCH FILES
+009200*--------------------------------------------------------------
+009300 1000-INITIALIZE.
+009400     MOVE WS-DFLT-FROM TO WS-CIPHER-FROM
+009500     MOVE WS-DFLT-TO TO WS-CIPHER-TO
+009600     OPEN INPUT CIPHER-TABLE-CTL-FILE
+009700     IF WS-TBLCTL-STATUS = "00"
+009800        READ CIPHER-TABLE-CTL-FILE
+009900           NOT AT END
+010000              MOVE TC-FROM-TABLE TO WS-CIPHER-FROM
+010100              MOVE TC-TO-TABLE TO WS-CIPHER-TO
+010200        END-READ
+010300        CLOSE CIPHER-TABLE-CTL-FILE
+010400     END-IF
+010500     OPEN INPUT MAILROOM-IN-FILE
+010600     OPEN OUTPUT MAILROOM-RPT-FILE
+010700     PERFORM 2100-READ-MESSAGE THRU 2100-READ-MESSAGE-EXIT.
+010800 1000-INITIALIZE-EXIT.
+010900     EXIT.
+011000*--------------------------------------------------------------
+011100* 2000-PROCESS-MESSAGES - ENCODE OR DECODE ONE MAILROOM MESSAGE
+011200*          PER THE RECORD'S MODE FLAG AND WRITE THE RESULT
+011400*--------------------------------------------------------------
+011500 2000-PROCESS-MESSAGES.
+011600     MOVE MI-PHRASE TO WS-PHRASE
+011700     IF MI-MODE = "D"
+011800        PERFORM 4000-DECODE THRU 4000-DECODE-EXIT
+011900     ELSE
+012000        PERFORM 3000-ENCODE THRU 3000-ENCODE-EXIT
+012100     END-IF
+012200     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+012300     PERFORM 2100-READ-MESSAGE THRU 2100-READ-MESSAGE-EXIT.
+012400 2000-PROCESS-MESSAGES-EXIT.
+012500     EXIT.
+012600 2100-READ-MESSAGE.
+012700     READ MAILROOM-IN-FILE
+012800        AT END MOVE "Y" TO WS-EOF-SWITCH
+012900     END-READ.
+013000 2100-READ-MESSAGE-EXIT.
+013100     EXIT.
+013200 2200-WRITE-RESULT.
+013300     MOVE MI-MODE TO MD-MODE
+013400     MOVE WS-PHRASE TO MD-PHRASE
+013500     MOVE WS-RESULT TO MD-RESULT
+013600     WRITE MAILROOM-RPT-RECORD FROM MAILROOM-DETAIL-LINE.
+013700 2200-WRITE-RESULT-EXIT.
+013800     EXIT.
+013900*--------------------------------------------------------------
+014000* 9000-FINISH
+014100*--------------------------------------------------------------
+014200 9000-FINISH.
+014300     CLOSE MAILROOM-IN-FILE
+014400     CLOSE MAILROOM-RPT-FILE.
+014500 9000-FINISH-EXIT.
+014600     EXIT.
+014700*--------------------------------------------------------------
+014800* 3000-ENCODE - ORIGINAL ENCODE PARAGRAPH, UNCHANGED EXCEPT IT
+014900*          NOW CONVERTS THROUGH THE SWAPPABLE WS-CIPHER-FROM/
+015000*          WS-CIPHER-TO TABLE INSTEAD OF THE HARDWIRED WS-ABC/
+015100*          WS-ZYX LITERALS
+015200*--------------------------------------------------------------
+015300 3000-ENCODE.
+015400     PERFORM 5000-STR-LENGTH THRU 5000-STR-LENGTH-EXIT.
+015500     MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE.
+015600     MOVE 0 TO PICKNEXT.
+015700     MOVE 1 TO IDX.
+015800     MOVE SPACES TO WS-RESULT.
+015900     PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > TXT-LEN
+016000         MOVE WS-PHRASE(CNT:1) TO CHR
+016100         EVALUATE CHR
+016200             WHEN ","
+016300               CONTINUE
+016400             WHEN " "
+016500               CONTINUE
+016600             WHEN "."
+016700               CONTINUE
+016800             WHEN OTHER
+016900               IF PICKNEXT = 5
+017000                 MOVE " " TO WS-RESULT(IDX:1)
+017100                 ADD 1 TO IDX
+017200                 MOVE 1 TO PICKNEXT
+017300                 MOVE CHR TO WS-RESULT(IDX:1)
+017400                 ADD 1 TO IDX
+017500               ELSE
+017600                 ADD 1 TO PICKNEXT
+017700                 MOVE CHR TO WS-RESULT(IDX:1)
+017800                 ADD 1 TO IDX
+017900               END-IF
+018000         END-EVALUATE
+018100     END-PERFORM.
+018200     INSPECT WS-RESULT CONVERTING WS-CIPHER-FROM TO WS-CIPHER-TO.
+018300 3000-ENCODE-EXIT.
+018400     EXIT.
+018500*--------------------------------------------------------------
+018600* 4000-DECODE - ORIGINAL DECODE PARAGRAPH, UNCHANGED EXCEPT IT
+018700*          NOW CONVERTS THROUGH THE SWAPPABLE CIPHER TABLE
+018900*--------------------------------------------------------------
+019000 4000-DECODE.
+019100     PERFORM 5000-STR-LENGTH THRU 5000-STR-LENGTH-EXIT.
+019200     MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE.
+019300     MOVE 1 TO IDX.
+019400     MOVE SPACES TO WS-RESULT.
+019500     PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > TXT-LEN
+019600         MOVE WS-PHRASE(CNT:1) TO CHR
+019700         EVALUATE CHR
+019800             WHEN ","
+019900               CONTINUE
+020000             WHEN " "
+020100               CONTINUE
+020200             WHEN "."
+020300               CONTINUE
+020400             WHEN OTHER
+020500                 MOVE CHR TO WS-RESULT(IDX:1)
+020600                 ADD 1 TO IDX
+020700         END-EVALUATE
+020800     END-PERFORM.
+020900     INSPECT WS-RESULT CONVERTING WS-CIPHER-TO TO WS-CIPHER-FROM.
+021000 4000-DECODE-EXIT.
+021100     EXIT.
+021200*--------------------------------------------------------------
+021300* 5000-STR-LENGTH - ORIGINAL STR-LENGTH PARAGRAPH, UNCHANGED
+021500*--------------------------------------------------------------
+021600 5000-STR-LENGTH.
+021700     MOVE 0 TO TXT-LEN.
+021800     PERFORM VARYING CNT FROM FUNCTION LENGTH(WS-PHRASE)
+021900             BY -1 UNTIL WS-PHRASE(CNT:1) <> " "
+022000         ADD 1 TO TXT-LEN
+022100     END-PERFORM.
+022200     COMPUTE TXT-LEN = FUNCTION LENGTH(WS-PHRASE) - TXT-LEN + 1.
+022300 5000-STR-LENGTH-EXIT.
+022400     EXIT.
