@@ -1,34 +1,276 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COLLATZ-CONJECTURE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER        PIC S9(8).
-       01 WS-STEPS         PIC 9(4).
-       01 WS-ERROR         PIC X(35).
-       01 WS-REMAINDER     PIC 9(8).
-       01 WS-TEMP          PIC 9(8).
-
-       PROCEDURE DIVISION.
-       COLLATZ-CONJECTURE.
-           MOVE 0 TO WS-STEPS.
-           IF WS-NUMBER < 1
-               MOVE "Only positive integers are allowed" TO WS-ERROR
-               GOBACK
-           ELSE IF WS-NUMBER = 1
-               GOBACK
-           ELSE
-               PERFORM DO-COLLATZ UNTIL WS-NUMBER = 0
-           END-IF.
-           DISPLAY WS-STEPS.
-           DISPLAY WS-ERROR.
-           GOBACK.
-
-       DO-COLLATZ.
-           ADD 1 TO WS-STEPS.
-           DIVIDE WS-NUMBER BY 2 GIVING WS-TEMP REMAINDER WS-REMAINDER.
-           IF WS-REMAINDER = 0
-               DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
-           ELSE
-               COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COLLATZ-CONJECTURE.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. NUMBERS-IN-TRAINING CURRICULUM SUPPORT.
+000500 DATE-WRITTEN. 2022-03-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-08 SDR  ORIGINAL SINGLE-NUMBER COLLATZ STEP COUNTER
+001100*                 (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  ADD A RANGE-SCAN MODE THAT RUNS THE
+001300*                 SEQUENCE FOR EVERY NUMBER IN A BATCH AND WRITES
+001400*                 A SUMMARY REPORTING THE CHAMPION (THE NUMBER
+001500*                 WITH THE MOST STEPS) AND THE AVERAGE STEP
+001600*                 COUNT, INSTEAD OF EVERY RUN BEING AN ISOLATED
+001700*                 SINGLE-NUMBER RESULT WITH NO AGGREGATION. ALSO
+001800*                 CORRECTED DO-COLLATZ'S LOOP TEST, WHICH HAD
+001900*                 BEEN WRITTEN AS UNTIL WS-NUMBER = 0 -- A VALUE
+002000*                 THE SEQUENCE NEVER REACHES -- SO THE ORIGINAL
+002100*                 NEVER TERMINATED PAST THE FIRST NUMBER; THE
+002200*                 BATCH MODE MADE THIS VISIBLE IMMEDIATELY SINCE
+002300*                 A HANG ON ANY ONE NUMBER NOW HANGS THE WHOLE
+002400*                 RUN.
+002450* 2026-08-09 RLM  LOG AN OUT-OF-RANGE-NUMBER ERROR TO
+002460*                 THE SHOP'S SHARED ERROR-LOG FILE IN THE COMMON
+002470*                 ERRMSG RECORD LAYOUT INSTEAD OF JUST CARRYING
+002480*                 WS-ERROR THROUGH TO THE NEXT NUMBER SCANNED.
+002485* 2026-08-09 RLM  EDIT THE INCOMING RANGE-CONTROL
+002486*                 FIELDS FOR NUMERIC CONTENT BEFORE THEY DRIVE
+002487*                 THE SCAN LOOP, ROUTING BAD CONTROL CARDS TO THE
+002488*                 SHOP'S SHARED NUMERIC SUSPENSE FILE.
+002500*--------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RANGE-CTL-FILE ASSIGN TO "COLRNG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-RNGCTL-STATUS.
+003300     SELECT COLLATZ-RPT-FILE ASSIGN TO "COLRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-COLRPT-STATUS.
+003550     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003560         ORGANIZATION IS LINE SEQUENTIAL
+003570         FILE STATUS IS WS-ERRLOG-STATUS.
+003580     SELECT NUM-SUSPENSE-FILE ASSIGN TO "NUMSUSP"
+003590         ORGANIZATION IS LINE SEQUENTIAL
+003595         FILE STATUS IS WS-NUMSUSP-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  RANGE-CTL-FILE.
+003900 01  RANGE-CTL-RECORD.
+004000     05 RC-START-NUM          PIC 9(8).
+004100     05 FILLER                PIC X.
+004200     05 RC-END-NUM            PIC 9(8).
+004300 FD  COLLATZ-RPT-FILE.
+004400 01  COLLATZ-RPT-RECORD       PIC X(40).
+004450 FD  ERROR-LOG-FILE.
+004460 01  ERROR-LOG-FILE-RECORD    PIC X(93).
+004470 FD  NUM-SUSPENSE-FILE.
+004480 01  NUM-SUSPENSE-FILE-RECORD PIC X(63).
+004500 WORKING-STORAGE SECTION.
+004600*--------------------------------------------------------------
+004700* ORIGINAL COLLATZ-CONJECTURE WORKING STORAGE
+004800*--------------------------------------------------------------
+004900 01  WS-NUMBER        PIC S9(8).
+005000 01  WS-STEPS         PIC 9(4).
+005100 01  WS-ERROR         PIC X(35).
+005200 01  WS-REMAINDER     PIC 9(8).
+005300 01  WS-TEMP          PIC 9(8).
+005400*--------------------------------------------------------------
+005500* RANGE-SCAN AND AGGREGATE-STATISTICS CONTROLS
+005600*--------------------------------------------------------------
+005700 77  WS-RNGCTL-STATUS          PIC XX.
+005800 77  WS-COLRPT-STATUS          PIC XX.
+005900 77  WS-START-NUM              PIC 9(8) VALUE 0.
+006000 77  WS-END-NUM                PIC 9(8) VALUE 0.
+006100 77  WS-RANGE-NUM              PIC 9(8).
+006200 77  WS-COUNT-SCANNED          PIC 9(8) VALUE 0.
+006300 77  WS-TOTAL-STEPS            PIC 9(10) VALUE 0.
+006400 77  WS-AVERAGE-STEPS          PIC 9(6)V99 VALUE 0.
+006500 77  WS-CHAMPION-NUMBER        PIC 9(8) VALUE 0.
+006600 77  WS-CHAMPION-STEPS         PIC 9(4) VALUE 0.
+006650*--------------------------------------------------------------
+006660* SHARED ERROR-LOG CONTROLS
+006670*--------------------------------------------------------------
+006680 77  WS-ERRLOG-STATUS          PIC XX.
+006690 COPY ERRMSG.
+006692*--------------------------------------------------------------
+006694* NUMERIC-EDIT/SUSPENSE CONTROLS
+006696*--------------------------------------------------------------
+006698 77  WS-NUMSUSP-STATUS         PIC XX.
+006699 COPY NUMEDIT.
+006700 77  WS-RANGE-VALID            PIC X VALUE "Y".
+006710     88 RANGE-IS-VALID                   VALUE "Y".
+006900 01  COLLATZ-DETAIL-LINE.
+007000     05 CD-NUMBER              PIC Z(7)9.
+007100     05 FILLER                 PIC X(02) VALUE SPACES.
+007200     05 CD-STEPS               PIC Z(3)9.
+007300 01  COLLATZ-SUMMARY-LINE.
+007400     05 FILLER                 PIC X(18)
+007500        VALUE "CHAMPION NUMBER = ".
+007600     05 CS-CHAMPION-NUMBER     PIC Z(7)9.
+007700     05 FILLER                 PIC X(09)
+007800        VALUE "  STEPS=".
+007900     05 CS-CHAMPION-STEPS      PIC Z(3)9.
+008000 01  COLLATZ-AVERAGE-LINE.
+008100     05 FILLER                 PIC X(17)
+008200        VALUE "AVERAGE STEPS = ".
+008300     05 CA-AVERAGE-STEPS       PIC Z(5)9.99.
+008400 PROCEDURE DIVISION.
+008500*--------------------------------------------------------------
+008600* 0000-MAINLINE
+008700*--------------------------------------------------------------
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+009000     PERFORM 2000-SCAN-ONE-NUMBER THRU 2000-SCAN-ONE-NUMBER-EXIT
+009100        VARYING WS-RANGE-NUM FROM WS-START-NUM BY 1
+009200        UNTIL WS-RANGE-NUM > WS-END-NUM
+009300     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+009400     STOP RUN.
+009500*--------------------------------------------------------------
+009600* 1000-INITIALIZE - READ THE REQUESTED RANGE AND OPEN THE REPORT
+009700*          FILE
+009800*--------------------------------------------------------------
+009900 1000-INITIALIZE.
+010000     OPEN INPUT RANGE-CTL-FILE
+010100     IF WS-RNGCTL-STATUS = "00"
+010200        READ RANGE-CTL-FILE
+010300           NOT AT END
+010320              MOVE "Y" TO WS-RANGE-VALID
+010350              PERFORM 1100-EDIT-RANGE-FIELDS
+010360                 THRU 1100-EDIT-RANGE-FIELDS-EXIT
+010380              IF RANGE-IS-VALID
+010400                 MOVE RC-START-NUM TO WS-START-NUM
+010500                 MOVE RC-END-NUM TO WS-END-NUM
+010550              END-IF
+010600        END-READ
+010700        CLOSE RANGE-CTL-FILE
+010800     END-IF
+010900     IF WS-START-NUM = 0 AND WS-END-NUM = 0
+011000        MOVE 1 TO WS-START-NUM
+011100        MOVE 100 TO WS-END-NUM
+011200     END-IF
+011300     OPEN OUTPUT COLLATZ-RPT-FILE.
+011400 1000-INITIALIZE-EXIT.
+011500     EXIT.
+011510*--------------------------------------------------------------
+011520* 1100-EDIT-RANGE-FIELDS - VALIDATE THE CONTROL CARD'S
+011530*          START/END NUMBER FOR NUMERIC CONTENT BEFORE THE SCAN
+011540*          LOOP RUNS, ROUTING BAD INPUT TO THE SHARED SUSPENSE
+011550*          FILE INSTEAD OF LETTING GARBAGE DRIVE THE SCAN
+011560*--------------------------------------------------------------
+011570 1100-EDIT-RANGE-FIELDS.
+011580     IF RC-START-NUM NOT NUMERIC
+011590        MOVE "START-NUM" TO NS-FIELD-NAME
+011600        MOVE RC-START-NUM TO NS-FIELD-VALUE
+011605        MOVE "N" TO WS-RANGE-VALID
+011610        PERFORM 1150-WRITE-SUSPENSE THRU 1150-WRITE-SUSPENSE-EXIT
+011620     END-IF
+011630     IF RC-END-NUM NOT NUMERIC
+011640        MOVE "END-NUM" TO NS-FIELD-NAME
+011650        MOVE RC-END-NUM TO NS-FIELD-VALUE
+011655        MOVE "N" TO WS-RANGE-VALID
+011660        PERFORM 1150-WRITE-SUSPENSE THRU 1150-WRITE-SUSPENSE-EXIT
+011670     END-IF.
+011680 1100-EDIT-RANGE-FIELDS-EXIT.
+011690     EXIT.
+011700*--------------------------------------------------------------
+011710* 1150-WRITE-SUSPENSE - APPEND ONE ROW TO THE SHARED
+011720*          NUMERIC-INPUT SUSPENSE FILE, CREATING IT ON FIRST USE
+011730*--------------------------------------------------------------
+011740 1150-WRITE-SUSPENSE.
+011750     OPEN EXTEND NUM-SUSPENSE-FILE
+011760     IF WS-NUMSUSP-STATUS = "35"
+011770        OPEN OUTPUT NUM-SUSPENSE-FILE
+011780        CLOSE NUM-SUSPENSE-FILE
+011790        OPEN EXTEND NUM-SUSPENSE-FILE
+011800     END-IF
+011810     MOVE "COLLATZ " TO NS-PROGRAM-NAME
+011820     MOVE FUNCTION CURRENT-DATE(1:14) TO NS-TIMESTAMP
+011830     WRITE NUM-SUSPENSE-FILE-RECORD FROM NUM-SUSPENSE-RECORD
+011840     CLOSE NUM-SUSPENSE-FILE.
+011850 1150-WRITE-SUSPENSE-EXIT.
+011860     EXIT.
+011870*--------------------------------------------------------------
+011880* 2000-SCAN-ONE-NUMBER - RUN THE STEP COUNTER FOR ONE NUMBER IN
+011890*          THE RANGE, WRITE ITS DETAIL LINE, AND FOLD ITS STEPS
+011895*          INTO THE RUNNING CHAMPION AND AVERAGE
+011898*--------------------------------------------------------------
+012100 2000-SCAN-ONE-NUMBER.
+012200     MOVE WS-RANGE-NUM TO WS-NUMBER
+012300     PERFORM 3000-COLLATZ-CONJECTURE
+012400        THRU 3000-COLLATZ-CONJECTURE-EXIT
+012500     MOVE WS-RANGE-NUM TO CD-NUMBER
+012600     MOVE WS-STEPS TO CD-STEPS
+012700     WRITE COLLATZ-RPT-RECORD FROM COLLATZ-DETAIL-LINE
+012800     ADD 1 TO WS-COUNT-SCANNED
+012900     ADD WS-STEPS TO WS-TOTAL-STEPS
+013000     IF WS-STEPS > WS-CHAMPION-STEPS
+013100        MOVE WS-STEPS TO WS-CHAMPION-STEPS
+013200        MOVE WS-RANGE-NUM TO WS-CHAMPION-NUMBER
+013300     END-IF.
+013400 2000-SCAN-ONE-NUMBER-EXIT.
+013500     EXIT.
+013600*--------------------------------------------------------------
+013700* 9000-FINISH - WRITE THE CHAMPION AND AVERAGE SUMMARY LINES AND
+013800*          CLOSE THE REPORT FILE
+013900*--------------------------------------------------------------
+014000 9000-FINISH.
+014100     IF WS-COUNT-SCANNED > 0
+014200        COMPUTE WS-AVERAGE-STEPS ROUNDED =
+014300           WS-TOTAL-STEPS / WS-COUNT-SCANNED
+014400     END-IF
+014500     MOVE WS-CHAMPION-NUMBER TO CS-CHAMPION-NUMBER
+014600     MOVE WS-CHAMPION-STEPS TO CS-CHAMPION-STEPS
+014700     WRITE COLLATZ-RPT-RECORD FROM COLLATZ-SUMMARY-LINE
+014800     MOVE WS-AVERAGE-STEPS TO CA-AVERAGE-STEPS
+014900     WRITE COLLATZ-RPT-RECORD FROM COLLATZ-AVERAGE-LINE
+015000     CLOSE COLLATZ-RPT-FILE.
+015100 9000-FINISH-EXIT.
+015200     EXIT.
+015210*--------------------------------------------------------------
+015220* 1200-LOG-ERROR - APPEND AN OUT-OF-RANGE-NUMBER ERROR TO THE
+015230*          SHARED ERROR-LOG FILE IN THE COMMON ERRMSG LAYOUT,
+015240*          CREATING THE LOG ON FIRST USE
+015250*--------------------------------------------------------------
+015260 1200-LOG-ERROR.
+015270     OPEN EXTEND ERROR-LOG-FILE
+015280     IF WS-ERRLOG-STATUS = "35"
+015281        OPEN OUTPUT ERROR-LOG-FILE
+015282        CLOSE ERROR-LOG-FILE
+015283        OPEN EXTEND ERROR-LOG-FILE
+015284     END-IF
+015285     MOVE "COLLATZ " TO EM-PROGRAM-ID
+015286     MOVE "E001 " TO EM-ERROR-CODE
+015287     MOVE WS-ERROR TO EM-ERROR-TEXT
+015288     MOVE FUNCTION CURRENT-DATE(1:14) TO EM-TIMESTAMP
+015289     WRITE ERROR-LOG-FILE-RECORD FROM ERROR-LOG-RECORD
+015290     CLOSE ERROR-LOG-FILE.
+015295 1200-LOG-ERROR-EXIT.
+015296     EXIT.
+015300*--------------------------------------------------------------
+015400* 3000-COLLATZ-CONJECTURE - ORIGINAL SINGLE-NUMBER STEP COUNTER
+015500*          (WAS COLLATZ-CONJECTURE), GOBACK RETARGETED TO THIS
+015600*          PARAGRAPH'S OWN EXIT SINCE IT IS NOW PERFORMED ONCE
+015700*          PER NUMBER IN THE RANGE RATHER THAN BEING THE SINGLE
+015800*          OUTERMOST ENTRY POINT, AND ITS DISPLAYS DROPPED IN
+015900*          FAVOR OF THE CALLER WRITING THE DETAIL LINE
+016000*--------------------------------------------------------------
+016100 3000-COLLATZ-CONJECTURE.
+016200     MOVE 0 TO WS-STEPS.
+016300     MOVE SPACES TO WS-ERROR.
+016400     IF WS-NUMBER < 1
+016500         MOVE "Only positive integers are allowed" TO WS-ERROR
+016550         PERFORM 1200-LOG-ERROR THRU 1200-LOG-ERROR-EXIT
+016600         GO TO 3000-COLLATZ-CONJECTURE-EXIT
+016700     ELSE IF WS-NUMBER = 1
+016800         GO TO 3000-COLLATZ-CONJECTURE-EXIT
+016900     ELSE
+017000         PERFORM 3100-DO-COLLATZ THRU 3100-DO-COLLATZ-EXIT
+017100            UNTIL WS-NUMBER = 1
+017200     END-IF.
+017300 3000-COLLATZ-CONJECTURE-EXIT.
+017400     EXIT.
+017500 3100-DO-COLLATZ.
+017600     ADD 1 TO WS-STEPS.
+017700     DIVIDE WS-NUMBER BY 2 GIVING WS-TEMP REMAINDER WS-REMAINDER.
+017800     IF WS-REMAINDER = 0
+017900         DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
+018000     ELSE
+018100         COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
+018200     END-IF.
+018300 3100-DO-COLLATZ-EXIT.
+018400     EXIT.
