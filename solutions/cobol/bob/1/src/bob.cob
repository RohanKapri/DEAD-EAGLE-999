@@ -1,54 +1,170 @@
-       *> For my Shree DR.MDD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BOB.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-HEYBOB                PIC X(60).
-       01 UPCASE                   PIC X(60).
-       01 PUNCTUATION              PIC X.
-       01 LEN                      PIC 9(2).
-       01 TEMP-COUNTER             PIC 9(2).
-       01 WS-RESULT                PIC X(40).
-       01 TEMP-CHAR                PIC X.
-       01 ONLY-NUMS                PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-       BOB.
-           MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO UPCASE.
-           MOVE FUNCTION TRIM(WS-HEYBOB) TO WS-HEYBOB.
-           MOVE FUNCTION LENGTH(WS-HEYBOB) TO LEN.
-           SUBTRACT 1 FROM LEN.
-           MOVE WS-HEYBOB(LEN:1) TO PUNCTUATION.
-           ADD 1 TO LEN.
-           PERFORM CHECK-ONLY-NUMS.
-           PERFORM PROCESS-RESPONSE.
-       PROCESS-RESPONSE.
-           EVALUATE TRUE
-               WHEN LEN = 0
-                   MOVE "Fine. Be that way!" TO WS-RESULT
-               WHEN PUNCTUATION = '?'
-                   IF WS-HEYBOB = UPCASE
-                       MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
-                   ELSE
-                       MOVE "Sure." TO WS-RESULT
-                   END-IF
-               WHEN ONLY-NUMS = 1
-                   MOVE "Whatever." TO WS-RESULT
-               WHEN WS-HEYBOB = UPCASE
-                   MOVE "Whoa, chill out!" TO WS-RESULT
-               WHEN OTHER
-                   MOVE "Whatever." TO WS-RESULT
-           END-EVALUATE.
-           GOBACK.
-       CHECK-ONLY-NUMS.
-           PERFORM VARYING TEMP-COUNTER FROM 1 BY 1 UNTIL TEMP-COUNTER = LEN
-               MOVE WS-HEYBOB(TEMP-COUNTER:1) TO TEMP-CHAR
-               IF TEMP-CHAR = '0' OR TEMP-CHAR = '1' OR TEMP-CHAR = '2' OR TEMP-CHAR = '3'
-                  OR TEMP-CHAR = '4' OR TEMP-CHAR = '5' OR TEMP-CHAR = '6' OR TEMP-CHAR = '7'
-                  OR TEMP-CHAR = '8' OR TEMP-CHAR = '9'
-                   COMPUTE ONLY-NUMS = ONLY-NUMS * 1
-               ELSE
-                   COMPUTE ONLY-NUMS = ONLY-NUMS * 0
-               END-IF
-           END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BOB.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. HELPDESK AUTOMATION UNIT.
+000500 DATE-WRITTEN. 2022-02-02.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-02-02 SDR  ORIGINAL ONE-SHOT REPLY GENERATOR, NOTHING KEPT
+001100*                 AFTER THE CALL (FOR MY SHREE DR.MDD).
+001200* 2026-08-09 RLM  APPEND EVERY EXCHANGE (INPUT LINE,
+001300*                 DETECTED PUNCTUATION/ONLY-NUMS CLASSIFICATION,
+001400*                 AND THE WS-RESULT REPLY) TO A CONVERSATION LOG
+001500*                 FILE SO THE HELPDESK HAS AN AUDIT TRAIL OF WHAT
+001600*                 THE BOT TOLD PEOPLE INSTEAD OF IT VANISHING
+001700*                 AFTER EACH CALL.
+001800* 2026-08-09 RLM  ADD AN ALTERNATE ENTRY POINT SO
+001900*                 BOBCICS CAN CALL THIS PROGRAM ONCE PER OPERATOR
+002000*                 TURN WITH THE TYPED LINE IN AND THE REPLY OUT,
+002100*                 LEAVING THE ORIGINAL PARAMETERLESS BATCH ENTRY
+002200*                 POINT UNTOUCHED.
+002300*--------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CONVERSATION-LOG-FILE ASSIGN TO "BOBLOG"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-BOBLOG-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CONVERSATION-LOG-FILE.
+003400 01  CONVERSATION-LOG-RECORD   PIC X(100).
+003500 WORKING-STORAGE SECTION.
+003600*--------------------------------------------------------------
+003700* ORIGINAL BOB WORKING STORAGE
+003800*--------------------------------------------------------------
+003900 01  WS-HEYBOB                PIC X(60).
+004000 01  UPCASE                   PIC X(60).
+004100 01  PUNCTUATION              PIC X.
+004200 01  LEN                      PIC 9(2).
+004300 01  TEMP-COUNTER             PIC 9(2).
+004400 01  WS-RESULT                PIC X(40).
+004500 01  TEMP-CHAR                PIC X.
+004600 01  ONLY-NUMS                PIC 9 VALUE 1.
+004700*--------------------------------------------------------------
+004800* CONVERSATION-LOG CONTROLS
+004900*--------------------------------------------------------------
+005000 77  WS-BOBLOG-STATUS          PIC XX.
+005100 01  CONVERSATION-LOG-LINE.
+005200     05 CL-HEYBOB              PIC X(60).
+005300     05 FILLER                 PIC X(02) VALUE SPACES.
+005400     05 CL-PUNCTUATION         PIC X(01).
+005500     05 FILLER                 PIC X(02) VALUE SPACES.
+005600     05 CL-ONLY-NUMS           PIC X(03).
+005700     05 FILLER                 PIC X(02) VALUE SPACES.
+005800     05 CL-RESULT              PIC X(40).
+005900*--------------------------------------------------------------
+006000* ONLINE-TRANSACTION LINKAGE - BOBCICS PASSES ONE
+006100*          OPERATOR LINE IN AND RECEIVES ONE REPLY LINE BACK PER
+006200*          CALL, SO THE HELPDESK CAN KEEP A SESSION RUNNING
+006300*          INSTEAD OF RESUBMITTING A BATCH JOB PER PERSON.
+006400*--------------------------------------------------------------
+006500 LINKAGE SECTION.
+006600 01  BOB-LINKAGE-RECORD.
+006700     05 BL-HEYBOB              PIC X(60).
+006800     05 BL-RESULT              PIC X(40).
+006900 PROCEDURE DIVISION.
+007000*--------------------------------------------------------------
+007100* 0000-MAINLINE - ORIGINAL PARAMETERLESS BATCH ENTRY POINT,
+007200*          UNCHANGED, WITH WS-HEYBOB STILL SET BY WHATEVER CALLED
+007300*          THIS RUN UNIT, NOW FOLLOWED BY THE CONVERSATION LOG
+007400*--------------------------------------------------------------
+007500 0000-MAINLINE.
+007600     PERFORM 1000-BOB THRU 1000-BOB-EXIT
+007700     PERFORM 5000-LOG-EXCHANGE THRU 5000-LOG-EXCHANGE-EXIT
+007800     GOBACK.
+007900*--------------------------------------------------------------
+008000* 8000-ONLINE-ENTRY - ALTERNATE ENTRY POINT FOR THE
+008100*          HELPDESK ONLINE SESSION. ONE CALL TO "BOB-ONLINE" BUILDS
+008200*          ONE REPLY AND GOES BACK TO THE CALLER, LEAVING THE
+008300*          PARAMETERLESS BATCH ENTRY POINT (0000-MAINLINE) FREE TO
+008400*          KEEP ENDING IN GOBACK FOR ITS OWN RUN UNIT.
+008500*--------------------------------------------------------------
+008600 8000-ONLINE-ENTRY.
+008700     ENTRY "BOB-ONLINE" USING BOB-LINKAGE-RECORD.
+008800     MOVE BL-HEYBOB TO WS-HEYBOB
+008900     PERFORM 1000-BOB THRU 1000-BOB-EXIT
+009000     PERFORM 5000-LOG-EXCHANGE THRU 5000-LOG-EXCHANGE-EXIT
+009100     MOVE WS-RESULT TO BL-RESULT
+009200     GOBACK.
+009300 8000-ONLINE-ENTRY-EXIT.
+009400     EXIT.
+009500*--------------------------------------------------------------
+009600* 1000-BOB - ORIGINAL MAIN PARAGRAPH (WAS BOB), GOBACK REMOVED
+009700*          FROM 1100-PROCESS-RESPONSE SINCE THE CONVERSATION LOG
+009800*          MUST BE WRITTEN BEFORE THE PROGRAM RETURNS
+009900*--------------------------------------------------------------
+010000 1000-BOB.
+010100     MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO UPCASE.
+010200     MOVE FUNCTION TRIM(WS-HEYBOB) TO WS-HEYBOB.
+010300     MOVE FUNCTION LENGTH(WS-HEYBOB) TO LEN.
+010400     SUBTRACT 1 FROM LEN.
+010500     MOVE WS-HEYBOB(LEN:1) TO PUNCTUATION.
+010600     ADD 1 TO LEN.
+010700     PERFORM 1200-CHECK-ONLY-NUMS THRU 1200-CHECK-ONLY-NUMS-EXIT.
+010800     PERFORM 1100-PROCESS-RESPONSE
+010900        THRU 1100-PROCESS-RESPONSE-EXIT.
+011000 1000-BOB-EXIT.
+011100     EXIT.
+011200 1100-PROCESS-RESPONSE.
+011300     EVALUATE TRUE
+011400         WHEN LEN = 0
+011500             MOVE "Fine. Be that way!" TO WS-RESULT
+011600         WHEN PUNCTUATION = '?'
+011700             IF WS-HEYBOB = UPCASE
+011800                 MOVE "Calm down, I know what I'm doing!"
+011900                    TO WS-RESULT
+012000             ELSE
+012100                 MOVE "Sure." TO WS-RESULT
+012200             END-IF
+012300         WHEN ONLY-NUMS = 1
+012400             MOVE "Whatever." TO WS-RESULT
+012500         WHEN WS-HEYBOB = UPCASE
+012600             MOVE "Whoa, chill out!" TO WS-RESULT
+012700         WHEN OTHER
+012800             MOVE "Whatever." TO WS-RESULT
+012900     END-EVALUATE.
+013000 1100-PROCESS-RESPONSE-EXIT.
+013100     EXIT.
+013200 1200-CHECK-ONLY-NUMS.
+013300     PERFORM VARYING TEMP-COUNTER FROM 1 BY 1
+013400        UNTIL TEMP-COUNTER = LEN
+013500         MOVE WS-HEYBOB(TEMP-COUNTER:1) TO TEMP-CHAR
+013600         IF TEMP-CHAR = '0' OR TEMP-CHAR = '1' OR TEMP-CHAR = '2'
+013700            OR TEMP-CHAR = '3' OR TEMP-CHAR = '4'
+013800            OR TEMP-CHAR = '5' OR TEMP-CHAR = '6'
+013900            OR TEMP-CHAR = '7' OR TEMP-CHAR = '8'
+014000            OR TEMP-CHAR = '9'
+014100             COMPUTE ONLY-NUMS = ONLY-NUMS * 1
+014200         ELSE
+014300             COMPUTE ONLY-NUMS = ONLY-NUMS * 0
+014400         END-IF
+014500     END-PERFORM.
+014600 1200-CHECK-ONLY-NUMS-EXIT.
+014700     EXIT.
+014800*--------------------------------------------------------------
+014900* 5000-LOG-EXCHANGE - APPEND ONE EXCHANGE TO THE CONVERSATION LOG
+015000*          FILE, CREATING IT ON FIRST USE
+015100*--------------------------------------------------------------
+015200 5000-LOG-EXCHANGE.
+015300     OPEN EXTEND CONVERSATION-LOG-FILE
+015400     IF WS-BOBLOG-STATUS = "35"
+015500        OPEN OUTPUT CONVERSATION-LOG-FILE
+015600        CLOSE CONVERSATION-LOG-FILE
+015700        OPEN EXTEND CONVERSATION-LOG-FILE
+015800     END-IF
+015900     MOVE WS-HEYBOB TO CL-HEYBOB
+016000     MOVE PUNCTUATION TO CL-PUNCTUATION
+016100     IF ONLY-NUMS = 1
+016200        MOVE "YES" TO CL-ONLY-NUMS
+016300     ELSE
+016400        MOVE "NO " TO CL-ONLY-NUMS
+016500     END-IF
+016600     MOVE WS-RESULT TO CL-RESULT
+016700     WRITE CONVERSATION-LOG-RECORD FROM CONVERSATION-LOG-LINE
+016800     CLOSE CONVERSATION-LOG-FILE.
+016900 5000-LOG-EXCHANGE-EXIT.
+017000     EXIT.
