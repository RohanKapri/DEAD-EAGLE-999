@@ -1,42 +1,217 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BINARY-SEARCH.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-ITEM                  PIC 9999.
-       01 WS-RESULT                PIC 99.
-       01 WS-ERROR                 PIC X(40).
-       01 WS-COUNT                 PIC 99.    
-       01 WS-ARRAY                 PIC X(60). 
-       01 i                        PIC 99.
-       01 WS-INDEX                 PIC 99.
-       01 WS-TEMP                  PIC X(60).
-       01 WS-LENGTH                PIC 99.
-
-       PROCEDURE DIVISION.
-       
-       BINARY-SEARCH.
-         MOVE 1 TO WS-INDEX
-         MOVE SPACES TO WS-TEMP
-         MOVE 0 TO WS-RESULT
-         COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-ARRAY))
-         PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-LENGTH
-            IF WS-ARRAY(i:1) = ","
-               IF FUNCTION NUMVAL(WS-TEMP) = WS-ITEM
-                  MOVE WS-INDEX TO WS-RESULT
-                  EXIT PERFORM
-               END-IF
-               MOVE SPACES TO WS-TEMP
-               ADD 1 TO WS-INDEX
-            ELSE
-               STRING WS-TEMP DELIMITED BY SPACES
-                  WS-ARRAY(i:1) DELIMITED BY SIZE
-                  INTO WS-TEMP
-            END-IF
-         END-PERFORM
-         IF FUNCTION NUMVAL(WS-TEMP) = WS-ITEM
-            MOVE WS-INDEX TO WS-RESULT
-         END-IF
-         IF WS-RESULT = 0
-            MOVE "value not in array" TO WS-ERROR
-         END-IF.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BINARY-SEARCH.
+000300 AUTHOR. D-L-100 OPERATIONS SUPPORT.
+000400 INSTALLATION. PARTS CATALOG SUPPORT.
+000500 DATE-WRITTEN. 2022-03-22.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2022-03-22 SDR  ORIGINAL SINGLE-CALL SCAN OF A 60-BYTE
+001100*                 COMMA-DELIMITED WS-ARRAY LITERAL.
+001200* 2026-08-09 RLM  REPLACE THE LITERAL ARRAY WITH A REAL
+001300*                 SORTED PARTS-CATALOG MASTER FILE, LOADED ONCE
+001400*                 INTO A WORKING-STORAGE TABLE, AND SEARCH IT
+001500*                 WITH A GENUINE LOW/HIGH/MIDPOINT BINARY SEARCH
+001600*                 (THE ORIGINAL NAME PROMISED A BINARY SEARCH BUT
+001700*                 THE BODY WAS ACTUALLY A LEFT-TO-RIGHT LINEAR
+001800*                 SCAN) SINCE THE CATALOG RUNS TO THOUSANDS OF
+001900*                 ENTRIES AND CANNOT BE CRAMMED INTO A 60-BYTE
+002000*                 LITERAL. ADDED A BATCH REQUEST FILE SO A WHOLE
+002100*                 LIST OF PART NUMBERS CAN BE LOOKED UP IN ONE
+002200*                 RUN.
+002300* 2026-08-09 RLM  REVIEW FIX: 1100-LOAD-CATALOG WAS SILENTLY
+002400*                 DROPPING ANY PARTS-MASTER-FILE RECORD PAST THE
+002500*                 5000TH WITH NO INDICATION ON THE REPORT. LOG A
+002600*                 ONE-LINE WARNING TO SEARCH-RPT-FILE WHEN THAT
+002700*                 HAPPENS SO A GROWING CATALOG DOES NOT LOSE
+002800*                 ENTRIES WITHOUT ANYONE NOTICING.
+002900*--------------------------------------------------------------
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT PARTS-MASTER-FILE ASSIGN TO "PARTSMST"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS SEQUENTIAL
+003700         RECORD KEY IS PM-PART-NUMBER
+003800         FILE STATUS IS WS-PARTSMST-STATUS.
+003900     SELECT SEARCH-REQUEST-FILE ASSIGN TO "BINREQ"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-BINREQ-STATUS.
+004200     SELECT SEARCH-RPT-FILE ASSIGN TO "BINRPT"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-BINRPT-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  PARTS-MASTER-FILE.
+004800 01  PARTS-MASTER-RECORD.
+004900     05 PM-PART-NUMBER        PIC 9(6).
+005000     05 PM-DESCRIPTION        PIC X(30).
+005100 FD  SEARCH-REQUEST-FILE.
+005200 01  SEARCH-REQUEST-RECORD    PIC 9(6).
+005300 FD  SEARCH-RPT-FILE.
+005400 01  SEARCH-RPT-RECORD        PIC X(60).
+005500 WORKING-STORAGE SECTION.
+005600*--------------------------------------------------------------
+005700* ORIGINAL BINARY-SEARCH WORKING STORAGE - WS-ARRAY LITERAL
+005800*          DROPPED, WS-RESULT WIDENED TO HOLD A CATALOG-TABLE
+005900*          SUBSCRIPT
+006000*--------------------------------------------------------------
+006100 01  WS-ITEM                   PIC 9(6).
+006200 01  WS-RESULT                 PIC 9(4).
+006300 01  WS-ERROR                  PIC X(40).
+006400*--------------------------------------------------------------
+006500* MASTER-FILE CATALOG TABLE AND BATCH CONTROLS
+006600*--------------------------------------------------------------
+006700 77  WS-PARTSMST-STATUS        PIC XX.
+006800 77  WS-BINREQ-STATUS          PIC XX.
+006900 77  WS-BINRPT-STATUS          PIC XX.
+007000 77  WS-EOF-SWITCH             PIC X VALUE "N".
+007100     88 END-OF-REQUESTS                    VALUE "Y".
+007200 77  WS-CATALOG-COUNT          PIC 9(4) VALUE 0.
+007300 77  WS-LOW                    PIC 9(4).
+007400 77  WS-HIGH                   PIC 9(4).
+007500 77  WS-MID                    PIC 9(4).
+007600 77  WS-FOUND-SWITCH           PIC X VALUE "N".
+007700     88 ITEM-FOUND                          VALUE "Y".
+007800 77  WS-CATALOG-OVFL-SW        PIC X VALUE "N".
+007900     88 CATALOG-OVERFLOWED                   VALUE "Y".
+008000 01  WS-CATALOG-TABLE.
+008100     05 WS-CATALOG-ENTRY OCCURS 5000 TIMES
+008200           INDEXED BY CT-IDX.
+008300        10 CT-PART-NUMBER      PIC 9(6).
+008400        10 CT-DESCRIPTION      PIC X(30).
+008500 01  SEARCH-RESULT-LINE.
+008600     05 SR-PART-NUMBER         PIC Z(5)9.
+008700     05 FILLER                 PIC X(02) VALUE SPACES.
+008800     05 SR-DESCRIPTION         PIC X(30).
+008900     05 FILLER                 PIC X(02) VALUE SPACES.
+009000     05 SR-MESSAGE             PIC X(19).
+009100 PROCEDURE DIVISION.
+009200*--------------------------------------------------------------
+009300* 0000-MAINLINE
+009400*--------------------------------------------------------------
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+009700     PERFORM 2000-PROCESS-REQUESTS THRU 2000-PROCESS-REQUESTS-EXIT
+009800        UNTIL END-OF-REQUESTS
+009900     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT
+010000     STOP RUN.
+010100*--------------------------------------------------------------
+010200* 1000-INITIALIZE - LOAD THE SORTED PARTS-CATALOG MASTER FILE
+010300*          INTO THE WORKING-STORAGE TABLE AND OPEN THE BATCH
+010400*          FILES
+010500*--------------------------------------------------------------
+010600 1000-INITIALIZE.
+010700     OPEN INPUT PARTS-MASTER-FILE
+010800     PERFORM 1100-LOAD-CATALOG THRU 1100-LOAD-CATALOG-EXIT
+010900        UNTIL WS-PARTSMST-STATUS NOT = "00"
+011000     CLOSE PARTS-MASTER-FILE
+011100     OPEN INPUT SEARCH-REQUEST-FILE
+011200     OPEN OUTPUT SEARCH-RPT-FILE
+011300     IF CATALOG-OVERFLOWED
+011400        PERFORM 1150-LOG-CATALOG-OVERFLOW
+011500           THRU 1150-LOG-CATALOG-OVERFLOW-EXIT
+011600     END-IF
+011700     PERFORM 2100-READ-REQUEST THRU 2100-READ-REQUEST-EXIT.
+011800 1000-INITIALIZE-EXIT.
+011900     EXIT.
+012000 1100-LOAD-CATALOG.
+012100     READ PARTS-MASTER-FILE NEXT RECORD
+012200        AT END
+012300           MOVE "10" TO WS-PARTSMST-STATUS
+012400        NOT AT END
+012500        IF WS-CATALOG-COUNT < 5000
+012600           ADD 1 TO WS-CATALOG-COUNT
+012700           MOVE PM-PART-NUMBER
+012800              TO CT-PART-NUMBER(WS-CATALOG-COUNT)
+012900           MOVE PM-DESCRIPTION
+013000              TO CT-DESCRIPTION(WS-CATALOG-COUNT)
+013100        ELSE
+013200           SET CATALOG-OVERFLOWED TO TRUE
+013300           MOVE "10" TO WS-PARTSMST-STATUS
+013400        END-IF
+013500     END-READ.
+013600 1100-LOAD-CATALOG-EXIT.
+013700     EXIT.
+013800*--------------------------------------------------------------
+013900* 1150-LOG-CATALOG-OVERFLOW - WARN ON THE REPORT THAT THE
+014000*          CATALOG TABLE FILLED UP AND PARTS-MASTER-FILE RECORDS
+014100*          PAST ENTRY 5000 WERE NOT LOADED
+014200*--------------------------------------------------------------
+014300 1150-LOG-CATALOG-OVERFLOW.
+014400     MOVE SPACES TO SEARCH-RPT-RECORD
+014500     STRING "*** CATALOG CAPACITY (5000) EXCEEDED - "
+014600        "SOME PARTS-MASTER-FILE RECORDS NOT LOADED ***"
+014700        INTO SEARCH-RPT-RECORD
+014800     WRITE SEARCH-RPT-RECORD.
+014900 1150-LOG-CATALOG-OVERFLOW-EXIT.
+015000     EXIT.
+015100*--------------------------------------------------------------
+015200* 2000-PROCESS-REQUESTS - LOOK UP ONE PART NUMBER AND WRITE THE
+015300*          RESULT LINE
+015400*--------------------------------------------------------------
+015500 2000-PROCESS-REQUESTS.
+015600     MOVE SEARCH-REQUEST-RECORD TO WS-ITEM
+015700     PERFORM 3000-BINARY-SEARCH THRU 3000-BINARY-SEARCH-EXIT
+015800     PERFORM 2200-WRITE-RESULT THRU 2200-WRITE-RESULT-EXIT
+015900     PERFORM 2100-READ-REQUEST THRU 2100-READ-REQUEST-EXIT.
+016000 2000-PROCESS-REQUESTS-EXIT.
+016100     EXIT.
+016200 2100-READ-REQUEST.
+016300     READ SEARCH-REQUEST-FILE
+016400        AT END MOVE "Y" TO WS-EOF-SWITCH
+016500     END-READ.
+016600 2100-READ-REQUEST-EXIT.
+016700     EXIT.
+016800 2200-WRITE-RESULT.
+016900     MOVE WS-ITEM TO SR-PART-NUMBER
+017000     IF WS-RESULT > 0
+017100        MOVE CT-DESCRIPTION(WS-RESULT) TO SR-DESCRIPTION
+017200        MOVE SPACES TO SR-MESSAGE
+017300     ELSE
+017400        MOVE SPACES TO SR-DESCRIPTION
+017500        MOVE WS-ERROR TO SR-MESSAGE
+017600     END-IF
+017700     WRITE SEARCH-RPT-RECORD FROM SEARCH-RESULT-LINE.
+017800 2200-WRITE-RESULT-EXIT.
+017900     EXIT.
+018000*--------------------------------------------------------------
+018100* 9000-FINISH
+018200*--------------------------------------------------------------
+018300 9000-FINISH.
+018400     CLOSE SEARCH-REQUEST-FILE
+018500     CLOSE SEARCH-RPT-FILE.
+018600 9000-FINISH-EXIT.
+018700     EXIT.
+018800*--------------------------------------------------------------
+018900* 3000-BINARY-SEARCH - GENUINE LOW/HIGH/MIDPOINT BINARY SEARCH
+019000*          OVER THE IN-MEMORY CATALOG TABLE
+019100*--------------------------------------------------------------
+019200 3000-BINARY-SEARCH.
+019300     MOVE 0 TO WS-RESULT
+019400     MOVE SPACES TO WS-ERROR
+019500     MOVE "N" TO WS-FOUND-SWITCH
+019600     MOVE 1 TO WS-LOW
+019700     MOVE WS-CATALOG-COUNT TO WS-HIGH
+019800     PERFORM 3100-SEARCH-STEP THRU 3100-SEARCH-STEP-EXIT
+019900        UNTIL WS-LOW > WS-HIGH OR ITEM-FOUND
+020000     IF NOT ITEM-FOUND
+020100        MOVE "value not in array" TO WS-ERROR
+020200     END-IF.
+020300 3000-BINARY-SEARCH-EXIT.
+020400     EXIT.
+020500 3100-SEARCH-STEP.
+020600     COMPUTE WS-MID = (WS-LOW + WS-HIGH) / 2
+020700     EVALUATE TRUE
+020800        WHEN CT-PART-NUMBER(WS-MID) = WS-ITEM
+020900           MOVE WS-MID TO WS-RESULT
+021000           MOVE "Y" TO WS-FOUND-SWITCH
+021100        WHEN CT-PART-NUMBER(WS-MID) < WS-ITEM
+021200           COMPUTE WS-LOW = WS-MID + 1
+021300        WHEN OTHER
+021400           COMPUTE WS-HIGH = WS-MID - 1
+021500     END-EVALUATE.
+021600 3100-SEARCH-STEP-EXIT.
+021700     EXIT.
