@@ -0,0 +1,21 @@
+000100*--------------------------------------------------------------
+000200* JOBACCT - SHARED JOB-ACCOUNTING LOG RECORD LAYOUT
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RLM  NEW COPYBOOK. ONE COMMON JOB-ACCOUNTING
+000500*                 RECORD (PROGRAM NAME, START TIMESTAMP, END
+000600*                 TIMESTAMP, RETURN STATUS, RECORD COUNT) FOR
+000700*                 EVERY UTILITY PROGRAM TO APPEND ON COMPLETION,
+000800*                 SO THE OPERATIONS DASHBOARD CAN SHOW WHAT RAN
+000900*                 LAST NIGHT WITHOUT RECONSTRUCTING IT FROM
+001000*                 JOB-SCHEDULER SPOOL.
+001100*--------------------------------------------------------------
+001200 01  JOB-ACCT-RECORD.
+001300     05 JA-PROGRAM-NAME        PIC X(08).
+001400     05 FILLER                 PIC X(02) VALUE SPACES.
+001500     05 JA-START-TIMESTAMP     PIC X(14).
+001600     05 FILLER                 PIC X(02) VALUE SPACES.
+001700     05 JA-END-TIMESTAMP       PIC X(14).
+001800     05 FILLER                 PIC X(02) VALUE SPACES.
+001900     05 JA-RETURN-STATUS       PIC X(09).
+002000     05 FILLER                 PIC X(02) VALUE SPACES.
+002100     05 JA-RECORD-COUNT        PIC 9(07).
