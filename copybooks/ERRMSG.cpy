@@ -0,0 +1,20 @@
+000100*--------------------------------------------------------------
+000200* ERRMSG - SHARED ERROR-MESSAGE RECORD LAYOUT
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RLM  NEW COPYBOOK. ONE COMMON ERROR-RECORD
+000500*                 LAYOUT (PROGRAM ID, ERROR CODE, ERROR TEXT,
+000600*                 TIMESTAMP) FOR EVERY UTILITY PROGRAM TO
+000700*                 POPULATE WHEN IT DETECTS BAD INPUT, SO A
+000800*                 DOWNSTREAM ERROR LOG CAN PROCESS ERRORS FROM
+000900*                 ANY OF THEM IN ONE COMMON FORMAT INSTEAD OF
+001000*                 EACH PROGRAM ROLLING ITS OWN ONE-OFF WS-ERROR
+001100*                 FIELD SIZE AND NAME.
+001200*--------------------------------------------------------------
+001300 01  ERROR-LOG-RECORD.
+001400     05 EM-PROGRAM-ID          PIC X(08).
+001500     05 FILLER                 PIC X(02) VALUE SPACES.
+001600     05 EM-ERROR-CODE          PIC X(05).
+001700     05 FILLER                 PIC X(02) VALUE SPACES.
+001800     05 EM-ERROR-TEXT          PIC X(60).
+001900     05 FILLER                 PIC X(02) VALUE SPACES.
+002000     05 EM-TIMESTAMP           PIC X(14).
