@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------
+000200* NUMEDIT - SHARED NUMERIC-INPUT SUSPENSE RECORD LAYOUT
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RLM  NEW COPYBOOK. ONE COMMON SUSPENSE
+000500*                 RECORD (PROGRAM NAME, FIELD NAME, FIELD VALUE,
+000600*                 TIMESTAMP) FOR EVERY UTILITY PROGRAM'S NUMERIC
+000700*                 EDIT PARAGRAPH TO APPEND A BAD-DATA ROW TO,
+000800*                 INSTEAD OF EACH PROGRAM EITHER ABENDING OR
+000900*                 SILENTLY RUNNING A NON-NUMERIC VALUE THROUGH
+001000*                 ITS CALCULATIONS.
+001100*--------------------------------------------------------------
+001200 01  NUM-SUSPENSE-RECORD.
+001300     05 NS-PROGRAM-NAME        PIC X(08).
+001400     05 FILLER                 PIC X(02) VALUE SPACES.
+001500     05 NS-FIELD-NAME          PIC X(15).
+001600     05 FILLER                 PIC X(02) VALUE SPACES.
+001700     05 NS-FIELD-VALUE         PIC X(20).
+001800     05 FILLER                 PIC X(02) VALUE SPACES.
+001900     05 NS-TIMESTAMP           PIC X(14).
